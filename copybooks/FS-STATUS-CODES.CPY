@@ -0,0 +1,25 @@
+      *****************************************************************
+      *  FS-STATUS-CODES.CPY                                          *
+      *  Condition-names for the GnuCOBOL two-character FILE STATUS   *
+      *  codes this repo actually sees.  COPY this member immediately *
+      *  after any FD's FILE STATUS field (WORKING-STORAGE PIC X(02)) *
+      *  so every file-handling program recognizes the same set of    *
+      *  codes instead of each one hand-rolling whichever one or two  *
+      *  values its author happened to think of at the time.          *
+      *                                                                *
+      *  88s are condition-names, not data, so COPYing this fragment  *
+      *  after more than one status field in the same program is      *
+      *  fine - each copy is a distinct condition-name subordinate to *
+      *  its own field, and is unambiguous as long as it is referred  *
+      *  to qualified (e.g. FS-SUCCESS OF Pr-Status) wherever a       *
+      *  program has more than one status field sharing this member.  *
+      *****************************************************************
+           88 FS-SUCCESS                    VALUE "00".
+           88 FS-END-OF-FILE                VALUE "10".
+           88 FS-SEQUENCE-ERROR              VALUE "21".
+           88 FS-DUPLICATE-KEY               VALUE "22".
+           88 FS-RECORD-NOT-FOUND            VALUE "23".
+           88 FS-FILE-NOT-FOUND              VALUE "35".
+           88 FS-ALREADY-OPEN                VALUE "41".
+           88 FS-NOT-OPEN                    VALUE "42".
+           88 FS-RECORD-LENGTH-MISMATCH      VALUE "44".
