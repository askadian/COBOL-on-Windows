@@ -0,0 +1,14 @@
+      *****************************************************************
+      *  EXCH-RATE-REC.CPY                                            *
+      *  Record layout for the EXCHRATE indexed file, the shared      *
+      *  exchange-rate table maintained by ExchRateMgmt.cbl.  One     *
+      *  record per foreign currency a supplier bills in, giving the  *
+      *  rate that converts one unit of that currency into home       *
+      *  currency (USD) as of ER-RATE-DATE.  COPY this member into    *
+      *  the FILE SECTION of any program that opens EXCHRATE-FILE so  *
+      *  every program shares one definition of the record.           *
+      *****************************************************************
+       01  EXCH-RATE-REC.
+           02  ER-CURRENCY-CODE         PIC X(03).
+           02  ER-RATE-TO-HOME          PIC 9(04)V9(06).
+           02  ER-RATE-DATE             PIC 9(08).
