@@ -0,0 +1,21 @@
+      *****************************************************************
+      *  AUDIT-TRAIL-REC.CPY                                          *
+      *  Record layout for AUDIT.TRL, the shared change-history file  *
+      *  that file-maintenance programs append to through their own   *
+      *  WRITE-AUDIT-RECORD paragraph whenever a master-file record   *
+      *  is added, changed, or deleted.  COPY this member into the    *
+      *  FILE SECTION of any program that opens AUDIT-TRAIL-FILE so   *
+      *  every program shares one definition of the record.           *
+      *****************************************************************
+       01  AUDIT-TRAIL-REC.
+           02  AT-TIMESTAMP.
+               03  AT-TS-DATE            PIC 9(08).
+               03  AT-TS-TIME            PIC 9(08).
+           02  AT-PROGRAM-ID             PIC X(20).
+           02  AT-OPERATION              PIC X(06).
+               88  AT-OP-ADD             VALUE "ADD   ".
+               88  AT-OP-CHANGE          VALUE "CHANGE".
+               88  AT-OP-DELETE          VALUE "DELETE".
+           02  AT-KEY-VALUE              PIC X(20).
+           02  AT-BEFORE-IMAGE           PIC X(91).
+           02  AT-AFTER-IMAGE            PIC X(91).
