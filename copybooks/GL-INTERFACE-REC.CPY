@@ -0,0 +1,21 @@
+      *****************************************************************
+      *  GL-INTERFACE-REC.CPY                                        *
+      *  Record layout for GL.INT, the shared general-ledger export  *
+      *  file that every money-moving program appends to through its *
+      *  own WRITE-GL-ENTRY paragraph as part of its close logic, so  *
+      *  a dollar figure that used to live only in a printed report  *
+      *  or a working-storage accumulator can be picked up by a      *
+      *  general ledger system instead of re-keyed by hand.  COPY    *
+      *  this member into the FILE SECTION of any program that opens *
+      *  GL-INTERFACE-FILE so every program shares one definition of *
+      *  the record.                                                 *
+      *****************************************************************
+       01  GL-INTERFACE-REC.
+           02  GL-ACCOUNT-CODE           PIC X(10).
+           02  GL-DR-CR-IND              PIC X(01).
+               88  GL-DEBIT                  VALUE "D".
+               88  GL-CREDIT                 VALUE "C".
+           02  GL-AMOUNT                 PIC 9(09)V99.
+           02  GL-REFERENCE              PIC X(20).
+           02  GL-TXN-DATE               PIC 9(08).
+           02  GL-SOURCE-PROGRAM         PIC X(20).
