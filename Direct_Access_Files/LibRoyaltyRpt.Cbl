@@ -41,6 +41,69 @@
 
            SELECT PRINT-FILE ASSIGN TO "ROYALTIES.RPT".
 
+           SELECT ROYALTY-HISTORY-FILE ASSIGN TO "ROYALTY.HIST"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS RH-BOOK-NUMBER
+                   FILE STATUS IS HISTORY-ERROR-STATUS.
+
+      *    Holds the grand-total borrowings and royalty figures run
+      *    forward from the previous execution, so this run's totals
+      *    can be balanced against them on the control-total trailer.
+           SELECT CONTROL-TOTALS-FILE ASSIGN TO "ROYALTY.CTL"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS CONTROL-ERROR-STATUS.
+
+      *    Records the last author number fully reported on, so a run
+      *    interrupted partway through can be restarted without
+      *    re-paying authors already covered on a prior attempt.
+           SELECT CHECKPOINT-FILE ASSIGN TO "ROYALTY.CKP"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS CHECKPOINT-ERROR-STATUS.
+
+      *    Records the year/quarter this report last closed out, so a
+      *    second run against a quarter already paid can be caught
+      *    before it zeroes QTR-BORROWINGS-FA a second time and pays
+      *    every agent a near-empty amount.
+           SELECT QUARTER-CONTROL-FILE ASSIGN TO "ROYALTY.QTR"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS QUARTER-ERROR-STATUS.
+
+      *    Change-history append file shared with the rest of the
+      *    system - 50-PROCESS-ONE-BOOK logs its REWRITE of BOOK-REC-FA
+      *    here so a royalty-rate correction can be traced back to who
+      *    ran the report and when.
+           SELECT AUDIT-TRAIL-FILE ASSIGN TO "AUDIT.TRL"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS AUDIT-ERROR-STATUS.
+
+      *    ACH-style electronic remittance advice, one record per
+      *    agent paid electronically this run, built alongside
+      *    ROYALTIES.RPT so a paperless agent's payment can go
+      *    straight to the bank instead of becoming a check to cut.
+           SELECT REMITTANCE-FILE ASSIGN TO "REMIT.ACH"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS REMIT-ERROR-STATUS.
+
+      *    General-ledger export - 21-WRITE-GL-ENTRIES posts this
+      *    run's total royalty payout here once 19-WRITE-QUARTER-CLOSE
+      *    has closed the quarter, so the dollar figure on
+      *    ROYALTIES.RPT can be picked up by the general ledger
+      *    instead of re-keyed by hand.
+           SELECT GL-INTERFACE-FILE ASSIGN TO "GL.INT"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS GL-ERROR-STATUS.
+
+      *    Shared foreign-currency-to-home-currency rate table
+      *    maintained by ExchRateMgmt.cbl - consulted so a book that
+      *    bills royalties in other than the home currency can show
+      *    its home-currency equivalent alongside the original amount.
+           SELECT EXCHRATE-FILE ASSIGN TO "exchrate"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS ER-CURRENCY-CODE
+                   FILE STATUS IS RATE-ERROR-STATUS.
+
 
        DATA DIVISION.
        FILE SECTION.
@@ -52,25 +115,133 @@
            02 AUTHOR-NUMBER-FA          PIC 9(7).
            02 ROYALTY-RATE-FA           PIC V999.
            02 QTR-BORROWINGS-FA         PIC 999.
+           02 BOOK-CURRENCY-FA          PIC X(3).
 
        FD  AUTHOR-FILE.
-       01  AUTHOR-REC-FB.            
+       01  AUTHOR-REC-FB.
            02 AUTHOR-NUM-FB             PIC 9(7).
            02 AUTHOR-NAME-FB            PIC X(25).
            02 AGENT-NAME-FB             PIC X(25).
+           02 AGENT-PAYMENT-METHOD-FB   PIC X(05).
+              88 AGENT-PAID-BY-CHECK    VALUE "CHECK".
+              88 AGENT-PAID-BY-ACH      VALUE "ACH  ".
+           02 AGENT-BANK-DETAILS-FB.
+              03 AGENT-ROUTING-NUM-FB   PIC X(09).
+              03 AGENT-ACCOUNT-NUM-FB   PIC X(17).
 
 
        FD  PRINT-FILE.
        01  PRINT-LINE-FC                PIC X(130).
 
+      *    ROYALTY-HISTORY-FILE remembers the royalty rate that was
+      *    in effect for each book the last time this report ran, so
+      *    a rate change by the Library can be caught and logged
+      *    instead of silently flowing into the next payment run.
+       FD  ROYALTY-HISTORY-FILE.
+       01  ROYALTY-HISTORY-REC.
+           02 RH-BOOK-NUMBER             PIC 9(7).
+           02 RH-LAST-ROYALTY-RATE       PIC V999.
+           02 RH-LAST-CHANGE-DATE        PIC 9(8).
+
+       FD  EXCHRATE-FILE.
+           COPY "EXCH-RATE-REC.CPY".
+
+       FD  CONTROL-TOTALS-FILE.
+       01  CONTROL-TOTALS-REC.
+           02 CT-PREV-BORROWINGS         PIC 9(9).
+           02 CT-PREV-ROYALTY            PIC 9(9)V99.
+
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-REC.
+           02 CP-LAST-AUTHOR             PIC 9(7).
+           02 CP-LAST-AGENT-NAME         PIC X(25).
+           02 CP-GRAND-TOTAL-BORROWINGS  PIC 9(9).
+           02 CP-GRAND-TOTAL-ROYALTY     PIC 9(9)V99.
+
+       FD  QUARTER-CONTROL-FILE.
+       01  QUARTER-CONTROL-REC.
+           02 QC-LAST-YEAR                PIC 9(4).
+           02 QC-LAST-QUARTER             PIC 9(1).
+           02 QC-CLOSE-DATE               PIC 9(8).
+           02 QC-TOTAL-PAID               PIC 9(9)V99.
+
+       FD  AUDIT-TRAIL-FILE.
+           COPY "AUDIT-TRAIL-REC.CPY".
+
+       FD  REMITTANCE-FILE.
+       01  REMITTANCE-REC.
+           02 RM-AGENT-NAME             PIC X(25).
+           02 RM-ROUTING-NUMBER         PIC X(09).
+           02 RM-ACCOUNT-NUMBER         PIC X(17).
+           02 RM-PAYMENT-AMOUNT         PIC 9(09)V99.
+           02 RM-PAYMENT-DATE           PIC 9(08).
+
+       FD  GL-INTERFACE-FILE.
+           COPY "GL-INTERFACE-REC.CPY".
+
        WORKING-STORAGE SECTION.
        01  ERROR-STATES.
            02 BOOK-ERROR-STATUS         PIC X(2).
               88 RECORD-ALREADY-EXISTS  VALUE "22".
               88 RECORD-DOES-NOT-EXIST  VALUE "23".
+              COPY "FS-STATUS-CODES.CPY".
            02 AUTHOR-ERROR-STATUS       PIC X(2).
               88 RECORD-ALREADY-EXISTS  VALUE "22".
               88 RECORD-DOES-NOT-EXIST  VALUE "23".
+              COPY "FS-STATUS-CODES.CPY".
+           02 HISTORY-ERROR-STATUS      PIC X(2).
+              88 HISTORY-RECORD-FOUND   VALUE "00".
+              88 HISTORY-RECORD-NEW     VALUE "23".
+              COPY "FS-STATUS-CODES.CPY".
+           02 CONTROL-ERROR-STATUS      PIC X(2).
+              88 CONTROL-FILE-FOUND     VALUE "00".
+              88 CONTROL-FILE-MISSING   VALUE "35".
+              COPY "FS-STATUS-CODES.CPY".
+           02 CHECKPOINT-ERROR-STATUS   PIC X(2).
+              88 CHECKPOINT-FILE-FOUND  VALUE "00".
+              88 CHECKPOINT-FILE-MISSING VALUE "35".
+              COPY "FS-STATUS-CODES.CPY".
+           02 QUARTER-ERROR-STATUS      PIC X(2).
+              88 QUARTER-FILE-FOUND     VALUE "00".
+              88 QUARTER-FILE-MISSING   VALUE "35".
+              COPY "FS-STATUS-CODES.CPY".
+           02 AUDIT-ERROR-STATUS        PIC X(2).
+              88 AUDIT-FILE-MISSING     VALUE "35".
+              COPY "FS-STATUS-CODES.CPY".
+           02 REMIT-ERROR-STATUS        PIC X(2).
+              COPY "FS-STATUS-CODES.CPY".
+           02 GL-ERROR-STATUS           PIC X(2).
+              88 GL-FILE-MISSING        VALUE "35".
+              COPY "FS-STATUS-CODES.CPY".
+           02 RATE-ERROR-STATUS         PIC X(2).
+              88 RATE-RECORD-FOUND      VALUE "00".
+              COPY "FS-STATUS-CODES.CPY".
+
+       01  WS-CURRENCY-VARS.
+           02 WS-HOME-CURRENCY          PIC X(03) VALUE "USD".
+           02 WS-BOOK-ROYALTY-HOME      PIC 9(5)V99 VALUE ZEROS.
+           02 WS-RATE-TO-HOME           PIC 9(4)V9(06).
+
+       01  GL-ACCOUNT-CODES.
+           02 GL-ACCT-ROYALTY-EXPENSE   PIC X(10) VALUE "601000".
+           02 GL-ACCT-CASH              PIC X(10) VALUE "101000".
+
+       01  RUN-CONTROL-TOTALS.
+           02 WS-GRAND-TOTAL-BORROWINGS PIC 9(9)  VALUE ZEROS.
+           02 WS-GRAND-TOTAL-ROYALTY    PIC 9(9)V99 VALUE ZEROS.
+           02 WS-PREV-TOTAL-BORROWINGS  PIC 9(9)  VALUE ZEROS.
+           02 WS-PREV-TOTAL-ROYALTY     PIC 9(9)V99 VALUE ZEROS.
+
+       01  RESTART-CHECKPOINT.
+           02 WS-CHECKPOINT-AUTHOR      PIC 9(7)  VALUE ZEROS.
+           02 WS-CHECKPOINT-AGENT       PIC X(25) VALUE SPACES.
+
+       01  QUARTER-CLOSE-CHECK.
+           02 WS-CURRENT-YEAR           PIC 9(4)  VALUE ZEROS.
+           02 WS-CURRENT-MONTH          PIC 9(2)  VALUE ZEROS.
+           02 WS-CURRENT-QUARTER        PIC 9(1)  VALUE ZEROS.
+           02 WS-OVERRIDE-FLAG          PIC X(1)  VALUE SPACE.
+              88 OVERRIDE-CLOSED-QUARTER VALUE "Y" "y".
 
        01  INTERMEDIATE-VARIABLES.
            02 BOOK-ROYALTY              PIC 9(3)V99.
@@ -79,6 +250,12 @@
            02 AGENT-PAYMENT             PIC 9(6)V99.
            02 PREV-AUTHOR               PIC 9(7).
            02 PREV-AGENT                PIC X(25).
+           02 WS-RUN-DATE                PIC 9(8).
+           02 WS-AUDIT-BEFORE-REC       PIC X(48).
+           02 WS-AGENT-PAYMENT-METHOD   PIC X(05).
+              88 WS-AGENT-PAID-BY-ACH   VALUE "ACH  ".
+           02 WS-AGENT-ROUTING-NUM      PIC X(09).
+           02 WS-AGENT-ACCOUNT-NUM      PIC X(17).
 
        01  EOF-FLAGS.
            02 FILLER                    PIC 9 VALUE 0.
@@ -114,6 +291,10 @@
               03 BOOK-NAME-PRN          PIC BBX(25).
               03 BOOK-QTR-BORROWS-PRN   PIC BBBBZZ9.
               03 BOOK-ROYALTY-PRN       PIC BBBB$$$9.99.
+              03 FILLER                 PIC X(01) VALUE SPACE.
+              03 BOOK-CURRENCY-PRN      PIC X(03).
+              03 FILLER                 PIC X(04) VALUE " = $".
+              03 BOOK-ROYALTY-HOME-PRN  PIC ZZ,ZZ9.99.
 
            02 AUTHOR-LINES.
               03 QTR-BORROWS-LINE.
@@ -134,38 +315,288 @@
                        "AMOUNT TO BE PAID TO THIS AGENT =".
               03 AGENT-ROYALTIES-PRN    PIC B$$$$,$$9.99.
 
+           02 ROYALTY-CHANGE-LINE.
+              03 FILLER                 PIC X(5) VALUE SPACES.
+              03 FILLER                 PIC X(25) VALUE
+                       "** ROYALTY RATE FOR BOOK ".
+              03 RC-BOOK-NUMBER-PRN     PIC 9(7).
+              03 FILLER                 PIC X(10) VALUE
+                       " CHANGED: ".
+              03 RC-OLD-RATE-PRN        PIC 9.999.
+              03 FILLER                 PIC X(4) VALUE " -> ".
+              03 RC-NEW-RATE-PRN        PIC 9.999.
+              03 FILLER                 PIC X(4) VALUE " **".
+
+           02 CONTROL-TOTAL-HEADER.
+              03 FILLER                 PIC X(30) VALUE SPACES.
+              03 FILLER                 PIC X(29) VALUE
+                       "RUN CONTROL TOTALS - CURRENT".
+              03 FILLER                 PIC X(10) VALUE SPACES.
+              03 FILLER                 PIC X(29) VALUE
+                       "RUN CONTROL TOTALS - PREVIOUS".
+
+           02 CONTROL-TOTAL-LINE.
+              03 FILLER                 PIC X(9) VALUE
+                       "BORROWS: ".
+              03 CT-CUR-BORROWS-PRN     PIC ZZ,ZZZ,ZZ9.
+              03 FILLER                 PIC X(14) VALUE SPACES.
+              03 FILLER                 PIC X(9) VALUE
+                       "BORROWS: ".
+              03 CT-PRV-BORROWS-PRN     PIC ZZ,ZZZ,ZZ9.
+
+           02 CONTROL-TOTAL-LINE-2.
+              03 FILLER                 PIC X(9) VALUE
+                       "ROYALTY: ".
+              03 CT-CUR-ROYALTY-PRN     PIC $$,$$$,$$9.99.
+              03 FILLER                 PIC X(8) VALUE SPACES.
+              03 FILLER                 PIC X(9) VALUE
+                       "ROYALTY: ".
+              03 CT-PRV-ROYALTY-PRN     PIC $$,$$$,$$9.99.
+
 
 
        PROCEDURE DIVISION.
        10-BEGIN.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+           PERFORM 14-CHECK-QUARTER-CLOSE THRU 14-EXIT.
            OPEN  I-O  BOOK-FILE.
            OPEN  I-O AUTHOR-FILE.
            OPEN OUTPUT PRINT-FILE.
+           OPEN I-O ROYALTY-HISTORY-FILE.
+           OPEN OUTPUT REMITTANCE-FILE.
+           OPEN EXTEND AUDIT-TRAIL-FILE.
+           IF AUDIT-FILE-MISSING
+               OPEN OUTPUT AUDIT-TRAIL-FILE
+           END-IF.
+           OPEN EXTEND GL-INTERFACE-FILE.
+           IF GL-FILE-MISSING
+               OPEN OUTPUT GL-INTERFACE-FILE
+           END-IF.
+           OPEN INPUT EXCHRATE-FILE.
+           PERFORM 15-READ-PREVIOUS-TOTALS THRU 15-EXIT.
+           PERFORM 17-READ-CHECKPOINT THRU 17-EXIT.
            MOVE SPACES TO PRINT-LINE-FC.
            WRITE PRINT-LINE-FC AFTER ADVANCING PAGE.
-           WRITE PRINT-LINE-FC FROM REPORT-HEADER AFTER ADVANCING 1  LINE.
-               WRITE PRINT-LINE-FC FROM UNDER-LINE AFTER ADVANCING 1 LINE.
-           WRITE PRINT-LINE-FC FROM FIELD-HEADERS AFTER ADVANCING 3 LINES.
+           WRITE PRINT-LINE-FC FROM REPORT-HEADER
+               AFTER ADVANCING 1  LINE.
+           WRITE PRINT-LINE-FC FROM UNDER-LINE
+               AFTER ADVANCING 1 LINE.
+           WRITE PRINT-LINE-FC FROM FIELD-HEADERS
+               AFTER ADVANCING 3 LINES.
            MOVE SPACES TO PRINT-LINE-FC.
            WRITE PRINT-LINE-FC AFTER ADVANCING 1 LINE.
            MOVE SPACES TO AGENT-NAME-FB.
            START AUTHOR-FILE KEY IS GREATER THAN AGENT-NAME-FB
-               INVALID KEY DISPLAY "OH DEAR SOMETHING WRONG IN 10-START"
+               INVALID KEY
+                   DISPLAY "OH DEAR SOMETHING WRONG IN 10-START"
            END-START.
            READ AUTHOR-FILE NEXT RECORD 
                AT END SET END-OF-AUTHOR-FILE TO TRUE
            END-READ.
            PERFORM 20-PROCESS-AGENTS UNTIL END-OF-AUTHOR-FILE.
+           PERFORM 16-WRITE-CONTROL-TRAILER THRU 16-EXIT.
+           PERFORM 19-WRITE-QUARTER-CLOSE THRU 19-EXIT.
+           PERFORM 21-WRITE-GL-ENTRIES THRU 21-EXIT.
+           MOVE ZEROS TO WS-CHECKPOINT-AUTHOR.
+           MOVE SPACES TO WS-CHECKPOINT-AGENT.
+           PERFORM 18-WRITE-CHECKPOINT THRU 18-EXIT.
            CLOSE BOOK-FILE.
            CLOSE AUTHOR-FILE.
            CLOSE PRINT-FILE.
-           STOP RUN.    
+           CLOSE ROYALTY-HISTORY-FILE.
+           CLOSE REMITTANCE-FILE.
+           CLOSE AUDIT-TRAIL-FILE.
+           CLOSE GL-INTERFACE-FILE.
+           CLOSE EXCHRATE-FILE.
+           STOP RUN.
+
+      *    Refuses to rerun a quarter already closed out by a prior
+      *    execution unless the operator explicitly confirms an
+      *    override - otherwise an accidental second run would find
+      *    QTR-BORROWINGS-FA already zeroed by 50-PROCESS-ONE-BOOK and
+      *    silently pay every agent a near-empty amount.
+       14-CHECK-QUARTER-CLOSE.
+           MOVE WS-RUN-DATE(1:4) TO WS-CURRENT-YEAR.
+           MOVE WS-RUN-DATE(5:2) TO WS-CURRENT-MONTH.
+           COMPUTE WS-CURRENT-QUARTER = ((WS-CURRENT-MONTH - 1) / 3) + 1.
+
+           MOVE ZEROS TO QC-LAST-YEAR, QC-LAST-QUARTER.
+           OPEN INPUT QUARTER-CONTROL-FILE.
+           IF QUARTER-FILE-FOUND
+               READ QUARTER-CONTROL-FILE
+                   AT END CONTINUE
+               END-READ
+               CLOSE QUARTER-CONTROL-FILE
+           END-IF.
+
+           IF QC-LAST-YEAR EQUAL WS-CURRENT-YEAR
+               AND QC-LAST-QUARTER EQUAL WS-CURRENT-QUARTER
+               DISPLAY "QUARTER " WS-CURRENT-QUARTER " OF "
+                       WS-CURRENT-YEAR " WAS ALREADY CLOSED ON "
+                       QC-CLOSE-DATE "."
+               DISPLAY "TOTAL ALREADY PAID: " QC-TOTAL-PAID
+               DISPLAY "RERUN THIS ALREADY-CLOSED QUARTER (Y/N)? "
+               ACCEPT WS-OVERRIDE-FLAG
+               IF NOT OVERRIDE-CLOSED-QUARTER
+                   DISPLAY "RUN ABORTED - QUARTER ALREADY CLOSED."
+                   STOP RUN
+               END-IF
+               DISPLAY "OVERRIDE CONFIRMED - REPROCESSING QUARTER."
+           END-IF.
+       14-EXIT.
+           EXIT.
+
+      *    Previous run's grand totals, read from the control-totals
+      *    file written at the end of the last execution.  Absence of
+      *    the file (status 35) simply means this is the first run.
+       15-READ-PREVIOUS-TOTALS.
+           MOVE ZEROS TO WS-PREV-TOTAL-BORROWINGS,
+                         WS-PREV-TOTAL-ROYALTY.
+           OPEN INPUT CONTROL-TOTALS-FILE.
+           IF CONTROL-FILE-FOUND
+               READ CONTROL-TOTALS-FILE
+                   AT END CONTINUE
+                   NOT AT END
+                       MOVE CT-PREV-BORROWINGS TO
+                            WS-PREV-TOTAL-BORROWINGS
+                       MOVE CT-PREV-ROYALTY    TO
+                            WS-PREV-TOTAL-ROYALTY
+               END-READ
+               CLOSE CONTROL-TOTALS-FILE
+           END-IF.
+       15-EXIT.
+           EXIT.
+
+      *    Print the control-total trailer balancing this run's
+      *    grand totals against the previous run's, then save this
+      *    run's totals as next time's "previous" figures.
+       16-WRITE-CONTROL-TRAILER.
+           MOVE WS-GRAND-TOTAL-BORROWINGS TO CT-CUR-BORROWS-PRN.
+           MOVE WS-PREV-TOTAL-BORROWINGS  TO CT-PRV-BORROWS-PRN.
+           MOVE WS-GRAND-TOTAL-ROYALTY    TO CT-CUR-ROYALTY-PRN.
+           MOVE WS-PREV-TOTAL-ROYALTY     TO CT-PRV-ROYALTY-PRN.
+           WRITE PRINT-LINE-FC FROM CONTROL-TOTAL-HEADER
+               AFTER ADVANCING 2 LINES.
+           WRITE PRINT-LINE-FC FROM CONTROL-TOTAL-LINE
+               AFTER ADVANCING 1 LINE.
+           WRITE PRINT-LINE-FC FROM CONTROL-TOTAL-LINE-2
+               AFTER ADVANCING 1 LINE.
+
+           MOVE WS-GRAND-TOTAL-BORROWINGS TO CT-PREV-BORROWINGS.
+           MOVE WS-GRAND-TOTAL-ROYALTY    TO CT-PREV-ROYALTY.
+           OPEN OUTPUT CONTROL-TOTALS-FILE.
+           WRITE CONTROL-TOTALS-REC.
+           CLOSE CONTROL-TOTALS-FILE.
+       16-EXIT.
+           EXIT.
+
+      *    Read the author number this report last completed, so a
+      *    rerun after an interruption can skip the work already
+      *    done.  Absence of the file (status 35) means a clean start.
+      *    The grand totals posted for those already-skipped authors
+      *    are carried in the same record, so WS-GRAND-TOTAL-BORROWINGS
+      *    and WS-GRAND-TOTAL-ROYALTY pick back up where the interrupted
+      *    run left off instead of restarting from zero - otherwise
+      *    16-WRITE-CONTROL-TRAILER and 19-WRITE-QUARTER-CLOSE would post
+      *    only the partial total covering the authors reprocessed after
+      *    the restart.
+       17-READ-CHECKPOINT.
+           MOVE ZEROS TO WS-CHECKPOINT-AUTHOR.
+           MOVE SPACES TO WS-CHECKPOINT-AGENT.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF CHECKPOINT-FILE-FOUND
+               READ CHECKPOINT-FILE
+                   AT END CONTINUE
+                   NOT AT END
+                       MOVE CP-LAST-AUTHOR TO WS-CHECKPOINT-AUTHOR
+                       MOVE CP-LAST-AGENT-NAME TO WS-CHECKPOINT-AGENT
+                       MOVE CP-GRAND-TOTAL-BORROWINGS
+                                          TO WS-GRAND-TOTAL-BORROWINGS
+                       MOVE CP-GRAND-TOTAL-ROYALTY
+                                          TO WS-GRAND-TOTAL-ROYALTY
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+           IF WS-CHECKPOINT-AGENT NOT EQUAL TO SPACES
+               DISPLAY "RESTARTING AFTER AGENT " WS-CHECKPOINT-AGENT
+                       " (AUTHOR " WS-CHECKPOINT-AUTHOR ")"
+           END-IF.
+       17-EXIT.
+           EXIT.
+
+      *    Save WS-CHECKPOINT-AGENT/WS-CHECKPOINT-AUTHOR, along with
+      *    the grand totals accumulated so far, as the restart point
+      *    for the next run.  The scan that 30-PROCESS-AUTHORS walks
+      *    is ordered by AGENT-NAME-FB (the alternate key used for
+      *    10-BEGIN's START), not by author number, so the restart
+      *    point has to be the agent name actually reached - author
+      *    number alone does not track scan position.  Called both as
+      *    each author completes and, with the checkpoint reset to
+      *    spaces/zero, once the whole run finishes cleanly - the
+      *    cleared record left behind then gives the next quarter's
+      *    run a clean start.
+       18-WRITE-CHECKPOINT.
+           MOVE WS-CHECKPOINT-AUTHOR TO CP-LAST-AUTHOR.
+           MOVE WS-CHECKPOINT-AGENT TO CP-LAST-AGENT-NAME.
+           IF WS-CHECKPOINT-AGENT EQUAL TO SPACES
+               MOVE ZEROS TO CP-GRAND-TOTAL-BORROWINGS
+                             CP-GRAND-TOTAL-ROYALTY
+           ELSE
+               MOVE WS-GRAND-TOTAL-BORROWINGS
+                                     TO CP-GRAND-TOTAL-BORROWINGS
+               MOVE WS-GRAND-TOTAL-ROYALTY
+                                     TO CP-GRAND-TOTAL-ROYALTY
+           END-IF.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           WRITE CHECKPOINT-REC.
+           CLOSE CHECKPOINT-FILE.
+       18-EXIT.
+           EXIT.
+
+      *    Marks this year/quarter as closed once the whole run
+      *    completes, so a later accidental rerun is caught by
+      *    14-CHECK-QUARTER-CLOSE instead of silently under-paying.
+       19-WRITE-QUARTER-CLOSE.
+           MOVE WS-CURRENT-YEAR        TO QC-LAST-YEAR.
+           MOVE WS-CURRENT-QUARTER     TO QC-LAST-QUARTER.
+           MOVE WS-RUN-DATE            TO QC-CLOSE-DATE.
+           MOVE WS-GRAND-TOTAL-ROYALTY TO QC-TOTAL-PAID.
+           OPEN OUTPUT QUARTER-CONTROL-FILE.
+           WRITE QUARTER-CONTROL-REC.
+           CLOSE QUARTER-CONTROL-FILE.
+       19-EXIT.
+           EXIT.
+
+      *    Posts this run's royalty total to the general ledger
+      *    interface file as a debit to royalty expense and an
+      *    offsetting credit to cash, once the quarter close above
+      *    has recorded the total paid.
+       21-WRITE-GL-ENTRIES.
+           MOVE GL-ACCT-ROYALTY-EXPENSE  TO GL-ACCOUNT-CODE.
+           SET  GL-DEBIT                 TO TRUE.
+           MOVE WS-GRAND-TOTAL-ROYALTY   TO GL-AMOUNT.
+           STRING "ROYALTY Q" DELIMITED BY SIZE
+                  WS-CURRENT-QUARTER     DELIMITED BY SIZE
+                  "/"                    DELIMITED BY SIZE
+                  WS-CURRENT-YEAR        DELIMITED BY SIZE
+               INTO GL-REFERENCE.
+           MOVE WS-RUN-DATE              TO GL-TXN-DATE.
+           MOVE "LibRoyaltyRpt"          TO GL-SOURCE-PROGRAM.
+           WRITE GL-INTERFACE-REC.
+           MOVE GL-ACCT-CASH             TO GL-ACCOUNT-CODE.
+           SET  GL-CREDIT                TO TRUE.
+           WRITE GL-INTERFACE-REC.
+       21-EXIT.
+           EXIT.
 
        20-PROCESS-AGENTS.
            MOVE AGENT-NAME-FB TO AGENT-NAME-PRN, PREV-AGENT.
            MOVE ZEROS TO AGENT-PAYMENT.
+           MOVE AGENT-PAYMENT-METHOD-FB TO WS-AGENT-PAYMENT-METHOD.
+           MOVE AGENT-ROUTING-NUM-FB TO WS-AGENT-ROUTING-NUM.
+           MOVE AGENT-ACCOUNT-NUM-FB TO WS-AGENT-ACCOUNT-NUM.
 
-           PERFORM 30-PROCESS-AUTHORS 
+           PERFORM 30-PROCESS-AUTHORS
                UNTIL END-OF-AUTHOR-FILE
                    OR AGENT-NAME-FB NOT EQUAL TO PREV-AGENT.
 
@@ -174,33 +605,66 @@
            MOVE SPACES TO PRINT-LINE-FC.
            WRITE PRINT-LINE-FC AFTER ADVANCING 2 LINES.
 
-               
+           IF WS-AGENT-PAID-BY-ACH
+               PERFORM 25-WRITE-REMITTANCE THRU 25-EXIT
+           END-IF.
+
+      *    Write one ACH-style remittance record for an agent who has
+      *    gone paperless, so this run's payment can go straight to
+      *    the bank instead of becoming a check to cut.
+       25-WRITE-REMITTANCE.
+           MOVE PREV-AGENT            TO RM-AGENT-NAME.
+           MOVE WS-AGENT-ROUTING-NUM  TO RM-ROUTING-NUMBER.
+           MOVE WS-AGENT-ACCOUNT-NUM  TO RM-ACCOUNT-NUMBER.
+           MOVE AGENT-PAYMENT         TO RM-PAYMENT-AMOUNT.
+           MOVE WS-RUN-DATE           TO RM-PAYMENT-DATE.
+           WRITE REMITTANCE-REC.
+       25-EXIT.
+           EXIT.
 
 
        30-PROCESS-AUTHORS.
+           MOVE AUTHOR-NUM-FB TO PREV-AUTHOR.
+           IF WS-CHECKPOINT-AGENT NOT EQUAL TO SPACES
+               AND AGENT-NAME-FB NOT GREATER THAN WS-CHECKPOINT-AGENT
+                   DISPLAY "SKIPPING ALREADY-REPORTED AUTHOR "
+                           AUTHOR-NUM-FB
+           ELSE
+               PERFORM 35-REPORT-ONE-AUTHOR THRU 35-EXIT
+               MOVE PREV-AUTHOR TO WS-CHECKPOINT-AUTHOR
+               MOVE AGENT-NAME-FB TO WS-CHECKPOINT-AGENT
+               PERFORM 18-WRITE-CHECKPOINT THRU 18-EXIT
+           END-IF.
+           READ AUTHOR-FILE NEXT RECORD
+               AT END SET END-OF-AUTHOR-FILE TO TRUE
+           END-READ.
+
+       35-REPORT-ONE-AUTHOR.
            MOVE ZEROS TO QTR-AUTHOR-BORROWS, AUTHOR-ROYALTIES.
-           MOVE AUTHOR-NUM-FB TO AUTHOR-NUMBER-FA, PREV-AUTHOR.
+           MOVE AUTHOR-NUM-FB TO AUTHOR-NUMBER-FA.
            DISPLAY "AUTHOR NUMBER " AUTHOR-NUMBER-FA.
            MOVE AUTHOR-NAME-FB TO AUTHOR-NAME-PRN.
-           READ BOOK-FILE 
+           READ BOOK-FILE
                KEY IS AUTHOR-NUMBER-FA
                INVALID KEY
-                DISPLAY "ERROR IN 20-PROCESS-AGENTS = " BOOK-ERROR-STATUS
+                DISPLAY "ERROR IN 20-PROCESS-AGENTS = "
+                        BOOK-ERROR-STATUS
            END-READ.
            DISPLAY "BOOK RECORD IN 20-PROCESS-AGENTS "  BOOK-REC-FA.
-           PERFORM 40-PROCESS-BOOKS 
-               UNTIL END-OF-BOOK-FILE 
+           PERFORM 40-PROCESS-BOOKS
+               UNTIL END-OF-BOOK-FILE
                    OR AUTHOR-NUMBER-FA NOT EQUAL TO PREV-AUTHOR.
            SET NOT-END-OF-BOOK-FILE TO TRUE.
            MOVE QTR-AUTHOR-BORROWS TO QTR-BORROWS-PRN.
            MOVE AUTHOR-ROYALTIES    TO QTR-ROYALTIES-PRN.
-           WRITE PRINT-LINE-FC FROM QTR-BORROWS-LINE AFTER ADVANCING 2 LINES.
-           WRITE PRINT-LINE-FC FROM QTR-ROYALTIES-LINE AFTER ADVANCING 1 LINE.
+           WRITE PRINT-LINE-FC FROM QTR-BORROWS-LINE
+               AFTER ADVANCING 2 LINES.
+           WRITE PRINT-LINE-FC FROM QTR-ROYALTIES-LINE
+               AFTER ADVANCING 1 LINE.
            MOVE SPACES TO PRINT-LINE-FC.
            WRITE PRINT-LINE-FC AFTER ADVANCING 2 LINES.
-           READ AUTHOR-FILE NEXT RECORD 
-               AT END SET END-OF-AUTHOR-FILE TO TRUE
-           END-READ.
+       35-EXIT.
+           EXIT.
 
        40-PROCESS-BOOKS.
            PERFORM 50-PROCESS-ONE-BOOK.
@@ -209,14 +673,71 @@
            END-READ.
            MOVE SPACES TO AUTHOR-NAME-PRN, AGENT-NAME-PRN.
 
+       45-CHECK-ROYALTY-RATE-CHANGE.
+           MOVE BOOK-NUMBER-FA TO RH-BOOK-NUMBER.
+           READ ROYALTY-HISTORY-FILE
+               KEY IS RH-BOOK-NUMBER
+               INVALID KEY
+                   MOVE BOOK-NUMBER-FA    TO RH-BOOK-NUMBER
+                   MOVE ROYALTY-RATE-FA   TO RH-LAST-ROYALTY-RATE
+                   MOVE WS-RUN-DATE       TO RH-LAST-CHANGE-DATE
+                   WRITE ROYALTY-HISTORY-REC
+           END-READ.
+           IF HISTORY-RECORD-FOUND
+               AND RH-LAST-ROYALTY-RATE NOT EQUAL TO ROYALTY-RATE-FA
+                   MOVE BOOK-NUMBER-FA      TO RC-BOOK-NUMBER-PRN
+                   MOVE RH-LAST-ROYALTY-RATE TO RC-OLD-RATE-PRN
+                   MOVE ROYALTY-RATE-FA     TO RC-NEW-RATE-PRN
+                   WRITE PRINT-LINE-FC FROM ROYALTY-CHANGE-LINE
+                       AFTER ADVANCING 1 LINE
+                   MOVE ROYALTY-RATE-FA     TO RH-LAST-ROYALTY-RATE
+                   MOVE WS-RUN-DATE         TO RH-LAST-CHANGE-DATE
+                   REWRITE ROYALTY-HISTORY-REC
+           END-IF.
+       45-EXIT.
+           EXIT.
+
+      *    Looks up BOOK-CURRENCY-FA on EXCHRATE-FILE and converts
+      *    BOOK-ROYALTY into WS-BOOK-ROYALTY-HOME, so the report can
+      *    show both the amount as billed and its home-currency
+      *    (WS-HOME-CURRENCY) equivalent.  A book already billed in
+      *    the home currency, or a currency code with no rate on
+      *    file, is carried across at 1-for-1 rather than held up.
+       48-CONVERT-TO-HOME-CURRENCY.
+           IF BOOK-CURRENCY-FA EQUAL TO SPACES
+              OR BOOK-CURRENCY-FA EQUAL TO WS-HOME-CURRENCY
+               MOVE BOOK-ROYALTY TO WS-BOOK-ROYALTY-HOME
+           ELSE
+               MOVE BOOK-CURRENCY-FA TO ER-CURRENCY-CODE
+               READ EXCHRATE-FILE
+                   KEY IS ER-CURRENCY-CODE
+                   INVALID KEY
+                       MOVE BOOK-ROYALTY TO WS-BOOK-ROYALTY-HOME
+               END-READ
+               IF RATE-RECORD-FOUND
+                   MOVE ER-RATE-TO-HOME TO WS-RATE-TO-HOME
+                   MULTIPLY BOOK-ROYALTY BY WS-RATE-TO-HOME
+                       GIVING WS-BOOK-ROYALTY-HOME ROUNDED
+               END-IF
+           END-IF.
+       48-EXIT.
+           EXIT.
+
        50-PROCESS-ONE-BOOK.
-           MULTIPLY QTR-BORROWINGS-FA BY ROYALTY-RATE-FA 
+           MOVE BOOK-REC-FA TO WS-AUDIT-BEFORE-REC.
+           PERFORM 45-CHECK-ROYALTY-RATE-CHANGE THRU 45-EXIT.
+           MULTIPLY QTR-BORROWINGS-FA BY ROYALTY-RATE-FA
                GIVING BOOK-ROYALTY ROUNDED.
-           ADD QTR-BORROWINGS-FA  TO QTR-AUTHOR-BORROWS.
-           ADD BOOK-ROYALTY  TO AUTHOR-ROYALTIES, AGENT-PAYMENT.
+           ADD QTR-BORROWINGS-FA  TO QTR-AUTHOR-BORROWS,
+                                      WS-GRAND-TOTAL-BORROWINGS.
+           ADD BOOK-ROYALTY  TO AUTHOR-ROYALTIES, AGENT-PAYMENT,
+                                 WS-GRAND-TOTAL-ROYALTY.
+           PERFORM 48-CONVERT-TO-HOME-CURRENCY THRU 48-EXIT.
            MOVE BOOK-NAME-FA TO BOOK-NAME-PRN.
            MOVE QTR-BORROWINGS-FA TO BOOK-QTR-BORROWS-PRN.
            MOVE BOOK-ROYALTY TO BOOK-ROYALTY-PRN.
+           MOVE BOOK-CURRENCY-FA TO BOOK-CURRENCY-PRN.
+           MOVE WS-BOOK-ROYALTY-HOME TO BOOK-ROYALTY-HOME-PRN.
            WRITE PRINT-LINE-FC FROM BOOK-LINE
                     AFTER ADVANCING 1 LINE.
 
@@ -224,4 +745,22 @@
            REWRITE BOOK-REC-FA
                INVALID KEY
                DISPLAY "REWRITE 50-PROCESS-ONE-BOOK " BOOK-ERROR-STATUS
+               NOT INVALID KEY
+                   MOVE BOOK-NUMBER-FA TO AT-KEY-VALUE
+                   MOVE WS-AUDIT-BEFORE-REC TO AT-BEFORE-IMAGE
+                   MOVE BOOK-REC-FA TO AT-AFTER-IMAGE
+                   SET AT-OP-CHANGE TO TRUE
+                   PERFORM 55-WRITE-AUDIT-RECORD THRU 55-EXIT
            END-REWRITE.
+       50-EXIT.
+           EXIT.
+
+      *    Common audit-trail append, called once AT-KEY-VALUE,
+      *    AT-OPERATION, and the before/after images have been set.
+       55-WRITE-AUDIT-RECORD.
+           ACCEPT AT-TS-DATE FROM DATE YYYYMMDD.
+           ACCEPT AT-TS-TIME FROM TIME.
+           MOVE "LibRoyaltyRpt" TO AT-PROGRAM-ID.
+           WRITE AUDIT-TRAIL-REC.
+       55-EXIT.
+           EXIT.
