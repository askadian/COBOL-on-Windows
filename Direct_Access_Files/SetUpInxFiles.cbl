@@ -44,7 +44,10 @@
 
               SELECT In-Pub ASSIGN TO "IN-PUB.DAT"
                         ORGANIZATION IS LINE SEQUENTIAL.
-                     
+
+              SELECT Exception-Report ASSIGN TO "REFINTEG.RPT"
+                        ORGANIZATION IS LINE SEQUENTIAL.
+
 
        DATA DIVISION.
        FILE SECTION.
@@ -56,6 +59,15 @@
               02	Pr-Module-Code		PIC X(5).
               02	Pr-Copies-Required	PIC 9(3).
               02	Pr-Term			PIC 9.
+      *       Tracks the bookshop's decision on this requisition -
+      *       not present in IN-PREQ.DAT, so every newly-loaded row is
+      *       defaulted to Pending here and carried forward from then
+      *       on by ApprovePurchaseReq.cbl's REWRITEs.
+              02	Pr-Req-Status		PIC X(8).
+                     88	Pr-Req-Pending	VALUE "PENDING ".
+                     88	Pr-Req-Approved	VALUE "APPROVED".
+                     88	Pr-Req-Rejected	VALUE "REJECTED".
+                     88	Pr-Req-Ordered	VALUE "ORDERED ".
               
        FD 	Book-File.
        01	Book-Rec.
@@ -69,6 +81,15 @@
               02	Pf-Publisher-Num	PIC 9(4).
               02	Pf-Publisher-Name	PIC X(20).
               02	Pf-Publisher-Address	PIC X(40).
+      *       Neither field is present in IN-PUB.DAT, so both are
+      *       defaulted to ZEROS below when this file is loaded and
+      *       are left for Publisher Management to maintain from then
+      *       on.  Pf-Min-Order-Qty lets AggregateBookOrders.cbl tell
+      *       a real order from one too small to send, and
+      *       Pf-Discount-Rate (a decimal fraction e.g. .150 = 15%)
+      *       lets it show the expected discounted order value.
+              02	Pf-Min-Order-Qty	PIC 9(5).
+              02	Pf-Discount-Rate	PIC V999.
 
        FD	In-Pr.
        01	In-Pr-Rec			PIC X(37).
@@ -79,12 +100,17 @@
        FD	In-Pub.
        01	In-Pub-Rec			PIC X(64).
 
+       FD	Exception-Report.
+       01	Exception-Line			PIC X(80).
 
        WORKING-STORAGE SECTION.
        01	File-Stati.
               02	Pr-Status		PIC X(2).
+                     COPY "FS-STATUS-CODES.CPY".
               02	Bf-Status		PIC X(2).
+                     COPY "FS-STATUS-CODES.CPY".
               02	Pf-Status		PIC X(2).
+                     COPY "FS-STATUS-CODES.CPY".
 
        01	Current-Term			PIC 9.
 
@@ -97,6 +123,13 @@
                      88	Not-End-Of-Books   VALUE 0.
               02	FILLER			PIC 9 	VALUE 0.
                      88	End-Of-Publishers  VALUE 1.
+              02	FILLER			PIC 9 	VALUE 0.
+                     88	End-Of-Pr-Scan     VALUE 1.
+              02	FILLER			PIC 9 	VALUE 0.
+                     88	End-Of-Book-Scan   VALUE 1.
+
+       01	Exception-Counts.
+              02	Ws-Exception-Count	PIC 9(5) VALUE ZEROS.
 
 
        PROCEDURE DIVISION.
@@ -111,8 +144,9 @@
                      AT END SET End-Of-Pr-File TO TRUE
               END-READ
               PERFORM UNTIL End-Of-Pr-File
+                     SET Pr-Req-Pending TO TRUE
                      WRITE Pr-Rec
-                            INVALID KEY 
+                            INVALID KEY
                             DISPLAY "Error in Pr status = " Pr-Status
                      END-WRITE
                       READ In-Pr INTO Pr-Rec
@@ -137,8 +171,10 @@
                      AT END SET End-Of-Publishers TO TRUE
               END-READ
               PERFORM UNTIL End-Of-Publishers
-                     WRITE Publisher-Rec 
-                            INVALID KEY 
+                     MOVE ZEROS TO Pf-Min-Order-Qty
+                     MOVE ZEROS TO Pf-Discount-Rate
+                     WRITE Publisher-Rec
+                            INVALID KEY
                             DISPLAY "Pub error = " Pf-Status
                      END-WRITE
                      READ In-Pub INTO Publisher-Rec
@@ -152,4 +188,89 @@
                      In-Pr,
                      In-Book,
                      In-Pub.
+
+              PERFORM 9000-Validate-Referential-Integrity
+                 THRU 9000-Exit.
+
               STOP RUN.
+
+      *    Re-opens the three newly-loaded indexed files and checks
+      *    that every foreign key actually points at a record that
+      *    exists: Purchase-Req-File.Pr-Book-Num must be a real
+      *    Book-File record, and Book-File.Bf-Publisher-Num must be a
+      *    real Publisher-File record.  Orphaned references are
+      *    written to REFINTEG.RPT instead of being left to surface
+      *    later as a failed lookup somewhere downstream.
+       9000-Validate-Referential-Integrity.
+              OPEN OUTPUT Exception-Report.
+              OPEN INPUT  Purchase-Req-File.
+              OPEN INPUT  Book-File.
+              OPEN INPUT  Publisher-File.
+
+              PERFORM 9100-Check-Pr-Book-Refs THRU 9100-Exit.
+              PERFORM 9200-Check-Book-Publisher-Refs THRU 9200-Exit.
+
+              MOVE SPACES TO Exception-Line.
+              STRING "TOTAL REFERENTIAL INTEGRITY EXCEPTIONS: "
+                        DELIMITED BY SIZE
+                     Ws-Exception-Count DELIMITED BY SIZE
+                INTO Exception-Line.
+              WRITE Exception-Line.
+              DISPLAY Exception-Line.
+
+              CLOSE Purchase-Req-File, Book-File, Publisher-File,
+                    Exception-Report.
+       9000-Exit.
+              EXIT.
+
+       9100-Check-Pr-Book-Refs.
+              READ Purchase-Req-File NEXT RECORD
+                     AT END SET End-Of-Pr-Scan TO TRUE
+              END-READ.
+              PERFORM UNTIL End-Of-Pr-Scan
+                     MOVE Pr-Book-Num TO Bf-Book-Num
+                     READ Book-File
+                            KEY IS Bf-Book-Num
+                     INVALID KEY
+                            ADD 1 TO Ws-Exception-Count
+                            MOVE SPACES TO Exception-Line
+                            STRING "PURCHASE REQ " DELIMITED BY SIZE
+                                   Pr-Number DELIMITED BY SIZE
+                                   " REFERENCES UNKNOWN BOOK "
+                                      DELIMITED BY SIZE
+                                   Pr-Book-Num DELIMITED BY SIZE
+                              INTO Exception-Line
+                            WRITE Exception-Line
+                     END-READ
+                     READ Purchase-Req-File NEXT RECORD
+                            AT END SET End-Of-Pr-Scan TO TRUE
+                     END-READ
+              END-PERFORM.
+       9100-Exit.
+              EXIT.
+
+       9200-Check-Book-Publisher-Refs.
+              READ Book-File NEXT RECORD
+                     AT END SET End-Of-Book-Scan TO TRUE
+              END-READ.
+              PERFORM UNTIL End-Of-Book-Scan
+                     MOVE Bf-Publisher-Num TO Pf-Publisher-Num
+                     READ Publisher-File
+                            KEY IS Pf-Publisher-Num
+                     INVALID KEY
+                            ADD 1 TO Ws-Exception-Count
+                            MOVE SPACES TO Exception-Line
+                            STRING "BOOK " DELIMITED BY SIZE
+                                   Bf-Book-Num DELIMITED BY SIZE
+                                   " REFERENCES UNKNOWN PUBLISHER "
+                                      DELIMITED BY SIZE
+                                   Bf-Publisher-Num DELIMITED BY SIZE
+                              INTO Exception-Line
+                            WRITE Exception-Line
+                     END-READ
+                     READ Book-File NEXT RECORD
+                            AT END SET End-Of-Book-Scan TO TRUE
+                     END-READ
+              END-PERFORM.
+       9200-Exit.
+              EXIT.
