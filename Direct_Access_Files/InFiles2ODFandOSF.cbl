@@ -24,7 +24,10 @@
                ORGANIZATION IS LINE SEQUENTIAL.   
 
           SELECT ODF-in ASSIGN TO "ODF-IN.DAT"
-               ORGANIZATION IS LINE SEQUENTIAL.  
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+          SELECT Low-Stock-Report ASSIGN TO "LOWSTOCK.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
@@ -34,9 +37,10 @@
           02 Oil-Name-ODF              PIC X(20).
           02 Unit-Size-ODF		PIC 9(2).
           02 Unit-Cost-ODF		PIC 99V99.
+          02 Oil-Currency-ODF		PIC X(3).
 
        FD ODF-in.
-       01 ODF-in-Rec 			PIC X(30).
+       01 ODF-in-Rec 			PIC X(33).
           88 End-Of-ODF		VALUE HIGH-VALUES.
 
        FD OSF-in.
@@ -53,13 +57,24 @@
           02 Oil-Num-OSF		PIC 9(4).
           02 Qty-In-Stock-OSF		PIC 9(5).
 
+       FD Low-Stock-Report.
+       01 Low-Stock-Line		PIC X(80).
+
 
        WORKING-STORAGE SECTION.
        01 Status-Codes.
           02 ODF-Status                PIC X(2).
+             COPY "FS-STATUS-CODES.CPY".
           02 OSF-Status                PIC X(2).
              88 No-Error-Found		VALUE "00".
              88 Rec-Not-Found		VALUE "23".
+             COPY "FS-STATUS-CODES.CPY".
+
+       01 Low-Stock-Vars.
+          02 Ws-Low-Stock-Threshold	PIC 9(5) VALUE 00050.
+          02 Ws-Low-Stock-Count	PIC 9(5) VALUE ZEROS.
+          02 FILLER			PIC 9 VALUE 0.
+             88 End-Of-Stock-Scan	VALUE 1.
 
        PROCEDURE DIVISION.
        Begin.
@@ -98,5 +113,55 @@
           CLOSE Oil-Details-File.
           CLOSE Oil-Stock-File.
           CLOSE ODF-in.
-          CLOSE OSF-in. 
+          CLOSE OSF-in.
+
+          PERFORM 9000-Low-Stock-Alert THRU 9000-Exit.
+
          STOP RUN.
+
+      *    Re-opens the two newly-loaded files and scans Oil-Stock-
+      *    File for any oil whose quantity on hand has fallen below
+      *    Ws-Low-Stock-Threshold, looking up its name on
+      *    Oil-Details-File and writing an alert line to
+      *    LOWSTOCK.RPT.
+       9000-Low-Stock-Alert.
+          OPEN OUTPUT Low-Stock-Report.
+          OPEN INPUT Oil-Details-File.
+          OPEN INPUT Oil-Stock-File.
+
+          READ Oil-Stock-File NEXT RECORD
+             AT END SET End-Of-Stock-Scan TO TRUE
+          END-READ.
+          PERFORM UNTIL End-Of-Stock-Scan
+             IF Qty-In-Stock-OSF < Ws-Low-Stock-Threshold
+                MOVE Oil-Num-OSF TO Oil-Num-ODF
+                READ Oil-Details-File
+                   KEY IS Oil-Num-ODF
+                   INVALID KEY MOVE SPACES TO Oil-Name-ODF
+                END-READ
+                ADD 1 TO Ws-Low-Stock-Count
+                MOVE SPACES TO Low-Stock-Line
+                STRING "LOW STOCK: OIL " DELIMITED BY SIZE
+                       Oil-Num-OSF DELIMITED BY SIZE
+                       " " DELIMITED BY SIZE
+                       Oil-Name-ODF DELIMITED BY SIZE
+                       " QTY ON HAND " DELIMITED BY SIZE
+                       Qty-In-Stock-OSF DELIMITED BY SIZE
+                  INTO Low-Stock-Line
+                WRITE Low-Stock-Line
+             END-IF
+             READ Oil-Stock-File NEXT RECORD
+                AT END SET End-Of-Stock-Scan TO TRUE
+             END-READ
+          END-PERFORM.
+
+          MOVE SPACES TO Low-Stock-Line.
+          STRING Ws-Low-Stock-Count DELIMITED BY SIZE
+                 " OIL(S) BELOW REORDER THRESHOLD" DELIMITED BY SIZE
+            INTO Low-Stock-Line.
+          WRITE Low-Stock-Line.
+          DISPLAY Low-Stock-Line.
+
+          CLOSE Oil-Details-File, Oil-Stock-File, Low-Stock-Report.
+       9000-Exit.
+          EXIT.
