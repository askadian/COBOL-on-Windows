@@ -0,0 +1,203 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PersonDemographicsRpt.
+       AUTHOR AMRESH KADIAN.
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      *                                                               *
+      *  READS THE INDEXED FILE 'PERSONIDX' SEQUENTIALLY AND          *
+      *  TABULATES REAL COUNTS BY PERSON-IDX-SEX AND                  *
+      *  PERSON-IDX-ETHNICITY, REPLACING THE WS-FN-COUNT/WS-LN-COUNT  *
+      *  PLACEHOLDERS LEFT OVER FROM CreatePersonFile.cbl THAT NEVER  *
+      *  GET INCREMENTED IN CreatePersonKsdsFile.cbl.                 *
+      *                                                               *
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+              SELECT PERSON-IDX-FILE
+                     ASSIGN TO "personidx"
+                     ORGANIZATION IS INDEXED
+                     ACCESS MODE IS SEQUENTIAL
+                     RECORD KEY IS
+                            PERSON-IDX-ID
+                     ALTERNATE RECORD KEY IS
+                            PERSON-IDX-FIRST-NAME
+                            WITH DUPLICATES
+                     FILE STATUS IS
+                            PERSON-IDX-FILE-STATUS-IND.
+
+              SELECT Demographics-Report
+                     ASSIGN TO "PRSNDEMO.RPT"
+                     ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD PERSON-IDX-FILE.
+       01 PERSON-IDX-REC.
+              10 PERSON-IDX-ID              PIC 9(09).
+              10 PERSON-IDX-FIRST-NAME      PIC X(30).
+              10 PERSON-IDX-LAST-NAME       PIC X(30).
+              10 PERSON-IDX-SEX             PIC X(06).
+              10 PERSON-IDX-ETHNICITY       PIC X(15).
+              10 PERSON-IDX-STATUS          PIC X(01).
+                 88 PERSON-IDX-ACTIVE             VALUE "A".
+                 88 PERSON-IDX-INACTIVE           VALUE "I".
+
+       FD Demographics-Report.
+       01 Print-Line                         PIC X(40).
+
+       WORKING-STORAGE SECTION.
+       01 FD-VARS.
+              10 PERSON-IDX-FILE-STATUS-IND
+                                   PIC X(02) VALUE "00".
+                 COPY "FS-STATUS-CODES.CPY".
+
+       01 WS-EOF-SWITCHES.
+              10 PERSON-IDX-FILE-EOF-SW  PIC X(01) VALUE 'N'.
+
+       01 WS-TOTAL-COUNT             PIC 9(09) VALUE ZEROS.
+
+       01 Sex-Table.
+              02 Sex-Entry-Count      PIC 9(02) VALUE ZEROS.
+              02 Sex-Entry OCCURS 10 TIMES.
+                 03 Sex-Value         PIC X(06).
+                 03 Sex-Count         PIC 9(07).
+
+       01 Ethnicity-Table.
+              02 Ethnicity-Entry-Count PIC 9(02) VALUE ZEROS.
+              02 Ethnicity-Entry OCCURS 20 TIMES.
+                 03 Ethnicity-Value    PIC X(15).
+                 03 Ethnicity-Count    PIC 9(07).
+
+       01 WS-SCAN-VARS.
+              10 WS-SUB               PIC 9(02).
+              10 WS-FOUND-SW          PIC X(01).
+                 88 WS-FOUND                 VALUE "Y".
+
+       01 Report-Line.
+              02 Prn-Label             PIC X(20).
+              02 Prn-Count             PIC ZZZ,ZZ9.
+      *//
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+
+              OPEN INPUT PERSON-IDX-FILE.
+              OPEN OUTPUT Demographics-Report.
+
+              PERFORM 4000-PROCESS
+                 THRU 4000-EXIT.
+
+              PERFORM 7000-PRINT-REPORT
+                 THRU 7000-EXIT.
+
+              CLOSE PERSON-IDX-FILE
+                    Demographics-Report.
+
+              GO TO 0000-EXIT.
+       0000-EXIT.
+              STOP RUN.
+              EXIT.
+
+       4000-PROCESS.
+
+              READ PERSON-IDX-FILE NEXT RECORD
+                     AT END MOVE 'Y' TO PERSON-IDX-FILE-EOF-SW
+              END-READ.
+
+              PERFORM UNTIL PERSON-IDX-FILE-EOF-SW = 'Y'
+                     ADD 1 TO WS-TOTAL-COUNT
+                     PERFORM 5000-ACCUMULATE-SEX
+                        THRU 5000-EXIT
+                     PERFORM 6000-ACCUMULATE-ETHNICITY
+                        THRU 6000-EXIT
+                     READ PERSON-IDX-FILE NEXT RECORD
+                        AT END MOVE 'Y' TO PERSON-IDX-FILE-EOF-SW
+                     END-READ
+              END-PERFORM.
+       4000-EXIT.
+              EXIT.
+
+      * Find PERSON-IDX-SEX in Sex-Table (adding a new entry the
+      * first time a value is seen) and bump its count.
+       5000-ACCUMULATE-SEX.
+              MOVE "N" TO WS-FOUND-SW.
+              MOVE 1 TO WS-SUB.
+              PERFORM UNTIL WS-SUB > Sex-Entry-Count OR WS-FOUND
+                     IF Sex-Value(WS-SUB) = PERSON-IDX-SEX
+                            ADD 1 TO Sex-Count(WS-SUB)
+                            MOVE "Y" TO WS-FOUND-SW
+                     ELSE
+                            ADD 1 TO WS-SUB
+                     END-IF
+              END-PERFORM.
+
+              IF NOT WS-FOUND AND Sex-Entry-Count < 10
+                     ADD 1 TO Sex-Entry-Count
+                     MOVE PERSON-IDX-SEX TO Sex-Value(Sex-Entry-Count)
+                     MOVE 1 TO Sex-Count(Sex-Entry-Count)
+              END-IF.
+       5000-EXIT.
+              EXIT.
+
+      * Find PERSON-IDX-ETHNICITY in Ethnicity-Table (adding a new
+      * entry the first time a value is seen) and bump its count.
+       6000-ACCUMULATE-ETHNICITY.
+              MOVE "N" TO WS-FOUND-SW.
+              MOVE 1 TO WS-SUB.
+              PERFORM UNTIL WS-SUB > Ethnicity-Entry-Count OR WS-FOUND
+                     IF Ethnicity-Value(WS-SUB) = PERSON-IDX-ETHNICITY
+                            ADD 1 TO Ethnicity-Count(WS-SUB)
+                            MOVE "Y" TO WS-FOUND-SW
+                     ELSE
+                            ADD 1 TO WS-SUB
+                     END-IF
+              END-PERFORM.
+
+              IF NOT WS-FOUND AND Ethnicity-Entry-Count < 20
+                     ADD 1 TO Ethnicity-Entry-Count
+                     MOVE PERSON-IDX-ETHNICITY
+                       TO Ethnicity-Value(Ethnicity-Entry-Count)
+                     MOVE 1 TO Ethnicity-Count(Ethnicity-Entry-Count)
+              END-IF.
+       6000-EXIT.
+              EXIT.
+
+       7000-PRINT-REPORT.
+              MOVE "PERSON DEMOGRAPHICS REPORT" TO Print-Line.
+              WRITE Print-Line.
+              MOVE SPACES TO Print-Line.
+              WRITE Print-Line.
+
+              MOVE "BY SEX" TO Prn-Label.
+              MOVE ZEROS TO Prn-Count.
+              WRITE Print-Line FROM Report-Line.
+
+              MOVE 1 TO WS-SUB.
+              PERFORM UNTIL WS-SUB > Sex-Entry-Count
+                     MOVE Sex-Value(WS-SUB) TO Prn-Label
+                     MOVE Sex-Count(WS-SUB) TO Prn-Count
+                     WRITE Print-Line FROM Report-Line
+                     ADD 1 TO WS-SUB
+              END-PERFORM.
+
+              MOVE SPACES TO Print-Line.
+              WRITE Print-Line.
+
+              MOVE "BY ETHNICITY" TO Prn-Label.
+              MOVE ZEROS TO Prn-Count.
+              WRITE Print-Line FROM Report-Line.
+
+              MOVE 1 TO WS-SUB.
+              PERFORM UNTIL WS-SUB > Ethnicity-Entry-Count
+                     MOVE Ethnicity-Value(WS-SUB) TO Prn-Label
+                     MOVE Ethnicity-Count(WS-SUB) TO Prn-Count
+                     WRITE Print-Line FROM Report-Line
+                     ADD 1 TO WS-SUB
+              END-PERFORM.
+
+              MOVE SPACES TO Print-Line.
+              WRITE Print-Line.
+              MOVE "TOTAL PERSONS" TO Prn-Label.
+              MOVE WS-TOTAL-COUNT TO Prn-Count.
+              WRITE Print-Line FROM Report-Line.
+       7000-EXIT.
+              EXIT.
