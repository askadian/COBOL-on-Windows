@@ -1,110 +1,182 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. CreatePersonKsdsFile.
-       AUTHOR AMRESH KADIAN.
-      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
-      *                                                               *
-      *  THIS PROGRAM READS THE INDEXED FILE 'PERSONIDX':-            *
-      *    - personidx.dat                                            *
-      *    - personidx.idx                                            *
-      *                                                               *
-      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-              SELECT PERSON-IDX-FILE
-                     ASSIGN TO "personidx"
-                     ORGANIZATION IS INDEXED
-                     ACCESS MODE IS DYNAMIC
-                     RECORD KEY IS 
-                            PERSON-IDX-ID
-                     FILE STATUS IS 
-                            PERSON-IDX-FILE-STATUS-IND.
-                     
-       DATA DIVISION.
-       FILE SECTION.
-       FD PERSON-IDX-FILE.
-       01 PERSON-IDX-REC.
-              10 PERSON-IDX-ID              PIC 9(09).
-              10 PERSON-IDX-FIRST-NAME      PIC X(30).
-              10 PERSON-IDX-LAST-NAME       PIC X(30).
-              10 PERSON-IDX-SEX             PIC X(06).
-              10 PERSON-IDX-ETHNICITY       PIC X(15).
-              
-       WORKING-STORAGE SECTION.
-       01 WS-VARS.
-              10 WS-PERSON-IDX-KEY   PIC 9(09) VALUE ZEROS.
-              
-       01 FD-VARS.
-              10 PERSON-IDX-FILE-STATUS-IND  
-                                   PIC X(01) VALUE 'N'.
-                                   
-       01 WS-PRSN-REC.
-              10 WS-PRSN-ID              PIC 9(09).
-              10 WS-PRSN-FIRST-NAME      PIC X(30).
-              10 WS-PRSN-LAST-NAME       PIC X(30).
-              10 WS-PRSN-SEX             PIC X(06).
-              10 WS-PRSN-ETHNICITY       PIC X(15).
-      *//
-       PROCEDURE DIVISION.
-       0000-MAINLINE.
-       
-              OPEN INPUT PERSON-IDX-FILE.
-       
-              DISPLAY "ENTER THE KEY: ".
-              ACCEPT PERSON-IDX-ID.
-              INITIALIZE WS-PRSN-REC.
-              
-      *       START PERSON-IDX-FILE KEY IS GREATER THAN PERSON-IDX-ID
-      *              INVALID KEY  
-      *                     DISPLAY "KEY IS NOT VALID"
-      *              NOT INVALID KEY 
-      *                     DISPLAY "KEY IS VALID"
-      *       END-START.
-              
-              READ PERSON-IDX-FILE 
-                     KEY IS
-                            PERSON-IDX-ID
-                     AT END 
-                            MOVE 'Y' 
-                              TO PERSON-IDX-FILE-STATUS-IND
-              END-READ.
-                  
-              MOVE PERSON-IDX-ID
-                TO WS-PRSN-ID.
-              MOVE PERSON-IDX-FIRST-NAME
-                TO WS-PRSN-FIRST-NAME.
-              MOVE PERSON-IDX-LAST-NAME
-                TO WS-PRSN-LAST-NAME.
-              MOVE PERSON-IDX-SEX
-                TO WS-PRSN-SEX.
-              MOVE PERSON-IDX-ETHNICITY
-                TO WS-PRSN-ETHNICITY.
-              DISPLAY WS-PRSN-REC.
-              
-      *       PERFORM 5 TIMES      
-      *              MOVE PERSON-IDX-ID
-      *                TO WS-PRSN-ID
-      *              MOVE PERSON-IDX-FIRST-NAME
-      *                TO WS-PRSN-FIRST-NAME
-      *              MOVE PERSON-IDX-LAST-NAME
-      *                TO WS-PRSN-LAST-NAME
-      *              MOVE PERSON-IDX-SEX 
-      *                TO WS-PRSN-SEX
-      *              MOVE PERSON-IDX-ETHNICITY
-      *                TO WS-PRSN-ETHNICITY
-      *                
-      *              READ PERSON-IDX-FILE NEXT RECORD
-      *                     AT END 
-      *                            MOVE 'Y' 
-      *                              TO PERSON-IDX-FILE-STATUS-IND
-      *              END-READ
-      *              DISPLAY WS-PRSN-REC
-      *       END-PERFORM.
-              
-              CLOSE PERSON-IDX-FILE.
-       
-              GO TO 0000-EXIT.
-       0000-EXIT.
-              STOP RUN.
-              EXIT.
-
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ReadPersonKsdsFile.
+       AUTHOR AMRESH KADIAN.
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      *                                                               *
+      *  THIS PROGRAM READS THE INDEXED FILE 'PERSONIDX':-            *
+      *    - personidx.dat                                            *
+      *    - personidx.idx                                            *
+      *                                                               *
+      *  OPTION 1 LOOKS UP ONE RECORD BY ID AND THEN LETS THE         *
+      *  OPERATOR SCROLL FORWARD/BACKWARD (N/P) THROUGH THE FILE IN   *
+      *  KEY SEQUENCE FROM THAT POINT, INSTEAD OF JUST DISPLAYING A   *
+      *  SINGLE RECORD.                                               *
+      *                                                               *
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+              SELECT PERSON-IDX-FILE
+                     ASSIGN TO "personidx"
+                     ORGANIZATION IS INDEXED
+                     ACCESS MODE IS DYNAMIC
+                     RECORD KEY IS
+                            PERSON-IDX-ID
+                     ALTERNATE RECORD KEY IS
+                            PERSON-IDX-FIRST-NAME
+                            WITH DUPLICATES
+                     FILE STATUS IS
+                            PERSON-IDX-FILE-STATUS-IND.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD PERSON-IDX-FILE.
+       01 PERSON-IDX-REC.
+              10 PERSON-IDX-ID              PIC 9(09).
+              10 PERSON-IDX-FIRST-NAME      PIC X(30).
+              10 PERSON-IDX-LAST-NAME       PIC X(30).
+              10 PERSON-IDX-SEX             PIC X(06).
+              10 PERSON-IDX-ETHNICITY       PIC X(15).
+              10 PERSON-IDX-STATUS          PIC X(01).
+                 88 PERSON-IDX-ACTIVE             VALUE "A".
+                 88 PERSON-IDX-INACTIVE           VALUE "I".
+
+       WORKING-STORAGE SECTION.
+       01 WS-VARS.
+              10 WS-PERSON-IDX-KEY   PIC 9(09) VALUE ZEROS.
+              10 WS-LOOKUP-OPTION    PIC X(01) VALUE SPACE.
+                 88 WS-LOOKUP-BY-ID          VALUE "1".
+                 88 WS-LOOKUP-BY-NAME        VALUE "2".
+              10 WS-SCROLL-OPTION    PIC X(01) VALUE SPACE.
+                 88 WS-SCROLL-NEXT          VALUE "N" "n".
+                 88 WS-SCROLL-PREV          VALUE "P" "p".
+                 88 WS-SCROLL-QUIT          VALUE "Q" "q".
+              10 WS-SCROLL-DONE-SW   PIC X(01) VALUE "N".
+                 88 WS-SCROLL-DONE           VALUE "Y".
+
+       01 FD-VARS.
+              10 PERSON-IDX-FILE-STATUS-IND
+                                   PIC X(02) VALUE "00".
+                 88 PIDX-SUCCESS             VALUE "00".
+                 88 PIDX-RECORD-NOT-FOUND    VALUE "23".
+                 COPY "FS-STATUS-CODES.CPY".
+
+       01 WS-PRSN-REC.
+              10 WS-PRSN-ID              PIC 9(09).
+              10 WS-PRSN-FIRST-NAME      PIC X(30).
+              10 WS-PRSN-LAST-NAME       PIC X(30).
+              10 WS-PRSN-SEX             PIC X(06).
+              10 WS-PRSN-ETHNICITY       PIC X(15).
+              10 WS-PRSN-STATUS          PIC X(01).
+      *//
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+
+              OPEN INPUT PERSON-IDX-FILE.
+
+              DISPLAY "1-LOOKUP BY ID  2-LOOKUP BY FIRST NAME: ".
+              ACCEPT WS-LOOKUP-OPTION.
+
+              EVALUATE TRUE
+                 WHEN WS-LOOKUP-BY-NAME
+                    PERFORM 2000-LOOKUP-BY-NAME
+                       THRU 2000-EXIT
+                 WHEN OTHER
+                    PERFORM 1000-LOOKUP-BY-ID
+                       THRU 1000-EXIT
+              END-EVALUATE.
+
+              PERFORM UNTIL WS-SCROLL-DONE
+                     PERFORM 5000-DISPLAY-CURRENT
+                        THRU 5000-EXIT
+                     PERFORM 6000-PROMPT-SCROLL
+                        THRU 6000-EXIT
+              END-PERFORM.
+
+              CLOSE PERSON-IDX-FILE.
+
+              GO TO 0000-EXIT.
+       0000-EXIT.
+              STOP RUN.
+              EXIT.
+
+      * Look up one record by the primary key, PERSON-IDX-ID.
+       1000-LOOKUP-BY-ID.
+              DISPLAY "ENTER THE ID: ".
+              ACCEPT PERSON-IDX-ID.
+
+              READ PERSON-IDX-FILE
+                     KEY IS
+                            PERSON-IDX-ID
+                     INVALID KEY
+                            DISPLAY "NO RECORD FOUND FOR ID :- "
+                                    PERSON-IDX-ID
+                            MOVE "Y" TO WS-SCROLL-DONE-SW
+              END-READ.
+       1000-EXIT.
+              EXIT.
+
+      * Look up the first record on the alternate key,
+      * PERSON-IDX-FIRST-NAME.  Duplicates sort together, so
+      * scrolling forward from here steps through everyone sharing
+      * that first name before moving on to the next name.
+       2000-LOOKUP-BY-NAME.
+              DISPLAY "ENTER THE FIRST NAME: ".
+              ACCEPT PERSON-IDX-FIRST-NAME.
+
+              READ PERSON-IDX-FILE
+                     KEY IS
+                            PERSON-IDX-FIRST-NAME
+                     INVALID KEY
+                            DISPLAY "NO RECORD FOUND FOR FIRST NAME :- "
+                                    PERSON-IDX-FIRST-NAME
+                            MOVE "Y" TO WS-SCROLL-DONE-SW
+              END-READ.
+       2000-EXIT.
+              EXIT.
+
+      * Move the current record into the display work area and show
+      * it to the operator.
+       5000-DISPLAY-CURRENT.
+              MOVE PERSON-IDX-ID
+                TO WS-PRSN-ID.
+              MOVE PERSON-IDX-FIRST-NAME
+                TO WS-PRSN-FIRST-NAME.
+              MOVE PERSON-IDX-LAST-NAME
+                TO WS-PRSN-LAST-NAME.
+              MOVE PERSON-IDX-SEX
+                TO WS-PRSN-SEX.
+              MOVE PERSON-IDX-ETHNICITY
+                TO WS-PRSN-ETHNICITY.
+              MOVE PERSON-IDX-STATUS
+                TO WS-PRSN-STATUS.
+              DISPLAY WS-PRSN-REC.
+       5000-EXIT.
+              EXIT.
+
+      * Ask the operator which way to scroll and position the file
+      * accordingly.  N/P move one record in key sequence; Q stops.
+       6000-PROMPT-SCROLL.
+              DISPLAY "N-NEXT  P-PREVIOUS  Q-QUIT: ".
+              ACCEPT WS-SCROLL-OPTION.
+
+              EVALUATE TRUE
+                 WHEN WS-SCROLL-NEXT
+                    READ PERSON-IDX-FILE NEXT RECORD
+                       AT END
+                          DISPLAY "END OF FILE"
+                          MOVE "Y" TO WS-SCROLL-DONE-SW
+                    END-READ
+                 WHEN WS-SCROLL-PREV
+                    READ PERSON-IDX-FILE PREVIOUS RECORD
+                       AT END
+                          DISPLAY "START OF FILE"
+                          MOVE "Y" TO WS-SCROLL-DONE-SW
+                    END-READ
+                 WHEN WS-SCROLL-QUIT
+                    MOVE "Y" TO WS-SCROLL-DONE-SW
+                 WHEN OTHER
+                    DISPLAY "INVALID CHOICE - PLEASE TRY AGAIN"
+              END-EVALUATE.
+       6000-EXIT.
+              EXIT.
