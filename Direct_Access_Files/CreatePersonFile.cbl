@@ -22,7 +22,15 @@
               SELECT PERSON-FILE
                      ASSIGN TO "person.dat"
                      ORGANIZATION IS LINE SEQUENTIAL.
-                     
+
+      *       Rejected rows (blank name, invalid sex/ethnicity) are
+      *       sent here instead of PERSON-FILE so a clerk can fix and
+      *       resubmit them rather than having them pollute
+      *       person.dat and, downstream, PERSON-IDX-FILE.
+              SELECT PERSON-EXCEPTIONS-FILE
+                     ASSIGN TO "PERSON.ERR"
+                     ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
        FD FIRST-NAMES-FILE.
@@ -46,27 +54,54 @@
               10 PERSON-FIRST-NAME      PIC X(30).
               10 PERSON-SECOND-NAME     PIC X(30).
               10 PERSON-SEX             PIC X(06).
+                 88 PERSON-SEX-VALID    VALUES "MALE  " "FEMALE".
               10 PERSON-ETHNICITY       PIC X(15).
-              
+                 88 PERSON-ETHNICITY-VALID VALUES
+                        "WHITE          " "BLACK          "
+                        "HISPANIC       " "ASIAN          "
+                        "NATIVE AMERICAN" "PACIFIC ISLAND "
+                        "MULTIRACIAL    " "OTHER          ".
+
+      *       Rejected row, written to PERSON-EXCEPTIONS-FILE in place
+      *       of PERSON-REC whenever 6000-VALIDATE-PERSON-REC fails
+      *       one of its edits.
+       FD PERSON-EXCEPTIONS-FILE.
+       01 PERSON-EXCEPTION-REC.
+              10 PE-FIRST-NAME          PIC X(30).
+              10 PE-SECOND-NAME         PIC X(30).
+              10 PE-SEX                 PIC X(06).
+              10 PE-ETHNICITY           PIC X(15).
+              10 PE-REJECT-REASON       PIC X(40).
+
        WORKING-STORAGE SECTION.
        01 WS-VARS.
               05 WS-TOTAL-COUNT    PIC 9(09) VALUE ZEROS.
               05 WS-FN-COUNT       PIC 9(09) VALUE ZEROS.
               05 WS-LN-COUNT       PIC 9(09) VALUE ZEROS.
-              
+              05 WS-EXCEPTION-COUNT PIC 9(09) VALUE ZEROS.
+
        01 FD-VARS.
               10 LN-STATUS-IND  PIC X(01) VALUE 'N'.
+
+       01 WS-EDIT-VARS.
+              10 WS-REC-VALID-SW   PIC X(01) VALUE 'Y'.
+                 88 WS-REC-VALID         VALUE 'Y'.
+                 88 WS-REC-INVALID       VALUE 'N'.
+              10 WS-REJECT-REASON  PIC X(40) VALUE SPACES.
       *//
        PROCEDURE DIVISION.
        0000-MAINLINE.
        
               OPEN OUTPUT PERSON-FILE.
-       
+              OPEN OUTPUT PERSON-EXCEPTIONS-FILE.
+
               PERFORM 4000-PROCESS
                  THRU 4000-EXIT.
-              
+
               DISPLAY "COUNT: " WS-TOTAL-COUNT.
+              DISPLAY "REJECTED: " WS-EXCEPTION-COUNT.
               CLOSE PERSON-FILE.
+              CLOSE PERSON-EXCEPTIONS-FILE.
               GO TO 0000-EXIT.
        0000-EXIT.
               STOP RUN.
@@ -116,13 +151,20 @@
                                 MOVE LN-ETHNICITY TO PERSON-ETHNICITY
                                 COMPUTE WS-LN-COUNT = 
                                    WS-LN-COUNT + 1 
-                                COMPUTE WS-TOTAL-COUNT = 
+                                COMPUTE WS-TOTAL-COUNT =
                                    WS-TOTAL-COUNT + 1
-      *                            WS-FN-COUNT * 
-      *                            WS-LN-COUNT 
+      *                            WS-FN-COUNT *
+      *                            WS-LN-COUNT
                                 MOVE WS-TOTAL-COUNT
                                   TO PERSON-ID
-                                WRITE PERSON-REC
+                                PERFORM 6000-VALIDATE-PERSON-REC
+                                   THRU 6000-EXIT
+                                IF WS-REC-VALID
+                                    WRITE PERSON-REC
+                                ELSE
+                                    PERFORM 7000-WRITE-EXCEPTION
+                                       THRU 7000-EXIT
+                                END-IF
                      END-READ
               END-PERFORM.
               
@@ -130,3 +172,50 @@
        
        5000-EXIT.
               EXIT.
+
+      *       Edits PERSON-REC before it is allowed onto person.dat -
+      *       first-name/second-name must not be blank, PERSON-SEX
+      *       must be one of the values in its 88-level list, and
+      *       PERSON-ETHNICITY must be one of the values maintained
+      *       in its 88-level list.  WS-REJECT-REASON carries the
+      *       first failing edit through to 7000-WRITE-EXCEPTION.
+       6000-VALIDATE-PERSON-REC.
+              MOVE 'Y' TO WS-REC-VALID-SW.
+              MOVE SPACES TO WS-REJECT-REASON.
+
+              IF PERSON-FIRST-NAME IS EQUAL TO SPACES
+                  MOVE 'N' TO WS-REC-VALID-SW
+                  MOVE "BLANK FIRST NAME" TO WS-REJECT-REASON
+              END-IF.
+
+              IF WS-REC-VALID
+                 AND PERSON-SECOND-NAME IS EQUAL TO SPACES
+                  MOVE 'N' TO WS-REC-VALID-SW
+                  MOVE "BLANK LAST NAME" TO WS-REJECT-REASON
+              END-IF.
+
+              IF WS-REC-VALID AND NOT PERSON-SEX-VALID
+                  MOVE 'N' TO WS-REC-VALID-SW
+                  MOVE "INVALID SEX CODE" TO WS-REJECT-REASON
+              END-IF.
+
+              IF WS-REC-VALID AND NOT PERSON-ETHNICITY-VALID
+                  MOVE 'N' TO WS-REC-VALID-SW
+                  MOVE "INVALID ETHNICITY" TO WS-REJECT-REASON
+              END-IF.
+       6000-EXIT.
+              EXIT.
+
+      *       Sends a row that failed 6000-VALIDATE-PERSON-REC to
+      *       PERSON-EXCEPTIONS-FILE instead of person.dat.
+       7000-WRITE-EXCEPTION.
+              MOVE PERSON-FIRST-NAME  TO PE-FIRST-NAME.
+              MOVE PERSON-SECOND-NAME TO PE-SECOND-NAME.
+              MOVE PERSON-SEX         TO PE-SEX.
+              MOVE PERSON-ETHNICITY   TO PE-ETHNICITY.
+              MOVE WS-REJECT-REASON   TO PE-REJECT-REASON.
+              WRITE PERSON-EXCEPTION-REC.
+              ADD 1 TO WS-EXCEPTION-COUNT.
+              DISPLAY "REJECTED PERSON RECORD: " WS-REJECT-REASON.
+       7000-EXIT.
+              EXIT.
