@@ -0,0 +1,359 @@
+      *$ SET SOURCEFORMAT "FREE"
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  AggregateBookOrders.
+       AUTHOR.  Michael Coughlan.
+      *Purchase-Req-File carries an ALTERNATE RECORD KEY IS
+      *Pr-Book-Num WITH DUPLICATES so more than one lecturer can
+      *request the same book, but nothing ever summed those
+      *requests into the one order quantity a publisher actually
+      *needs to see.  This program walks Purchase-Req-File in
+      *Pr-Book-Num order, totals Pr-Copies-Required per book across
+      *every lecturer who requested it (optionally limited to one
+      *term), and rolls the book totals up to one order quantity per
+      *publisher.
+      *
+      *Only requisitions the bookshop has already decided on count
+      *towards an order - a requisition still Pending or one that
+      *was Rejected should not turn into a quantity ordered from the
+      *publisher, so this program only totals Pr-Req-Status values
+      *of Approved or Ordered.
+      *
+      *Publisher-File now carries Pf-Min-Order-Qty, so a publisher's
+      *total is checked against its own minimum before being printed
+      *as an order.  A total that falls short is held rather than
+      *sent - HELDORD.DAT carries the held quantity forward so it
+      *adds into the next run's total instead of being lost, and the
+      *same run clears the held quantity back out once a publisher's
+      *combined total finally clears its minimum.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT Purchase-Req-File ASSIGN TO "PRFILE.DAT"
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS Pr-Number
+                  ALTERNATE RECORD KEY IS Pr-Lecturer-Name
+                                WITH DUPLICATES
+                  ALTERNATE RECORD KEY IS Pr-Book-Num
+                                WITH DUPLICATES
+                  FILE STATUS IS Pr-File-Status.
+
+           SELECT Book-File ASSIGN TO "BOOKFILE.DAT"
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS Bf-Book-Num
+                  ALTERNATE RECORD KEY IS Bf-Publisher-Num
+                                WITH DUPLICATES
+                  FILE STATUS IS Bf-Status.
+
+           SELECT Publisher-File ASSIGN TO "PUBFILE.DAT"
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS Pf-Publisher-Num
+                  ALTERNATE RECORD KEY IS Pf-Publisher-Name
+                  FILE STATUS IS Pf-Status.
+
+           SELECT Held-Orders-File ASSIGN TO "HELDORD.DAT"
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS Ho-Publisher-Num
+                  FILE STATUS IS Ho-Status.
+
+           SELECT Publisher-Work-File ASSIGN TO "PWF.TMP".
+
+           SELECT Order-Report ASSIGN TO "BOOKORD.RPT"
+                  ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  Purchase-Req-File.
+       01  Pr-Rec.
+           02 Pr-Number                PIC 9(4).
+           02 Pr-Lecturer-Name         PIC X(20).
+           02 Pr-Book-Num              PIC 9(4).
+           02 Pr-Module-Code           PIC X(5).
+           02 Pr-Copies-Required       PIC 9(3).
+           02 Pr-Term                  PIC 9.
+           02 Pr-Req-Status            PIC X(8).
+              88 Pr-Req-Approved       VALUE "APPROVED".
+              88 Pr-Req-Ordered        VALUE "ORDERED ".
+
+       FD  Book-File.
+       01  Book-Rec.
+           02 Bf-Book-Num              PIC 9(4).
+           02 Bf-Publisher-Num         PIC 9(4).
+           02 Bf-Book-Title            PIC X(30).
+
+       FD  Publisher-File.
+       01  Publisher-Rec.
+           02 Pf-Publisher-Num         PIC 9(4).
+           02 Pf-Publisher-Name        PIC X(20).
+           02 Pf-Publisher-Address     PIC X(40).
+           02 Pf-Min-Order-Qty         PIC 9(5).
+           02 Pf-Discount-Rate         PIC V999.
+
+       FD  Held-Orders-File.
+       01  Ho-Rec.
+           02 Ho-Publisher-Num         PIC 9(4).
+           02 Ho-Held-Qty              PIC 9(6).
+
+       SD  Publisher-Work-File.
+       01  Pwf-Rec.
+           02 Pwf-Publisher-Num        PIC 9(4).
+           02 Pwf-Book-Num             PIC 9(4).
+           02 Pwf-Book-Title           PIC X(30).
+           02 Pwf-Book-Qty             PIC 9(5).
+
+       FD  Order-Report.
+       01  Order-Line                  PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  Status-Codes.
+           02 Pr-File-Status           PIC X(2).
+              COPY "FS-STATUS-CODES.CPY".
+           02 Bf-Status                PIC X(2).
+              COPY "FS-STATUS-CODES.CPY".
+           02 Pf-Status                PIC X(2).
+              COPY "FS-STATUS-CODES.CPY".
+           02 Ho-Status                PIC X(2).
+              COPY "FS-STATUS-CODES.CPY".
+
+       01  Ws-Term-Filter               PIC 9.
+
+       01  Scan-Switches.
+           02 FILLER                   PIC 9 VALUE 0.
+              88 End-Of-Pr-File        VALUE 1.
+           02 FILLER                   PIC 9 VALUE 0.
+              88 End-Of-Pwf            VALUE 1.
+
+       01  Ws-Book-Totals.
+           02 Ws-Current-Book          PIC 9(4).
+           02 Ws-Book-Qty              PIC 9(5).
+
+       01  Ws-Publisher-Totals.
+           02 Ws-Prev-Publisher        PIC 9(4).
+           02 Ws-Publisher-Qty         PIC 9(6).
+           02 Ws-Held-Qty              PIC 9(6).
+
+       01  Report-Heading-Line          PIC X(44)
+                   VALUE "           PUBLISHER ORDER QUANTITIES".
+
+       01  Publisher-Heading-Line.
+           02  FILLER                  PIC X(17) VALUE
+                                       "PUBLISHER NUMBER ".
+           02  Prn-Publisher-Heading   PIC 9(4).
+
+       01  Book-Detail-Line.
+           02  FILLER                  PIC X(5)  VALUE SPACES.
+           02  FILLER                  PIC X(9)  VALUE "BOOK NUM ".
+           02  Prn-Book-Num            PIC 9(4).
+           02  FILLER                  PIC X(3)  VALUE SPACES.
+           02  Prn-Book-Title          PIC X(30).
+           02  FILLER                  PIC X(10) VALUE "QTY REQD: ".
+           02  Prn-Book-Qty            PIC ZZ,ZZ9.
+
+       01  Publisher-Total-Line.
+           02  FILLER                  PIC X(5)  VALUE SPACES.
+           02  FILLER                  PIC X(11) VALUE "ORDER FROM ".
+           02  Prn-Publisher-Name      PIC X(20).
+           02  FILLER                  PIC X(18) VALUE
+                                       " - TOTAL QTY TO  ".
+           02  FILLER                  PIC X(8)  VALUE "ORDER : ".
+           02  Prn-Publisher-Qty       PIC ZZZ,ZZ9.
+           02  FILLER                  PIC X(12) VALUE
+                                       " DISCOUNT: ".
+           02  Prn-Discount-Rate       PIC ZZ9.9(3).
+           02  FILLER                  PIC X(1)  VALUE "%".
+
+       01  Publisher-Held-Line.
+           02  FILLER                  PIC X(5)  VALUE SPACES.
+           02  FILLER                  PIC X(11) VALUE "ORDER FROM ".
+           02  Prn-Held-Publisher-Name PIC X(20).
+           02  FILLER                  PIC X(20) VALUE
+                                       " HELD - QTY TO DATE ".
+           02  Prn-Held-Qty            PIC ZZZ,ZZ9.
+           02  FILLER                  PIC X(24) VALUE
+                                       " DOES NOT MEET MINIMUM ".
+           02  Prn-Min-Order-Qty       PIC ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+       Begin.
+           DISPLAY "ENTER TERM TO AGGREGATE (0 = ALL TERMS): ".
+           ACCEPT Ws-Term-Filter.
+
+           SORT Publisher-Work-File ON ASCENDING Pwf-Publisher-Num
+                INPUT PROCEDURE IS 1000-Build-Book-Totals
+                                 THRU 1000-Exit
+                OUTPUT PROCEDURE IS 2000-Print-Publisher-Orders
+                                 THRU 2000-Exit.
+
+           STOP RUN.
+
+      *    Walks Purchase-Req-File in Pr-Book-Num order (the
+      *    alternate key it already carries for exactly this
+      *    purpose) and RELEASEs one work record per book that has
+      *    at least one qualifying requisition.
+       1000-Build-Book-Totals.
+           OPEN INPUT Purchase-Req-File.
+           OPEN INPUT Book-File.
+
+           MOVE ZEROS TO Pr-Book-Num.
+           START Purchase-Req-File KEY IS NOT LESS THAN Pr-Book-Num
+               INVALID KEY SET End-Of-Pr-File TO TRUE
+           END-START.
+           IF NOT End-Of-Pr-File
+               READ Purchase-Req-File NEXT RECORD
+                   AT END SET End-Of-Pr-File TO TRUE
+               END-READ
+           END-IF.
+
+           PERFORM 1100-Accumulate-One-Book THRU 1100-Exit
+               UNTIL End-Of-Pr-File.
+
+           CLOSE Purchase-Req-File, Book-File.
+       1000-Exit.
+           EXIT.
+
+       1100-Accumulate-One-Book.
+           MOVE Pr-Book-Num TO Ws-Current-Book.
+           MOVE ZEROS TO Ws-Book-Qty.
+
+           PERFORM UNTIL End-Of-Pr-File
+                           OR Pr-Book-Num NOT = Ws-Current-Book
+               IF (Ws-Term-Filter = 0 OR Pr-Term = Ws-Term-Filter)
+                       AND (Pr-Req-Approved OR Pr-Req-Ordered)
+                   ADD Pr-Copies-Required TO Ws-Book-Qty
+               END-IF
+               READ Purchase-Req-File NEXT RECORD
+                   AT END SET End-Of-Pr-File TO TRUE
+               END-READ
+           END-PERFORM.
+
+           IF Ws-Book-Qty > 0
+               MOVE Ws-Current-Book TO Bf-Book-Num
+               READ Book-File KEY IS Bf-Book-Num
+                   INVALID KEY
+                       MOVE ZEROS TO Bf-Publisher-Num
+                       MOVE "UNKNOWN BOOK TITLE" TO Bf-Book-Title
+               END-READ
+               MOVE Bf-Publisher-Num TO Pwf-Publisher-Num
+               MOVE Ws-Current-Book  TO Pwf-Book-Num
+               MOVE Bf-Book-Title    TO Pwf-Book-Title
+               MOVE Ws-Book-Qty      TO Pwf-Book-Qty
+               RELEASE Pwf-Rec
+           END-IF.
+       1100-Exit.
+           EXIT.
+
+      *    Major control break on Pwf-Publisher-Num - prints every
+      *    qualifying book under its publisher, then the publisher's
+      *    total order quantity.
+       2000-Print-Publisher-Orders.
+           OPEN OUTPUT Order-Report.
+           OPEN INPUT Publisher-File.
+
+           OPEN I-O Held-Orders-File.
+           IF Ho-Status = "35"
+               CLOSE Held-Orders-File
+               OPEN OUTPUT Held-Orders-File
+               CLOSE Held-Orders-File
+               OPEN I-O Held-Orders-File
+           END-IF.
+
+           MOVE SPACES TO Order-Line.
+           WRITE Order-Line FROM Report-Heading-Line
+               AFTER ADVANCING 1 LINE.
+           MOVE SPACES TO Order-Line.
+           WRITE Order-Line AFTER ADVANCING 1 LINE.
+
+           RETURN Publisher-Work-File
+               AT END SET End-Of-Pwf TO TRUE
+           END-RETURN.
+
+           PERFORM 2100-Print-One-Publisher THRU 2100-Exit
+               UNTIL End-Of-Pwf.
+
+           CLOSE Order-Report, Publisher-File, Held-Orders-File.
+       2000-Exit.
+           EXIT.
+
+       2100-Print-One-Publisher.
+           MOVE Pwf-Publisher-Num TO Ws-Prev-Publisher.
+           MOVE ZEROS TO Ws-Publisher-Qty.
+
+           MOVE Pwf-Publisher-Num TO Prn-Publisher-Heading.
+           WRITE Order-Line FROM Publisher-Heading-Line
+               AFTER ADVANCING 2 LINES.
+
+           PERFORM UNTIL End-Of-Pwf
+                           OR Pwf-Publisher-Num NOT = Ws-Prev-Publisher
+               ADD Pwf-Book-Qty TO Ws-Publisher-Qty
+               MOVE Pwf-Book-Num TO Prn-Book-Num
+               MOVE Pwf-Book-Title TO Prn-Book-Title
+               MOVE Pwf-Book-Qty TO Prn-Book-Qty
+               WRITE Order-Line FROM Book-Detail-Line
+                   AFTER ADVANCING 1 LINE
+               RETURN Publisher-Work-File
+                   AT END SET End-Of-Pwf TO TRUE
+               END-RETURN
+           END-PERFORM.
+
+           MOVE Ws-Prev-Publisher TO Pf-Publisher-Num.
+           READ Publisher-File KEY IS Pf-Publisher-Num
+               INVALID KEY
+                   MOVE "UNKNOWN PUBLISHER" TO Pf-Publisher-Name
+                   MOVE ZEROS TO Pf-Min-Order-Qty, Pf-Discount-Rate
+           END-READ.
+
+           MOVE ZEROS TO Ws-Held-Qty.
+           MOVE Ws-Prev-Publisher TO Ho-Publisher-Num.
+           READ Held-Orders-File KEY IS Ho-Publisher-Num
+               INVALID KEY CONTINUE
+               NOT INVALID KEY MOVE Ho-Held-Qty TO Ws-Held-Qty
+           END-READ.
+           ADD Ws-Held-Qty TO Ws-Publisher-Qty.
+
+           IF Ws-Publisher-Qty < Pf-Min-Order-Qty
+               MOVE Pf-Publisher-Name TO Prn-Held-Publisher-Name
+               MOVE Ws-Publisher-Qty TO Prn-Held-Qty
+               MOVE Pf-Min-Order-Qty TO Prn-Min-Order-Qty
+               WRITE Order-Line FROM Publisher-Held-Line
+                   AFTER ADVANCING 1 LINE
+               PERFORM 2200-Carry-Forward-Held-Qty THRU 2200-Exit
+           ELSE
+               MOVE Pf-Publisher-Name TO Prn-Publisher-Name
+               MOVE Ws-Publisher-Qty TO Prn-Publisher-Qty
+               MOVE Pf-Discount-Rate TO Prn-Discount-Rate
+               WRITE Order-Line FROM Publisher-Total-Line
+                   AFTER ADVANCING 1 LINE
+               PERFORM 2300-Clear-Held-Qty THRU 2300-Exit
+           END-IF.
+       2100-Exit.
+           EXIT.
+
+      *    A publisher's combined total (this run's requisitions plus
+      *    anything already held) still falls short of its minimum -
+      *    write the new held quantity back so the next run's total
+      *    picks up where this one left off.
+       2200-Carry-Forward-Held-Qty.
+           MOVE Ws-Prev-Publisher TO Ho-Publisher-Num.
+           MOVE Ws-Publisher-Qty TO Ho-Held-Qty.
+           REWRITE Ho-Rec
+               INVALID KEY
+                   WRITE Ho-Rec
+           END-REWRITE.
+       2200-Exit.
+           EXIT.
+
+      *    The order is being sent, so any quantity this publisher was
+      *    previously holding has now been ordered - remove the
+      *    held-order record rather than leave a stale quantity behind
+      *    for a future run to double-count.
+       2300-Clear-Held-Qty.
+           MOVE Ws-Prev-Publisher TO Ho-Publisher-Num.
+           DELETE Held-Orders-File
+               INVALID KEY CONTINUE
+           END-DELETE.
+       2300-Exit.
+           EXIT.
