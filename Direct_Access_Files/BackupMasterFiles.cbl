@@ -0,0 +1,374 @@
+      *$ SET SOURCEFORMAT"FREE"
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  BackupMasterFiles.
+       AUTHOR.  AMRESH KADIAN.
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      *                                                               *
+      *  NIGHTLY MASTER-FILE BACKUP.                                  *
+      *                                                               *
+      *  None of PERSON-IDX-FILE, BOOK-FILE, AUTHOR-FILE, or the      *
+      *  invmgtV0.1 indexed masters (STOCK-MASTER, SUPPLIER-MASTER,   *
+      *  CUSTOMER-MASTER) ever get copied out anywhere, so a          *
+      *  corrupted .idx means the data is gone.  This job opens each  *
+      *  indexed file for INPUT, reads every record in key sequence,  *
+      *  and writes it straight through to a dated line-sequential    *
+      *  extract file (e.g. PERSON-IDX-19991231.BAK) - a corrupted    *
+      *  index can then be rebuilt from last night's extract instead  *
+      *  of being lost outright.                                     *
+      *                                                               *
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+              SELECT PERSON-IDX-FILE ASSIGN TO "personidx"
+                     ORGANIZATION IS INDEXED
+                     ACCESS MODE IS SEQUENTIAL
+                     RECORD KEY IS PERSON-IDX-ID
+                     FILE STATUS IS PERSON-IDX-STATUS-IND.
+
+              SELECT BOOK-FILE ASSIGN TO "BOOKS.DAT"
+                     ORGANIZATION IS INDEXED
+                     ACCESS MODE IS SEQUENTIAL
+                     RECORD KEY IS BOOK-NUMBER-FA
+                     FILE STATUS IS BOOK-FILE-STATUS.
+
+              SELECT AUTHOR-FILE ASSIGN TO "AUTHOR.DAT"
+                     ORGANIZATION IS INDEXED
+                     ACCESS MODE IS SEQUENTIAL
+                     RECORD KEY IS AUTHOR-NUM-FB
+                     FILE STATUS IS AUTHOR-FILE-STATUS.
+
+              SELECT STOCK-MASTER-FILE ASSIGN TO "stockmas"
+                     ORGANIZATION IS INDEXED
+                     ACCESS MODE IS SEQUENTIAL
+                     RECORD KEY IS SM-STOCK-KEY
+                     ALTERNATE RECORD KEY IS SM-ITEM-NUMBER
+                                   WITH DUPLICATES
+                     FILE STATUS IS STOCK-FILE-STATUS.
+
+              SELECT SUPPLIER-MASTER-FILE ASSIGN TO "suppmas"
+                     ORGANIZATION IS INDEXED
+                     ACCESS MODE IS SEQUENTIAL
+                     RECORD KEY IS SU-SUPPLIER-NUMBER
+                     FILE STATUS IS SUPPLIER-FILE-STATUS.
+
+              SELECT CUSTOMER-MASTER-FILE ASSIGN TO "custmas"
+                     ORGANIZATION IS INDEXED
+                     ACCESS MODE IS SEQUENTIAL
+                     RECORD KEY IS CM-CUST-ID
+                     FILE STATUS IS CUSTOMER-FILE-STATUS.
+
+              SELECT Backup-Extract ASSIGN TO WS-BACKUP-FILE-NAME
+                     ORGANIZATION IS LINE SEQUENTIAL
+                     FILE STATUS IS BACKUP-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PERSON-IDX-FILE.
+       01  PERSON-IDX-REC.
+           10 PERSON-IDX-ID              PIC 9(09).
+           10 PERSON-IDX-FIRST-NAME      PIC X(30).
+           10 PERSON-IDX-LAST-NAME       PIC X(30).
+           10 PERSON-IDX-SEX             PIC X(06).
+           10 PERSON-IDX-ETHNICITY       PIC X(15).
+           10 PERSON-IDX-STATUS          PIC X(01).
+
+       FD  BOOK-FILE.
+       01  BOOK-REC-FA.
+           02 BOOK-NUMBER-FA            PIC 9(7).
+           02 BOOK-NAME-FA              PIC X(25).
+           02 AUTHOR-NUMBER-FA          PIC 9(7).
+           02 ROYALTY-RATE-FA           PIC V999.
+           02 QTR-BORROWINGS-FA         PIC 999.
+           02 BOOK-CURRENCY-FA          PIC X(3).
+
+       FD  AUTHOR-FILE.
+       01  AUTHOR-REC-FB.
+           02 AUTHOR-NUM-FB             PIC 9(7).
+           02 AUTHOR-NAME-FB            PIC X(25).
+           02 AGENT-NAME-FB             PIC X(25).
+           02 AGENT-PAYMENT-METHOD-FB   PIC X(05).
+           02 AGENT-BANK-DETAILS-FB.
+              03 AGENT-ROUTING-NUM-FB   PIC X(09).
+              03 AGENT-ACCOUNT-NUM-FB   PIC X(17).
+
+       FD  STOCK-MASTER-FILE.
+           COPY "STOCKMAS.CPY".
+
+       FD  SUPPLIER-MASTER-FILE.
+           COPY "SUPPMAS.CPY".
+
+       FD  CUSTOMER-MASTER-FILE.
+           COPY "CUSTMAS.CPY".
+
+       FD  Backup-Extract.
+       01  Backup-Line                   PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01  File-Stati.
+           02 PERSON-IDX-STATUS-IND      PIC X(02).
+              COPY "FS-STATUS-CODES.CPY".
+           02 BOOK-FILE-STATUS           PIC X(02).
+              COPY "FS-STATUS-CODES.CPY".
+           02 AUTHOR-FILE-STATUS         PIC X(02).
+              COPY "FS-STATUS-CODES.CPY".
+           02 STOCK-FILE-STATUS          PIC X(02).
+              COPY "FS-STATUS-CODES.CPY".
+           02 SUPPLIER-FILE-STATUS       PIC X(02).
+              COPY "FS-STATUS-CODES.CPY".
+           02 CUSTOMER-FILE-STATUS       PIC X(02).
+              COPY "FS-STATUS-CODES.CPY".
+           02 BACKUP-FILE-STATUS         PIC X(02).
+              COPY "FS-STATUS-CODES.CPY".
+
+       01  WS-RUN-DATE                   PIC 9(08).
+
+       01  WS-BACKUP-FILE-NAME           PIC X(40).
+
+       01  Eof-Switches.
+           02 WS-EXTRACT-SCAN-SW         PIC 9 VALUE 0.
+              88 End-Of-Extract-Scan            VALUE 1.
+
+       01  Extract-Counts.
+           02 WS-RECORDS-WRITTEN         PIC 9(07) VALUE ZEROS.
+
+      *    Counts how many of the six source files failed to OPEN
+      *    INPUT cleanly, so a caller further up a batch chain (see
+      *    EODBatchRun.cbl) has something more useful than "it ran"
+      *    to check.
+       01  WS-FAIL-COUNT                 PIC 9(02) VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+              ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+              MOVE ZEROS TO WS-FAIL-COUNT.
+
+              PERFORM 1000-BACKUP-PERSON-IDX THRU 1000-EXIT.
+              PERFORM 2000-BACKUP-BOOK-FILE THRU 2000-EXIT.
+              PERFORM 3000-BACKUP-AUTHOR-FILE THRU 3000-EXIT.
+              PERFORM 4000-BACKUP-STOCK-MASTER THRU 4000-EXIT.
+              PERFORM 5000-BACKUP-SUPPLIER-MASTER THRU 5000-EXIT.
+              PERFORM 6000-BACKUP-CUSTOMER-MASTER THRU 6000-EXIT.
+
+              IF WS-FAIL-COUNT NOT = ZEROS
+                 DISPLAY WS-FAIL-COUNT
+                         " SOURCE FILE(S) FAILED TO OPEN - SEE ABOVE"
+              END-IF.
+              MOVE WS-FAIL-COUNT TO RETURN-CODE.
+              STOP RUN.
+
+       1000-BACKUP-PERSON-IDX.
+              STRING "PERSON-IDX-" DELIMITED BY SIZE
+                     WS-RUN-DATE    DELIMITED BY SIZE
+                     ".BAK"         DELIMITED BY SIZE
+                INTO WS-BACKUP-FILE-NAME.
+
+              OPEN INPUT PERSON-IDX-FILE.
+              IF NOT FS-SUCCESS OF PERSON-IDX-STATUS-IND
+                 ADD 1 TO WS-FAIL-COUNT
+                 DISPLAY "PERSON-IDX-FILE WOULD NOT OPEN, STATUS "
+                         PERSON-IDX-STATUS-IND " - SKIPPING BACKUP"
+                 GO TO 1000-EXIT
+              END-IF.
+              OPEN OUTPUT Backup-Extract.
+
+              MOVE ZEROS TO WS-RECORDS-WRITTEN.
+              MOVE ZERO TO WS-EXTRACT-SCAN-SW.
+              READ PERSON-IDX-FILE NEXT RECORD
+                     AT END SET End-Of-Extract-Scan TO TRUE
+              END-READ.
+              PERFORM UNTIL End-Of-Extract-Scan
+                     MOVE SPACES TO Backup-Line
+                     MOVE PERSON-IDX-REC TO Backup-Line
+                     WRITE Backup-Line
+                     ADD 1 TO WS-RECORDS-WRITTEN
+                     READ PERSON-IDX-FILE NEXT RECORD
+                            AT END SET End-Of-Extract-Scan TO TRUE
+                     END-READ
+              END-PERFORM.
+
+              CLOSE PERSON-IDX-FILE, Backup-Extract.
+              DISPLAY WS-RECORDS-WRITTEN
+                      " RECORDS BACKED UP TO " WS-BACKUP-FILE-NAME.
+       1000-EXIT.
+              EXIT.
+
+       2000-BACKUP-BOOK-FILE.
+              STRING "BOOK-FILE-" DELIMITED BY SIZE
+                     WS-RUN-DATE  DELIMITED BY SIZE
+                     ".BAK"       DELIMITED BY SIZE
+                INTO WS-BACKUP-FILE-NAME.
+
+              OPEN INPUT BOOK-FILE.
+              IF NOT FS-SUCCESS OF BOOK-FILE-STATUS
+                 ADD 1 TO WS-FAIL-COUNT
+                 DISPLAY "BOOK-FILE WOULD NOT OPEN, STATUS "
+                         BOOK-FILE-STATUS " - SKIPPING BACKUP"
+                 GO TO 2000-EXIT
+              END-IF.
+              OPEN OUTPUT Backup-Extract.
+
+              MOVE ZEROS TO WS-RECORDS-WRITTEN.
+              MOVE ZERO TO WS-EXTRACT-SCAN-SW.
+              READ BOOK-FILE NEXT RECORD
+                     AT END SET End-Of-Extract-Scan TO TRUE
+              END-READ.
+              PERFORM UNTIL End-Of-Extract-Scan
+                     MOVE SPACES TO Backup-Line
+                     MOVE BOOK-REC-FA TO Backup-Line
+                     WRITE Backup-Line
+                     ADD 1 TO WS-RECORDS-WRITTEN
+                     READ BOOK-FILE NEXT RECORD
+                            AT END SET End-Of-Extract-Scan TO TRUE
+                     END-READ
+              END-PERFORM.
+
+              CLOSE BOOK-FILE, Backup-Extract.
+              DISPLAY WS-RECORDS-WRITTEN
+                      " RECORDS BACKED UP TO " WS-BACKUP-FILE-NAME.
+       2000-EXIT.
+              EXIT.
+
+       3000-BACKUP-AUTHOR-FILE.
+              STRING "AUTHOR-FILE-" DELIMITED BY SIZE
+                     WS-RUN-DATE    DELIMITED BY SIZE
+                     ".BAK"         DELIMITED BY SIZE
+                INTO WS-BACKUP-FILE-NAME.
+
+              OPEN INPUT AUTHOR-FILE.
+              IF NOT FS-SUCCESS OF AUTHOR-FILE-STATUS
+                 ADD 1 TO WS-FAIL-COUNT
+                 DISPLAY "AUTHOR-FILE WOULD NOT OPEN, STATUS "
+                         AUTHOR-FILE-STATUS " - SKIPPING BACKUP"
+                 GO TO 3000-EXIT
+              END-IF.
+              OPEN OUTPUT Backup-Extract.
+
+              MOVE ZEROS TO WS-RECORDS-WRITTEN.
+              MOVE ZERO TO WS-EXTRACT-SCAN-SW.
+              READ AUTHOR-FILE NEXT RECORD
+                     AT END SET End-Of-Extract-Scan TO TRUE
+              END-READ.
+              PERFORM UNTIL End-Of-Extract-Scan
+                     MOVE SPACES TO Backup-Line
+                     MOVE AUTHOR-REC-FB TO Backup-Line
+                     WRITE Backup-Line
+                     ADD 1 TO WS-RECORDS-WRITTEN
+                     READ AUTHOR-FILE NEXT RECORD
+                            AT END SET End-Of-Extract-Scan TO TRUE
+                     END-READ
+              END-PERFORM.
+
+              CLOSE AUTHOR-FILE, Backup-Extract.
+              DISPLAY WS-RECORDS-WRITTEN
+                      " RECORDS BACKED UP TO " WS-BACKUP-FILE-NAME.
+       3000-EXIT.
+              EXIT.
+
+       4000-BACKUP-STOCK-MASTER.
+              STRING "STOCK-MASTER-" DELIMITED BY SIZE
+                     WS-RUN-DATE     DELIMITED BY SIZE
+                     ".BAK"          DELIMITED BY SIZE
+                INTO WS-BACKUP-FILE-NAME.
+
+              OPEN INPUT STOCK-MASTER-FILE.
+              IF NOT FS-SUCCESS OF STOCK-FILE-STATUS
+                 ADD 1 TO WS-FAIL-COUNT
+                 DISPLAY "STOCK-MASTER-FILE WOULD NOT OPEN, STATUS "
+                         STOCK-FILE-STATUS " - SKIPPING BACKUP"
+                 GO TO 4000-EXIT
+              END-IF.
+              OPEN OUTPUT Backup-Extract.
+
+              MOVE ZEROS TO WS-RECORDS-WRITTEN.
+              MOVE ZERO TO WS-EXTRACT-SCAN-SW.
+              READ STOCK-MASTER-FILE NEXT RECORD
+                     AT END SET End-Of-Extract-Scan TO TRUE
+              END-READ.
+              PERFORM UNTIL End-Of-Extract-Scan
+                     MOVE SPACES TO Backup-Line
+                     MOVE STOCK-MASTER-REC TO Backup-Line
+                     WRITE Backup-Line
+                     ADD 1 TO WS-RECORDS-WRITTEN
+                     READ STOCK-MASTER-FILE NEXT RECORD
+                            AT END SET End-Of-Extract-Scan TO TRUE
+                     END-READ
+              END-PERFORM.
+
+              CLOSE STOCK-MASTER-FILE, Backup-Extract.
+              DISPLAY WS-RECORDS-WRITTEN
+                      " RECORDS BACKED UP TO " WS-BACKUP-FILE-NAME.
+       4000-EXIT.
+              EXIT.
+
+       5000-BACKUP-SUPPLIER-MASTER.
+              STRING "SUPPLIER-MASTER-" DELIMITED BY SIZE
+                     WS-RUN-DATE        DELIMITED BY SIZE
+                     ".BAK"             DELIMITED BY SIZE
+                INTO WS-BACKUP-FILE-NAME.
+
+              OPEN INPUT SUPPLIER-MASTER-FILE.
+              IF NOT FS-SUCCESS OF SUPPLIER-FILE-STATUS
+                 ADD 1 TO WS-FAIL-COUNT
+                 DISPLAY "SUPPLIER-MASTER-FILE WOULD NOT OPEN, STATUS "
+                         SUPPLIER-FILE-STATUS " - SKIPPING BACKUP"
+                 GO TO 5000-EXIT
+              END-IF.
+              OPEN OUTPUT Backup-Extract.
+
+              MOVE ZEROS TO WS-RECORDS-WRITTEN.
+              MOVE ZERO TO WS-EXTRACT-SCAN-SW.
+              READ SUPPLIER-MASTER-FILE NEXT RECORD
+                     AT END SET End-Of-Extract-Scan TO TRUE
+              END-READ.
+              PERFORM UNTIL End-Of-Extract-Scan
+                     MOVE SPACES TO Backup-Line
+                     MOVE SUPPLIER-MASTER-REC TO Backup-Line
+                     WRITE Backup-Line
+                     ADD 1 TO WS-RECORDS-WRITTEN
+                     READ SUPPLIER-MASTER-FILE NEXT RECORD
+                            AT END SET End-Of-Extract-Scan TO TRUE
+                     END-READ
+              END-PERFORM.
+
+              CLOSE SUPPLIER-MASTER-FILE, Backup-Extract.
+              DISPLAY WS-RECORDS-WRITTEN
+                      " RECORDS BACKED UP TO " WS-BACKUP-FILE-NAME.
+       5000-EXIT.
+              EXIT.
+
+       6000-BACKUP-CUSTOMER-MASTER.
+              STRING "CUSTOMER-MASTER-" DELIMITED BY SIZE
+                     WS-RUN-DATE        DELIMITED BY SIZE
+                     ".BAK"             DELIMITED BY SIZE
+                INTO WS-BACKUP-FILE-NAME.
+
+              OPEN INPUT CUSTOMER-MASTER-FILE.
+              IF NOT FS-SUCCESS OF CUSTOMER-FILE-STATUS
+                 ADD 1 TO WS-FAIL-COUNT
+                 DISPLAY "CUSTOMER-MASTER-FILE WOULD NOT OPEN, STATUS "
+                         CUSTOMER-FILE-STATUS " - SKIPPING BACKUP"
+                 GO TO 6000-EXIT
+              END-IF.
+              OPEN OUTPUT Backup-Extract.
+
+              MOVE ZEROS TO WS-RECORDS-WRITTEN.
+              MOVE ZERO TO WS-EXTRACT-SCAN-SW.
+              READ CUSTOMER-MASTER-FILE NEXT RECORD
+                     AT END SET End-Of-Extract-Scan TO TRUE
+              END-READ.
+              PERFORM UNTIL End-Of-Extract-Scan
+                     MOVE SPACES TO Backup-Line
+                     MOVE CUSTOMER-MASTER-REC TO Backup-Line
+                     WRITE Backup-Line
+                     ADD 1 TO WS-RECORDS-WRITTEN
+                     READ CUSTOMER-MASTER-FILE NEXT RECORD
+                            AT END SET End-Of-Extract-Scan TO TRUE
+                     END-READ
+              END-PERFORM.
+
+              CLOSE CUSTOMER-MASTER-FILE, Backup-Extract.
+              DISPLAY WS-RECORDS-WRITTEN
+                      " RECORDS BACKED UP TO " WS-BACKUP-FILE-NAME.
+       6000-EXIT.
+              EXIT.
