@@ -0,0 +1,147 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ReorgPersonIdx.
+       AUTHOR AMRESH KADIAN.
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      *                                                               *
+      *  REBUILDS THE PERSONIDX KSDS PAIR FROM THE SOURCE SEQUENTIAL  *
+      *  FILE person.dat, THE SAME WAY CreatePersonKsdsFile DOES ITS  *
+      *  FIRST LOAD.  CALLABLE WITH NO PARAMETERS SO Utilities CAN    *
+      *  OFFER A "REINDEX" OPTION WITHOUT SHELLING OUT TO A SEPARATE  *
+      *  PROGRAM.                                                     *
+      *                                                               *
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+              SELECT PERSON-FILE
+                     ASSIGN TO "person.dat"
+                     ORGANIZATION IS LINE SEQUENTIAL.
+              SELECT PERSON-IDX-FILE
+                     ASSIGN TO "personidx"
+                     ORGANIZATION IS INDEXED
+                     ACCESS MODE IS RANDOM
+                     RECORD KEY IS PERSON-IDX-ID
+                     ALTERNATE RECORD KEY IS PERSON-IDX-FIRST-NAME
+                                   WITH DUPLICATES
+                     FILE STATUS IS PERSON-IDX-FILE-STATUS-IND.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD PERSON-FILE.
+       01 PERSON-REC.
+              10 PERSON-ID              PIC 9(09).
+              10 PERSON-FIRST-NAME      PIC X(30).
+              10 PERSON-LAST-NAME       PIC X(30).
+              10 PERSON-SEX             PIC X(06).
+              10 PERSON-ETHNICITY       PIC X(15).
+       FD PERSON-IDX-FILE.
+       01 PERSON-IDX-REC.
+              10 PERSON-IDX-ID              PIC 9(09).
+              10 PERSON-IDX-FIRST-NAME      PIC X(30).
+              10 PERSON-IDX-LAST-NAME       PIC X(30).
+              10 PERSON-IDX-SEX             PIC X(06).
+              10 PERSON-IDX-ETHNICITY       PIC X(15).
+              10 PERSON-IDX-STATUS          PIC X(01).
+                 88 PERSON-IDX-ACTIVE             VALUE "A".
+                 88 PERSON-IDX-INACTIVE           VALUE "I".
+
+       WORKING-STORAGE SECTION.
+       01 WS-VARS.
+              05 WS-TOTAL-COUNT    PIC 9(09) VALUE ZEROS.
+              05 WS-LOADED-COUNT   PIC 9(09) VALUE ZEROS.
+              05 WS-REJECTED-COUNT PIC 9(09) VALUE ZEROS.
+
+       01 WS-EOF-SWITCHES.
+              10 PERSON-FILE-EOF-SW     PIC X(01) VALUE 'N'.
+              10 PERSON-IDX-FILE-EOF-SW PIC X(01) VALUE 'N'.
+
+       01 FD-VARS.
+              10 PERSON-IDX-FILE-STATUS-IND
+                                   PIC X(02) VALUE "00".
+                 88 PIDX-SUCCESS             VALUE "00".
+                 88 PIDX-DUPLICATE-KEY       VALUE "22".
+                 88 PIDX-FILE-NOT-FOUND      VALUE "35".
+                 88 PIDX-RECORD-MISMATCH     VALUE "39".
+                 COPY "FS-STATUS-CODES.CPY".
+      *//
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+
+              OPEN INPUT PERSON-FILE.
+              OPEN OUTPUT PERSON-IDX-FILE.
+
+              PERFORM 4000-PROCESS
+                 THRU 4000-EXIT.
+
+              CLOSE PERSON-FILE
+                    PERSON-IDX-FILE.
+              GOBACK.
+
+       4000-PROCESS.
+
+              PERFORM UNTIL PERSON-FILE-EOF-SW = 'Y'
+                     READ PERSON-FILE
+                            AT END
+                                   MOVE 'Y'
+                                     TO PERSON-FILE-EOF-SW
+                            NOT AT END
+                                COMPUTE WS-TOTAL-COUNT =
+                                   WS-TOTAL-COUNT + 1
+                                PERFORM 5000-PROCESS
+                                   THRU 5000-EXIT
+                     END-READ
+              END-PERFORM.
+
+              DISPLAY "REORGPERSONIDX COUNTERS: " .
+              DISPLAY "-----------------------------".
+              DISPLAY "LOADED     " WS-LOADED-COUNT.
+              DISPLAY "REJECTED   " WS-REJECTED-COUNT.
+              DISPLAY "-----------------------------".
+              DISPLAY "TOTAL      " WS-TOTAL-COUNT.
+              DISPLAY "-----------------------------".
+
+       4000-EXIT.
+              EXIT.
+
+       5000-PROCESS.
+      *
+              MOVE PERSON-REC
+                TO PERSON-IDX-REC.
+              SET PERSON-IDX-ACTIVE TO TRUE.
+
+              WRITE PERSON-IDX-REC
+               INVALID KEY
+                    PERFORM 6000-HANDLE-WRITE-ERROR
+                       THRU 6000-EXIT
+               NOT INVALID KEY
+                    ADD 1 TO WS-LOADED-COUNT
+              END-WRITE.
+      *
+       5000-EXIT.
+              EXIT.
+
+      * Same per-status-code recovery as CreatePersonKsdsFile - a
+      * duplicate key only costs this one record.
+       6000-HANDLE-WRITE-ERROR.
+              ADD 1 TO WS-REJECTED-COUNT.
+              EVALUATE TRUE
+                 WHEN PIDX-DUPLICATE-KEY
+                    DISPLAY "DUPLICATE KEY - RECORD SKIPPED :- "
+                            PERSON-IDX-ID
+                 WHEN PIDX-FILE-NOT-FOUND
+                    DISPLAY "PERSON-IDX-FILE NOT FOUND - ABORTING REORG"
+                    MOVE 'Y' TO PERSON-FILE-EOF-SW
+                    MOVE 'Y' TO PERSON-IDX-FILE-EOF-SW
+                 WHEN PIDX-RECORD-MISMATCH
+                    DISPLAY "RECORD DOES NOT MATCH FD - ABORTING REORG"
+                    MOVE 'Y' TO PERSON-FILE-EOF-SW
+                    MOVE 'Y' TO PERSON-IDX-FILE-EOF-SW
+                 WHEN OTHER
+                    DISPLAY "WRITE ERROR, STATUS "
+                            PERSON-IDX-FILE-STATUS-IND
+                            " :- " PERSON-IDX-ID
+                    MOVE 'Y' TO PERSON-FILE-EOF-SW
+                    MOVE 'Y' TO PERSON-IDX-FILE-EOF-SW
+              END-EVALUATE.
+       6000-EXIT.
+              EXIT.
