@@ -0,0 +1,195 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. UpdatePersonKsdsRecord.
+       AUTHOR AMRESH KADIAN.
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      *                                                               *
+      *  REWRITES ONE RECORD ON THE INDEXED FILE 'PERSONIDX':-         *
+      *    - personidx.dat                                            *
+      *    - personidx.idx                                            *
+      *                                                               *
+      *  THE OPERATOR LOOKS A RECORD UP BY PERSON-IDX-ID, KEYS NEW    *
+      *  VALUES FOR THE NAME/SEX/ETHNICITY FIELDS (BLANK LEAVES A     *
+      *  FIELD UNCHANGED), AND THE RECORD IS REWRITTEN IN PLACE -     *
+      *  NO NEED TO REBUILD THE WHOLE FILE FROM A CORRECTED           *
+      *  person.dat JUST TO FIX ONE MISSPELLED NAME.                  *
+      *                                                               *
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+              SELECT PERSON-IDX-FILE
+                     ASSIGN TO "personidx"
+                     ORGANIZATION IS INDEXED
+                     ACCESS MODE IS DYNAMIC
+                     RECORD KEY IS
+                            PERSON-IDX-ID
+                     ALTERNATE RECORD KEY IS
+                            PERSON-IDX-FIRST-NAME
+                            WITH DUPLICATES
+                     FILE STATUS IS
+                            PERSON-IDX-FILE-STATUS-IND.
+
+              SELECT AUDIT-TRAIL-FILE
+                     ASSIGN TO "AUDIT.TRL"
+                     ORGANIZATION IS LINE SEQUENTIAL
+                     FILE STATUS IS
+                            WS-AUDIT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD PERSON-IDX-FILE.
+       01 PERSON-IDX-REC.
+              10 PERSON-IDX-ID              PIC 9(09).
+              10 PERSON-IDX-FIRST-NAME      PIC X(30).
+              10 PERSON-IDX-LAST-NAME       PIC X(30).
+              10 PERSON-IDX-SEX             PIC X(06).
+              10 PERSON-IDX-ETHNICITY       PIC X(15).
+              10 PERSON-IDX-STATUS          PIC X(01).
+                 88 PERSON-IDX-ACTIVE             VALUE "A".
+                 88 PERSON-IDX-INACTIVE           VALUE "I".
+
+       FD AUDIT-TRAIL-FILE.
+           COPY "AUDIT-TRAIL-REC.CPY".
+
+       WORKING-STORAGE SECTION.
+       01 FD-VARS.
+              10 PERSON-IDX-FILE-STATUS-IND
+                                   PIC X(02) VALUE "00".
+                 88 PIDX-SUCCESS             VALUE "00".
+                 88 PIDX-RECORD-NOT-FOUND    VALUE "23".
+                 COPY "FS-STATUS-CODES.CPY".
+              10 WS-AUDIT-STATUS   PIC X(02) VALUE "00".
+                 COPY "FS-STATUS-CODES.CPY".
+
+       01 WS-NEW-VALUES.
+              10 WS-NEW-FIRST-NAME       PIC X(30) VALUE SPACES.
+              10 WS-NEW-LAST-NAME        PIC X(30) VALUE SPACES.
+              10 WS-NEW-SEX              PIC X(06) VALUE SPACES.
+              10 WS-NEW-ETHNICITY        PIC X(15) VALUE SPACES.
+
+       01 WS-PRSN-REC.
+              10 WS-PRSN-ID              PIC 9(09).
+              10 WS-PRSN-FIRST-NAME      PIC X(30).
+              10 WS-PRSN-LAST-NAME       PIC X(30).
+              10 WS-PRSN-SEX             PIC X(06).
+              10 WS-PRSN-ETHNICITY       PIC X(15).
+              10 WS-PRSN-STATUS          PIC X(01).
+      *//
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+
+              OPEN I-O PERSON-IDX-FILE.
+
+              OPEN EXTEND AUDIT-TRAIL-FILE.
+              IF WS-AUDIT-STATUS = "35"
+                     OPEN OUTPUT AUDIT-TRAIL-FILE
+              END-IF.
+
+              PERFORM 1000-LOOKUP-BY-ID
+                 THRU 1000-EXIT.
+
+              IF PIDX-SUCCESS
+                     PERFORM 5000-DISPLAY-CURRENT
+                        THRU 5000-EXIT
+                     PERFORM 2000-PROMPT-NEW-VALUES
+                        THRU 2000-EXIT
+                     PERFORM 3000-APPLY-AND-REWRITE
+                        THRU 3000-EXIT
+              END-IF.
+
+              CLOSE PERSON-IDX-FILE.
+              CLOSE AUDIT-TRAIL-FILE.
+
+              GO TO 0000-EXIT.
+       0000-EXIT.
+              STOP RUN.
+              EXIT.
+
+      * Look up one record by the primary key, PERSON-IDX-ID.
+       1000-LOOKUP-BY-ID.
+              DISPLAY "ENTER THE ID TO UPDATE: ".
+              ACCEPT PERSON-IDX-ID.
+
+              READ PERSON-IDX-FILE
+                     KEY IS
+                            PERSON-IDX-ID
+                     INVALID KEY
+                            DISPLAY "NO RECORD FOUND FOR ID :- "
+                                    PERSON-IDX-ID
+              END-READ.
+       1000-EXIT.
+              EXIT.
+
+      * Ask for replacement values.  A blank response leaves the
+      * corresponding field unchanged.
+       2000-PROMPT-NEW-VALUES.
+              DISPLAY "ENTER NEW FIRST NAME (BLANK = NO CHANGE): ".
+              ACCEPT WS-NEW-FIRST-NAME.
+              DISPLAY "ENTER NEW LAST NAME (BLANK = NO CHANGE): ".
+              ACCEPT WS-NEW-LAST-NAME.
+              DISPLAY "ENTER NEW SEX (BLANK = NO CHANGE): ".
+              ACCEPT WS-NEW-SEX.
+              DISPLAY "ENTER NEW ETHNICITY (BLANK = NO CHANGE): ".
+              ACCEPT WS-NEW-ETHNICITY.
+       2000-EXIT.
+              EXIT.
+
+      * Move any non-blank replacement values onto the record just
+      * read and REWRITE it in place.
+       3000-APPLY-AND-REWRITE.
+              IF WS-NEW-FIRST-NAME NOT = SPACES
+                     MOVE WS-NEW-FIRST-NAME TO PERSON-IDX-FIRST-NAME
+              END-IF.
+              IF WS-NEW-LAST-NAME NOT = SPACES
+                     MOVE WS-NEW-LAST-NAME TO PERSON-IDX-LAST-NAME
+              END-IF.
+              IF WS-NEW-SEX NOT = SPACES
+                     MOVE WS-NEW-SEX TO PERSON-IDX-SEX
+              END-IF.
+              IF WS-NEW-ETHNICITY NOT = SPACES
+                     MOVE WS-NEW-ETHNICITY TO PERSON-IDX-ETHNICITY
+              END-IF.
+
+              REWRITE PERSON-IDX-REC
+                 INVALID KEY
+                    DISPLAY "REWRITE FAILED, STATUS "
+                            PERSON-IDX-FILE-STATUS-IND
+                 NOT INVALID KEY
+                    DISPLAY "RECORD " PERSON-IDX-ID " UPDATED"
+                    MOVE PERSON-IDX-ID TO AT-KEY-VALUE
+                    MOVE WS-PRSN-REC TO AT-BEFORE-IMAGE
+                    MOVE PERSON-IDX-REC TO AT-AFTER-IMAGE
+                    SET AT-OP-CHANGE TO TRUE
+                    PERFORM 6000-WRITE-AUDIT-RECORD THRU 6000-EXIT
+              END-REWRITE.
+       3000-EXIT.
+              EXIT.
+
+      * Move the current record into the display work area and show
+      * it to the operator before asking for new values.
+       5000-DISPLAY-CURRENT.
+              MOVE PERSON-IDX-ID
+                TO WS-PRSN-ID.
+              MOVE PERSON-IDX-FIRST-NAME
+                TO WS-PRSN-FIRST-NAME.
+              MOVE PERSON-IDX-LAST-NAME
+                TO WS-PRSN-LAST-NAME.
+              MOVE PERSON-IDX-SEX
+                TO WS-PRSN-SEX.
+              MOVE PERSON-IDX-ETHNICITY
+                TO WS-PRSN-ETHNICITY.
+              MOVE PERSON-IDX-STATUS
+                TO WS-PRSN-STATUS.
+              DISPLAY WS-PRSN-REC.
+       5000-EXIT.
+              EXIT.
+
+      * Common audit-trail append, called once AT-KEY-VALUE,
+      * AT-OPERATION, and the before/after images have been set.
+       6000-WRITE-AUDIT-RECORD.
+              ACCEPT AT-TS-DATE FROM DATE YYYYMMDD.
+              ACCEPT AT-TS-TIME FROM TIME.
+              MOVE "UpdatePersonKsdsRec" TO AT-PROGRAM-ID.
+              WRITE AUDIT-TRAIL-REC.
+       6000-EXIT.
+              EXIT.
