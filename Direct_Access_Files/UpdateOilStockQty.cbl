@@ -0,0 +1,136 @@
+      *$ SET SOURCEFORMAT "FREE"
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  UpdateOilStockQty.
+       AUTHOR.  Michael Coughlan.
+      *Decrements Qty-In-Stock-OSF for one Oil-Stock-File record.
+      *Oil-Stock-File is RELATIVE, keyed by Rel-Rec-Num, and is
+      *updated from more than one sales-entry session at a time, so
+      *the record is explicitly locked for the read-modify-write
+      *cycle instead of relying on a plain READ/REWRITE pair.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+          SELECT Oil-Stock-File ASSIGN TO "OSF.DAT"
+                 ORGANIZATION IS RELATIVE
+                 ACCESS MODE IS DYNAMIC
+                 RELATIVE KEY IS Rel-Rec-Num
+                 LOCK MODE IS MANUAL WITH LOCK ON MULTIPLE RECORDS
+                 FILE STATUS IS OSF-Status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD Oil-Stock-File.
+       01 OSF-Rec.
+          02 Oil-Num-OSF		PIC 9(4).
+          02 Qty-In-Stock-OSF		PIC 9(5).
+
+       WORKING-STORAGE SECTION.
+       01 Rel-Rec-Num			PIC 9(3).
+
+       01 Status-Codes.
+          02 OSF-Status                PIC X(2).
+             88 No-Error-Found		VALUE "00".
+             88 Record-Is-Locked	VALUE "9A" "99" "96".
+             COPY "FS-STATUS-CODES.CPY".
+
+       01 Update-Request.
+          02 Ws-Target-Oil-Num		PIC 9(4).
+          02 Ws-Qty-To-Remove		PIC 9(5).
+
+       01 Lock-Control.
+          02 Ws-Lock-Retry-Count	PIC 9(2) VALUE ZEROS.
+          02 Ws-Lock-Retry-Max		PIC 9(2) VALUE 05.
+          02 Ws-Lock-Obtained-Sw	PIC X(01) VALUE "N".
+             88 Ws-Lock-Obtained	VALUE "Y".
+
+       01 Scan-Switches.
+          02 FILLER			PIC 9 VALUE 0.
+             88 End-Of-Stock-Scan	VALUE 1.
+          02 FILLER			PIC 9 VALUE 0.
+             88 Target-Record-Found	VALUE 1.
+
+       PROCEDURE DIVISION.
+       Begin.
+          DISPLAY "ENTER OIL NUMBER TO UPDATE: ".
+          ACCEPT Ws-Target-Oil-Num.
+          DISPLAY "ENTER QUANTITY TO REMOVE FROM STOCK: ".
+          ACCEPT Ws-Qty-To-Remove.
+
+          OPEN I-O Oil-Stock-File.
+
+          PERFORM 1000-Find-Rel-Rec-Num THRU 1000-Exit.
+
+          IF Target-Record-Found
+             PERFORM 2000-Lock-And-Update THRU 2000-Exit
+          ELSE
+             DISPLAY "OIL NUMBER " Ws-Target-Oil-Num " NOT ON FILE"
+          END-IF.
+
+          CLOSE Oil-Stock-File.
+          STOP RUN.
+
+      *    Oil-Stock-File has no alternate key of its own, so the
+      *    relative record number that matches the requested oil
+      *    number has to be located with an unlocked sequential
+      *    scan before the locked update can be attempted.
+       1000-Find-Rel-Rec-Num.
+          MOVE 1 TO Rel-Rec-Num.
+          READ Oil-Stock-File NEXT RECORD
+             AT END SET End-Of-Stock-Scan TO TRUE
+          END-READ.
+          PERFORM UNTIL End-Of-Stock-Scan OR Target-Record-Found
+             IF Oil-Num-OSF = Ws-Target-Oil-Num
+                SET Target-Record-Found TO TRUE
+             ELSE
+                READ Oil-Stock-File NEXT RECORD
+                   AT END SET End-Of-Stock-Scan TO TRUE
+                END-READ
+             END-IF
+          END-PERFORM.
+       1000-Exit.
+          EXIT.
+
+      *    Re-reads the target slot WITH LOCK, retrying up to
+      *    Ws-Lock-Retry-Max times if another session already holds
+      *    it, then decrements the quantity and rewrites the record
+      *    before releasing the lock.
+       2000-Lock-And-Update.
+          MOVE ZEROS TO Ws-Lock-Retry-Count.
+          MOVE "N" TO Ws-Lock-Obtained-Sw.
+          PERFORM UNTIL Ws-Lock-Obtained
+                     OR Ws-Lock-Retry-Count > Ws-Lock-Retry-Max
+             READ Oil-Stock-File WITH LOCK
+                INVALID KEY
+                   DISPLAY "OIL NUMBER " Ws-Target-Oil-Num
+                           " VANISHED FROM STOCK FILE"
+                   ADD 1 TO Ws-Lock-Retry-Max GIVING Ws-Lock-Retry-Count
+             END-READ
+             IF No-Error-Found
+                SET Ws-Lock-Obtained TO TRUE
+             ELSE
+                IF Record-Is-Locked
+                   ADD 1 TO Ws-Lock-Retry-Count
+                   DISPLAY "STOCK RECORD LOCKED BY ANOTHER USER - "
+                           "RETRY " Ws-Lock-Retry-Count
+                END-IF
+             END-IF
+          END-PERFORM.
+
+          IF Ws-Lock-Obtained
+             IF Qty-In-Stock-OSF >= Ws-Qty-To-Remove
+                SUBTRACT Ws-Qty-To-Remove FROM Qty-In-Stock-OSF
+                REWRITE OSF-Rec
+                   INVALID KEY
+                      DISPLAY "REWRITE FAILED, FS = " OSF-Status
+                END-REWRITE
+             ELSE
+                DISPLAY "INSUFFICIENT STOCK - UPDATE REJECTED"
+             END-IF
+             UNLOCK Oil-Stock-File
+          ELSE
+             DISPLAY "COULD NOT OBTAIN LOCK AFTER "
+                     Ws-Lock-Retry-Max " RETRIES - UPDATE ABANDONED"
+          END-IF.
+       2000-Exit.
+          EXIT.
