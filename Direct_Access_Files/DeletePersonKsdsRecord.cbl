@@ -0,0 +1,207 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DeletePersonKsdsRecord.
+       AUTHOR AMRESH KADIAN.
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      *                                                               *
+      *  RETIRES ONE RECORD ON THE INDEXED FILE 'PERSONIDX':-          *
+      *    - personidx.dat                                            *
+      *    - personidx.idx                                            *
+      *                                                               *
+      *  THE OPERATOR LOOKS A RECORD UP BY PERSON-IDX-ID, CONFIRMS    *
+      *  IT, AND THEN CHOOSES EITHER TO HARD-DELETE IT OR TO FLIP     *
+      *  PERSON-IDX-STATUS TO INACTIVE, LEAVING THE RECORD IN PLACE   *
+      *  FOR HISTORY BUT OUT OF NORMAL LOOKUPS.                       *
+      *                                                               *
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+              SELECT PERSON-IDX-FILE
+                     ASSIGN TO "personidx"
+                     ORGANIZATION IS INDEXED
+                     ACCESS MODE IS DYNAMIC
+                     RECORD KEY IS
+                            PERSON-IDX-ID
+                     ALTERNATE RECORD KEY IS
+                            PERSON-IDX-FIRST-NAME
+                            WITH DUPLICATES
+                     FILE STATUS IS
+                            PERSON-IDX-FILE-STATUS-IND.
+
+              SELECT AUDIT-TRAIL-FILE
+                     ASSIGN TO "AUDIT.TRL"
+                     ORGANIZATION IS LINE SEQUENTIAL
+                     FILE STATUS IS
+                            WS-AUDIT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD PERSON-IDX-FILE.
+       01 PERSON-IDX-REC.
+              10 PERSON-IDX-ID              PIC 9(09).
+              10 PERSON-IDX-FIRST-NAME      PIC X(30).
+              10 PERSON-IDX-LAST-NAME       PIC X(30).
+              10 PERSON-IDX-SEX             PIC X(06).
+              10 PERSON-IDX-ETHNICITY       PIC X(15).
+              10 PERSON-IDX-STATUS          PIC X(01).
+                 88 PERSON-IDX-ACTIVE             VALUE "A".
+                 88 PERSON-IDX-INACTIVE           VALUE "I".
+
+       FD AUDIT-TRAIL-FILE.
+           COPY "AUDIT-TRAIL-REC.CPY".
+
+       WORKING-STORAGE SECTION.
+       01 WS-VARS.
+              10 WS-CONFIRM-OPTION   PIC X(01) VALUE SPACE.
+                 88 WS-CONFIRMED            VALUE "Y" "y".
+              10 WS-DELETE-MODE      PIC X(01) VALUE SPACE.
+                 88 WS-HARD-DELETE           VALUE "H" "h".
+                 88 WS-SOFT-DELETE           VALUE "S" "s".
+
+       01 FD-VARS.
+              10 PERSON-IDX-FILE-STATUS-IND
+                                   PIC X(02) VALUE "00".
+                 88 PIDX-SUCCESS             VALUE "00".
+                 88 PIDX-RECORD-NOT-FOUND    VALUE "23".
+                 COPY "FS-STATUS-CODES.CPY".
+              10 WS-AUDIT-STATUS   PIC X(02) VALUE "00".
+                 COPY "FS-STATUS-CODES.CPY".
+
+       01 WS-PRSN-REC.
+              10 WS-PRSN-ID              PIC 9(09).
+              10 WS-PRSN-FIRST-NAME      PIC X(30).
+              10 WS-PRSN-LAST-NAME       PIC X(30).
+              10 WS-PRSN-SEX             PIC X(06).
+              10 WS-PRSN-ETHNICITY       PIC X(15).
+              10 WS-PRSN-STATUS          PIC X(01).
+      *//
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+
+              OPEN I-O PERSON-IDX-FILE.
+
+              OPEN EXTEND AUDIT-TRAIL-FILE.
+              IF WS-AUDIT-STATUS = "35"
+                     OPEN OUTPUT AUDIT-TRAIL-FILE
+              END-IF.
+
+              PERFORM 1000-LOOKUP-BY-ID
+                 THRU 1000-EXIT.
+
+              IF PIDX-SUCCESS
+                     PERFORM 5000-DISPLAY-CURRENT
+                        THRU 5000-EXIT
+                     PERFORM 2000-CONFIRM-AND-DELETE
+                        THRU 2000-EXIT
+              END-IF.
+
+              CLOSE PERSON-IDX-FILE.
+              CLOSE AUDIT-TRAIL-FILE.
+
+              GO TO 0000-EXIT.
+       0000-EXIT.
+              STOP RUN.
+              EXIT.
+
+      * Look up one record by the primary key, PERSON-IDX-ID.
+       1000-LOOKUP-BY-ID.
+              DISPLAY "ENTER THE ID TO RETIRE: ".
+              ACCEPT PERSON-IDX-ID.
+
+              READ PERSON-IDX-FILE
+                     KEY IS
+                            PERSON-IDX-ID
+                     INVALID KEY
+                            DISPLAY "NO RECORD FOUND FOR ID :- "
+                                    PERSON-IDX-ID
+              END-READ.
+       1000-EXIT.
+              EXIT.
+
+      * Ask the operator to confirm the record just displayed, then
+      * whether to hard-delete it outright or only deactivate it.
+       2000-CONFIRM-AND-DELETE.
+              DISPLAY "DELETE THIS RECORD? (Y/N): ".
+              ACCEPT WS-CONFIRM-OPTION.
+
+              IF WS-CONFIRMED
+                     DISPLAY "H-HARD DELETE  S-SOFT DELETE (DEACT): "
+                     ACCEPT WS-DELETE-MODE
+
+                     EVALUATE TRUE
+                        WHEN WS-HARD-DELETE
+                           PERFORM 3000-HARD-DELETE
+                              THRU 3000-EXIT
+                        WHEN WS-SOFT-DELETE
+                           PERFORM 4000-SOFT-DELETE
+                              THRU 4000-EXIT
+                        WHEN OTHER
+                           DISPLAY "INVALID CHOICE - NO ACTION TAKEN"
+                     END-EVALUATE
+              ELSE
+                     DISPLAY "DELETE CANCELLED"
+              END-IF.
+       2000-EXIT.
+              EXIT.
+
+       3000-HARD-DELETE.
+              DELETE PERSON-IDX-FILE
+                 INVALID KEY
+                    DISPLAY "DELETE FAILED, STATUS "
+                            PERSON-IDX-FILE-STATUS-IND
+                 NOT INVALID KEY
+                    DISPLAY "RECORD " PERSON-IDX-ID " DELETED"
+                    MOVE PERSON-IDX-ID TO AT-KEY-VALUE
+                    MOVE WS-PRSN-REC TO AT-BEFORE-IMAGE
+                    MOVE SPACES TO AT-AFTER-IMAGE
+                    SET AT-OP-DELETE TO TRUE
+                    PERFORM 6000-WRITE-AUDIT-RECORD THRU 6000-EXIT
+              END-DELETE.
+       3000-EXIT.
+              EXIT.
+
+       4000-SOFT-DELETE.
+              SET PERSON-IDX-INACTIVE TO TRUE.
+              REWRITE PERSON-IDX-REC
+                 INVALID KEY
+                    DISPLAY "REWRITE FAILED, STATUS "
+                            PERSON-IDX-FILE-STATUS-IND
+                 NOT INVALID KEY
+                    DISPLAY "RECORD " PERSON-IDX-ID " DEACTIVATED"
+                    MOVE PERSON-IDX-ID TO AT-KEY-VALUE
+                    MOVE WS-PRSN-REC TO AT-BEFORE-IMAGE
+                    MOVE PERSON-IDX-REC TO AT-AFTER-IMAGE
+                    SET AT-OP-CHANGE TO TRUE
+                    PERFORM 6000-WRITE-AUDIT-RECORD THRU 6000-EXIT
+              END-REWRITE.
+       4000-EXIT.
+              EXIT.
+
+      * Move the current record into the display work area and show
+      * it to the operator before asking for confirmation.
+       5000-DISPLAY-CURRENT.
+              MOVE PERSON-IDX-ID
+                TO WS-PRSN-ID.
+              MOVE PERSON-IDX-FIRST-NAME
+                TO WS-PRSN-FIRST-NAME.
+              MOVE PERSON-IDX-LAST-NAME
+                TO WS-PRSN-LAST-NAME.
+              MOVE PERSON-IDX-SEX
+                TO WS-PRSN-SEX.
+              MOVE PERSON-IDX-ETHNICITY
+                TO WS-PRSN-ETHNICITY.
+              MOVE PERSON-IDX-STATUS
+                TO WS-PRSN-STATUS.
+              DISPLAY WS-PRSN-REC.
+       5000-EXIT.
+              EXIT.
+
+      * Common audit-trail append, called once AT-KEY-VALUE,
+      * AT-OPERATION, and the before/after images have been set.
+       6000-WRITE-AUDIT-RECORD.
+              ACCEPT AT-TS-DATE FROM DATE YYYYMMDD.
+              ACCEPT AT-TS-TIME FROM TIME.
+              MOVE "DeletePersonKsdsRec" TO AT-PROGRAM-ID.
+              WRITE AUDIT-TRAIL-REC.
+       6000-EXIT.
+              EXIT.
