@@ -0,0 +1,130 @@
+      *$ SET SOURCEFORMAT "FREE"
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  ApprovePurchaseReq.
+       AUTHOR.  Michael Coughlan.
+      *Lets bookshop staff walk the purchase requisitions on
+      *PRFILE.DAT one at a time and record a decision against each,
+      *so the purchase requirements report can tell a reviewed
+      *requisition from one still awaiting a decision.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT Purchase-Req-File ASSIGN TO "PRFILE.DAT"
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS Pr-Number
+                  ALTERNATE RECORD KEY IS Pr-Lecturer-Name
+                                WITH DUPLICATES
+                  ALTERNATE RECORD KEY IS Pr-Book-Num
+                                WITH DUPLICATES
+                  FILE STATUS IS Pr-File-Status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  Purchase-Req-File.
+       01  Pr-Rec.
+           02 Pr-Number                PIC 9(4).
+           02 Pr-Lecturer-Name         PIC X(20).
+           02 Pr-Book-Num              PIC 9(4).
+           02 Pr-Module-Code           PIC X(5).
+           02 Pr-Copies-Required       PIC 9(3).
+           02 Pr-Term                  PIC 9.
+           02 Pr-Req-Status            PIC X(8).
+              88 Pr-Req-Pending        VALUE "PENDING ".
+              88 Pr-Req-Approved       VALUE "APPROVED".
+              88 Pr-Req-Rejected       VALUE "REJECTED".
+              88 Pr-Req-Ordered        VALUE "ORDERED ".
+
+       WORKING-STORAGE SECTION.
+       01  Status-Codes.
+           02 Pr-File-Status           PIC X(2).
+              COPY "FS-STATUS-CODES.CPY".
+
+       01  Ws-Decision                 PIC X(01).
+           88 Ws-Decision-Approve      VALUE "A" "a".
+           88 Ws-Decision-Reject       VALUE "R" "r".
+           88 Ws-Decision-Ordered      VALUE "O" "o".
+           88 Ws-Decision-Skip         VALUE "S" "s".
+           88 Ws-Decision-Quit         VALUE "Q" "q".
+
+       01  Scan-Switches.
+           02 FILLER                   PIC 9 VALUE 0.
+              88 End-Of-Pr-Scan        VALUE 1.
+           02 FILLER                   PIC 9 VALUE 0.
+              88 Operator-Quit         VALUE 1.
+
+       01  Ws-Review-Counts.
+           02 Ws-Reviewed-Count        PIC 9(5) VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       Begin.
+           OPEN I-O Purchase-Req-File.
+
+           READ Purchase-Req-File NEXT RECORD
+              AT END SET End-Of-Pr-Scan TO TRUE
+           END-READ.
+
+           PERFORM 1000-Review-One-Req THRU 1000-Exit
+              UNTIL End-Of-Pr-Scan OR Operator-Quit.
+
+           DISPLAY "REQUISITIONS REVIEWED: " Ws-Reviewed-Count.
+           CLOSE Purchase-Req-File.
+           STOP RUN.
+
+      *    Skips straight past requisitions that already carry a
+      *    decision - only Pending ones are offered to the operator.
+      *    Any other key advances without a rewrite.
+       1000-Review-One-Req.
+           IF Pr-Req-Pending
+              PERFORM 2000-Get-Decision THRU 2000-Exit
+              PERFORM 3000-Apply-Decision THRU 3000-Exit
+           END-IF.
+
+           READ Purchase-Req-File NEXT RECORD
+              AT END SET End-Of-Pr-Scan TO TRUE
+           END-READ.
+       1000-Exit.
+           EXIT.
+
+       2000-Get-Decision.
+           DISPLAY " ".
+           DISPLAY "REQ " Pr-Number " LECTURER " Pr-Lecturer-Name.
+           DISPLAY "BOOK " Pr-Book-Num " MODULE " Pr-Module-Code
+                   " COPIES " Pr-Copies-Required " TERM " Pr-Term.
+           DISPLAY "(A)PPROVE  (R)EJECT  (O)RDERED  "
+                   "(S)KIP  (Q)UIT: ".
+           ACCEPT Ws-Decision.
+       2000-Exit.
+           EXIT.
+
+       3000-Apply-Decision.
+           EVALUATE TRUE
+              WHEN Ws-Decision-Approve
+                 SET Pr-Req-Approved TO TRUE
+                 PERFORM 4000-Rewrite-Req THRU 4000-Exit
+              WHEN Ws-Decision-Reject
+                 SET Pr-Req-Rejected TO TRUE
+                 PERFORM 4000-Rewrite-Req THRU 4000-Exit
+              WHEN Ws-Decision-Ordered
+                 SET Pr-Req-Ordered TO TRUE
+                 PERFORM 4000-Rewrite-Req THRU 4000-Exit
+              WHEN Ws-Decision-Quit
+                 SET Operator-Quit TO TRUE
+              WHEN Ws-Decision-Skip
+                 CONTINUE
+              WHEN OTHER
+                 DISPLAY "INVALID CHOICE - REQUISITION LEFT PENDING"
+           END-EVALUATE.
+       3000-Exit.
+           EXIT.
+
+       4000-Rewrite-Req.
+           REWRITE Pr-Rec
+              INVALID KEY
+                 DISPLAY "REWRITE FAILED, FS = " Pr-File-Status
+              NOT INVALID KEY
+                 ADD 1 TO Ws-Reviewed-Count
+           END-REWRITE.
+       4000-Exit.
+           EXIT.
