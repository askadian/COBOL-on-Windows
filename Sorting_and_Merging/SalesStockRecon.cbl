@@ -0,0 +1,221 @@
+      *$ SET SOURCEFORMAT"FREE"
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SalesStockRecon.
+       AUTHOR. Michael Coughlan.
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      *                                                               *
+      *  Day-end reconciliation between SALES.DAT and Oil-Stock-File. *
+      *  SALES.DAT is sorted into essential-oil order (the same       *
+      *  Select-Essential-Oils filter used by CS4321-95-COBOL-EXAM)   *
+      *  and the units sold are totalled per oil number.  Each oil's  *
+      *  daily total is then posted against its Oil-Stock-File        *
+      *  record; any oil whose recorded stock can't cover the day's   *
+      *  sales is flagged on STOCKRECON.RPT instead of only showing   *
+      *  up as a shortfall at the next physical count.                *
+      *                                                               *
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+              SELECT Sales-File ASSIGN TO "SALES.DAT"
+                        ORGANIZATION IS LINE SEQUENTIAL.
+
+              SELECT Work-File ASSIGN TO "SORT.TMP".
+
+              SELECT Recon-Report ASSIGN TO "STOCKRECON.RPT"
+                        ORGANIZATION IS LINE SEQUENTIAL.
+
+              SELECT Oil-Stock-File ASSIGN TO "OSF.DAT"
+                        ORGANIZATION IS RELATIVE
+                        ACCESS MODE IS DYNAMIC
+                        RELATIVE KEY IS Rel-Rec-Num
+                        FILE STATUS IS OSF-Status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD Sales-File.
+       01  Sales-Rec.
+           88 End-Of-Sales-File    VALUE HIGH-VALUES.
+           02  SF-Cust-Id              PIC X(5).
+           02  SF-Cust-Name            PIC X(20).
+           02  SF-Oil-Id.
+               03  FILLER              PIC X.
+                   88 Essential-Oil   VALUE "E".
+               03  SF-Oil-Name         PIC 99.
+           02 SF-Unit-Size             PIC 99.
+           02 SF-Units-Sold            PIC 999.
+
+       SD Work-File.
+       01 Work-Rec.
+          88 End-Of-Work-File VALUE HIGH-VALUES.
+           02  WF-Cust-Id              PIC X(5).
+           02  WF-Cust-Name            PIC X(20).
+           02  WF-Oil-Id.
+               03 FILLER               PIC X.
+               03 WF-Oil-Num           PIC 99.
+           02 WF-Unit-Size             PIC 99.
+           02 WF-Units-Sold            PIC 999.
+
+       FD Recon-Report.
+       01 Print-Line                   PIC X(64).
+
+       FD Oil-Stock-File.
+       01 OSF-Rec.
+          02 Oil-Num-OSF		PIC 9(4).
+          02 Qty-In-Stock-OSF		PIC 9(5).
+
+       WORKING-STORAGE SECTION.
+
+       01  Rel-Rec-Num			PIC 9(3).
+
+       01  Status-Codes.
+           02 OSF-Status                PIC X(2).
+              COPY "FS-STATUS-CODES.CPY".
+
+       01  Report-Heading-Line          PIC X(44)
+                   VALUE "          SALES-TO-STOCK RECONCILIATION".
+
+       01  Report-Heading-Underline.
+           02  FILLER                  PIC X(13) VALUE SPACES.
+           02  FILLER                  PIC X(32) VALUE ALL "-".
+
+       01  Topic-Heading-Line.
+           02  FILLER                  PIC X(9)  VALUE "OIL NUM  ".
+           02  FILLER                  PIC X(11) VALUE "QTY SOLD   ".
+           02  FILLER                  PIC X(13) VALUE "STOCK ON HAND".
+           02  FILLER                  PIC X(18) VALUE "RESULT".
+
+       01  Recon-Line.
+           02  Prn-Oil-Num              PIC ZZ9.
+           02  FILLER                   PIC X(5) VALUE SPACES.
+           02  Prn-Qty-Sold             PIC ZZ,ZZ9.
+           02  FILLER                   PIC X(5) VALUE SPACES.
+           02  Prn-Qty-In-Stock         PIC ZZ,ZZ9.
+           02  FILLER                   PIC X(5) VALUE SPACES.
+           02  Prn-Result               PIC X(20).
+
+       01  Oil-Totals.
+           02  Prev-Oil-Num             PIC 99.
+           02  Ws-Oil-Qty-Sold          PIC 9(5).
+
+       01  Temp-Variables.
+           02  Sale-Qty-Sold            PIC 99999.
+
+       01  Scan-Switches.
+           02 Ws-Stock-Scan-Sw		PIC 9 VALUE 0.
+              88 End-Of-Stock-Scan	VALUE 1.
+           02 Ws-Stock-Found-Sw		PIC 9 VALUE 0.
+              88 Target-Record-Found	VALUE 1.
+
+       PROCEDURE DIVISION.
+       Produce-Reconciliation-Report.
+           SORT Work-File ON ASCENDING WF-Oil-Num
+                INPUT PROCEDURE IS Select-Essential-Oils
+                OUTPUT PROCEDURE IS Post-Sales-To-Stock.
+
+           STOP RUN.
+
+       Select-Essential-Oils.
+           OPEN INPUT Sales-File.
+           READ Sales-File
+               AT END SET End-Of-Sales-File TO TRUE
+           END-READ.
+
+           PERFORM UNTIL End-Of-Sales-File
+               IF Essential-Oil
+                   RELEASE Work-Rec FROM Sales-Rec
+               END-IF
+               READ Sales-File
+                   AT END SET End-Of-Sales-File TO TRUE
+               END-READ
+           END-PERFORM.
+
+           CLOSE Sales-File.
+
+       Post-Sales-To-Stock.
+           OPEN OUTPUT Recon-Report.
+           OPEN I-O Oil-Stock-File.
+
+           WRITE Print-Line
+              FROM Report-Heading-Line
+              AFTER ADVANCING 1 LINE.
+           WRITE Print-Line
+              FROM Report-Heading-Underline
+              AFTER ADVANCING 1 LINE.
+           WRITE Print-Line
+              FROM Topic-Heading-Line
+              AFTER ADVANCING 3 LINES.
+
+           RETURN Work-File
+               AT END SET End-Of-Work-File TO TRUE
+           END-RETURN.
+
+           PERFORM Post-One-Oil UNTIL End-Of-Work-File.
+
+           CLOSE Recon-Report, Oil-Stock-File.
+
+       Post-One-Oil.
+           MOVE ZEROS TO Ws-Oil-Qty-Sold.
+           MOVE WF-Oil-Num TO Prev-Oil-Num.
+
+           PERFORM UNTIL WF-Oil-Num NOT = Prev-Oil-Num
+               COMPUTE Sale-Qty-Sold = WF-Unit-Size * WF-Units-Sold
+               ADD Sale-Qty-Sold TO Ws-Oil-Qty-Sold
+
+               RETURN Work-File
+                   AT END SET End-Of-Work-File TO TRUE
+               END-RETURN
+           END-PERFORM.
+
+           PERFORM Find-Stock-Rec-For-Oil
+              THRU Find-Stock-Rec-Exit.
+
+           MOVE Prev-Oil-Num TO Prn-Oil-Num.
+           MOVE Ws-Oil-Qty-Sold TO Prn-Qty-Sold.
+
+           IF NOT Target-Record-Found
+               MOVE ZEROS TO Prn-Qty-In-Stock
+               MOVE "OIL NOT ON STOCK FILE" TO Prn-Result
+           ELSE
+               MOVE Qty-In-Stock-OSF TO Prn-Qty-In-Stock
+               IF Qty-In-Stock-OSF < Ws-Oil-Qty-Sold
+                   MOVE "** SHORTFALL **" TO Prn-Result
+               ELSE
+                   SUBTRACT Ws-Oil-Qty-Sold FROM Qty-In-Stock-OSF
+                   REWRITE OSF-Rec
+                      INVALID KEY
+                         MOVE "REWRITE FAILED" TO Prn-Result
+                      NOT INVALID KEY
+                         MOVE "OK" TO Prn-Result
+                   END-REWRITE
+               END-IF
+           END-IF.
+
+           WRITE Print-Line
+              FROM Recon-Line
+              AFTER ADVANCING 2 LINES.
+
+      *    Locates the Oil-Stock-File relative record whose
+      *    Oil-Num-OSF matches the oil number just totalled.  The
+      *    file has no alternate key, so an unlocked sequential scan
+      *    from the start of the file is used, the same approach
+      *    UpdateOilStockQty takes.
+       Find-Stock-Rec-For-Oil.
+           MOVE 0 TO Ws-Stock-Found-Sw.
+           MOVE 0 TO Ws-Stock-Scan-Sw.
+           MOVE 1 TO Rel-Rec-Num.
+           READ Oil-Stock-File NEXT RECORD
+              AT END SET End-Of-Stock-Scan TO TRUE
+           END-READ.
+           PERFORM UNTIL End-Of-Stock-Scan OR Target-Record-Found
+              IF Oil-Num-OSF = Prev-Oil-Num
+                 SET Target-Record-Found TO TRUE
+              ELSE
+                 READ Oil-Stock-File NEXT RECORD
+                    AT END SET End-Of-Stock-Scan TO TRUE
+                 END-READ
+              END-IF
+           END-PERFORM.
+       Find-Stock-Rec-Exit.
+           EXIT.
