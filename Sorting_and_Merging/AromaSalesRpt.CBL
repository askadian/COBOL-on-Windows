@@ -28,6 +28,42 @@
               SELECT Sorted-File ASSIGN TO "SORTSALE.DAT"
                         ORGANIZATION IS LINE SEQUENTIAL.
 
+              SELECT Oil-Details-File ASSIGN TO "ODF.DAT"
+                     ORGANIZATION IS INDEXED
+                     ACCESS MODE IS SEQUENTIAL
+                     RECORD KEY IS Oil-Num-ODF
+                     ALTERNATE RECORD KEY IS Oil-Name-ODF
+                                 WITH DUPLICATES
+                     FILE STATUS IS ODF-Status.
+
+              SELECT YTD-Totals-File ASSIGN TO "AROMASALE.YTD"
+                     ORGANIZATION IS LINE SEQUENTIAL
+                     FILE STATUS IS YTD-Status.
+
+      *      Shared exchange-rate table (see ExchRateMgmt.cbl) used to
+      *      convert an oil's original billing currency into home
+      *      currency (USD) for the sales-value columns below.
+              SELECT Exchange-Rate-File ASSIGN TO "exchrate"
+                     ORGANIZATION IS INDEXED
+                     ACCESS MODE IS DYNAMIC
+                     RECORD KEY IS ER-CURRENCY-CODE
+                     FILE STATUS IS Exch-Status.
+
+      *      Sales rows whose oil number falls outside the 1-30 range
+      *      OIL-COST/OIL-CURRENCY are sized for - diverted here
+      *      instead of indexing the tables out of bounds.
+              SELECT Sales-Exceptions-File ASSIGN TO "SALES.ERR"
+                     ORGANIZATION IS LINE SEQUENTIAL.
+
+      *      General-ledger export - Write-Gl-Entries posts this run's
+      *      home-currency sales total here once the grand totals are
+      *      known, so the revenue figure on AROMASALES.RPT can be
+      *      picked up by the general ledger instead of re-keyed by
+      *      hand.
+              SELECT Gl-Interface-File ASSIGN TO "GL.INT"
+                     ORGANIZATION IS LINE SEQUENTIAL
+                     FILE STATUS IS Gl-Status.
+
        DATA DIVISION.
        FILE SECTION.
        FD Sales-File.
@@ -35,6 +71,7 @@
            88 End-Of-Sales-File    VALUE HIGH-VALUES.
            02  SF-Cust-Id              PIC X(5).
            02  SF-Cust-Name            PIC X(20).
+           02  SF-Cust-Type            PIC X(1).
            02  SF-Oil-Id.
                03  FILLER              PIC X.
                    88 Essential-Oil   VALUE "E".
@@ -48,6 +85,9 @@
           88 End-Of-Work-File VALUE HIGH-VALUES.
            02  WF-Cust-Id              PIC X(5).
            02  WF-Cust-Name            PIC X(20).
+           02  WF-Cust-Type            PIC X(1).
+              88 Wholesale-Customer    VALUE "W".
+              88 Retail-Customer       VALUE "R".
            02  WF-Oil-Id.
                03 FILLER               PIC X.
                03 WF-Oil-Num           PIC 99.
@@ -56,25 +96,75 @@
 
 
        FD Summary-Report.
-       01 Print-Line                   PIC X(64).
+       01 Print-Line                   PIC X(80).
 
        FD Sorted-File.
-       01 Sorted-Rec                   PIC X(33).
+       01 Sorted-Rec                   PIC X(34).
+
+       FD Oil-Details-File.
+       01 ODF-Rec.
+          02 Oil-Num-ODF               PIC 9(4).
+          02 Oil-Name-ODF              PIC X(20).
+          02 Unit-Size-ODF		PIC 9(2).
+          02 Unit-Cost-ODF		PIC 99V99.
+          02 Oil-Currency-ODF		PIC X(3).
+
+       FD YTD-Totals-File.
+       01 YTD-Rec.
+          02 YTD-Total-Qty-Sold        PIC 9(7).
+          02 YTD-Total-Sales-Value     PIC 9(7)V99.
+
+       FD Exchange-Rate-File.
+           COPY "EXCH-RATE-REC.CPY".
+
+       FD Sales-Exceptions-File.
+       01 Sales-Exception-Rec.
+          02 SE-Cust-Id                PIC X(5).
+          02 SE-Cust-Name              PIC X(20).
+          02 SE-Cust-Type              PIC X(1).
+          02 SE-Oil-Num                PIC 99.
+          02 SE-Unit-Size              PIC 99.
+          02 SE-Units-Sold             PIC 999.
+          02 SE-Reject-Reason          PIC X(30).
+
+       FD Gl-Interface-File.
+           COPY "GL-INTERFACE-REC.CPY".
 
 
 
        WORKING-STORAGE SECTION.
 
        01  Oils-Table.
-           02  Oil-Cost-Values.
-               03 FILLER               PIC X(40) 
-                       VALUE "0041003200450050002910250055003900650075".
-               03 FILLER               PIC X(40) 
-                       VALUE "0080004400500063006500550085004812500065".
-               03 FILLER               PIC X(40) 
-                       VALUE "0060005500670072006501250085006511150105".
-           02  FILLER REDEFINES Oil-Cost-VALUES.
-               03 OIL-COST           PIC 99V99 OCCURS 30 TIMES.
+           02  OIL-COST              PIC 99V99 OCCURS 30 TIMES
+                                      VALUE ZEROS.
+           02  OIL-CURRENCY          PIC X(3)  OCCURS 30 TIMES
+                                      VALUE "USD".
+
+       01  Status-Codes.
+           02 ODF-Status               PIC X(2).
+              COPY "FS-STATUS-CODES.CPY".
+           02 YTD-Status               PIC X(2).
+              88 YTD-File-Found        VALUE "00".
+              88 YTD-File-Missing      VALUE "35".
+              COPY "FS-STATUS-CODES.CPY".
+           02 Exch-Status              PIC X(2).
+              88 Exch-Rate-Found       VALUE "00".
+              COPY "FS-STATUS-CODES.CPY".
+
+           02 Gl-Status                PIC X(2).
+              88 Gl-File-Missing       VALUE "35".
+              COPY "FS-STATUS-CODES.CPY".
+
+       01  Ws-Accum-Option             PIC X(01) VALUE "N".
+           88 Ws-Accumulate-Ytd        VALUE "Y" "y".
+
+       01  Gl-Account-Codes.
+           02 Gl-Acct-Sales-Revenue    PIC X(10) VALUE "401000".
+           02 Gl-Acct-Accounts-Rcvbl   PIC X(10) VALUE "102000".
+
+       01  Ws-Ytd-Totals.
+           02 Ws-Ytd-Total-Qty-Sold    PIC 9(7)    VALUE ZEROS.
+           02 Ws-Ytd-Total-Sales-Value PIC 9(7)V99 VALUE ZEROS.
 
        01  Report-Heading-Line         PIC X(44)
                    VALUE "              AROMAMORA SUMMARY SALES REPORT". 
@@ -91,13 +181,16 @@
            02  FILLER                  PIC X(8) VALUE "SALES   ".
            02  FILLER                  PIC X(11) VALUE "QTY SOLD   ".
            02  FILLER                  PIC X(11) VALUE "SALES VALUE".
+           02  FILLER                  PIC X(2)  VALUE SPACES.
+           02  FILLER                  PIC X(12) VALUE "HOME CCY VAL".
 
        01  Cust-Sales-Line.
            02  Prn-Cust-Name           PIC X(20).
            02  Prn-Cust-Id             PIC BBB9(5).
            02  Prn-Cust-Sales          PIC BBBBBZZ9.
            02  Prn-Qty-Sold            PIC BBBBBZZ,ZZ9.
-           02  Prn-Sales-Value         PIC BBBB$$$,$$9.99.                 
+           02  Prn-Sales-Value         PIC BBBB$$$,$$9.99.
+           02  Prn-Sales-Value-Home    PIC BB$$$,$$9.99.
 
        01  Total-Sales-Line.
            02  FILLER                  PIC X(33) VALUE SPACES.
@@ -114,32 +207,183 @@
 
        01  Total-Sales-Value-Line.
            02  FILLER                  PIC X(33) VALUE SPACES.
-           02  FILLER                  PIC X(19) VALUE 
+           02  FILLER                  PIC X(19) VALUE
                                        "TOTAL SALES VALUE :".
            02  Prn-Total-Sales-Value   PIC B$$$$,$$9.99.
 
+       01  Total-Sales-Value-Home-Line.
+           02  FILLER                  PIC X(33) VALUE SPACES.
+           02  FILLER                  PIC X(19) VALUE
+                                       "  (HOME CURRENCY) :".
+           02  Prn-Total-Sales-Value-Home PIC B$$$$,$$9.99.
+
+       01  Ytd-Qty-Sold-Line.
+           02  FILLER                  PIC X(33) VALUE SPACES.
+           02  FILLER                  PIC X(19) VALUE
+                                       "YTD QTY SOLD      :".
+           02  Prn-Ytd-Qty-Sold        PIC BBBBZZZ,ZZ9.
+
+       01  Ytd-Sales-Value-Line.
+           02  FILLER                  PIC X(33) VALUE SPACES.
+           02  FILLER                  PIC X(19) VALUE
+                                       "YTD SALES VALUE   :".
+           02  Prn-Ytd-Sales-Value     PIC B$$$$,$$9.99.
+
        01  Cust-Totals.
            02  Cust-Sales              PIC 999.
            02  Cust-Qty-Sold           PIC 9(5).
            02  Cust-Sales-Value        PIC 9(5)V99.
+           02  Cust-Sales-Value-Home   PIC 9(5)V99.
+
+      *    Sub-totals for the wholesale/retail customer-category
+      *    break - Aromamora's wholesale accounts get volume pricing
+      *    and need to be seen separately from retail sales, not
+      *    blended into the one customer list.
+       01  Category-Totals.
+           02  Category-Sales          PIC 999.
+           02  Category-Qty-Sold       PIC 9(5).
+           02  Category-Sales-Value    PIC 9(5)V99.
+           02  Category-Sales-Value-Home PIC 9(5)V99.
+
+       01  Category-Heading-Line.
+           02  FILLER                  PIC X(2)  VALUE SPACES.
+           02  Prn-Category-Desc       PIC X(20).
+
+       01  Category-Sales-Line.
+           02  FILLER                  PIC X(33) VALUE SPACES.
+           02  FILLER                  PIC X(19) VALUE
+                                       "CATEGORY SALES    :".
+           02  Prn-Category-Sales      PIC BBBBBBZZ,ZZ9.
+
+       01  Category-Qty-Sold-Line.
+           02  FILLER                  PIC X(33) VALUE SPACES.
+           02  FILLER                  PIC X(19) VALUE
+                                       "CATEGORY QTY SOLD :".
+           02  Prn-Category-Qty-Sold   PIC BBBBBZZZ,ZZ9.
+
+       01  Category-Sales-Value-Line.
+           02  FILLER                  PIC X(33) VALUE SPACES.
+           02  FILLER                  PIC X(19) VALUE
+                                       "CATEGORY VALUE    :".
+           02  Prn-Category-Sales-Value PIC B$$$$,$$9.99.
+
+       01  Category-Sales-Value-Home-Line.
+           02  FILLER                  PIC X(33) VALUE SPACES.
+           02  FILLER                  PIC X(19) VALUE
+                                       "  (HOME CURRENCY) :".
+           02  Prn-Category-Sales-Value-Home PIC B$$$$,$$9.99.
 
        01  Final-Totals.
            02  Total-Sales             PIC 9(5)    VALUE ZEROS.
            02  Total-Qty-Sold          PIC 9(6)    VALUE ZEROS.
            02  Total-Sales-Value       PIC 9(6)V99 VALUE ZEROS.
+           02  Total-Sales-Value-Home  PIC 9(6)V99 VALUE ZEROS.
+
+       01  Ws-Exception-Count          PIC 9(5)    VALUE ZEROS.
+
+       01  Sales-Exception-Footer-Line.
+           02  FILLER                  PIC X(33) VALUE SPACES.
+           02  FILLER                  PIC X(19) VALUE
+                                       "REJECTED RECORDS  :".
+           02  Prn-Exception-Count     PIC BBBBBZZZ,ZZ9.
+           02  FILLER                  PIC X(16) VALUE
+                                       " (SEE SALES.ERR)".
 
        01  Temp-Variables.
            02  Sale-Qty-Sold           PIC 99999.
-           02  Value-Of-Sale           PIC 999999V99. 
+           02  Value-Of-Sale           PIC 999999V99.
+           02  Value-Of-Sale-Home      PIC 999999V99.
            02  Prev-Cust-Id            PIC X(5).
+           02  Prev-Cust-Type          PIC X(1).
+
+      *    Holds the home-currency rate for the oil currently being
+      *    priced, looked up from Exchange-Rate-File by Oil-Currency.
+      *    A currency not on file (or the home currency itself)
+      *    converts at 1.000000, i.e. unchanged.
+       01  Ws-Home-Rate                PIC 9(4)V9(6) VALUE 1.000000.
 
        PROCEDURE DIVISION.
        Produce-Summary-Report.
-           SORT Work-File ON ASCENDING WF-Cust-Name
+           DISPLAY "ACCUMULATE TO YEAR-TO-DATE TOTALS (Y/N): ".
+           ACCEPT Ws-Accum-Option.
+
+           PERFORM Load-Oil-Prices.
+
+           IF Ws-Accumulate-Ytd
+               PERFORM Read-Ytd-Totals
+           END-IF.
+
+           SORT Work-File ON ASCENDING WF-Cust-Type, WF-Cust-Name
                 INPUT PROCEDURE IS Select-Essential-Oils
                 OUTPUT PROCEDURE IS Print-Summary-Report.
 
-           STOP RUN. 
+           IF Ws-Accumulate-Ytd
+               PERFORM Write-Ytd-Totals
+           END-IF.
+
+           STOP RUN.
+
+      *    Carries Total-Qty-Sold and Total-Sales-Value forward
+      *    across runs.  A missing YTD file (first run of the year)
+      *    simply starts the accumulation from zero.
+       Read-Ytd-Totals.
+           OPEN INPUT YTD-Totals-File.
+           IF YTD-File-Missing
+               MOVE ZEROS TO Ws-Ytd-Totals
+           ELSE
+               READ YTD-Totals-File INTO YTD-Rec
+               MOVE YTD-Total-Qty-Sold TO Ws-Ytd-Total-Qty-Sold
+               MOVE YTD-Total-Sales-Value TO Ws-Ytd-Total-Sales-Value
+               CLOSE YTD-Totals-File
+           END-IF.
+
+       Write-Ytd-Totals.
+           OPEN OUTPUT YTD-Totals-File.
+           MOVE Ws-Ytd-Total-Qty-Sold TO YTD-Total-Qty-Sold.
+           MOVE Ws-Ytd-Total-Sales-Value TO YTD-Total-Sales-Value.
+           WRITE YTD-Rec.
+           CLOSE YTD-Totals-File.
+
+      *    Replaces the old hardcoded Oil-Cost-Values table with a
+      *    read of Oil-Details-File, so a price change is a data
+      *    update to ODF.DAT instead of a source-code change.  Oil
+      *    numbers 1-30 index directly into the OIL-COST table, the
+      *    same way the old hardcoded table was indexed.
+       Load-Oil-Prices.
+           OPEN INPUT Oil-Details-File.
+           READ Oil-Details-File NEXT RECORD
+               AT END MOVE "10" TO ODF-Status
+           END-READ.
+           PERFORM UNTIL ODF-Status = "10"
+               IF Oil-Num-ODF >= 1 AND Oil-Num-ODF <= 30
+                   MOVE Unit-Cost-ODF TO OIL-COST(Oil-Num-ODF)
+                   IF Oil-Currency-ODF NOT = SPACES
+                      MOVE Oil-Currency-ODF TO OIL-CURRENCY(Oil-Num-ODF)
+                   END-IF
+               END-IF
+               READ Oil-Details-File NEXT RECORD
+                   AT END MOVE "10" TO ODF-Status
+               END-READ
+           END-PERFORM.
+           CLOSE Oil-Details-File.
+           OPEN INPUT Exchange-Rate-File.
+
+      *    Looks up the home-currency rate for the oil about to be
+      *    priced.  USD (the home currency) and any currency missing
+      *    from Exchange-Rate-File both convert at 1.000000.
+      *    Exchange-Rate-File is left open across the whole report run
+      *    (opened in Load-Oil-Prices, closed in Print-Summary-Report)
+      *    so this lookup costs one READ per sales line, not an OPEN.
+       Get-Home-Rate.
+           MOVE 1.000000 TO Ws-Home-Rate.
+           IF OIL-CURRENCY(WF-Oil-Num) NOT = "USD"
+               MOVE OIL-CURRENCY(WF-Oil-Num) TO ER-CURRENCY-CODE
+               READ Exchange-Rate-File
+                   INVALID KEY CONTINUE
+                   NOT INVALID KEY
+                       MOVE ER-RATE-TO-HOME TO Ws-Home-Rate
+               END-READ
+           END-IF.
 
        Select-Essential-Oils.
            OPEN INPUT Sales-File.
@@ -161,7 +405,12 @@
        Print-Summary-Report.
            OPEN OUTPUT Summary-Report.
            OPEN OUTPUT Sorted-File.
-           WRITE Print-Line 
+           OPEN OUTPUT Sales-Exceptions-File.
+           OPEN EXTEND Gl-Interface-File.
+           IF Gl-File-Missing
+               OPEN OUTPUT Gl-Interface-File
+           END-IF.
+           WRITE Print-Line
               FROM Report-Heading-Line 
               AFTER ADVANCING 1 LINE.
            WRITE Print-Line 
@@ -175,7 +424,7 @@
                AT END SET End-Of-Work-File TO TRUE
            END-RETURN.
 
-           PERFORM Print-Customer-Lines UNTIL End-Of-Work-File
+           PERFORM Print-Category-Lines UNTIL End-Of-Work-File
 
 
            MOVE Total-Sales TO Prn-Total-Sales.
@@ -189,11 +438,100 @@
               AFTER ADVANCING 2 LINES.
 
            MOVE Total-Sales-Value TO Prn-Total-Sales-Value.
-           WRITE Print-Line 
-              FROM Total-Sales-Value-Line 
+           WRITE Print-Line
+              FROM Total-Sales-Value-Line
+              AFTER ADVANCING 2 LINES.
+
+           MOVE Total-Sales-Value-Home TO Prn-Total-Sales-Value-Home.
+           WRITE Print-Line
+              FROM Total-Sales-Value-Home-Line
+              AFTER ADVANCING 1 LINE.
+
+           IF Total-Sales-Value-Home > ZEROS
+               PERFORM Write-Gl-Entries
+           END-IF.
+
+           IF Ws-Accumulate-Ytd
+               ADD Total-Qty-Sold TO Ws-Ytd-Total-Qty-Sold
+               ADD Total-Sales-Value TO Ws-Ytd-Total-Sales-Value
+
+               MOVE Ws-Ytd-Total-Qty-Sold TO Prn-Ytd-Qty-Sold
+               WRITE Print-Line
+                  FROM Ytd-Qty-Sold-Line
+                  AFTER ADVANCING 2 LINES
+
+               MOVE Ws-Ytd-Total-Sales-Value TO Prn-Ytd-Sales-Value
+               WRITE Print-Line
+                  FROM Ytd-Sales-Value-Line
+                  AFTER ADVANCING 2 LINES
+           END-IF.
+
+           IF Ws-Exception-Count > 0
+               MOVE Ws-Exception-Count TO Prn-Exception-Count
+               WRITE Print-Line
+                  FROM Sales-Exception-Footer-Line
+                  AFTER ADVANCING 2 LINES
+           END-IF.
+
+           CLOSE Summary-Report, Sorted-File, Exchange-Rate-File,
+                 Sales-Exceptions-File, Gl-Interface-File.
+
+      *    Posts this run's home-currency sales total to the general
+      *    ledger interface file as a debit to accounts receivable and
+      *    an offsetting credit to sales revenue.
+       Write-Gl-Entries.
+           MOVE Gl-Acct-Accounts-Rcvbl TO GL-ACCOUNT-CODE.
+           SET  GL-DEBIT               TO TRUE.
+           MOVE Total-Sales-Value-Home TO GL-AMOUNT.
+           MOVE "AROMA SALES"          TO GL-REFERENCE.
+           ACCEPT GL-TXN-DATE FROM DATE YYYYMMDD.
+           MOVE "AromaSalesRpt"        TO GL-SOURCE-PROGRAM.
+           WRITE GL-INTERFACE-REC.
+           MOVE Gl-Acct-Sales-Revenue  TO GL-ACCOUNT-CODE.
+           SET  GL-CREDIT              TO TRUE.
+           WRITE GL-INTERFACE-REC.
+
+      *    Major control break on WF-Cust-Type - prints a heading for
+      *    the wholesale or retail group, drives Print-Customer-Lines
+      *    over each customer in that group, then prints the
+      *    category's sub-totals separately from the grand totals.
+       Print-Category-Lines.
+           MOVE ZEROS TO Category-Totals.
+           MOVE WF-Cust-Type TO Prev-Cust-Type.
+
+           IF Wholesale-Customer
+               MOVE "WHOLESALE CUSTOMERS" TO Prn-Category-Desc
+           ELSE
+               MOVE "RETAIL CUSTOMERS" TO Prn-Category-Desc
+           END-IF.
+           WRITE Print-Line
+              FROM Category-Heading-Line
               AFTER ADVANCING 2 LINES.
 
-           CLOSE Summary-Report, Sorted-File.
+           PERFORM Print-Customer-Lines
+               UNTIL End-Of-Work-File
+                   OR WF-Cust-Type NOT = Prev-Cust-Type.
+
+           MOVE Category-Sales TO Prn-Category-Sales.
+           WRITE Print-Line
+              FROM Category-Sales-Line
+              AFTER ADVANCING 2 LINES.
+
+           MOVE Category-Qty-Sold TO Prn-Category-Qty-Sold.
+           WRITE Print-Line
+              FROM Category-Qty-Sold-Line
+              AFTER ADVANCING 1 LINE.
+
+           MOVE Category-Sales-Value TO Prn-Category-Sales-Value.
+           WRITE Print-Line
+              FROM Category-Sales-Value-Line
+              AFTER ADVANCING 1 LINE.
+
+           MOVE Category-Sales-Value-Home TO
+                Prn-Category-Sales-Value-Home.
+           WRITE Print-Line
+              FROM Category-Sales-Value-Home-Line
+              AFTER ADVANCING 1 LINE.
 
        Print-Customer-Lines.
            MOVE ZEROS TO Cust-Totals.
@@ -201,17 +539,12 @@
            MOVE WF-Cust-Name TO Prn-Cust-Name.
 
            PERFORM UNTIL WF-Cust-Id NOT = Prev-Cust-Id
-               WRITE Sorted-Rec FROM Work-Rec
-               ADD 1 TO Cust-Sales, Total-Sales
-
-               COMPUTE Sale-Qty-Sold = WF-Unit-Size * WF-Units-Sold
-               ADD Sale-Qty-Sold TO Cust-Qty-Sold, Total-Qty-Sold
+               IF WF-Oil-Num >= 1 AND WF-Oil-Num <= 30
+                   PERFORM Process-Valid-Sale
+               ELSE
+                   PERFORM Write-Sales-Exception
+               END-IF
 
-               COMPUTE Value-Of-Sale = 
-                     Sale-Qty-Sold * Oil-Cost(WF-Oil-Num)
-               ADD Value-Of-Sale 
-                     TO Cust-Sales-Value, Total-Sales-Value
-               
                RETURN Work-File
                    AT END SET End-Of-Work-File TO TRUE
                END-RETURN
@@ -220,11 +553,49 @@
            MOVE Cust-Sales TO Prn-Cust-Sales.
            MOVE Cust-Qty-Sold TO Prn-Qty-Sold.
            MOVE Cust-Sales-Value TO Prn-Sales-Value.
+           MOVE Cust-Sales-Value-Home TO Prn-Sales-Value-Home.
 
-           WRITE Print-Line 
-              FROM Cust-Sales-Line 
+           WRITE Print-Line
+              FROM Cust-Sales-Line
               AFTER ADVANCING 2 LINES.
- 
+
+      *    Prices and accumulates one sales row once WF-Oil-Num has
+      *    been confirmed to be in range.
+       Process-Valid-Sale.
+           WRITE Sorted-Rec FROM Work-Rec.
+           ADD 1 TO Cust-Sales, Total-Sales, Category-Sales.
+
+           COMPUTE Sale-Qty-Sold = WF-Unit-Size * WF-Units-Sold.
+           ADD Sale-Qty-Sold
+               TO Cust-Qty-Sold, Total-Qty-Sold, Category-Qty-Sold.
+
+           COMPUTE Value-Of-Sale =
+                 Sale-Qty-Sold * Oil-Cost(WF-Oil-Num).
+           ADD Value-Of-Sale
+                 TO Cust-Sales-Value, Total-Sales-Value,
+                    Category-Sales-Value.
+
+           PERFORM Get-Home-Rate.
+           COMPUTE Value-Of-Sale-Home ROUNDED =
+                 Value-Of-Sale * Ws-Home-Rate.
+           ADD Value-Of-Sale-Home
+                 TO Cust-Sales-Value-Home, Total-Sales-Value-Home,
+                    Category-Sales-Value-Home.
+
+      *    An oil number outside 1-30 would index OIL-COST/OIL-CURRENCY
+      *    out of bounds - instead of crashing or pricing off garbage,
+      *    the row goes to Sales-Exceptions-File and is counted for
+      *    the summary report footer instead of the sales totals.
+       Write-Sales-Exception.
+           MOVE WF-Cust-Id    TO SE-Cust-Id.
+           MOVE WF-Cust-Name  TO SE-Cust-Name.
+           MOVE WF-Cust-Type  TO SE-Cust-Type.
+           MOVE WF-Oil-Num    TO SE-Oil-Num.
+           MOVE WF-Unit-Size  TO SE-Unit-Size.
+           MOVE WF-Units-Sold TO SE-Units-Sold.
+           MOVE "OIL NUMBER OUT OF RANGE 1-30" TO SE-Reject-Reason.
+           WRITE Sales-Exception-Rec.
+           ADD 1 TO Ws-Exception-Count.
 
 
     
