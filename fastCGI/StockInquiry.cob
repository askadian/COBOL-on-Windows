@@ -0,0 +1,146 @@
+OCOBOL >>SOURCE FORMAT IS FIXED
+      ******************************************************************
+      * Author:    AMRESH KADIAN
+      * Date:      09-Aug-2026
+      * Purpose:   fastCGI-served stock-on-hand inquiry.  Reads an item
+      *            number out of QUERY_STRING (e.g. ?item=000123),
+      *            looks it up on STOCK-MASTER the same way StockMgmt's
+      *            5000-INQUIRE-ITEM does, and returns the quantity on
+      *            hand as an HTML fragment instead of an interactive
+      *            DISPLAY - the web tier's first real read path into
+      *            inventory, following cgienv.cob's webinput/FD
+      *            pattern for the CGI plumbing.
+      * Tectonics: cobc -x StockInquiry.cob -I ../invmgtV0.1/copybooks
+      *   Move StockInquiry to the cgi-bin directory as StockInquiry.cgi
+      ******************************************************************
+       identification division.
+       program-id. StockInquiry.
+
+       environment division.
+       input-output section.
+       file-control.
+           select stock-master-file assign to "stockmas"
+                  organization is indexed
+                  access mode is dynamic
+                  record key is sm-stock-key
+                  alternate record key is sm-item-number
+                                with duplicates
+                  file status is ws-stock-status.
+
+       data division.
+       file section.
+       fd  stock-master-file.
+           copy "STOCKMAS.CPY".
+
+       working-storage section.
+       01 ws-stock-status     pic x(02) value "00".
+          88 stock-item-found       value "00".
+
+       01 query-string        pic x(256) value spaces.
+       01 ws-parm-name        pic x(20) value spaces.
+       01 ws-parm-rest        pic x(236) value spaces.
+       01 ws-item-text        pic x(20) value spaces.
+
+       01 ws-lookup-item      pic 9(06) value zeros.
+       01 ws-more-sw          pic x(01) value "Y".
+          88 ws-more                value "Y".
+       01 ws-total-on-hand    pic 9(08) value zeros.
+       01 ws-location-count   pic 9(05) value zeros.
+
+       procedure division.
+
+      * Always send out the Content-type before any other IO
+       display
+           "Content-type: text/html"
+           x'0a'
+       end-display.
+       display
+           "<html><body>"
+       end-display.
+       display
+           "<h3>Stock On-Hand Inquiry</h3>"
+       end-display.
+
+       accept query-string from environment "QUERY_STRING".
+
+       unstring query-string delimited by "="
+           into ws-parm-name ws-parm-rest
+       end-unstring.
+
+       unstring ws-parm-rest delimited by "&"
+           into ws-item-text
+       end-unstring.
+
+       if function trim (ws-parm-name) not = "item"
+          or ws-item-text = spaces
+           display
+               "<p>No item number supplied - "
+               'use <tt>?item=000123</tt>.</p>'
+           end-display
+       else
+           move ws-item-text to sm-item-number
+           move sm-item-number to ws-lookup-item
+           move zeros to ws-total-on-hand ws-location-count
+
+           open input stock-master-file
+
+           if not stock-item-found
+               display
+                   "<p>Stock file unavailable - status "
+                   ws-stock-status
+                   "</p>"
+               end-display
+           else
+               start stock-master-file
+                   key is not less than sm-item-number
+                   invalid key move "N" to ws-more-sw
+               end-start
+
+               perform until not ws-more
+                   read stock-master-file next record
+                       at end move "N" to ws-more-sw
+                       not at end
+                           if sm-item-number not = ws-lookup-item
+                               move "N" to ws-more-sw
+                           else
+                               add 1 to ws-location-count
+                               add sm-qty-on-hand to ws-total-on-hand
+                               display
+                                   "<p>Item "
+                                   sm-item-number
+                                   " - "
+                                   function trim (sm-item-desc trailing)
+                                   "<br>Location "
+                                   sm-location
+                                   " - quantity on hand: "
+                                   sm-qty-on-hand
+                                   "</p>"
+                               end-display
+                           end-if
+                   end-read
+               end-perform
+
+               if ws-location-count = zeros
+                   display
+                       "<p>Item " ws-lookup-item
+                       " not found - status " ws-stock-status
+                       "</p>"
+                   end-display
+               else
+                   display
+                       "<p>Total quantity on hand across "
+                       ws-location-count
+                       " location(s): "
+                       ws-total-on-hand
+                       "</p>"
+                   end-display
+               end-if
+
+               close stock-master-file
+           end-if
+       end-if.
+
+       display "</body></html>" end-display.
+
+       goback.
+       end program StockInquiry.
