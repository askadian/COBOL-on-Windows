@@ -0,0 +1,218 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SupplierMgmt.
+       AUTHOR AMRESH KADIAN.
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      *                                                               *
+      *  SUPPLIER MANAGEMENT - maintains the SUPPLIER-MASTER indexed  *
+      *  file (supplier number, name, address, contact, payment      *
+      *  terms, lead-time days) so Purchase Management has somewhere  *
+      *  to pull supplier data from, mirroring the Publisher-File     *
+      *  pattern in SetUpInxFiles.cbl.                                 *
+      *                                                               *
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+              SELECT SUPPLIER-MASTER-FILE
+                     ASSIGN TO "suppmas"
+                     ORGANIZATION IS INDEXED
+                     ACCESS MODE IS DYNAMIC
+                     RECORD KEY IS SU-SUPPLIER-NUMBER
+                     ALTERNATE RECORD KEY IS SU-SUPPLIER-NAME
+                                   WITH DUPLICATES
+                     FILE STATUS IS WS-SUPP-STATUS.
+
+              SELECT AUDIT-TRAIL-FILE
+                     ASSIGN TO "AUDIT.TRL"
+                     ORGANIZATION IS LINE SEQUENTIAL
+                     FILE STATUS IS WS-AUDIT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SUPPLIER-MASTER-FILE.
+           COPY "SUPPMAS.CPY".
+
+       FD  AUDIT-TRAIL-FILE.
+           COPY "AUDIT-TRAIL-REC.CPY".
+
+       WORKING-STORAGE SECTION.
+       01  WS-VARS.
+              10 WS-SUPP-STATUS       PIC X(02) VALUE "00".
+                 COPY "FS-STATUS-CODES.CPY".
+              10 WS-AUDIT-STATUS      PIC X(02) VALUE "00".
+                 COPY "FS-STATUS-CODES.CPY".
+              10 WS-MENU-OPTION       PIC X(01) VALUE SPACE.
+              10 WS-EXIT-OPTION       PIC X(01) VALUE "5".
+              10 WS-CONFIRM           PIC X(01) VALUE SPACE.
+              10 WS-AUDIT-BEFORE-REC  PIC X(111) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+              PERFORM 1000-INITIALIZE
+                 THRU 1000-EXIT.
+              PERFORM 2000-DISPLAY-MENU
+                 THRU 2000-EXIT
+                UNTIL WS-MENU-OPTION IS EQUAL TO WS-EXIT-OPTION.
+              CLOSE SUPPLIER-MASTER-FILE.
+              CLOSE AUDIT-TRAIL-FILE.
+              GOBACK.
+
+       1000-INITIALIZE.
+              OPEN I-O SUPPLIER-MASTER-FILE.
+              IF WS-SUPP-STATUS = "35"
+                 CLOSE SUPPLIER-MASTER-FILE
+                 OPEN OUTPUT SUPPLIER-MASTER-FILE
+                 CLOSE SUPPLIER-MASTER-FILE
+                 OPEN I-O SUPPLIER-MASTER-FILE
+              END-IF.
+              OPEN EXTEND AUDIT-TRAIL-FILE.
+              IF WS-AUDIT-STATUS = "35"
+                 OPEN OUTPUT AUDIT-TRAIL-FILE
+              END-IF.
+       1000-EXIT.
+              EXIT.
+
+       2000-DISPLAY-MENU.
+              DISPLAY " ".
+              DISPLAY "Supplier Management".
+              DISPLAY "-------------------".
+              DISPLAY "1. Add Supplier".
+              DISPLAY "2. Change Supplier".
+              DISPLAY "3. Inquire Supplier".
+              DISPLAY "4. Delete Supplier".
+              DISPLAY "5. Return to Main Menu".
+              DISPLAY "Enter your choice:".
+              ACCEPT WS-MENU-OPTION.
+
+              EVALUATE WS-MENU-OPTION
+                 WHEN "1" PERFORM 3000-ADD-SUPPLIER THRU 3000-EXIT
+                 WHEN "2" PERFORM 4000-CHANGE-SUPPLIER THRU 4000-EXIT
+                 WHEN "3" PERFORM 5000-INQUIRE-SUPPLIER THRU 5000-EXIT
+                 WHEN "4" PERFORM 6000-DELETE-SUPPLIER THRU 6000-EXIT
+                 WHEN WS-EXIT-OPTION CONTINUE
+                 WHEN OTHER DISPLAY "INVALID CHOICE"
+              END-EVALUATE.
+       2000-EXIT.
+              EXIT.
+
+       3000-ADD-SUPPLIER.
+              DISPLAY "ENTER SUPPLIER NUMBER: ".
+              ACCEPT SU-SUPPLIER-NUMBER.
+              DISPLAY "ENTER SUPPLIER NAME  : ".
+              ACCEPT SU-SUPPLIER-NAME.
+              DISPLAY "ENTER ADDRESS        : ".
+              ACCEPT SU-ADDRESS.
+              DISPLAY "ENTER CONTACT NAME   : ".
+              ACCEPT SU-CONTACT-NAME.
+              DISPLAY "ENTER PAYMENT TERMS  : ".
+              ACCEPT SU-PAYMENT-TERMS.
+              DISPLAY "ENTER LEAD TIME DAYS : ".
+              ACCEPT SU-LEAD-TIME-DAYS.
+              DISPLAY "ENTER CURRENCY CODE (E.G. USD): ".
+              ACCEPT SU-CURRENCY-CODE.
+
+              WRITE SUPPLIER-MASTER-REC
+                 INVALID KEY
+                    DISPLAY "SUPPLIER ALREADY EXISTS - STATUS "
+                            WS-SUPP-STATUS
+                 NOT INVALID KEY
+                    DISPLAY "SUPPLIER ADDED."
+                    MOVE SU-SUPPLIER-NUMBER TO AT-KEY-VALUE
+                    MOVE SPACES TO AT-BEFORE-IMAGE
+                    MOVE SUPPLIER-MASTER-REC TO AT-AFTER-IMAGE
+                    SET AT-OP-ADD TO TRUE
+                    PERFORM 7000-WRITE-AUDIT-RECORD THRU 7000-EXIT
+              END-WRITE.
+       3000-EXIT.
+              EXIT.
+
+       4000-CHANGE-SUPPLIER.
+              DISPLAY "ENTER SUPPLIER NUMBER TO CHANGE: ".
+              ACCEPT SU-SUPPLIER-NUMBER.
+              READ SUPPLIER-MASTER-FILE
+                 INVALID KEY
+                    DISPLAY "SUPPLIER NOT FOUND - STATUS "
+                            WS-SUPP-STATUS
+                 NOT INVALID KEY
+                    DISPLAY "CURRENT: " SUPPLIER-MASTER-REC
+                    MOVE SUPPLIER-MASTER-REC TO WS-AUDIT-BEFORE-REC
+                    DISPLAY "ENTER NEW ADDRESS      : "
+                    ACCEPT SU-ADDRESS
+                    DISPLAY "ENTER NEW CONTACT NAME : "
+                    ACCEPT SU-CONTACT-NAME
+                    DISPLAY "ENTER NEW PAYMENT TERMS: "
+                    ACCEPT SU-PAYMENT-TERMS
+                    DISPLAY "ENTER NEW LEAD TIME DAYS: "
+                    ACCEPT SU-LEAD-TIME-DAYS
+                    DISPLAY "ENTER NEW CURRENCY CODE : "
+                    ACCEPT SU-CURRENCY-CODE
+                    REWRITE SUPPLIER-MASTER-REC
+                       INVALID KEY
+                          DISPLAY "REWRITE FAILED - STATUS "
+                                  WS-SUPP-STATUS
+                       NOT INVALID KEY
+                          DISPLAY "SUPPLIER UPDATED."
+                          MOVE SU-SUPPLIER-NUMBER TO AT-KEY-VALUE
+                          MOVE WS-AUDIT-BEFORE-REC TO AT-BEFORE-IMAGE
+                          MOVE SUPPLIER-MASTER-REC TO AT-AFTER-IMAGE
+                          SET AT-OP-CHANGE TO TRUE
+                          PERFORM 7000-WRITE-AUDIT-RECORD THRU 7000-EXIT
+                    END-REWRITE
+              END-READ.
+       4000-EXIT.
+              EXIT.
+
+       5000-INQUIRE-SUPPLIER.
+              DISPLAY "ENTER SUPPLIER NUMBER TO VIEW: ".
+              ACCEPT SU-SUPPLIER-NUMBER.
+              READ SUPPLIER-MASTER-FILE
+                 INVALID KEY
+                    DISPLAY "SUPPLIER NOT FOUND - STATUS "
+                            WS-SUPP-STATUS
+                 NOT INVALID KEY
+                    DISPLAY SUPPLIER-MASTER-REC
+              END-READ.
+       5000-EXIT.
+              EXIT.
+
+       6000-DELETE-SUPPLIER.
+              DISPLAY "ENTER SUPPLIER NUMBER TO DELETE: ".
+              ACCEPT SU-SUPPLIER-NUMBER.
+              READ SUPPLIER-MASTER-FILE
+                 INVALID KEY
+                    DISPLAY "SUPPLIER NOT FOUND - STATUS "
+                            WS-SUPP-STATUS
+                 NOT INVALID KEY
+                    DISPLAY SUPPLIER-MASTER-REC
+                    MOVE SUPPLIER-MASTER-REC TO WS-AUDIT-BEFORE-REC
+                    DISPLAY "CONFIRM DELETE (Y/N): "
+                    ACCEPT WS-CONFIRM
+                    IF WS-CONFIRM = "Y" OR WS-CONFIRM = "y"
+                       DELETE SUPPLIER-MASTER-FILE
+                          INVALID KEY
+                             DISPLAY "DELETE FAILED - STATUS "
+                                     WS-SUPP-STATUS
+                          NOT INVALID KEY
+                             DISPLAY "SUPPLIER DELETED."
+                             MOVE SU-SUPPLIER-NUMBER TO AT-KEY-VALUE
+                             MOVE WS-AUDIT-BEFORE-REC TO AT-BEFORE-IMAGE
+                             MOVE SPACES TO AT-AFTER-IMAGE
+                             SET AT-OP-DELETE TO TRUE
+                             PERFORM 7000-WRITE-AUDIT-RECORD
+                                THRU 7000-EXIT
+                       END-DELETE
+                    END-IF
+              END-READ.
+       6000-EXIT.
+              EXIT.
+
+      *    Common audit-trail append, called by the add/change/delete
+      *    paragraphs above once AT-KEY-VALUE, AT-OPERATION, and the
+      *    before/after images have been set.
+       7000-WRITE-AUDIT-RECORD.
+              ACCEPT AT-TS-DATE FROM DATE YYYYMMDD.
+              ACCEPT AT-TS-TIME FROM TIME.
+              MOVE "SupplierMgmt" TO AT-PROGRAM-ID.
+              WRITE AUDIT-TRAIL-REC.
+       7000-EXIT.
+              EXIT.
