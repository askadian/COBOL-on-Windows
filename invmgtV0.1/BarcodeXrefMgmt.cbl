@@ -0,0 +1,228 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BarcodeXrefMgmt.
+       AUTHOR AMRESH KADIAN.
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      *                                                               *
+      *  BARCODE CROSS-REFERENCE MAINTENANCE - maintains the          *
+      *  BARCODE-XREF indexed file that SalesMgmt.cbl's item-lookup   *
+      *  translates a scanned barcode against.  Offers add / change / *
+      *  inquire / delete against BARCODE-XREF, modeled on            *
+      *  OperatorMgmt.cbl.                                            *
+      *                                                               *
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+              SELECT BARCODE-XREF-FILE
+                     ASSIGN TO "barcdxr"
+                     ORGANIZATION IS INDEXED
+                     ACCESS MODE IS DYNAMIC
+                     RECORD KEY IS BX-BARCODE-NUMBER
+                     FILE STATUS IS WS-BARCODE-STATUS.
+
+              SELECT STOCK-MASTER-FILE
+                     ASSIGN TO "stockmas"
+                     ORGANIZATION IS INDEXED
+                     ACCESS MODE IS DYNAMIC
+                     RECORD KEY IS SM-STOCK-KEY
+                     ALTERNATE RECORD KEY IS SM-ITEM-NUMBER
+                                   WITH DUPLICATES
+                     FILE STATUS IS WS-STOCK-STATUS.
+
+              SELECT AUDIT-TRAIL-FILE
+                     ASSIGN TO "AUDIT.TRL"
+                     ORGANIZATION IS LINE SEQUENTIAL
+                     FILE STATUS IS WS-AUDIT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  BARCODE-XREF-FILE.
+           COPY "BARCODEXR.CPY".
+
+       FD  STOCK-MASTER-FILE.
+           COPY "STOCKMAS.CPY".
+
+       FD  AUDIT-TRAIL-FILE.
+           COPY "AUDIT-TRAIL-REC.CPY".
+
+       WORKING-STORAGE SECTION.
+       01  WS-VARS.
+              10 WS-BARCODE-STATUS    PIC X(02) VALUE "00".
+                 COPY "FS-STATUS-CODES.CPY".
+              10 WS-STOCK-STATUS      PIC X(02) VALUE "00".
+                 COPY "FS-STATUS-CODES.CPY".
+              10 WS-AUDIT-STATUS      PIC X(02) VALUE "00".
+                 COPY "FS-STATUS-CODES.CPY".
+              10 WS-MENU-OPTION       PIC X(01) VALUE SPACE.
+              10 WS-EXIT-OPTION       PIC X(01) VALUE "5".
+              10 WS-CONFIRM           PIC X(01) VALUE SPACE.
+              10 WS-AUDIT-BEFORE-REC  PIC X(20) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+              PERFORM 1000-INITIALIZE
+                 THRU 1000-EXIT.
+              PERFORM 2000-DISPLAY-MENU
+                 THRU 2000-EXIT
+                UNTIL WS-MENU-OPTION IS EQUAL TO WS-EXIT-OPTION.
+              CLOSE BARCODE-XREF-FILE.
+              CLOSE AUDIT-TRAIL-FILE.
+              GOBACK.
+
+       1000-INITIALIZE.
+              OPEN I-O BARCODE-XREF-FILE.
+              IF WS-BARCODE-STATUS = "35"
+                 CLOSE BARCODE-XREF-FILE
+                 OPEN OUTPUT BARCODE-XREF-FILE
+                 CLOSE BARCODE-XREF-FILE
+                 OPEN I-O BARCODE-XREF-FILE
+              END-IF.
+              OPEN EXTEND AUDIT-TRAIL-FILE.
+              IF WS-AUDIT-STATUS = "35"
+                 OPEN OUTPUT AUDIT-TRAIL-FILE
+              END-IF.
+       1000-EXIT.
+              EXIT.
+
+       2000-DISPLAY-MENU.
+              DISPLAY " ".
+              DISPLAY "Barcode Cross-Reference Management".
+              DISPLAY "-----------------------------------".
+              DISPLAY "1. Add Barcode".
+              DISPLAY "2. Change Barcode".
+              DISPLAY "3. Inquire Barcode".
+              DISPLAY "4. Delete Barcode".
+              DISPLAY "5. Return to Utilities Menu".
+              DISPLAY "Enter your choice:".
+              ACCEPT WS-MENU-OPTION.
+
+              EVALUATE WS-MENU-OPTION
+                 WHEN "1" PERFORM 3000-ADD-BARCODE THRU 3000-EXIT
+                 WHEN "2" PERFORM 4000-CHANGE-BARCODE THRU 4000-EXIT
+                 WHEN "3" PERFORM 5000-INQUIRE-BARCODE THRU 5000-EXIT
+                 WHEN "4" PERFORM 6000-DELETE-BARCODE THRU 6000-EXIT
+                 WHEN WS-EXIT-OPTION CONTINUE
+                 WHEN OTHER DISPLAY "INVALID CHOICE"
+              END-EVALUATE.
+       2000-EXIT.
+              EXIT.
+
+      * Checks the item number against STOCK-MASTER before a barcode
+      * is filed against it, so BARCODE-XREF never points at an item
+      * that does not exist.
+       3000-ADD-BARCODE.
+              DISPLAY "ENTER BARCODE NUMBER: ".
+              ACCEPT BX-BARCODE-NUMBER.
+              DISPLAY "ENTER ITEM NUMBER: ".
+              ACCEPT BX-ITEM-NUMBER.
+
+              MOVE BX-ITEM-NUMBER TO SM-ITEM-NUMBER.
+              OPEN INPUT STOCK-MASTER-FILE.
+              READ STOCK-MASTER-FILE
+                 KEY IS SM-ITEM-NUMBER
+                 INVALID KEY
+                    DISPLAY "UNKNOWN ITEM NUMBER - STATUS "
+                            WS-STOCK-STATUS
+              END-READ.
+              CLOSE STOCK-MASTER-FILE.
+              IF WS-STOCK-STATUS NOT = "00"
+                 GO TO 3000-EXIT
+              END-IF.
+
+              WRITE BARCODE-XREF-REC
+                 INVALID KEY
+                    DISPLAY "BARCODE ALREADY ON FILE - STATUS "
+                            WS-BARCODE-STATUS
+                 NOT INVALID KEY
+                    DISPLAY "BARCODE ADDED."
+                    MOVE BX-BARCODE-NUMBER TO AT-KEY-VALUE
+                    MOVE SPACES TO AT-BEFORE-IMAGE
+                    MOVE BARCODE-XREF-REC TO AT-AFTER-IMAGE
+                    SET AT-OP-ADD TO TRUE
+                    PERFORM 7000-WRITE-AUDIT-RECORD THRU 7000-EXIT
+              END-WRITE.
+       3000-EXIT.
+              EXIT.
+
+       4000-CHANGE-BARCODE.
+              DISPLAY "ENTER BARCODE NUMBER TO CHANGE: ".
+              ACCEPT BX-BARCODE-NUMBER.
+              READ BARCODE-XREF-FILE
+                 INVALID KEY
+                    DISPLAY "BARCODE NOT FOUND - STATUS "
+                            WS-BARCODE-STATUS
+                 NOT INVALID KEY
+                    DISPLAY "CURRENT: " BARCODE-XREF-REC
+                    MOVE BARCODE-XREF-REC TO WS-AUDIT-BEFORE-REC
+                    DISPLAY "ENTER NEW ITEM NUMBER: "
+                    ACCEPT BX-ITEM-NUMBER
+                    REWRITE BARCODE-XREF-REC
+                       INVALID KEY
+                          DISPLAY "REWRITE FAILED - STATUS "
+                                  WS-BARCODE-STATUS
+                       NOT INVALID KEY
+                          DISPLAY "BARCODE UPDATED."
+                          MOVE BX-BARCODE-NUMBER TO AT-KEY-VALUE
+                          MOVE WS-AUDIT-BEFORE-REC TO AT-BEFORE-IMAGE
+                          MOVE BARCODE-XREF-REC TO AT-AFTER-IMAGE
+                          SET AT-OP-CHANGE TO TRUE
+                          PERFORM 7000-WRITE-AUDIT-RECORD THRU 7000-EXIT
+                    END-REWRITE
+              END-READ.
+       4000-EXIT.
+              EXIT.
+
+       5000-INQUIRE-BARCODE.
+              DISPLAY "ENTER BARCODE NUMBER TO VIEW: ".
+              ACCEPT BX-BARCODE-NUMBER.
+              READ BARCODE-XREF-FILE
+                 INVALID KEY
+                    DISPLAY "BARCODE NOT FOUND - STATUS "
+                            WS-BARCODE-STATUS
+                 NOT INVALID KEY
+                    DISPLAY BARCODE-XREF-REC
+              END-READ.
+       5000-EXIT.
+              EXIT.
+
+       6000-DELETE-BARCODE.
+              DISPLAY "ENTER BARCODE NUMBER TO DELETE: ".
+              ACCEPT BX-BARCODE-NUMBER.
+              READ BARCODE-XREF-FILE
+                 INVALID KEY
+                    DISPLAY "BARCODE NOT FOUND - STATUS "
+                            WS-BARCODE-STATUS
+                 NOT INVALID KEY
+                    DISPLAY BARCODE-XREF-REC
+                    MOVE BARCODE-XREF-REC TO WS-AUDIT-BEFORE-REC
+                    DISPLAY "CONFIRM DELETE (Y/N): "
+                    ACCEPT WS-CONFIRM
+                    IF WS-CONFIRM = "Y" OR WS-CONFIRM = "y"
+                       DELETE BARCODE-XREF-FILE
+                          INVALID KEY
+                             DISPLAY "DELETE FAILED - STATUS "
+                                     WS-BARCODE-STATUS
+                          NOT INVALID KEY
+                             DISPLAY "BARCODE DELETED."
+                             MOVE BX-BARCODE-NUMBER TO AT-KEY-VALUE
+                             MOVE WS-AUDIT-BEFORE-REC TO AT-BEFORE-IMAGE
+                             MOVE SPACES TO AT-AFTER-IMAGE
+                             SET AT-OP-DELETE TO TRUE
+                             PERFORM 7000-WRITE-AUDIT-RECORD
+                                THRU 7000-EXIT
+                       END-DELETE
+                    END-IF
+              END-READ.
+       6000-EXIT.
+              EXIT.
+
+      *    Common audit-trail append, called by the add/change/delete
+      *    paragraphs above once AT-KEY-VALUE, AT-OPERATION, and the
+      *    before/after images have been set.
+       7000-WRITE-AUDIT-RECORD.
+              ACCEPT AT-TS-DATE FROM DATE YYYYMMDD.
+              ACCEPT AT-TS-TIME FROM TIME.
+              MOVE "BarcodeXrefMgmt" TO AT-PROGRAM-ID.
+              WRITE AUDIT-TRAIL-REC.
+       7000-EXIT.
+              EXIT.
