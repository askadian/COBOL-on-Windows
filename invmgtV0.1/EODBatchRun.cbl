@@ -0,0 +1,131 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EODBatchRun.
+       AUTHOR AMRESH KADIAN.
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      *                                                               *
+      *  END-OF-DAY BATCH RUN-CONTROL.                                *
+      *                                                               *
+      *  Sequences the invmgtV0.1 end-of-day steps in the order they  *
+      *  have to run - stock reorder check, sales posting, report     *
+      *  printing, master-file backup - instead of leaving each       *
+      *  program runnable standalone with no guardrail against        *
+      *  running them out of order.  Each step is a plain CALL to     *
+      *  the subsystem program that already does the work; the       *
+      *  batch-safe ones are reached through a dedicated CALL-able    *
+      *  entry point (PMREORDERBATCH in PurchaseMgmt, RPTBATCH in     *
+      *  Reports) that skips the operator menu, the same way          *
+      *  heartbeat.cbl exposes HBCHECK alongside its own interactive  *
+      *  entry point.                                                 *
+      *                                                               *
+      *  Sales posting has no batch transaction feed anywhere in      *
+      *  this system - SalesMgmt is a one-sale-at-a-time operator     *
+      *  program - so that step is run as an attended checkpoint:     *
+      *  CALL "SalesMgmt" the same way MainMenu does, and the         *
+      *  operator works the till and exits the menu to let the chain  *
+      *  continue.                                                    *
+      *                                                               *
+      *  If a step reports failure, the chain halts right there with  *
+      *  a clear message instead of ploughing on into a step that     *
+      *  depends on it having worked.                                 *
+      *                                                               *
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-VARS.
+              10 WS-STEP-STATUS       PIC 9(05) VALUE ZEROS.
+              10 WS-CHAIN-SW          PIC X(01) VALUE "N".
+                 88 WS-CHAIN-FAILED          VALUE "Y".
+              10 WS-STEP-NAME         PIC X(30) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+              PERFORM 1000-STOCK-REORDER-CHECK
+                 THRU 1000-EXIT.
+              IF NOT WS-CHAIN-FAILED
+                 PERFORM 2000-SALES-POSTING-CHECKPOINT
+                    THRU 2000-EXIT
+              END-IF.
+              IF NOT WS-CHAIN-FAILED
+                 PERFORM 3000-PRINT-REPORTS
+                    THRU 3000-EXIT
+              END-IF.
+              IF NOT WS-CHAIN-FAILED
+                 PERFORM 4000-BACKUP-MASTERS
+                    THRU 4000-EXIT
+              END-IF.
+
+              IF WS-CHAIN-FAILED
+                 PERFORM 9000-ABORT THRU 9000-EXIT
+              ELSE
+                 DISPLAY "END-OF-DAY BATCH RUN COMPLETED OK"
+              END-IF.
+              GOBACK.
+
+      * Step 1 - scan STOCK-MASTER for items at or below reorder
+      * point and raise suggested purchase orders.  PO approval stays
+      * a separate, manually-run step from the Purchase Management
+      * menu - it needs a human to judge the suggestion, not a batch
+      * run-control.  WS-STEP-STATUS carries the count of POs raised,
+      * not a success/failure flag, so the chain-halt decision is
+      * made from RETURN-CODE, which PMREORDERBATCH sets on a genuine
+      * OPEN failure the same way BackupMasterFiles does.
+       1000-STOCK-REORDER-CHECK.
+              MOVE "STOCK REORDER CHECK" TO WS-STEP-NAME.
+              MOVE ZEROS TO WS-STEP-STATUS.
+              CALL "PMREORDERBATCH" USING WS-STEP-STATUS.
+              DISPLAY "STOCK REORDER CHECK RAISED "
+                      WS-STEP-STATUS " PURCHASE ORDER(S)".
+              IF RETURN-CODE NOT = ZERO
+                 SET WS-CHAIN-FAILED TO TRUE
+              END-IF.
+       1000-EXIT.
+              EXIT.
+
+      * Step 2 - sales posting.  There is no batch sales-transaction
+      * feed in this system, so this step is an attended checkpoint:
+      * the operator works the till through Sales Management's own
+      * menu and returns to Main Menu to let the chain continue.
+       2000-SALES-POSTING-CHECKPOINT.
+              MOVE "SALES POSTING" TO WS-STEP-NAME.
+              DISPLAY "SALES POSTING - ENTER TODAY'S SALES, THEN "
+                      "RETURN TO MAIN MENU TO CONTINUE.".
+              CALL "SalesMgmt".
+       2000-EXIT.
+              EXIT.
+
+      * Step 3 - print the standard report set, with the sales
+      * summary defaulted to today's date range.  RPTBATCH sets
+      * RETURN-CODE if any of its five reports failed to open its
+      * file(s), the same way BackupMasterFiles does for step 4.
+       3000-PRINT-REPORTS.
+              MOVE "REPORT PRINTING" TO WS-STEP-NAME.
+              MOVE ZEROS TO WS-STEP-STATUS.
+              CALL "RPTBATCH" USING WS-STEP-STATUS.
+              IF RETURN-CODE NOT = ZERO
+                 SET WS-CHAIN-FAILED TO TRUE
+              END-IF.
+       3000-EXIT.
+              EXIT.
+
+      * Step 4 - back up the master files.  BackupMasterFiles sets
+      * RETURN-CODE to the count of source files that failed to
+      * OPEN, so a non-zero RETURN-CODE here means the nightly
+      * extract is incomplete.
+       4000-BACKUP-MASTERS.
+              MOVE "MASTER-FILE BACKUP" TO WS-STEP-NAME.
+              CALL "BackupMasterFiles".
+              IF RETURN-CODE NOT = ZERO
+                 SET WS-CHAIN-FAILED TO TRUE
+              END-IF.
+       4000-EXIT.
+              EXIT.
+
+      * Halt the chain with a clear message naming the step that
+      * failed, instead of letting a later step run against data an
+      * earlier step never finished producing.
+       9000-ABORT.
+              DISPLAY "END-OF-DAY BATCH RUN HALTED AT STEP: "
+                      WS-STEP-NAME.
+              MOVE 1 TO RETURN-CODE.
+       9000-EXIT.
+              EXIT.
