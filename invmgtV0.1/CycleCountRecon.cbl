@@ -0,0 +1,161 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CycleCountRecon.
+       AUTHOR AMRESH KADIAN.
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      *                                                               *
+      *  CYCLE COUNT RECONCILIATION - reads the physical-count input  *
+      *  file (item number, counted quantity, count date, reason      *
+      *  code) and compares each line against STOCK-MASTER's          *
+      *  SM-QTY-ON-HAND, which otherwise is only ever moved by sales  *
+      *  and receiving transactions and can drift from what is        *
+      *  actually on the shelf.  Prints a variance report and, if the *
+      *  operator chooses to post, REWRITEs STOCK-MASTER so book      *
+      *  quantity matches the floor count, auditing each adjustment   *
+      *  the same way every other master-file change in this system  *
+      *  is audited.                                                  *
+      *                                                               *
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+              SELECT STOCK-MASTER-FILE
+                     ASSIGN TO "stockmas"
+                     ORGANIZATION IS INDEXED
+                     ACCESS MODE IS DYNAMIC
+                     RECORD KEY IS SM-STOCK-KEY
+                     ALTERNATE RECORD KEY IS SM-ITEM-NUMBER
+                                   WITH DUPLICATES
+                     FILE STATUS IS WS-STOCK-STATUS.
+
+              SELECT CYCLE-COUNT-FILE
+                     ASSIGN TO "CYCLCNT.DAT"
+                     ORGANIZATION IS LINE SEQUENTIAL
+                     FILE STATUS IS WS-COUNT-STATUS.
+
+              SELECT AUDIT-TRAIL-FILE
+                     ASSIGN TO "AUDIT.TRL"
+                     ORGANIZATION IS LINE SEQUENTIAL
+                     FILE STATUS IS WS-AUDIT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  STOCK-MASTER-FILE.
+           COPY "STOCKMAS.CPY".
+
+       FD  CYCLE-COUNT-FILE.
+           COPY "CYCLECNT.CPY".
+
+       FD  AUDIT-TRAIL-FILE.
+           COPY "AUDIT-TRAIL-REC.CPY".
+
+       WORKING-STORAGE SECTION.
+       01  WS-VARS.
+              10 WS-STOCK-STATUS      PIC X(02) VALUE "00".
+                 COPY "FS-STATUS-CODES.CPY".
+              10 WS-COUNT-STATUS      PIC X(02) VALUE "00".
+                 COPY "FS-STATUS-CODES.CPY".
+              10 WS-AUDIT-STATUS      PIC X(02) VALUE "00".
+                 COPY "FS-STATUS-CODES.CPY".
+              10 WS-POST-SWITCH       PIC X(01) VALUE "N".
+                 88 WS-POST-ADJUSTMENTS      VALUE "Y" "y".
+              10 WS-AUDIT-BEFORE-REC  PIC X(86) VALUE SPACES.
+              10 WS-VARIANCE          PIC S9(07) VALUE ZEROS.
+              10 WS-LINES-READ        PIC 9(05) VALUE ZEROS.
+              10 WS-VARIANCE-COUNT    PIC 9(05) VALUE ZEROS.
+              10 WS-POSTED-COUNT      PIC 9(05) VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+              PERFORM 1000-INITIALIZE
+                 THRU 1000-EXIT.
+              IF FS-SUCCESS OF WS-COUNT-STATUS
+                 PERFORM 2000-PROCESS-COUNTS
+                    THRU 2000-EXIT
+                   UNTIL FS-END-OF-FILE OF WS-COUNT-STATUS
+                 DISPLAY "LINES READ: " WS-LINES-READ
+                 DISPLAY "VARIANCES FOUND: " WS-VARIANCE-COUNT
+                 DISPLAY "ADJUSTMENTS POSTED: " WS-POSTED-COUNT
+              ELSE
+                 DISPLAY "PHYSICAL COUNT FILE NOT FOUND - STATUS "
+                         WS-COUNT-STATUS
+              END-IF.
+              CLOSE STOCK-MASTER-FILE.
+              CLOSE CYCLE-COUNT-FILE.
+              CLOSE AUDIT-TRAIL-FILE.
+              GOBACK.
+
+       1000-INITIALIZE.
+              OPEN I-O STOCK-MASTER-FILE.
+              OPEN INPUT CYCLE-COUNT-FILE.
+              OPEN EXTEND AUDIT-TRAIL-FILE.
+              IF WS-AUDIT-STATUS = "35"
+                 OPEN OUTPUT AUDIT-TRAIL-FILE
+              END-IF.
+              IF FS-SUCCESS OF WS-COUNT-STATUS
+                 DISPLAY "POST ADJUSTING ENTRIES FOR VARIANCES "
+                         "FOUND (Y/N): "
+                 ACCEPT WS-POST-SWITCH
+              END-IF.
+       1000-EXIT.
+              EXIT.
+
+      * One pass per physical-count line: look up the item on
+      * STOCK-MASTER, report the variance, and post the adjustment
+      * only when the operator asked to at start-up.
+       2000-PROCESS-COUNTS.
+              READ CYCLE-COUNT-FILE
+                 AT END CONTINUE
+                 NOT AT END
+                    ADD 1 TO WS-LINES-READ
+                    PERFORM 2100-RECONCILE-ONE-ITEM THRU 2100-EXIT
+              END-READ.
+       2000-EXIT.
+              EXIT.
+
+       2100-RECONCILE-ONE-ITEM.
+              MOVE CC-ITEM-NUMBER TO SM-ITEM-NUMBER.
+              MOVE CC-LOCATION TO SM-LOCATION.
+              READ STOCK-MASTER-FILE
+                 INVALID KEY
+                    DISPLAY "ITEM " CC-ITEM-NUMBER " AT " CC-LOCATION
+                            " NOT ON STOCK-MASTER - COUNT IGNORED"
+                    GO TO 2100-EXIT
+              END-READ.
+              COMPUTE WS-VARIANCE = CC-COUNTED-QTY - SM-QTY-ON-HAND.
+              DISPLAY CC-ITEM-NUMBER " " SM-LOCATION " " SM-ITEM-DESC
+                      " BOOK " SM-QTY-ON-HAND
+                      " COUNTED " CC-COUNTED-QTY
+                      " VARIANCE " WS-VARIANCE
+                      " REASON " CC-REASON-CODE.
+              IF WS-VARIANCE NOT = ZEROS
+                 ADD 1 TO WS-VARIANCE-COUNT
+                 IF WS-POST-ADJUSTMENTS
+                    MOVE STOCK-MASTER-REC TO WS-AUDIT-BEFORE-REC
+                    MOVE CC-COUNTED-QTY TO SM-QTY-ON-HAND
+                    REWRITE STOCK-MASTER-REC
+                       INVALID KEY
+                          DISPLAY "REWRITE FAILED - STATUS "
+                                  WS-STOCK-STATUS
+                       NOT INVALID KEY
+                          ADD 1 TO WS-POSTED-COUNT
+                          MOVE SM-STOCK-KEY TO AT-KEY-VALUE
+                          MOVE WS-AUDIT-BEFORE-REC TO AT-BEFORE-IMAGE
+                          MOVE STOCK-MASTER-REC TO AT-AFTER-IMAGE
+                          SET AT-OP-CHANGE TO TRUE
+                          PERFORM 9000-WRITE-AUDIT-RECORD
+                             THRU 9000-EXIT
+                    END-REWRITE
+                 END-IF
+              END-IF.
+       2100-EXIT.
+              EXIT.
+
+      *    Common audit-trail append, called once a posted adjustment
+      *    has set AT-KEY-VALUE and the before/after images.
+       9000-WRITE-AUDIT-RECORD.
+              ACCEPT AT-TS-DATE FROM DATE YYYYMMDD.
+              ACCEPT AT-TS-TIME FROM TIME.
+              MOVE "CycleCountRecon" TO AT-PROGRAM-ID.
+              WRITE AUDIT-TRAIL-REC.
+       9000-EXIT.
+              EXIT.
