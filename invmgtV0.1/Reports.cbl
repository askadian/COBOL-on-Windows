@@ -0,0 +1,357 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Reports.
+       AUTHOR AMRESH KADIAN.
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      *                                                               *
+      *  REPORTS - submenu reached from MainMenu option 6.  Lets the  *
+      *  operator pick which report to run (stock status, supplier    *
+      *  activity, sales summary, purchase order register) and key a  *
+      *  date range where the report needs one, instead of report     *
+      *  logic living only in disconnected one-off programs that      *
+      *  aren't reachable from the menu.                               *
+      *                                                               *
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+              SELECT STOCK-MASTER-FILE
+                     ASSIGN TO "stockmas"
+                     ORGANIZATION IS INDEXED
+                     ACCESS MODE IS DYNAMIC
+                     RECORD KEY IS SM-STOCK-KEY
+                     ALTERNATE RECORD KEY IS SM-ITEM-NUMBER
+                                   WITH DUPLICATES
+                     FILE STATUS IS WS-STOCK-STATUS.
+
+              SELECT SUPPLIER-MASTER-FILE
+                     ASSIGN TO "suppmas"
+                     ORGANIZATION IS INDEXED
+                     ACCESS MODE IS DYNAMIC
+                     RECORD KEY IS SU-SUPPLIER-NUMBER
+                     ALTERNATE RECORD KEY IS SU-SUPPLIER-NAME
+                                   WITH DUPLICATES
+                     FILE STATUS IS WS-SUPP-STATUS.
+
+              SELECT PURCHASE-ORDER-FILE
+                     ASSIGN TO "purchord"
+                     ORGANIZATION IS INDEXED
+                     ACCESS MODE IS DYNAMIC
+                     RECORD KEY IS PO-NUMBER
+                     FILE STATUS IS WS-PO-STATUS.
+
+              SELECT SALES-TRANSACTION-FILE
+                     ASSIGN TO "salestxn"
+                     ORGANIZATION IS INDEXED
+                     ACCESS MODE IS DYNAMIC
+                     RECORD KEY IS ST-TXN-NUMBER
+                     FILE STATUS IS WS-SALE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  STOCK-MASTER-FILE.
+           COPY "STOCKMAS.CPY".
+
+       FD  SUPPLIER-MASTER-FILE.
+           COPY "SUPPMAS.CPY".
+
+       FD  PURCHASE-ORDER-FILE.
+           COPY "PURCHORD.CPY".
+
+       FD  SALES-TRANSACTION-FILE.
+           COPY "SALESTXN.CPY".
+
+       WORKING-STORAGE SECTION.
+       01  WS-VARS.
+              10 WS-STOCK-STATUS      PIC X(02) VALUE "00".
+                 COPY "FS-STATUS-CODES.CPY".
+              10 WS-SUPP-STATUS       PIC X(02) VALUE "00".
+                 COPY "FS-STATUS-CODES.CPY".
+              10 WS-PO-STATUS         PIC X(02) VALUE "00".
+                 COPY "FS-STATUS-CODES.CPY".
+              10 WS-SALE-STATUS       PIC X(02) VALUE "00".
+                 COPY "FS-STATUS-CODES.CPY".
+              10 WS-MENU-OPTION       PIC X(01) VALUE SPACE.
+              10 WS-EXIT-OPTION       PIC X(01) VALUE "6".
+              10 WS-FROM-DATE         PIC 9(08) VALUE ZEROS.
+              10 WS-TO-DATE           PIC 9(08) VALUE ZEROS.
+              10 WS-LINE-COUNT        PIC 9(05) VALUE ZEROS.
+              10 WS-BATCH-SW          PIC X(01) VALUE "N".
+                 88 WS-BATCH-RUN             VALUE "Y".
+
+      *    Working fields for 7000-SUPPLIER-PERFORMANCE: accumulates
+      *    on-time/late counts and elapsed days per supplier as the
+      *    PO file is scanned, then prints one line per supplier that
+      *    had at least one receipt in range.
+              10 WS-ACTUAL-DAYS       PIC S9(05) VALUE ZEROS.
+              10 WS-ON-TIME-COUNT     PIC 9(05) VALUE ZEROS.
+              10 WS-LATE-COUNT        PIC 9(05) VALUE ZEROS.
+              10 WS-TOTAL-VARIANCE    PIC S9(07) VALUE ZEROS.
+              10 WS-AVG-VARIANCE      PIC S9(05) VALUE ZEROS.
+              10 WS-RECEIVED-COUNT    PIC 9(05) VALUE ZEROS.
+
+       LINKAGE SECTION.
+       01  LK-RETURN-STATUS        PIC 9(05).
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+              PERFORM 2000-DISPLAY-MENU
+                 THRU 2000-EXIT
+                UNTIL WS-MENU-OPTION IS EQUAL TO WS-EXIT-OPTION.
+              GOBACK.
+
+      * CALL-able entry point for an unattended batch chain (see
+      * EODBatchRun.cbl) - runs all four reports with no operator
+      * prompts, defaulting the sales-summary date range to the
+      * current run date, and returns zero once all four have run.
+      * Each report paragraph now also sets RETURN-CODE, the same
+      * way BackupMasterFiles does, if the file(s) it opens fail to
+      * open, so a genuine OPEN failure here is distinguishable from
+      * a clean run - RETURN-CODE is reset here first so a prior
+      * CALL's status can't leak through.
+       ENTRY "RPTBATCH" USING LK-RETURN-STATUS.
+              SET WS-BATCH-RUN TO TRUE.
+              MOVE ZERO TO RETURN-CODE.
+              PERFORM 3000-STOCK-STATUS THRU 3000-EXIT.
+              PERFORM 4000-SUPPLIER-ACTIVITY THRU 4000-EXIT.
+              PERFORM 5000-SALES-SUMMARY THRU 5000-EXIT.
+              PERFORM 6000-PO-REGISTER THRU 6000-EXIT.
+              PERFORM 7000-SUPPLIER-PERFORMANCE THRU 7000-EXIT.
+              MOVE ZEROS TO LK-RETURN-STATUS.
+              GOBACK.
+
+       2000-DISPLAY-MENU.
+              DISPLAY " ".
+              DISPLAY "Reports".
+              DISPLAY "-------".
+              DISPLAY "1. Stock Status Report".
+              DISPLAY "2. Supplier Activity Report".
+              DISPLAY "3. Sales Summary Report".
+              DISPLAY "4. Purchase Order Register".
+              DISPLAY "5. Supplier Performance Report".
+              DISPLAY "6. Return to Main Menu".
+              DISPLAY "Enter your choice:".
+              ACCEPT WS-MENU-OPTION.
+
+              EVALUATE WS-MENU-OPTION
+                 WHEN "1" PERFORM 3000-STOCK-STATUS THRU 3000-EXIT
+                 WHEN "2" PERFORM 4000-SUPPLIER-ACTIVITY
+                             THRU 4000-EXIT
+                 WHEN "3" PERFORM 5000-SALES-SUMMARY THRU 5000-EXIT
+                 WHEN "4" PERFORM 6000-PO-REGISTER THRU 6000-EXIT
+                 WHEN "5" PERFORM 7000-SUPPLIER-PERFORMANCE
+                             THRU 7000-EXIT
+                 WHEN WS-EXIT-OPTION CONTINUE
+                 WHEN OTHER DISPLAY "INVALID CHOICE"
+              END-EVALUATE.
+       2000-EXIT.
+              EXIT.
+
+       3000-STOCK-STATUS.
+              DISPLAY "STOCK STATUS REPORT".
+              DISPLAY "ITEM   LOC  DESCRIPTION                    "
+                      "ON-HAND REORDER-PT".
+              OPEN INPUT STOCK-MASTER-FILE.
+              IF WS-STOCK-STATUS NOT = "00"
+                 MOVE 1 TO RETURN-CODE
+              END-IF.
+              MOVE "00" TO WS-STOCK-STATUS.
+              PERFORM UNTIL WS-STOCK-STATUS NOT = "00"
+                 READ STOCK-MASTER-FILE NEXT RECORD
+                    AT END MOVE "10" TO WS-STOCK-STATUS
+                    NOT AT END
+                       DISPLAY SM-ITEM-NUMBER " " SM-LOCATION " "
+                               SM-ITEM-DESC " "
+                               SM-QTY-ON-HAND " " SM-REORDER-POINT
+                 END-READ
+              END-PERFORM.
+              CLOSE STOCK-MASTER-FILE.
+       3000-EXIT.
+              EXIT.
+
+       4000-SUPPLIER-ACTIVITY.
+              DISPLAY "SUPPLIER ACTIVITY REPORT".
+              DISPLAY "SUPPLIER DETAIL, FOLLOWED BY ITS "
+                      "PURCHASE ORDERS".
+              OPEN INPUT SUPPLIER-MASTER-FILE.
+              OPEN INPUT PURCHASE-ORDER-FILE.
+              IF WS-SUPP-STATUS NOT = "00"
+                 OR WS-PO-STATUS NOT = "00"
+                 MOVE 1 TO RETURN-CODE
+              END-IF.
+              MOVE "00" TO WS-SUPP-STATUS.
+              PERFORM UNTIL WS-SUPP-STATUS NOT = "00"
+                 READ SUPPLIER-MASTER-FILE NEXT RECORD
+                    AT END MOVE "10" TO WS-SUPP-STATUS
+                    NOT AT END
+                       DISPLAY SU-SUPPLIER-NUMBER " "
+                               SU-SUPPLIER-NAME
+                       MOVE "00" TO WS-PO-STATUS
+                       MOVE ZEROS TO PO-NUMBER
+                       START PURCHASE-ORDER-FILE
+                             KEY IS NOT LESS THAN PO-NUMBER
+                          INVALID KEY MOVE "10" TO WS-PO-STATUS
+                       END-START
+                       PERFORM UNTIL WS-PO-STATUS NOT = "00"
+                          READ PURCHASE-ORDER-FILE NEXT RECORD
+                             AT END MOVE "10" TO WS-PO-STATUS
+                             NOT AT END
+                                IF PO-SUPPLIER-NUMBER
+                                      = SU-SUPPLIER-NUMBER
+                                   DISPLAY "   PO " PO-NUMBER
+                                           " ITEM " PO-ITEM-NUMBER
+                                           " QTY " PO-ORDER-QTY
+                                END-IF
+                          END-READ
+                       END-PERFORM
+                 END-READ
+              END-PERFORM.
+              CLOSE SUPPLIER-MASTER-FILE.
+              CLOSE PURCHASE-ORDER-FILE.
+       4000-EXIT.
+              EXIT.
+
+       5000-SALES-SUMMARY.
+              IF WS-BATCH-RUN
+                 ACCEPT WS-FROM-DATE FROM DATE YYYYMMDD
+                 MOVE WS-FROM-DATE TO WS-TO-DATE
+              ELSE
+                 DISPLAY "ENTER FROM DATE (YYYYMMDD): "
+                 ACCEPT WS-FROM-DATE
+                 DISPLAY "ENTER TO DATE   (YYYYMMDD): "
+                 ACCEPT WS-TO-DATE
+              END-IF.
+              DISPLAY "SALES SUMMARY REPORT " WS-FROM-DATE
+                      " THROUGH " WS-TO-DATE.
+              OPEN INPUT SALES-TRANSACTION-FILE.
+              IF WS-SALE-STATUS NOT = "00"
+                 MOVE 1 TO RETURN-CODE
+              END-IF.
+              MOVE "00" TO WS-SALE-STATUS.
+              MOVE ZEROS TO WS-LINE-COUNT.
+              PERFORM UNTIL WS-SALE-STATUS NOT = "00"
+                 READ SALES-TRANSACTION-FILE NEXT RECORD
+                    AT END MOVE "10" TO WS-SALE-STATUS
+                    NOT AT END
+                       IF ST-TXN-DATE >= WS-FROM-DATE
+                          AND ST-TXN-DATE <= WS-TO-DATE
+                          DISPLAY ST-TXN-NUMBER " " ST-TXN-DATE " "
+                                  ST-CUST-ID " " ST-ITEM-NUMBER " "
+                                  ST-QTY-SOLD " " ST-EXTENDED-AMOUNT
+                          ADD 1 TO WS-LINE-COUNT
+                       END-IF
+                 END-READ
+              END-PERFORM.
+              DISPLAY "TRANSACTIONS IN RANGE: " WS-LINE-COUNT.
+              CLOSE SALES-TRANSACTION-FILE.
+       5000-EXIT.
+              EXIT.
+
+       6000-PO-REGISTER.
+              DISPLAY "PURCHASE ORDER REGISTER".
+              OPEN INPUT PURCHASE-ORDER-FILE.
+              IF WS-PO-STATUS NOT = "00"
+                 MOVE 1 TO RETURN-CODE
+              END-IF.
+              MOVE "00" TO WS-PO-STATUS.
+              PERFORM UNTIL WS-PO-STATUS NOT = "00"
+                 READ PURCHASE-ORDER-FILE NEXT RECORD
+                    AT END MOVE "10" TO WS-PO-STATUS
+                    NOT AT END
+                       DISPLAY PO-NUMBER " " PO-SUPPLIER-NUMBER " "
+                               PO-ITEM-NUMBER " " PO-ORDER-QTY " "
+                               PO-ORDER-DATE " " PO-STATUS
+                 END-READ
+              END-PERFORM.
+              CLOSE PURCHASE-ORDER-FILE.
+       6000-EXIT.
+              EXIT.
+
+      * Compares each supplier's promised SU-LEAD-TIME-DAYS against
+      * the actual days between PO-ORDER-DATE and PO-RECEIPT-DATE for
+      * every received PO in the date range, so chronically-late
+      * suppliers show up before the next order is placed with them.
+      * Structured like 4000-SUPPLIER-ACTIVITY: one outer pass over
+      * SUPPLIER-MASTER-FILE, with a full inner scan of PURCHASE-
+      * ORDER-FILE for each supplier since PO-NUMBER is its only key.
+       7000-SUPPLIER-PERFORMANCE.
+              IF WS-BATCH-RUN
+                 ACCEPT WS-FROM-DATE FROM DATE YYYYMMDD
+                 MOVE WS-FROM-DATE TO WS-TO-DATE
+              ELSE
+                 DISPLAY "ENTER FROM DATE (YYYYMMDD): "
+                 ACCEPT WS-FROM-DATE
+                 DISPLAY "ENTER TO DATE   (YYYYMMDD): "
+                 ACCEPT WS-TO-DATE
+              END-IF.
+              DISPLAY "SUPPLIER PERFORMANCE REPORT " WS-FROM-DATE
+                      " THROUGH " WS-TO-DATE.
+              DISPLAY "SUPPLIER                   ON-TIME LATE "
+                      "AVG-DAYS-VARIANCE".
+              OPEN INPUT SUPPLIER-MASTER-FILE.
+              OPEN INPUT PURCHASE-ORDER-FILE.
+              IF WS-SUPP-STATUS NOT = "00"
+                 OR WS-PO-STATUS NOT = "00"
+                 MOVE 1 TO RETURN-CODE
+              END-IF.
+              MOVE "00" TO WS-SUPP-STATUS.
+              PERFORM UNTIL WS-SUPP-STATUS NOT = "00"
+                 READ SUPPLIER-MASTER-FILE NEXT RECORD
+                    AT END MOVE "10" TO WS-SUPP-STATUS
+                    NOT AT END
+                       MOVE ZEROS TO WS-ON-TIME-COUNT WS-LATE-COUNT
+                                      WS-TOTAL-VARIANCE
+                                      WS-RECEIVED-COUNT
+                       MOVE "00" TO WS-PO-STATUS
+                       MOVE ZEROS TO PO-NUMBER
+                       START PURCHASE-ORDER-FILE
+                             KEY IS NOT LESS THAN PO-NUMBER
+                          INVALID KEY MOVE "10" TO WS-PO-STATUS
+                       END-START
+                       PERFORM UNTIL WS-PO-STATUS NOT = "00"
+                          READ PURCHASE-ORDER-FILE NEXT RECORD
+                             AT END MOVE "10" TO WS-PO-STATUS
+                             NOT AT END
+                                IF PO-SUPPLIER-NUMBER
+                                      = SU-SUPPLIER-NUMBER
+                                   AND PO-RECEIVED
+                                   AND PO-ORDER-DATE >= WS-FROM-DATE
+                                   AND PO-ORDER-DATE <= WS-TO-DATE
+                                   PERFORM 7100-SCORE-ONE-PO
+                                      THRU 7100-EXIT
+                                END-IF
+                          END-READ
+                       END-PERFORM
+                       IF WS-RECEIVED-COUNT > ZEROS
+                          COMPUTE WS-AVG-VARIANCE ROUNDED =
+                                  WS-TOTAL-VARIANCE / WS-RECEIVED-COUNT
+                          DISPLAY SU-SUPPLIER-NUMBER " "
+                                  SU-SUPPLIER-NAME "   "
+                                  WS-ON-TIME-COUNT "   "
+                                  WS-LATE-COUNT "   " WS-AVG-VARIANCE
+                       END-IF
+                 END-READ
+              END-PERFORM.
+              CLOSE SUPPLIER-MASTER-FILE.
+              CLOSE PURCHASE-ORDER-FILE.
+       7000-EXIT.
+              EXIT.
+
+      * Scores a single received PO against the current supplier's
+      * promised lead time.  WS-ACTUAL-DAYS is the elapsed day count
+      * from order to receipt; the variance added to the supplier's
+      * running total is actual days minus promised days, so positive
+      * means late and zero or negative means on-time or early.
+       7100-SCORE-ONE-PO.
+              COMPUTE WS-ACTUAL-DAYS =
+                      FUNCTION INTEGER-OF-DATE(PO-RECEIPT-DATE)
+                      - FUNCTION INTEGER-OF-DATE(PO-ORDER-DATE).
+              ADD 1 TO WS-RECEIVED-COUNT.
+              IF WS-ACTUAL-DAYS <= SU-LEAD-TIME-DAYS
+                 ADD 1 TO WS-ON-TIME-COUNT
+              ELSE
+                 ADD 1 TO WS-LATE-COUNT
+              END-IF.
+              ADD WS-ACTUAL-DAYS TO WS-TOTAL-VARIANCE.
+              SUBTRACT SU-LEAD-TIME-DAYS FROM WS-TOTAL-VARIANCE.
+       7100-EXIT.
+              EXIT.
