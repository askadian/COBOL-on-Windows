@@ -0,0 +1,232 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CustomerStatementRpt.
+       AUTHOR AMRESH KADIAN.
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      *                                                               *
+      *  CUSTOMER STATEMENT / AGING REPORT - prints one statement per *
+      *  CUSTOMER-MASTER record, ageing that customer's SALES-        *
+      *  TRANSACTION records against today's date into CURRENT/30/    *
+      *  60/90 buckets, followed by a summary exception list of every *
+      *  customer whose aged total exceeds CM-CREDIT-LIMIT.           *
+      *                                                               *
+      *  SALES-TRANSACTION has no paid/open flag anywhere in this     *
+      *  system - there is no cash-receipts posting at all - so every *
+      *  transaction on file is treated as still outstanding and aged *
+      *  from its ST-TXN-DATE; CM-BALANCE itself is left untouched,   *
+      *  this report only reads it for display alongside the aged     *
+      *  total.                                                       *
+      *                                                               *
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+              SELECT CUSTOMER-MASTER-FILE
+                     ASSIGN TO "custmas"
+                     ORGANIZATION IS INDEXED
+                     ACCESS MODE IS DYNAMIC
+                     RECORD KEY IS CM-CUST-ID
+                     FILE STATUS IS WS-CUST-STATUS.
+
+              SELECT SALES-TRANSACTION-FILE
+                     ASSIGN TO "salestxn"
+                     ORGANIZATION IS INDEXED
+                     ACCESS MODE IS DYNAMIC
+                     RECORD KEY IS ST-TXN-NUMBER
+                     FILE STATUS IS WS-SALE-STATUS.
+
+              SELECT STATEMENT-REPORT
+                     ASSIGN TO "CUSTSTMT.RPT"
+                     ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-MASTER-FILE.
+           COPY "CUSTMAS.CPY".
+
+       FD  SALES-TRANSACTION-FILE.
+           COPY "SALESTXN.CPY".
+
+       FD  STATEMENT-REPORT.
+       01  SR-PRINT-LINE                PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-HEADER-LINE.
+              10 FILLER               PIC X(18) VALUE
+                 "STATEMENTS AS OF: ".
+              10 HL-RUN-DATE          PIC 9(08).
+
+       01  WS-STATEMENT-LINE.
+              10 FILLER               PIC X(09) VALUE "CUSTOMER ".
+              10 SL-CUST-ID           PIC X(05).
+              10 FILLER               PIC X(01) VALUE SPACE.
+              10 SL-CUST-NAME         PIC X(20).
+
+       01  WS-BUCKET-LINE.
+              10 FILLER               PIC X(02) VALUE SPACES.
+              10 FILLER               PIC X(09) VALUE "CURRENT: ".
+              10 BL-CURRENT           PIC ---,---,---.99.
+              10 FILLER               PIC X(08) VALUE "  1-30: ".
+              10 BL-30                PIC ---,---,---.99.
+              10 FILLER               PIC X(08) VALUE " 31-60: ".
+              10 BL-60                PIC ---,---,---.99.
+              10 FILLER               PIC X(09) VALUE " 61-90+: ".
+              10 BL-90                PIC ---,---,---.99.
+
+       01  WS-TOTAL-LINE.
+              10 FILLER               PIC X(02) VALUE SPACES.
+              10 FILLER               PIC X(12) VALUE "AGED TOTAL: ".
+              10 TL-AGED-TOTAL        PIC ---,---,---.99.
+              10 FILLER               PIC X(11) VALUE "  BALANCE: ".
+              10 TL-BALANCE           PIC ---,---,---.99.
+              10 FILLER            PIC X(16) VALUE "  CREDIT LIMIT: ".
+              10 TL-CREDIT-LIMIT      PIC ---,---,---.99.
+
+       01  WS-EXCEPTION-LINE.
+              10 EL-CUST-ID           PIC X(05).
+              10 FILLER               PIC X(01) VALUE SPACE.
+              10 EL-CUST-NAME         PIC X(20).
+              10 FILLER               PIC X(12) VALUE "AGED TOTAL: ".
+              10 EL-AGED-TOTAL        PIC ---,---,---.99.
+              10 FILLER            PIC X(16) VALUE "  CREDIT LIMIT: ".
+              10 EL-CREDIT-LIMIT      PIC ---,---,---.99.
+
+       01  WS-COUNT-LINE.
+              10 FILLER               PIC X(29) VALUE
+                 "CUSTOMERS OVER CREDIT LIMIT: ".
+              10 CL-EXCEPTION-COUNT   PIC ZZ,ZZ9.
+
+       01  WS-VARS.
+              10 WS-CUST-STATUS       PIC X(02) VALUE "00".
+                 COPY "FS-STATUS-CODES.CPY".
+              10 WS-SALE-STATUS       PIC X(02) VALUE "00".
+                 COPY "FS-STATUS-CODES.CPY".
+              10 WS-RUN-DATE          PIC 9(08) VALUE ZEROS.
+              10 WS-TXN-AGE-DAYS      PIC S9(05) VALUE ZEROS.
+              10 WS-BKT-CURRENT       PIC S9(07)V99 VALUE ZEROS.
+              10 WS-BKT-30            PIC S9(07)V99 VALUE ZEROS.
+              10 WS-BKT-60            PIC S9(07)V99 VALUE ZEROS.
+              10 WS-BKT-90            PIC S9(07)V99 VALUE ZEROS.
+              10 WS-CUST-TOTAL        PIC S9(07)V99 VALUE ZEROS.
+              10 WS-EXCEPTION-COUNT   PIC 9(05) VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+              ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+              OPEN OUTPUT STATEMENT-REPORT.
+              PERFORM 1000-PRINT-STATEMENTS THRU 1000-EXIT.
+              PERFORM 2000-PRINT-EXCEPTIONS THRU 2000-EXIT.
+              CLOSE STATEMENT-REPORT.
+              GOBACK.
+
+      * One statement per customer: age every SALES-TRANSACTION
+      * belonging to that customer into the four buckets, then print
+      * the buckets and the aged total alongside CM-BALANCE and
+      * CM-CREDIT-LIMIT.
+       1000-PRINT-STATEMENTS.
+              MOVE WS-RUN-DATE TO HL-RUN-DATE.
+              WRITE SR-PRINT-LINE FROM WS-HEADER-LINE.
+              OPEN INPUT CUSTOMER-MASTER-FILE.
+              OPEN INPUT SALES-TRANSACTION-FILE.
+              MOVE "00" TO WS-CUST-STATUS.
+              PERFORM UNTIL WS-CUST-STATUS NOT = "00"
+                 READ CUSTOMER-MASTER-FILE NEXT RECORD
+                    AT END MOVE "10" TO WS-CUST-STATUS
+                    NOT AT END
+                       PERFORM 1100-AGE-ONE-CUSTOMER THRU 1100-EXIT
+                       MOVE SPACES TO SR-PRINT-LINE
+                       WRITE SR-PRINT-LINE
+                       MOVE CM-CUST-ID TO SL-CUST-ID
+                       MOVE CM-CUST-NAME TO SL-CUST-NAME
+                       WRITE SR-PRINT-LINE FROM WS-STATEMENT-LINE
+                       MOVE WS-BKT-CURRENT TO BL-CURRENT
+                       MOVE WS-BKT-30 TO BL-30
+                       MOVE WS-BKT-60 TO BL-60
+                       MOVE WS-BKT-90 TO BL-90
+                       WRITE SR-PRINT-LINE FROM WS-BUCKET-LINE
+                       MOVE WS-CUST-TOTAL TO TL-AGED-TOTAL
+                       MOVE CM-BALANCE TO TL-BALANCE
+                       MOVE CM-CREDIT-LIMIT TO TL-CREDIT-LIMIT
+                       WRITE SR-PRINT-LINE FROM WS-TOTAL-LINE
+                       IF WS-CUST-TOTAL > CM-CREDIT-LIMIT
+                          MOVE "  *** EXCEEDS CREDIT LIMIT ***"
+                            TO SR-PRINT-LINE
+                          WRITE SR-PRINT-LINE
+                       END-IF
+                 END-READ
+              END-PERFORM.
+              CLOSE CUSTOMER-MASTER-FILE.
+              CLOSE SALES-TRANSACTION-FILE.
+       1000-EXIT.
+              EXIT.
+
+      * Scans SALES-TRANSACTION-FILE in full for the current customer
+      * and buckets every matching record by days since ST-TXN-DATE.
+       1100-AGE-ONE-CUSTOMER.
+              MOVE ZEROS TO WS-BKT-CURRENT WS-BKT-30 WS-BKT-60
+                            WS-BKT-90 WS-CUST-TOTAL.
+              MOVE "00" TO WS-SALE-STATUS.
+              START SALES-TRANSACTION-FILE
+                    KEY IS NOT LESS THAN ST-TXN-NUMBER
+                 INVALID KEY MOVE "10" TO WS-SALE-STATUS
+              END-START.
+              PERFORM UNTIL WS-SALE-STATUS NOT = "00"
+                 READ SALES-TRANSACTION-FILE NEXT RECORD
+                    AT END MOVE "10" TO WS-SALE-STATUS
+                    NOT AT END
+                       IF ST-CUST-ID = CM-CUST-ID
+                          COMPUTE WS-TXN-AGE-DAYS =
+                             FUNCTION INTEGER-OF-DATE(WS-RUN-DATE)
+                             - FUNCTION INTEGER-OF-DATE(ST-TXN-DATE)
+                          ADD ST-EXTENDED-AMOUNT TO WS-CUST-TOTAL
+                          EVALUATE TRUE
+                             WHEN WS-TXN-AGE-DAYS <= 30
+                                ADD ST-EXTENDED-AMOUNT TO
+                                    WS-BKT-CURRENT
+                             WHEN WS-TXN-AGE-DAYS <= 60
+                                ADD ST-EXTENDED-AMOUNT TO WS-BKT-30
+                             WHEN WS-TXN-AGE-DAYS <= 90
+                                ADD ST-EXTENDED-AMOUNT TO WS-BKT-60
+                             WHEN OTHER
+                                ADD ST-EXTENDED-AMOUNT TO WS-BKT-90
+                          END-EVALUATE
+                       END-IF
+                 END-READ
+              END-PERFORM.
+       1100-EXIT.
+              EXIT.
+
+      * Second pass: re-ages every customer the same way 1100 did and
+      * lists only the ones whose aged total is over their credit
+      * limit, so the exception list can be read on its own without
+      * hunting through the full statement run above for the flags.
+       2000-PRINT-EXCEPTIONS.
+              MOVE SPACES TO SR-PRINT-LINE.
+              WRITE SR-PRINT-LINE.
+              MOVE "EXCEEDING CREDIT LIMIT - EXCEPTION LIST"
+                TO SR-PRINT-LINE.
+              WRITE SR-PRINT-LINE.
+              MOVE ZEROS TO WS-EXCEPTION-COUNT.
+              OPEN INPUT CUSTOMER-MASTER-FILE.
+              OPEN INPUT SALES-TRANSACTION-FILE.
+              MOVE "00" TO WS-CUST-STATUS.
+              PERFORM UNTIL WS-CUST-STATUS NOT = "00"
+                 READ CUSTOMER-MASTER-FILE NEXT RECORD
+                    AT END MOVE "10" TO WS-CUST-STATUS
+                    NOT AT END
+                       PERFORM 1100-AGE-ONE-CUSTOMER THRU 1100-EXIT
+                       IF WS-CUST-TOTAL > CM-CREDIT-LIMIT
+                          ADD 1 TO WS-EXCEPTION-COUNT
+                          MOVE CM-CUST-ID TO EL-CUST-ID
+                          MOVE CM-CUST-NAME TO EL-CUST-NAME
+                          MOVE WS-CUST-TOTAL TO EL-AGED-TOTAL
+                          MOVE CM-CREDIT-LIMIT TO EL-CREDIT-LIMIT
+                          WRITE SR-PRINT-LINE FROM WS-EXCEPTION-LINE
+                       END-IF
+                 END-READ
+              END-PERFORM.
+              CLOSE CUSTOMER-MASTER-FILE.
+              CLOSE SALES-TRANSACTION-FILE.
+              MOVE WS-EXCEPTION-COUNT TO CL-EXCEPTION-COUNT.
+              WRITE SR-PRINT-LINE FROM WS-COUNT-LINE.
+       2000-EXIT.
+              EXIT.
