@@ -0,0 +1,200 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. StockTransfer.
+       AUTHOR AMRESH KADIAN.
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      *                                                               *
+      *  STOCK TRANSFER - moves on-hand quantity for one item from    *
+      *  one location's STOCK-MASTER record to another, e.g. from the *
+      *  main warehouse to the retail counter.  Decrements the        *
+      *  source location and either increments an existing record at *
+      *  the destination location or creates one there if the item   *
+      *  has never been stocked at that location before, auditing    *
+      *  both sides of the move the same way every other master-file *
+      *  change in this system is audited.                           *
+      *                                                               *
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+              SELECT STOCK-MASTER-FILE
+                     ASSIGN TO "stockmas"
+                     ORGANIZATION IS INDEXED
+                     ACCESS MODE IS DYNAMIC
+                     RECORD KEY IS SM-STOCK-KEY
+                     ALTERNATE RECORD KEY IS SM-ITEM-NUMBER
+                                   WITH DUPLICATES
+                     FILE STATUS IS WS-STOCK-STATUS.
+
+              SELECT AUDIT-TRAIL-FILE
+                     ASSIGN TO "AUDIT.TRL"
+                     ORGANIZATION IS LINE SEQUENTIAL
+                     FILE STATUS IS WS-AUDIT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  STOCK-MASTER-FILE.
+           COPY "STOCKMAS.CPY".
+
+       FD  AUDIT-TRAIL-FILE.
+           COPY "AUDIT-TRAIL-REC.CPY".
+
+       WORKING-STORAGE SECTION.
+       01  WS-VARS.
+              10 WS-STOCK-STATUS       PIC X(02) VALUE "00".
+                 COPY "FS-STATUS-CODES.CPY".
+              10 WS-AUDIT-STATUS       PIC X(02) VALUE "00".
+                 COPY "FS-STATUS-CODES.CPY".
+              10 WS-XFER-ITEM-NUMBER   PIC 9(06) VALUE ZEROS.
+              10 WS-FROM-LOCATION      PIC X(04) VALUE SPACES.
+              10 WS-TO-LOCATION        PIC X(04) VALUE SPACES.
+              10 WS-XFER-QTY           PIC 9(07) VALUE ZEROS.
+              10 WS-AUDIT-BEFORE-REC   PIC X(86) VALUE SPACES.
+              10 WS-HOLD-ITEM-DESC     PIC X(30) VALUE SPACES.
+              10 WS-HOLD-REORDER-PT    PIC 9(07) VALUE ZEROS.
+              10 WS-HOLD-REORDER-QTY   PIC 9(07) VALUE ZEROS.
+              10 WS-HOLD-UNIT-COST     PIC 9(05)V99 VALUE ZEROS.
+              10 WS-HOLD-BIN-LOCATION  PIC X(10) VALUE SPACES.
+              10 WS-HOLD-CURRENCY-CODE PIC X(03) VALUE SPACES.
+              10 WS-HOLD-SUPPLIER-NUM  PIC 9(05) VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+              PERFORM 1000-INITIALIZE
+                 THRU 1000-EXIT.
+              PERFORM 2000-TRANSFER-STOCK
+                 THRU 2000-EXIT.
+              CLOSE STOCK-MASTER-FILE.
+              CLOSE AUDIT-TRAIL-FILE.
+              GOBACK.
+
+       1000-INITIALIZE.
+              OPEN I-O STOCK-MASTER-FILE.
+              OPEN EXTEND AUDIT-TRAIL-FILE.
+              IF WS-AUDIT-STATUS = "35"
+                 OPEN OUTPUT AUDIT-TRAIL-FILE
+              END-IF.
+       1000-EXIT.
+              EXIT.
+
+      *    Decrements the source location's on-hand quantity and
+      *    hands off to 2100-POST-TO-DESTINATION to apply the
+      *    matching increase at the destination.  Rejects the
+      *    transfer outright if the source doesn't carry enough
+      *    quantity, or if the two locations given are the same.
+       2000-TRANSFER-STOCK.
+              DISPLAY "ENTER ITEM NUMBER TO TRANSFER: ".
+              ACCEPT WS-XFER-ITEM-NUMBER.
+              DISPLAY "TRANSFER FROM LOCATION: ".
+              ACCEPT WS-FROM-LOCATION.
+              DISPLAY "TRANSFER TO LOCATION: ".
+              ACCEPT WS-TO-LOCATION.
+              IF WS-FROM-LOCATION = WS-TO-LOCATION
+                 DISPLAY "FROM AND TO LOCATIONS MUST DIFFER - "
+                         "TRANSFER REJECTED"
+                 GO TO 2000-EXIT
+              END-IF.
+              DISPLAY "ENTER QUANTITY TO TRANSFER: ".
+              ACCEPT WS-XFER-QTY.
+
+              MOVE WS-XFER-ITEM-NUMBER TO SM-ITEM-NUMBER.
+              MOVE WS-FROM-LOCATION TO SM-LOCATION.
+              READ STOCK-MASTER-FILE
+                 INVALID KEY
+                    DISPLAY "ITEM NOT ON FILE AT SOURCE LOCATION - "
+                            "TRANSFER REJECTED"
+                    GO TO 2000-EXIT
+              END-READ.
+              IF SM-QTY-ON-HAND < WS-XFER-QTY
+                 DISPLAY "INSUFFICIENT STOCK AT SOURCE LOCATION - "
+                         "TRANSFER REJECTED"
+                 GO TO 2000-EXIT
+              END-IF.
+
+              MOVE STOCK-MASTER-REC  TO WS-AUDIT-BEFORE-REC.
+              MOVE SM-ITEM-DESC      TO WS-HOLD-ITEM-DESC.
+              MOVE SM-REORDER-POINT  TO WS-HOLD-REORDER-PT.
+              MOVE SM-REORDER-QTY    TO WS-HOLD-REORDER-QTY.
+              MOVE SM-UNIT-COST      TO WS-HOLD-UNIT-COST.
+              MOVE SM-BIN-LOCATION   TO WS-HOLD-BIN-LOCATION.
+              MOVE SM-CURRENCY-CODE  TO WS-HOLD-CURRENCY-CODE.
+              MOVE SM-SUPPLIER-NUMBER TO WS-HOLD-SUPPLIER-NUM.
+              SUBTRACT WS-XFER-QTY FROM SM-QTY-ON-HAND.
+              REWRITE STOCK-MASTER-REC
+                 INVALID KEY
+                    DISPLAY "SOURCE STOCK NOT UPDATED - STATUS "
+                            WS-STOCK-STATUS
+                    GO TO 2000-EXIT
+                 NOT INVALID KEY
+                    MOVE SM-STOCK-KEY TO AT-KEY-VALUE
+                    MOVE WS-AUDIT-BEFORE-REC TO AT-BEFORE-IMAGE
+                    MOVE STOCK-MASTER-REC TO AT-AFTER-IMAGE
+                    SET AT-OP-CHANGE TO TRUE
+                    PERFORM 9000-WRITE-AUDIT-RECORD THRU 9000-EXIT
+              END-REWRITE.
+
+              PERFORM 2100-POST-TO-DESTINATION THRU 2100-EXIT.
+              DISPLAY "TRANSFERRED " WS-XFER-QTY " OF ITEM "
+                      WS-XFER-ITEM-NUMBER " FROM " WS-FROM-LOCATION
+                      " TO " WS-TO-LOCATION.
+       2000-EXIT.
+              EXIT.
+
+      *    Applies the other side of a transfer at the destination
+      *    location: adds to the existing record there if the item
+      *    is already stocked at that location, otherwise creates a
+      *    new STOCK-MASTER record from the source record's held
+      *    non-key fields with the transferred quantity as its
+      *    starting on-hand balance.
+       2100-POST-TO-DESTINATION.
+              MOVE WS-XFER-ITEM-NUMBER TO SM-ITEM-NUMBER.
+              MOVE WS-TO-LOCATION TO SM-LOCATION.
+              READ STOCK-MASTER-FILE
+                 INVALID KEY
+                    MOVE WS-HOLD-ITEM-DESC     TO SM-ITEM-DESC
+                    MOVE WS-XFER-QTY           TO SM-QTY-ON-HAND
+                    MOVE WS-HOLD-REORDER-PT    TO SM-REORDER-POINT
+                    MOVE WS-HOLD-REORDER-QTY   TO SM-REORDER-QTY
+                    MOVE WS-HOLD-UNIT-COST     TO SM-UNIT-COST
+                    MOVE WS-HOLD-BIN-LOCATION  TO SM-BIN-LOCATION
+                    MOVE WS-HOLD-CURRENCY-CODE TO SM-CURRENCY-CODE
+                    MOVE WS-HOLD-SUPPLIER-NUM  TO SM-SUPPLIER-NUMBER
+                    WRITE STOCK-MASTER-REC
+                       INVALID KEY
+                          DISPLAY "DESTINATION STOCK NOT CREATED - "
+                                  "STATUS " WS-STOCK-STATUS
+                       NOT INVALID KEY
+                          MOVE SM-STOCK-KEY TO AT-KEY-VALUE
+                          MOVE SPACES TO AT-BEFORE-IMAGE
+                          MOVE STOCK-MASTER-REC TO AT-AFTER-IMAGE
+                          SET AT-OP-ADD TO TRUE
+                          PERFORM 9000-WRITE-AUDIT-RECORD
+                             THRU 9000-EXIT
+                    END-WRITE
+                 NOT INVALID KEY
+                    MOVE STOCK-MASTER-REC TO WS-AUDIT-BEFORE-REC
+                    ADD WS-XFER-QTY TO SM-QTY-ON-HAND
+                    REWRITE STOCK-MASTER-REC
+                       INVALID KEY
+                          DISPLAY "DESTINATION STOCK NOT UPDATED - "
+                                  "STATUS " WS-STOCK-STATUS
+                       NOT INVALID KEY
+                          MOVE SM-STOCK-KEY TO AT-KEY-VALUE
+                          MOVE WS-AUDIT-BEFORE-REC TO AT-BEFORE-IMAGE
+                          MOVE STOCK-MASTER-REC TO AT-AFTER-IMAGE
+                          SET AT-OP-CHANGE TO TRUE
+                          PERFORM 9000-WRITE-AUDIT-RECORD
+                             THRU 9000-EXIT
+                    END-REWRITE
+              END-READ.
+       2100-EXIT.
+              EXIT.
+
+      *    Common audit-trail append, called once each side of a
+      *    transfer has set AT-KEY-VALUE and the before/after images.
+       9000-WRITE-AUDIT-RECORD.
+              ACCEPT AT-TS-DATE FROM DATE YYYYMMDD.
+              ACCEPT AT-TS-TIME FROM TIME.
+              MOVE "StockTransfer" TO AT-PROGRAM-ID.
+              WRITE AUDIT-TRAIL-REC.
+       9000-EXIT.
+              EXIT.
