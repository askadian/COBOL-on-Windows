@@ -0,0 +1,203 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ExchRateMgmt.
+       AUTHOR AMRESH KADIAN.
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      *                                                               *
+      *  EXCHANGE RATE MANAGEMENT - maintains the EXCHRATE indexed    *
+      *  file, the shared table of foreign-currency-to-home-currency  *
+      *  (USD) conversion rates used wherever a supplier or royalty   *
+      *  record carries a CURRENCY-CODE other than the home currency  *
+      *  (STOCK-MASTER, SUPPLIER-MASTER, the book/author royalty      *
+      *  records, and the oil-details records).  Offers add / change  *
+      *  / inquire / delete against EXCHRATE, modeled on the KSDS     *
+      *  patterns used throughout this subsystem.                     *
+      *                                                               *
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+              SELECT EXCHRATE-FILE
+                     ASSIGN TO "exchrate"
+                     ORGANIZATION IS INDEXED
+                     ACCESS MODE IS DYNAMIC
+                     RECORD KEY IS ER-CURRENCY-CODE
+                     FILE STATUS IS WS-RATE-STATUS.
+
+              SELECT AUDIT-TRAIL-FILE
+                     ASSIGN TO "AUDIT.TRL"
+                     ORGANIZATION IS LINE SEQUENTIAL
+                     FILE STATUS IS WS-AUDIT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EXCHRATE-FILE.
+           COPY "EXCH-RATE-REC.CPY".
+
+       FD  AUDIT-TRAIL-FILE.
+           COPY "AUDIT-TRAIL-REC.CPY".
+
+       WORKING-STORAGE SECTION.
+       01  WS-VARS.
+              10 WS-RATE-STATUS       PIC X(02) VALUE "00".
+                 COPY "FS-STATUS-CODES.CPY".
+              10 WS-AUDIT-STATUS      PIC X(02) VALUE "00".
+                 COPY "FS-STATUS-CODES.CPY".
+              10 WS-MENU-OPTION       PIC X(01) VALUE SPACE.
+              10 WS-EXIT-OPTION       PIC X(01) VALUE "5".
+              10 WS-CONFIRM           PIC X(01) VALUE SPACE.
+              10 WS-AUDIT-BEFORE-REC  PIC X(21) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+              PERFORM 1000-INITIALIZE
+                 THRU 1000-EXIT.
+              PERFORM 2000-DISPLAY-MENU
+                 THRU 2000-EXIT
+                UNTIL WS-MENU-OPTION IS EQUAL TO WS-EXIT-OPTION.
+              CLOSE EXCHRATE-FILE.
+              CLOSE AUDIT-TRAIL-FILE.
+              GOBACK.
+
+       1000-INITIALIZE.
+              OPEN I-O EXCHRATE-FILE.
+              IF WS-RATE-STATUS = "35"
+                 CLOSE EXCHRATE-FILE
+                 OPEN OUTPUT EXCHRATE-FILE
+                 CLOSE EXCHRATE-FILE
+                 OPEN I-O EXCHRATE-FILE
+              END-IF.
+              OPEN EXTEND AUDIT-TRAIL-FILE.
+              IF WS-AUDIT-STATUS = "35"
+                 OPEN OUTPUT AUDIT-TRAIL-FILE
+              END-IF.
+       1000-EXIT.
+              EXIT.
+
+       2000-DISPLAY-MENU.
+              DISPLAY " ".
+              DISPLAY "Exchange Rate Management".
+              DISPLAY "-------------------------".
+              DISPLAY "1. Add Currency".
+              DISPLAY "2. Change Rate".
+              DISPLAY "3. Inquire Rate".
+              DISPLAY "4. Delete Currency".
+              DISPLAY "5. Return to Utilities Menu".
+              DISPLAY "Enter your choice:".
+              ACCEPT WS-MENU-OPTION.
+
+              EVALUATE WS-MENU-OPTION
+                 WHEN "1" PERFORM 3000-ADD-RATE THRU 3000-EXIT
+                 WHEN "2" PERFORM 4000-CHANGE-RATE THRU 4000-EXIT
+                 WHEN "3" PERFORM 5000-INQUIRE-RATE THRU 5000-EXIT
+                 WHEN "4" PERFORM 6000-DELETE-RATE THRU 6000-EXIT
+                 WHEN WS-EXIT-OPTION CONTINUE
+                 WHEN OTHER DISPLAY "INVALID CHOICE"
+              END-EVALUATE.
+       2000-EXIT.
+              EXIT.
+
+       3000-ADD-RATE.
+              DISPLAY "ENTER CURRENCY CODE (E.G. EUR): ".
+              ACCEPT ER-CURRENCY-CODE.
+              DISPLAY "ENTER RATE TO HOME CURRENCY (USD): ".
+              ACCEPT ER-RATE-TO-HOME.
+              ACCEPT ER-RATE-DATE FROM DATE YYYYMMDD.
+
+              WRITE EXCH-RATE-REC
+                 INVALID KEY
+                    DISPLAY "CURRENCY ALREADY ON FILE - STATUS "
+                            WS-RATE-STATUS
+                 NOT INVALID KEY
+                    DISPLAY "EXCHANGE RATE ADDED."
+                    MOVE ER-CURRENCY-CODE TO AT-KEY-VALUE
+                    MOVE SPACES TO AT-BEFORE-IMAGE
+                    MOVE EXCH-RATE-REC TO AT-AFTER-IMAGE
+                    SET AT-OP-ADD TO TRUE
+                    PERFORM 7000-WRITE-AUDIT-RECORD THRU 7000-EXIT
+              END-WRITE.
+       3000-EXIT.
+              EXIT.
+
+       4000-CHANGE-RATE.
+              DISPLAY "ENTER CURRENCY CODE TO CHANGE: ".
+              ACCEPT ER-CURRENCY-CODE.
+              READ EXCHRATE-FILE
+                 INVALID KEY
+                    DISPLAY "CURRENCY NOT FOUND - STATUS "
+                            WS-RATE-STATUS
+                 NOT INVALID KEY
+                    DISPLAY "CURRENT: " EXCH-RATE-REC
+                    MOVE EXCH-RATE-REC TO WS-AUDIT-BEFORE-REC
+                    DISPLAY "ENTER NEW RATE TO HOME CURRENCY: "
+                    ACCEPT ER-RATE-TO-HOME
+                    ACCEPT ER-RATE-DATE FROM DATE YYYYMMDD
+                    REWRITE EXCH-RATE-REC
+                       INVALID KEY
+                          DISPLAY "REWRITE FAILED - STATUS "
+                                  WS-RATE-STATUS
+                       NOT INVALID KEY
+                          DISPLAY "RATE UPDATED."
+                          MOVE ER-CURRENCY-CODE TO AT-KEY-VALUE
+                          MOVE WS-AUDIT-BEFORE-REC TO AT-BEFORE-IMAGE
+                          MOVE EXCH-RATE-REC TO AT-AFTER-IMAGE
+                          SET AT-OP-CHANGE TO TRUE
+                          PERFORM 7000-WRITE-AUDIT-RECORD THRU 7000-EXIT
+                    END-REWRITE
+              END-READ.
+       4000-EXIT.
+              EXIT.
+
+       5000-INQUIRE-RATE.
+              DISPLAY "ENTER CURRENCY CODE TO VIEW: ".
+              ACCEPT ER-CURRENCY-CODE.
+              READ EXCHRATE-FILE
+                 INVALID KEY
+                    DISPLAY "CURRENCY NOT FOUND - STATUS "
+                            WS-RATE-STATUS
+                 NOT INVALID KEY
+                    DISPLAY EXCH-RATE-REC
+              END-READ.
+       5000-EXIT.
+              EXIT.
+
+       6000-DELETE-RATE.
+              DISPLAY "ENTER CURRENCY CODE TO DELETE: ".
+              ACCEPT ER-CURRENCY-CODE.
+              READ EXCHRATE-FILE
+                 INVALID KEY
+                    DISPLAY "CURRENCY NOT FOUND - STATUS "
+                            WS-RATE-STATUS
+                 NOT INVALID KEY
+                    DISPLAY EXCH-RATE-REC
+                    MOVE EXCH-RATE-REC TO WS-AUDIT-BEFORE-REC
+                    DISPLAY "CONFIRM DELETE (Y/N): "
+                    ACCEPT WS-CONFIRM
+                    IF WS-CONFIRM = "Y" OR WS-CONFIRM = "y"
+                       DELETE EXCHRATE-FILE
+                          INVALID KEY
+                             DISPLAY "DELETE FAILED - STATUS "
+                                     WS-RATE-STATUS
+                          NOT INVALID KEY
+                             DISPLAY "CURRENCY DELETED."
+                             MOVE ER-CURRENCY-CODE TO AT-KEY-VALUE
+                             MOVE WS-AUDIT-BEFORE-REC TO AT-BEFORE-IMAGE
+                             MOVE SPACES TO AT-AFTER-IMAGE
+                             SET AT-OP-DELETE TO TRUE
+                             PERFORM 7000-WRITE-AUDIT-RECORD
+                                THRU 7000-EXIT
+                       END-DELETE
+                    END-IF
+              END-READ.
+       6000-EXIT.
+              EXIT.
+
+      *    Common audit-trail append, called by the add/change/delete
+      *    paragraphs above once AT-KEY-VALUE, AT-OPERATION, and the
+      *    before/after images have been set.
+       7000-WRITE-AUDIT-RECORD.
+              ACCEPT AT-TS-DATE FROM DATE YYYYMMDD.
+              ACCEPT AT-TS-TIME FROM TIME.
+              MOVE "ExchRateMgmt" TO AT-PROGRAM-ID.
+              WRITE AUDIT-TRAIL-REC.
+       7000-EXIT.
+              EXIT.
