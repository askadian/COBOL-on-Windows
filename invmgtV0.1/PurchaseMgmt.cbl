@@ -0,0 +1,433 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PurchaseMgmt.
+       AUTHOR AMRESH KADIAN.
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      *                                                               *
+      *  PURCHASE MANAGEMENT - scans STOCK-MASTER for items at or     *
+      *  below their reorder point, generates suggested PURCHASE-     *
+      *  ORDER records against SUPPLIER-MASTER, and lets an operator  *
+      *  approve/print them.  An automated reorder-suggestion run     *
+      *  instead of someone eyeballing stock levels and keying POs    *
+      *  by hand.                                                     *
+      *                                                               *
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+              SELECT STOCK-MASTER-FILE
+                     ASSIGN TO "stockmas"
+                     ORGANIZATION IS INDEXED
+                     ACCESS MODE IS DYNAMIC
+                     RECORD KEY IS SM-STOCK-KEY
+                     ALTERNATE RECORD KEY IS SM-ITEM-NUMBER
+                                   WITH DUPLICATES
+                     FILE STATUS IS WS-STOCK-STATUS.
+
+              SELECT SUPPLIER-MASTER-FILE
+                     ASSIGN TO "suppmas"
+                     ORGANIZATION IS INDEXED
+                     ACCESS MODE IS DYNAMIC
+                     RECORD KEY IS SU-SUPPLIER-NUMBER
+                     ALTERNATE RECORD KEY IS SU-SUPPLIER-NAME
+                                   WITH DUPLICATES
+                     FILE STATUS IS WS-SUPP-STATUS.
+
+              SELECT PURCHASE-ORDER-FILE
+                     ASSIGN TO "purchord"
+                     ORGANIZATION IS INDEXED
+                     ACCESS MODE IS DYNAMIC
+                     RECORD KEY IS PO-NUMBER
+                     FILE STATUS IS WS-PO-STATUS.
+
+              SELECT AUDIT-TRAIL-FILE
+                     ASSIGN TO "AUDIT.TRL"
+                     ORGANIZATION IS LINE SEQUENTIAL
+                     FILE STATUS IS WS-AUDIT-STATUS.
+
+      *    General-ledger export - 5500-WRITE-GL-ENTRY posts each
+      *    approved PO's commitment here so it can be picked up by the
+      *    general ledger instead of re-keyed from a printed PO.
+              SELECT GL-INTERFACE-FILE
+                     ASSIGN TO "GL.INT"
+                     ORGANIZATION IS LINE SEQUENTIAL
+                     FILE STATUS IS WS-GL-STATUS.
+
+      *    EDI purchase-order export - 4100-WRITE-EDI-PO appends one
+      *    line per approved PO here so suppliers who require
+      *    electronic orders can be sent this file instead of a
+      *    phoned-in or faxed PO.
+              SELECT PO-EDI-FILE
+                     ASSIGN TO "PO.EDI"
+                     ORGANIZATION IS LINE SEQUENTIAL
+                     FILE STATUS IS WS-EDI-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  STOCK-MASTER-FILE.
+           COPY "STOCKMAS.CPY".
+
+       FD  SUPPLIER-MASTER-FILE.
+           COPY "SUPPMAS.CPY".
+
+       FD  PURCHASE-ORDER-FILE.
+           COPY "PURCHORD.CPY".
+
+       FD  AUDIT-TRAIL-FILE.
+           COPY "AUDIT-TRAIL-REC.CPY".
+
+       FD  GL-INTERFACE-FILE.
+           COPY "GL-INTERFACE-REC.CPY".
+
+       FD  PO-EDI-FILE.
+           COPY "POEDIREC.CPY".
+
+       WORKING-STORAGE SECTION.
+       01  WS-VARS.
+              10 WS-STOCK-STATUS      PIC X(02) VALUE "00".
+                 COPY "FS-STATUS-CODES.CPY".
+              10 WS-SUPP-STATUS       PIC X(02) VALUE "00".
+                 COPY "FS-STATUS-CODES.CPY".
+              10 WS-PO-STATUS         PIC X(02) VALUE "00".
+                 COPY "FS-STATUS-CODES.CPY".
+              10 WS-AUDIT-STATUS      PIC X(02) VALUE "00".
+                 COPY "FS-STATUS-CODES.CPY".
+              10 WS-MENU-OPTION       PIC X(01) VALUE SPACE.
+              10 WS-EXIT-OPTION       PIC X(01) VALUE "4".
+              10 WS-NEXT-PO-NUMBER    PIC 9(08) VALUE ZEROS.
+              10 WS-SUGGESTED-COUNT   PIC 9(05) VALUE ZEROS.
+              10 WS-SUPPLIER-DEFAULT  PIC 9(05) VALUE 1.
+              10 WS-CONFIRM           PIC X(01) VALUE SPACE.
+              10 WS-AUDIT-BEFORE-REC  PIC X(54) VALUE SPACES.
+              10 WS-GL-STATUS         PIC X(02) VALUE "00".
+                 88 WS-GL-FILE-MISSING       VALUE "35".
+                 COPY "FS-STATUS-CODES.CPY".
+              10 WS-PO-COMMITMENT     PIC 9(09)V99 VALUE ZEROS.
+              10 WS-EDI-STATUS        PIC X(02) VALUE "00".
+                 88 WS-EDI-FILE-MISSING      VALUE "35".
+                 COPY "FS-STATUS-CODES.CPY".
+
+       01  GL-ACCOUNT-CODES.
+           02 GL-ACCT-PURCHASE-COMMIT  PIC X(10) VALUE "501000".
+           02 GL-ACCT-ACCOUNTS-PAYBL   PIC X(10) VALUE "201000".
+
+      *    Electronic POs are shipped to our own receiving location,
+      *    so this is ours, not the supplier's.  This system has no
+      *    location master file yet giving a name/address per
+      *    SM-LOCATION code, so WS-MAIN-LOCATION-CODE is the one site
+      *    with a real ship-to on record; 4100-WRITE-EDI-PO falls back
+      *    to naming any other location by its code so the supplier
+      *    can at least tell the sites apart instead of every PO
+      *    silently shipping to the main warehouse.
+       01  WS-SHIP-TO-INFO.
+           02 WS-MAIN-LOCATION-CODE    PIC X(04)
+                                  VALUE "MAIN".
+           02 WS-SHIP-TO-NAME          PIC X(25)
+                                  VALUE "MAIN WAREHOUSE".
+           02 WS-SHIP-TO-ADDRESS       PIC X(40)
+                                  VALUE "100 INDUSTRIAL PARK DR".
+
+       LINKAGE SECTION.
+       01  LK-RETURN-STATUS        PIC 9(05).
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+              PERFORM 1000-INITIALIZE
+                 THRU 1000-EXIT.
+              PERFORM 2000-DISPLAY-MENU
+                 THRU 2000-EXIT
+                UNTIL WS-MENU-OPTION IS EQUAL TO WS-EXIT-OPTION.
+              CLOSE STOCK-MASTER-FILE
+                    SUPPLIER-MASTER-FILE
+                    PURCHASE-ORDER-FILE
+                    AUDIT-TRAIL-FILE
+                    GL-INTERFACE-FILE
+                    PO-EDI-FILE.
+              GOBACK.
+
+      * CALL-able entry point for an unattended batch chain (see
+      * EODBatchRun.cbl) - runs only the reorder-suggestion scan,
+      * skipping the interactive approve/print menu, and returns the
+      * count of POs suggested instead of presenting a menu.  Also
+      * sets RETURN-CODE, the same way BackupMasterFiles does, so the
+      * chain can tell a genuine OPEN failure on STOCK-MASTER-FILE or
+      * SUPPLIER-MASTER-FILE apart from a clean scan that simply
+      * raised zero POs.
+       ENTRY "PMREORDERBATCH" USING LK-RETURN-STATUS.
+              MOVE ZERO TO RETURN-CODE.
+              PERFORM 1000-INITIALIZE
+                 THRU 1000-EXIT.
+              IF WS-STOCK-STATUS NOT = "00"
+                 OR WS-SUPP-STATUS NOT = "00"
+                 MOVE 1 TO RETURN-CODE
+              ELSE
+                 PERFORM 3000-GENERATE-REORDERS
+                    THRU 3000-EXIT
+              END-IF.
+              MOVE WS-SUGGESTED-COUNT TO LK-RETURN-STATUS.
+              CLOSE STOCK-MASTER-FILE
+                    SUPPLIER-MASTER-FILE
+                    PURCHASE-ORDER-FILE
+                    AUDIT-TRAIL-FILE
+                    GL-INTERFACE-FILE
+                    PO-EDI-FILE.
+              GOBACK.
+
+       1000-INITIALIZE.
+              OPEN INPUT STOCK-MASTER-FILE.
+              OPEN INPUT SUPPLIER-MASTER-FILE.
+              OPEN I-O PURCHASE-ORDER-FILE.
+              IF WS-PO-STATUS = "35"
+                 CLOSE PURCHASE-ORDER-FILE
+                 OPEN OUTPUT PURCHASE-ORDER-FILE
+                 CLOSE PURCHASE-ORDER-FILE
+                 OPEN I-O PURCHASE-ORDER-FILE
+              END-IF.
+              OPEN EXTEND AUDIT-TRAIL-FILE.
+              IF WS-AUDIT-STATUS = "35"
+                 OPEN OUTPUT AUDIT-TRAIL-FILE
+              END-IF.
+              OPEN EXTEND GL-INTERFACE-FILE.
+              IF WS-GL-FILE-MISSING
+                 OPEN OUTPUT GL-INTERFACE-FILE
+              END-IF.
+              OPEN EXTEND PO-EDI-FILE.
+              IF WS-EDI-FILE-MISSING
+                 OPEN OUTPUT PO-EDI-FILE
+              END-IF.
+              MOVE HIGH-VALUES TO PO-NUMBER.
+              START PURCHASE-ORDER-FILE KEY IS LESS THAN PO-NUMBER
+                 INVALID KEY
+                    MOVE ZEROS TO WS-NEXT-PO-NUMBER
+                 NOT INVALID KEY
+                    READ PURCHASE-ORDER-FILE PREVIOUS RECORD
+                       AT END MOVE ZEROS TO WS-NEXT-PO-NUMBER
+                       NOT AT END MOVE PO-NUMBER TO WS-NEXT-PO-NUMBER
+                    END-READ
+              END-START.
+       1000-EXIT.
+              EXIT.
+
+       2000-DISPLAY-MENU.
+              DISPLAY " ".
+              DISPLAY "Purchase Management".
+              DISPLAY "-------------------".
+              DISPLAY "1. Generate Reorder Suggestions".
+              DISPLAY "2. Approve/Print Purchase Order".
+              DISPLAY "3. Record Goods Receipt".
+              DISPLAY "4. Return to Main Menu".
+              DISPLAY "Enter your choice:".
+              ACCEPT WS-MENU-OPTION.
+
+              EVALUATE WS-MENU-OPTION
+                 WHEN "1" PERFORM 3000-GENERATE-REORDERS
+                             THRU 3000-EXIT
+                 WHEN "2" PERFORM 4000-APPROVE-PO THRU 4000-EXIT
+                 WHEN "3" PERFORM 4500-RECEIVE-PO THRU 4500-EXIT
+                 WHEN WS-EXIT-OPTION CONTINUE
+                 WHEN OTHER DISPLAY "INVALID CHOICE"
+              END-EVALUATE.
+       2000-EXIT.
+              EXIT.
+
+      * Read STOCK-MASTER sequentially and raise a suggested PO for
+      * every item at or below its reorder point.
+       3000-GENERATE-REORDERS.
+              MOVE ZEROS TO WS-SUGGESTED-COUNT.
+              MOVE "00" TO WS-STOCK-STATUS.
+              MOVE LOW-VALUES TO SM-STOCK-KEY.
+              START STOCK-MASTER-FILE
+                    KEY IS NOT LESS THAN SM-STOCK-KEY
+                 INVALID KEY MOVE "10" TO WS-STOCK-STATUS
+              END-START.
+              PERFORM UNTIL WS-STOCK-STATUS NOT = "00"
+                 READ STOCK-MASTER-FILE NEXT RECORD
+                    AT END MOVE "10" TO WS-STOCK-STATUS
+                    NOT AT END
+                       IF SM-QTY-ON-HAND <= SM-REORDER-POINT
+                          PERFORM 3100-RAISE-PO THRU 3100-EXIT
+                       END-IF
+                 END-READ
+              END-PERFORM.
+              DISPLAY "SUGGESTED PURCHASE ORDERS RAISED: "
+                      WS-SUGGESTED-COUNT.
+       3000-EXIT.
+              EXIT.
+
+       3100-RAISE-PO.
+              COMPUTE WS-NEXT-PO-NUMBER = WS-NEXT-PO-NUMBER + 1.
+              MOVE WS-NEXT-PO-NUMBER  TO PO-NUMBER.
+              IF SM-SUPPLIER-NUMBER = ZEROS
+                 MOVE WS-SUPPLIER-DEFAULT TO PO-SUPPLIER-NUMBER
+                                              SU-SUPPLIER-NUMBER
+              ELSE
+                 MOVE SM-SUPPLIER-NUMBER  TO PO-SUPPLIER-NUMBER
+                                              SU-SUPPLIER-NUMBER
+              END-IF.
+              READ SUPPLIER-MASTER-FILE
+                 INVALID KEY
+                    DISPLAY "NO SUPPLIER ON FILE FOR ITEM "
+                            SM-ITEM-NUMBER " - PO NOT RAISED"
+                    GO TO 3100-EXIT
+              END-READ.
+              MOVE SM-ITEM-NUMBER     TO PO-ITEM-NUMBER.
+              MOVE SM-LOCATION        TO PO-LOCATION.
+              MOVE SM-REORDER-QTY     TO PO-ORDER-QTY.
+              MOVE SM-UNIT-COST       TO PO-UNIT-COST.
+              MOVE FUNCTION CURRENT-DATE(1:8) TO PO-ORDER-DATE.
+              SET PO-SUGGESTED TO TRUE.
+              WRITE PURCHASE-ORDER-REC
+                 INVALID KEY
+                    DISPLAY "PO WRITE FAILED - STATUS " WS-PO-STATUS
+                 NOT INVALID KEY
+                    ADD 1 TO WS-SUGGESTED-COUNT
+                    DISPLAY "PO " PO-NUMBER " SUGGESTED FOR ITEM "
+                            PO-ITEM-NUMBER " AT LOCATION " PO-LOCATION
+                            " QTY " PO-ORDER-QTY
+                    MOVE PO-NUMBER TO AT-KEY-VALUE
+                    MOVE SPACES TO AT-BEFORE-IMAGE
+                    MOVE PURCHASE-ORDER-REC TO AT-AFTER-IMAGE
+                    SET AT-OP-ADD TO TRUE
+                    PERFORM 5000-WRITE-AUDIT-RECORD THRU 5000-EXIT
+              END-WRITE.
+       3100-EXIT.
+              EXIT.
+
+       4000-APPROVE-PO.
+              DISPLAY "ENTER PO NUMBER TO APPROVE/PRINT: ".
+              ACCEPT PO-NUMBER.
+              READ PURCHASE-ORDER-FILE
+                 INVALID KEY
+                    DISPLAY "PO NOT FOUND - STATUS " WS-PO-STATUS
+                 NOT INVALID KEY
+                    DISPLAY PURCHASE-ORDER-REC
+                    MOVE PURCHASE-ORDER-REC TO WS-AUDIT-BEFORE-REC
+                    DISPLAY "APPROVE THIS ORDER (Y/N): "
+                    ACCEPT WS-CONFIRM
+                    IF WS-CONFIRM = "Y" OR WS-CONFIRM = "y"
+                       SET PO-APPROVED TO TRUE
+                       REWRITE PURCHASE-ORDER-REC
+                          INVALID KEY
+                             DISPLAY "REWRITE FAILED - STATUS "
+                                     WS-PO-STATUS
+                          NOT INVALID KEY
+                             DISPLAY "PO " PO-NUMBER " APPROVED."
+                             MOVE PO-NUMBER TO AT-KEY-VALUE
+                             MOVE WS-AUDIT-BEFORE-REC TO AT-BEFORE-IMAGE
+                             MOVE PURCHASE-ORDER-REC TO AT-AFTER-IMAGE
+                             SET AT-OP-CHANGE TO TRUE
+                             PERFORM 5000-WRITE-AUDIT-RECORD
+                                THRU 5000-EXIT
+                             COMPUTE WS-PO-COMMITMENT =
+                                PO-ORDER-QTY * PO-UNIT-COST
+                             PERFORM 5500-WRITE-GL-ENTRY
+                                THRU 5500-EXIT
+                             PERFORM 4100-WRITE-EDI-PO
+                                THRU 4100-EXIT
+                       END-REWRITE
+                    END-IF
+              END-READ.
+       4000-EXIT.
+              EXIT.
+
+      * Appends one fixed-width EDI line for this approved PO to
+      * PO-EDI-FILE so a supplier that requires electronic orders can
+      * be sent the file directly instead of a phoned-in or faxed PO.
+      * Looks the supplier back up on SUPPLIER-MASTER so the line
+      * carries the supplier's name and payment terms, not just its
+      * number.
+       4100-WRITE-EDI-PO.
+              MOVE PO-SUPPLIER-NUMBER TO SU-SUPPLIER-NUMBER.
+              READ SUPPLIER-MASTER-FILE
+                 INVALID KEY
+                    DISPLAY "SUPPLIER NOT ON FILE - EDI PO NOT SENT"
+                    GO TO 4100-EXIT
+              END-READ.
+              MOVE PO-NUMBER           TO PE-PO-NUMBER.
+              MOVE PO-SUPPLIER-NUMBER  TO PE-SUPPLIER-NUMBER.
+              MOVE SU-SUPPLIER-NAME    TO PE-SUPPLIER-NAME.
+              MOVE PO-ITEM-NUMBER      TO PE-ITEM-NUMBER.
+              MOVE PO-LOCATION         TO PE-LOCATION.
+              MOVE PO-ORDER-QTY        TO PE-ORDER-QTY.
+              MOVE PO-UNIT-COST        TO PE-UNIT-COST.
+              IF PO-LOCATION = WS-MAIN-LOCATION-CODE OR SPACES
+                 MOVE WS-SHIP-TO-NAME     TO PE-SHIP-TO-NAME
+                 MOVE WS-SHIP-TO-ADDRESS  TO PE-SHIP-TO-ADDRESS
+              ELSE
+                 STRING "LOCATION " DELIMITED BY SIZE
+                        PO-LOCATION DELIMITED BY SIZE
+                     INTO PE-SHIP-TO-NAME
+                 MOVE SPACES              TO PE-SHIP-TO-ADDRESS
+              END-IF.
+              MOVE SU-PAYMENT-TERMS    TO PE-PAYMENT-TERMS.
+              MOVE PO-ORDER-DATE       TO PE-ORDER-DATE.
+              WRITE PO-EDI-REC.
+              DISPLAY "PO " PO-NUMBER " TRANSMITTED TO EDI FILE FOR "
+                      "SUPPLIER " SU-SUPPLIER-NAME.
+       4100-EXIT.
+              EXIT.
+
+      * Records the date goods actually arrived against an approved
+      * PO, so SupplierPerformanceRpt can measure the supplier's
+      * actual delivery time against its promised lead time.
+       4500-RECEIVE-PO.
+              DISPLAY "ENTER PO NUMBER RECEIVED: ".
+              ACCEPT PO-NUMBER.
+              READ PURCHASE-ORDER-FILE
+                 INVALID KEY
+                    DISPLAY "PO NOT FOUND - STATUS " WS-PO-STATUS
+                 NOT INVALID KEY
+                    DISPLAY PURCHASE-ORDER-REC
+                    MOVE PURCHASE-ORDER-REC TO WS-AUDIT-BEFORE-REC
+                    DISPLAY "ENTER RECEIPT DATE (YYYYMMDD, ZERO "
+                            "FOR TODAY): "
+                    MOVE ZEROS TO PO-RECEIPT-DATE
+                    ACCEPT PO-RECEIPT-DATE
+                    IF PO-RECEIPT-DATE = ZEROS
+                       MOVE FUNCTION CURRENT-DATE(1:8)
+                         TO PO-RECEIPT-DATE
+                    END-IF
+                    SET PO-RECEIVED TO TRUE
+                    REWRITE PURCHASE-ORDER-REC
+                       INVALID KEY
+                          DISPLAY "REWRITE FAILED - STATUS "
+                                  WS-PO-STATUS
+                       NOT INVALID KEY
+                          DISPLAY "PO " PO-NUMBER " RECEIPT RECORDED."
+                          MOVE PO-NUMBER TO AT-KEY-VALUE
+                          MOVE WS-AUDIT-BEFORE-REC TO AT-BEFORE-IMAGE
+                          MOVE PURCHASE-ORDER-REC TO AT-AFTER-IMAGE
+                          SET AT-OP-CHANGE TO TRUE
+                          PERFORM 5000-WRITE-AUDIT-RECORD
+                             THRU 5000-EXIT
+                    END-REWRITE
+              END-READ.
+       4500-EXIT.
+              EXIT.
+
+      *    Common audit-trail append, called by the raise/approve
+      *    paragraphs above once AT-KEY-VALUE, AT-OPERATION, and the
+      *    before/after images have been set.
+       5000-WRITE-AUDIT-RECORD.
+              ACCEPT AT-TS-DATE FROM DATE YYYYMMDD.
+              ACCEPT AT-TS-TIME FROM TIME.
+              MOVE "PurchaseMgmt" TO AT-PROGRAM-ID.
+              WRITE AUDIT-TRAIL-REC.
+       5000-EXIT.
+              EXIT.
+
+      *    Posts an approved PO's commitment to the general ledger
+      *    interface file as a debit to purchase commitments and an
+      *    offsetting credit to accounts payable.
+       5500-WRITE-GL-ENTRY.
+              MOVE GL-ACCT-PURCHASE-COMMIT TO GL-ACCOUNT-CODE.
+              SET GL-DEBIT TO TRUE.
+              MOVE WS-PO-COMMITMENT TO GL-AMOUNT.
+              MOVE PO-NUMBER TO GL-REFERENCE.
+              ACCEPT GL-TXN-DATE FROM DATE YYYYMMDD.
+              MOVE "PurchaseMgmt" TO GL-SOURCE-PROGRAM.
+              WRITE GL-INTERFACE-REC.
+              MOVE GL-ACCT-ACCOUNTS-PAYBL TO GL-ACCOUNT-CODE.
+              SET GL-CREDIT TO TRUE.
+              WRITE GL-INTERFACE-REC.
+       5500-EXIT.
+              EXIT.
