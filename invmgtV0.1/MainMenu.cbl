@@ -1,61 +1,174 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID.  MainMenu.
-      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
-      *                                                               *
-      *  This example program is used for displaying the Main Menu    *
-      *  of the inventory application. The options are:               *
-      *       1. Stock Management                                     *
-      *       2. Supplier Management                                  *
-      *       3. Purchase Management                                  *
-      *       4. Customer Management                                  *
-      *       5. Sales Management                                     *
-      *       6. Reports                                              *
-      *       7. For Future Use                                       *
-      *       Enter your choice:                                      *
-      *                                                               *
-      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
-      
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 WS-VARS.
-              10 WS-MENU-OPTION     PIC X(01)
-                            VALUE SPACE.
-              10 WS-EXIT-OPTION     PIC X(01)
-                            VALUE "7".
-       PROCEDURE DIVISION.
-       DisplayPrompt.
-       
-              PERFORM 1000-INITIALIZE
-                 THRU 1000-EXIT.
-              PERFORM 2000-DISPLAY
-                 THRU 2000-EXIT
-                UNTIL WS-MENU-OPTION IS EQUAL TO WS-EXIT-OPTION.
-                
-           STOP RUN.
-              
-       1000-INITIALIZE.
-              MOVE SPACE TO WS-MENU-OPTION.
-       1000-EXIT.
-              EXIT.
-              
-       2000-DISPLAY.
-           DISPLAY " ".
-           DISPLAY "Inventory Management System".
-           DISPLAY "----------------------------".
-           DISPLAY "1. Stock Management".
-           DISPLAY "2. Supplier Management".
-           DISPLAY "3. Purchase Management".
-           DISPLAY "4. Customer Management".
-           DISPLAY "5. Sales Management".
-           DISPLAY "6. Reports".
-           DISPLAY "7. Exit".
-           DISPLAY " ".
-           DISPLAY "Enter your choice:".
-           
-           ACCEPT WS-MENU-OPTION.
-           DISPLAY 
-              "You selected: " 
-              WS-MENU-OPTION
-               WITH NO ADVANCING.
-       2000-EXIT.
-              EXIT.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  MainMenu.
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      *                                                               *
+      *  This example program is used for displaying the Main Menu    *
+      *  of the inventory application. The options are:               *
+      *       1. Stock Management                                     *
+      *       2. Supplier Management                                  *
+      *       3. Purchase Management                                  *
+      *       4. Customer Management                                  *
+      *       5. Sales Management                                     *
+      *       6. Reports                                              *
+      *       7. Exit                                                 *
+      *       8. Utilities                                            *
+      *       Enter your choice:                                      *
+      *                                                               *
+      *  Options 1-5 CALL their own subsystem program so the menu is  *
+      *  a real dispatcher rather than a placeholder.                 *
+      *                                                               *
+      *  Before the menu is ever shown, 1500-SIGN-ON checks an        *
+      *  operator id/password against OPERATOR-MASTER.  A signed-on   *
+      *  operator's OM-ACCESS-LEVEL decides which options 2000-DISPLAY*
+      *  even lists - Utilities (option 8) is only listed for an      *
+      *  Admin-level operator.                                        *
+      *                                                               *
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+              SELECT OPERATOR-MASTER-FILE
+                     ASSIGN TO "opermas"
+                     ORGANIZATION IS INDEXED
+                     ACCESS MODE IS DYNAMIC
+                     RECORD KEY IS OM-OPERATOR-ID
+                     FILE STATUS IS WS-OPER-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  OPERATOR-MASTER-FILE.
+           COPY "OPERMAS.CPY".
+
+       WORKING-STORAGE SECTION.
+       01 WS-VARS.
+              10 WS-MENU-OPTION     PIC X(01)
+                            VALUE SPACE.
+              10 WS-EXIT-OPTION     PIC X(01)
+                            VALUE "7".
+              10 WS-OPER-STATUS     PIC X(02) VALUE "00".
+                 COPY "FS-STATUS-CODES.CPY".
+              10 WS-ENTERED-ID      PIC X(08) VALUE SPACES.
+              10 WS-ENTERED-PASSWORD PIC X(08) VALUE SPACES.
+              10 WS-SIGNON-TRIES    PIC 9 VALUE 0.
+              10 WS-OPERATOR-LEVEL  PIC 9(01) VALUE 0.
+                 88 WS-OPERATOR-IS-ADMIN VALUE 9.
+              10 WS-SIGNON-SWITCH   PIC 9 VALUE 0.
+                 88 WS-SIGNED-ON    VALUE 1.
+
+       PROCEDURE DIVISION.
+       DisplayPrompt.
+
+              PERFORM 1000-INITIALIZE
+                 THRU 1000-EXIT.
+              PERFORM 1500-SIGN-ON
+                 THRU 1500-EXIT
+                UNTIL WS-SIGNED-ON OR WS-SIGNON-TRIES = 3.
+
+              IF WS-SIGNED-ON
+                 PERFORM 2000-DISPLAY
+                    THRU 2000-EXIT
+                   UNTIL WS-MENU-OPTION IS EQUAL TO WS-EXIT-OPTION
+              ELSE
+                 DISPLAY "TOO MANY FAILED SIGN-ON ATTEMPTS - EXITING."
+              END-IF.
+
+           STOP RUN.
+
+       1000-INITIALIZE.
+              MOVE SPACE TO WS-MENU-OPTION.
+       1000-EXIT.
+              EXIT.
+
+      *    Prompts for operator id/password and looks the pair up on
+      *    OPERATOR-MASTER.  A match sets WS-SIGNED-ON and carries the
+      *    operator's access level forward for 2000-DISPLAY to gate
+      *    menu options on; a mismatch counts against the three-try
+      *    limit checked by DisplayPrompt's PERFORM UNTIL.  A fresh
+      *    install with no OPERATOR-MASTER-FILE yet is seeded with a
+      *    default Admin operator on first sign-on, the same
+      *    open-or-create pattern used for every other indexed file in
+      *    this system, so there's always a way in to reach Utilities
+      *    and OperatorMgmt and set up real operators.
+       1500-SIGN-ON.
+              DISPLAY " ".
+              DISPLAY "Inventory Management System - Sign On".
+              DISPLAY "Operator Id: ".
+              ACCEPT WS-ENTERED-ID.
+              DISPLAY "Password: ".
+              ACCEPT WS-ENTERED-PASSWORD.
+
+              OPEN I-O OPERATOR-MASTER-FILE.
+              IF WS-OPER-STATUS = "35"
+                 CLOSE OPERATOR-MASTER-FILE
+                 OPEN OUTPUT OPERATOR-MASTER-FILE
+                 MOVE "ADMIN"   TO OM-OPERATOR-ID
+                 MOVE "ADMINISTRATOR" TO OM-OPERATOR-NAME
+                 MOVE "ADMIN"   TO OM-PASSWORD
+                 MOVE 9         TO OM-ACCESS-LEVEL
+                 WRITE OPERATOR-MASTER-REC
+                 CLOSE OPERATOR-MASTER-FILE
+                 OPEN I-O OPERATOR-MASTER-FILE
+                 DISPLAY "NO OPERATORS ON FILE - DEFAULT ADMIN "
+                         "SEEDED (ID: ADMIN  PASSWORD: ADMIN) - "
+                         "SIGN ON AND CHANGE IT IMMEDIATELY."
+              END-IF.
+              MOVE WS-ENTERED-ID TO OM-OPERATOR-ID.
+              READ OPERATOR-MASTER-FILE
+                 INVALID KEY
+                    DISPLAY "OPERATOR ID NOT RECOGNISED."
+                    ADD 1 TO WS-SIGNON-TRIES
+                 NOT INVALID KEY
+                    IF OM-PASSWORD = WS-ENTERED-PASSWORD
+                       MOVE OM-ACCESS-LEVEL TO WS-OPERATOR-LEVEL
+                       SET WS-SIGNED-ON TO TRUE
+                    ELSE
+                       DISPLAY "INCORRECT PASSWORD."
+                       ADD 1 TO WS-SIGNON-TRIES
+                    END-IF
+              END-READ.
+              CLOSE OPERATOR-MASTER-FILE.
+       1500-EXIT.
+              EXIT.
+
+       2000-DISPLAY.
+           DISPLAY " ".
+           DISPLAY "Inventory Management System".
+           DISPLAY "----------------------------".
+           DISPLAY "1. Stock Management".
+           DISPLAY "2. Supplier Management".
+           DISPLAY "3. Purchase Management".
+           DISPLAY "4. Customer Management".
+           DISPLAY "5. Sales Management".
+           DISPLAY "6. Reports".
+           DISPLAY "7. Exit".
+           IF WS-OPERATOR-IS-ADMIN
+              DISPLAY "8. Utilities"
+           END-IF.
+           DISPLAY " ".
+           DISPLAY "Enter your choice:".
+
+           ACCEPT WS-MENU-OPTION.
+           DISPLAY
+              "You selected: "
+              WS-MENU-OPTION
+               WITH NO ADVANCING.
+
+           EVALUATE WS-MENU-OPTION
+              WHEN "1" CALL "StockMgmt"
+              WHEN "2" CALL "SupplierMgmt"
+              WHEN "3" CALL "PurchaseMgmt"
+              WHEN "4" CALL "CustomerMgmt"
+              WHEN "5" CALL "SalesMgmt"
+              WHEN "6" CALL "Reports"
+              WHEN "8"
+                 IF WS-OPERATOR-IS-ADMIN
+                    CALL "Utilities"
+                 ELSE
+                    DISPLAY "INVALID CHOICE - PLEASE TRY AGAIN"
+                 END-IF
+              WHEN WS-EXIT-OPTION CONTINUE
+              WHEN OTHER DISPLAY "INVALID CHOICE - PLEASE TRY AGAIN"
+           END-EVALUATE.
+       2000-EXIT.
+              EXIT.
