@@ -0,0 +1,205 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. OperatorMgmt.
+       AUTHOR AMRESH KADIAN.
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      *                                                               *
+      *  OPERATOR MANAGEMENT - maintains the OPERATOR-MASTER indexed  *
+      *  file that MainMenu.cbl's sign-on screen checks operator id   *
+      *  and password against.  Offers add / change / inquire /       *
+      *  delete against OPERATOR-MASTER, modeled on ExchRateMgmt.cbl. *
+      *                                                               *
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+              SELECT OPERATOR-MASTER-FILE
+                     ASSIGN TO "opermas"
+                     ORGANIZATION IS INDEXED
+                     ACCESS MODE IS DYNAMIC
+                     RECORD KEY IS OM-OPERATOR-ID
+                     FILE STATUS IS WS-OPER-STATUS.
+
+              SELECT AUDIT-TRAIL-FILE
+                     ASSIGN TO "AUDIT.TRL"
+                     ORGANIZATION IS LINE SEQUENTIAL
+                     FILE STATUS IS WS-AUDIT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  OPERATOR-MASTER-FILE.
+           COPY "OPERMAS.CPY".
+
+       FD  AUDIT-TRAIL-FILE.
+           COPY "AUDIT-TRAIL-REC.CPY".
+
+       WORKING-STORAGE SECTION.
+       01  WS-VARS.
+              10 WS-OPER-STATUS       PIC X(02) VALUE "00".
+                 COPY "FS-STATUS-CODES.CPY".
+              10 WS-AUDIT-STATUS      PIC X(02) VALUE "00".
+                 COPY "FS-STATUS-CODES.CPY".
+              10 WS-MENU-OPTION       PIC X(01) VALUE SPACE.
+              10 WS-EXIT-OPTION       PIC X(01) VALUE "5".
+              10 WS-CONFIRM           PIC X(01) VALUE SPACE.
+              10 WS-AUDIT-BEFORE-REC  PIC X(42) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+              PERFORM 1000-INITIALIZE
+                 THRU 1000-EXIT.
+              PERFORM 2000-DISPLAY-MENU
+                 THRU 2000-EXIT
+                UNTIL WS-MENU-OPTION IS EQUAL TO WS-EXIT-OPTION.
+              CLOSE OPERATOR-MASTER-FILE.
+              CLOSE AUDIT-TRAIL-FILE.
+              GOBACK.
+
+       1000-INITIALIZE.
+              OPEN I-O OPERATOR-MASTER-FILE.
+              IF WS-OPER-STATUS = "35"
+                 CLOSE OPERATOR-MASTER-FILE
+                 OPEN OUTPUT OPERATOR-MASTER-FILE
+                 CLOSE OPERATOR-MASTER-FILE
+                 OPEN I-O OPERATOR-MASTER-FILE
+              END-IF.
+              OPEN EXTEND AUDIT-TRAIL-FILE.
+              IF WS-AUDIT-STATUS = "35"
+                 OPEN OUTPUT AUDIT-TRAIL-FILE
+              END-IF.
+       1000-EXIT.
+              EXIT.
+
+       2000-DISPLAY-MENU.
+              DISPLAY " ".
+              DISPLAY "Operator Management".
+              DISPLAY "--------------------".
+              DISPLAY "1. Add Operator".
+              DISPLAY "2. Change Operator".
+              DISPLAY "3. Inquire Operator".
+              DISPLAY "4. Delete Operator".
+              DISPLAY "5. Return to Utilities Menu".
+              DISPLAY "Enter your choice:".
+              ACCEPT WS-MENU-OPTION.
+
+              EVALUATE WS-MENU-OPTION
+                 WHEN "1" PERFORM 3000-ADD-OPERATOR THRU 3000-EXIT
+                 WHEN "2" PERFORM 4000-CHANGE-OPERATOR THRU 4000-EXIT
+                 WHEN "3" PERFORM 5000-INQUIRE-OPERATOR THRU 5000-EXIT
+                 WHEN "4" PERFORM 6000-DELETE-OPERATOR THRU 6000-EXIT
+                 WHEN WS-EXIT-OPTION CONTINUE
+                 WHEN OTHER DISPLAY "INVALID CHOICE"
+              END-EVALUATE.
+       2000-EXIT.
+              EXIT.
+
+       3000-ADD-OPERATOR.
+              DISPLAY "ENTER OPERATOR ID: ".
+              ACCEPT OM-OPERATOR-ID.
+              DISPLAY "ENTER OPERATOR NAME: ".
+              ACCEPT OM-OPERATOR-NAME.
+              DISPLAY "ENTER PASSWORD: ".
+              ACCEPT OM-PASSWORD.
+              DISPLAY "ENTER ACCESS LEVEL (1=CLERK 5=MANAGER "
+                      "9=ADMIN): ".
+              ACCEPT OM-ACCESS-LEVEL.
+
+              WRITE OPERATOR-MASTER-REC
+                 INVALID KEY
+                    DISPLAY "OPERATOR ALREADY ON FILE - STATUS "
+                            WS-OPER-STATUS
+                 NOT INVALID KEY
+                    DISPLAY "OPERATOR ADDED."
+                    MOVE OM-OPERATOR-ID TO AT-KEY-VALUE
+                    MOVE SPACES TO AT-BEFORE-IMAGE
+                    MOVE OPERATOR-MASTER-REC TO AT-AFTER-IMAGE
+                    SET AT-OP-ADD TO TRUE
+                    PERFORM 7000-WRITE-AUDIT-RECORD THRU 7000-EXIT
+              END-WRITE.
+       3000-EXIT.
+              EXIT.
+
+       4000-CHANGE-OPERATOR.
+              DISPLAY "ENTER OPERATOR ID TO CHANGE: ".
+              ACCEPT OM-OPERATOR-ID.
+              READ OPERATOR-MASTER-FILE
+                 INVALID KEY
+                    DISPLAY "OPERATOR NOT FOUND - STATUS "
+                            WS-OPER-STATUS
+                 NOT INVALID KEY
+                    DISPLAY "CURRENT: " OPERATOR-MASTER-REC
+                    MOVE OPERATOR-MASTER-REC TO WS-AUDIT-BEFORE-REC
+                    DISPLAY "ENTER NEW PASSWORD: "
+                    ACCEPT OM-PASSWORD
+                    DISPLAY "ENTER NEW ACCESS LEVEL: "
+                    ACCEPT OM-ACCESS-LEVEL
+                    REWRITE OPERATOR-MASTER-REC
+                       INVALID KEY
+                          DISPLAY "REWRITE FAILED - STATUS "
+                                  WS-OPER-STATUS
+                       NOT INVALID KEY
+                          DISPLAY "OPERATOR UPDATED."
+                          MOVE OM-OPERATOR-ID TO AT-KEY-VALUE
+                          MOVE WS-AUDIT-BEFORE-REC TO AT-BEFORE-IMAGE
+                          MOVE OPERATOR-MASTER-REC TO AT-AFTER-IMAGE
+                          SET AT-OP-CHANGE TO TRUE
+                          PERFORM 7000-WRITE-AUDIT-RECORD THRU 7000-EXIT
+                    END-REWRITE
+              END-READ.
+       4000-EXIT.
+              EXIT.
+
+       5000-INQUIRE-OPERATOR.
+              DISPLAY "ENTER OPERATOR ID TO VIEW: ".
+              ACCEPT OM-OPERATOR-ID.
+              READ OPERATOR-MASTER-FILE
+                 INVALID KEY
+                    DISPLAY "OPERATOR NOT FOUND - STATUS "
+                            WS-OPER-STATUS
+                 NOT INVALID KEY
+                    DISPLAY OM-OPERATOR-ID " " OM-OPERATOR-NAME
+                            " LEVEL " OM-ACCESS-LEVEL
+              END-READ.
+       5000-EXIT.
+              EXIT.
+
+       6000-DELETE-OPERATOR.
+              DISPLAY "ENTER OPERATOR ID TO DELETE: ".
+              ACCEPT OM-OPERATOR-ID.
+              READ OPERATOR-MASTER-FILE
+                 INVALID KEY
+                    DISPLAY "OPERATOR NOT FOUND - STATUS "
+                            WS-OPER-STATUS
+                 NOT INVALID KEY
+                    DISPLAY OPERATOR-MASTER-REC
+                    MOVE OPERATOR-MASTER-REC TO WS-AUDIT-BEFORE-REC
+                    DISPLAY "CONFIRM DELETE (Y/N): "
+                    ACCEPT WS-CONFIRM
+                    IF WS-CONFIRM = "Y" OR WS-CONFIRM = "y"
+                       DELETE OPERATOR-MASTER-FILE
+                          INVALID KEY
+                             DISPLAY "DELETE FAILED - STATUS "
+                                     WS-OPER-STATUS
+                          NOT INVALID KEY
+                             DISPLAY "OPERATOR DELETED."
+                             MOVE OM-OPERATOR-ID TO AT-KEY-VALUE
+                             MOVE WS-AUDIT-BEFORE-REC TO AT-BEFORE-IMAGE
+                             MOVE SPACES TO AT-AFTER-IMAGE
+                             SET AT-OP-DELETE TO TRUE
+                             PERFORM 7000-WRITE-AUDIT-RECORD
+                                THRU 7000-EXIT
+                       END-DELETE
+                    END-IF
+              END-READ.
+       6000-EXIT.
+              EXIT.
+
+      *    Common audit-trail append, called by the add/change/delete
+      *    paragraphs above once AT-KEY-VALUE, AT-OPERATION, and the
+      *    before/after images have been set.
+       7000-WRITE-AUDIT-RECORD.
+              ACCEPT AT-TS-DATE FROM DATE YYYYMMDD.
+              ACCEPT AT-TS-TIME FROM TIME.
+              MOVE "OperatorMgmt" TO AT-PROGRAM-ID.
+              WRITE AUDIT-TRAIL-REC.
+       7000-EXIT.
+              EXIT.
