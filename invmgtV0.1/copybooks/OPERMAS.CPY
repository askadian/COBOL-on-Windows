@@ -0,0 +1,17 @@
+      *****************************************************************
+      *  OPERMAS.CPY                                                  *
+      *  Record layout for the OPERATOR-MASTER indexed file, keyed by *
+      *  operator id - checked by MainMenu.cbl's sign-on screen and   *
+      *  maintained from Utilities via OperatorMgmt.cbl.              *
+      *  OM-ACCESS-LEVEL gates which main menu options an operator is *
+      *  even shown: 1 (Clerk) sees the day-to-day subsystems, 9      *
+      *  (Admin) additionally sees Utilities.                         *
+      *****************************************************************
+       01  OPERATOR-MASTER-REC.
+           02  OM-OPERATOR-ID           PIC X(08).
+           02  OM-OPERATOR-NAME         PIC X(25).
+           02  OM-PASSWORD              PIC X(08).
+           02  OM-ACCESS-LEVEL          PIC 9(01).
+               88  OM-ACCESS-CLERK      VALUE 1.
+               88  OM-ACCESS-MANAGER    VALUE 5.
+               88  OM-ACCESS-ADMIN      VALUE 9.
