@@ -0,0 +1,14 @@
+      *****************************************************************
+      *  CYCLECNT.CPY                                                 *
+      *  Record layout for the physical-count input file read by      *
+      *  CycleCountRecon - one record per item counted on the floor,  *
+      *  keyed by item number and the location it was counted at, a   *
+      *  plain LINE SEQUENTIAL feed prepared from a warehouse count   *
+      *  sheet or scanner extract.                                     *
+      *****************************************************************
+       01  CYCLE-COUNT-REC.
+           02  CC-ITEM-NUMBER           PIC 9(06).
+           02  CC-LOCATION              PIC X(04).
+           02  CC-COUNTED-QTY           PIC 9(07).
+           02  CC-COUNT-DATE            PIC 9(08).
+           02  CC-REASON-CODE           PIC X(04).
