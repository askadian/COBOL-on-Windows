@@ -0,0 +1,18 @@
+      *****************************************************************
+      *  BOMCOMP.CPY                                                  *
+      *  Record layout for the BOM-COMPONENT indexed file - lists     *
+      *  the individual STOCK-MASTER items (and the quantity of       *
+      *  each) that make up one unit of a bundled kit SKU, keyed by   *
+      *  kit item number plus a line sequence number so a kit can     *
+      *  carry any number of components.  Maintained by BomMgmt.cbl   *
+      *  and read by SalesMgmt.cbl to explode a kit sale into         *
+      *  component-level stock decrements.  COPY this member into     *
+      *  the FILE SECTION of any program that opens BOM-COMPONENT so  *
+      *  every program shares one definition of the record.           *
+      *****************************************************************
+       01  BOM-COMPONENT-REC.
+           02  BC-COMPONENT-KEY.
+               03  BC-KIT-ITEM-NUMBER       PIC 9(06).
+               03  BC-COMPONENT-SEQ         PIC 9(02).
+           02  BC-COMPONENT-ITEM-NUMBER     PIC 9(06).
+           02  BC-COMPONENT-QTY             PIC 9(05).
