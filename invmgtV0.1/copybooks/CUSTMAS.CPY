@@ -0,0 +1,12 @@
+      *****************************************************************
+      *  CUSTMAS.CPY                                                  *
+      *  Record layout for the CUSTOMER-MASTER indexed file, keyed by *
+      *  customer id - modeled on SF-Cust-Id/SF-Cust-Name in          *
+      *  AromaSalesRpt.CBL's Sales-Rec.                                *
+      *****************************************************************
+       01  CUSTOMER-MASTER-REC.
+           02  CM-CUST-ID               PIC X(05).
+           02  CM-CUST-NAME             PIC X(25).
+           02  CM-BILLING-ADDRESS       PIC X(40).
+           02  CM-CREDIT-LIMIT          PIC 9(07)V99.
+           02  CM-BALANCE               PIC S9(07)V99.
