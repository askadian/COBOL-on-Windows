@@ -0,0 +1,14 @@
+      *****************************************************************
+      *  SUPPMAS.CPY                                                  *
+      *  Record layout for the SUPPLIER-MASTER indexed file, keyed by *
+      *  supplier number with an alternate key on supplier name -     *
+      *  same pattern as the Publisher-File in SetUpInxFiles.cbl.     *
+      *****************************************************************
+       01  SUPPLIER-MASTER-REC.
+           02  SU-SUPPLIER-NUMBER       PIC 9(05).
+           02  SU-SUPPLIER-NAME         PIC X(25).
+           02  SU-ADDRESS               PIC X(40).
+           02  SU-CONTACT-NAME          PIC X(25).
+           02  SU-PAYMENT-TERMS         PIC X(10).
+           02  SU-LEAD-TIME-DAYS        PIC 9(03).
+           02  SU-CURRENCY-CODE         PIC X(03).
