@@ -0,0 +1,13 @@
+      *****************************************************************
+      *  BARCODEXR.CPY                                                *
+      *  Record layout for the BARCODE-XREF indexed file - cross-     *
+      *  references a scanned barcode/SKU string to the STOCK-MASTER  *
+      *  item number it sells as, so SalesMgmt's item-lookup can       *
+      *  accept a handheld-scanner feed as well as a typed item        *
+      *  number.  COPY this member into the FILE SECTION of any        *
+      *  program that opens BARCODE-XREF so every program shares one   *
+      *  definition of the record.                                     *
+      *****************************************************************
+       01  BARCODE-XREF-REC.
+           02  BX-BARCODE-NUMBER        PIC X(14).
+           02  BX-ITEM-NUMBER           PIC 9(06).
