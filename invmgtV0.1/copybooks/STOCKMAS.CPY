@@ -0,0 +1,28 @@
+      *****************************************************************
+      *  STOCKMAS.CPY                                                 *
+      *  Record layout for the STOCK-MASTER indexed file used by the  *
+      *  Stock Management subsystem.  Keyed by item number plus a     *
+      *  warehouse/site location code, so the same item can carry a   *
+      *  separate on-hand quantity at each location instead of one    *
+      *  shop-wide number - StockTransfer.cbl moves quantity between  *
+      *  a pair of SM-STOCK-KEY records for the same item.  SM-       *
+      *  SUPPLIER-NUMBER ties the item to the SUPPLIER-MASTER record  *
+      *  PurchaseMgmt.cbl's reorder scan should raise its PO against, *
+      *  so different items can reorder from different suppliers      *
+      *  instead of every suggested PO going to one hardcoded         *
+      *  default.  COPY this member into the FILE SECTION of any      *
+      *  program that opens STOCK-MASTER so every program shares one  *
+      *  definition of the record.                                    *
+      *****************************************************************
+       01  STOCK-MASTER-REC.
+           02  SM-STOCK-KEY.
+               03  SM-ITEM-NUMBER       PIC 9(06).
+               03  SM-LOCATION          PIC X(04).
+           02  SM-ITEM-DESC             PIC X(30).
+           02  SM-QTY-ON-HAND           PIC 9(07).
+           02  SM-REORDER-POINT         PIC 9(07).
+           02  SM-REORDER-QTY           PIC 9(07).
+           02  SM-UNIT-COST             PIC 9(05)V99.
+           02  SM-BIN-LOCATION          PIC X(10).
+           02  SM-CURRENCY-CODE         PIC X(03).
+           02  SM-SUPPLIER-NUMBER       PIC 9(05).
