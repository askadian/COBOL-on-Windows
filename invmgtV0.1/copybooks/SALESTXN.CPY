@@ -0,0 +1,27 @@
+      *****************************************************************
+      *  SALESTXN.CPY                                                 *
+      *  Record layout for the SALES-TRANSACTION file written by the  *
+      *  Sales Management subsystem - one record per sale or return,  *
+      *  keyed by transaction number, sequenced by ascending entry    *
+      *  order.  ST-TXN-TYPE distinguishes a forward sale from a      *
+      *  customer return; a return carries negative ST-QTY-SOLD and   *
+      *  ST-EXTENDED-AMOUNT (restocking STOCK-MASTER and crediting    *
+      *  the customer's balance) and a ST-REASON-CODE explaining why  *
+      *  the goods came back.                                         *
+      *****************************************************************
+       01  SALES-TRANSACTION-REC.
+           02  ST-TXN-NUMBER            PIC 9(08).
+           02  ST-TXN-DATE              PIC 9(08).
+           02  ST-CUST-ID               PIC X(05).
+           02  ST-ITEM-NUMBER           PIC 9(06).
+           02  ST-QTY-SOLD              PIC S9(05).
+           02  ST-UNIT-PRICE            PIC 9(05)V99.
+           02  ST-EXTENDED-AMOUNT       PIC S9(07)V99.
+           02  ST-TXN-TYPE              PIC X(01).
+               88  ST-TXN-SALE              VALUE "S".
+               88  ST-TXN-RETURN            VALUE "R".
+           02  ST-REASON-CODE           PIC X(04).
+               88  ST-REASON-NONE           VALUE SPACES.
+               88  ST-REASON-DEFECTIVE      VALUE "DEFC".
+               88  ST-REASON-WRONG-ITEM     VALUE "WRNG".
+               88  ST-REASON-CHANGED-MIND   VALUE "CHNG".
