@@ -0,0 +1,27 @@
+      *****************************************************************
+      *  PURCHORD.CPY                                                 *
+      *  Record layout for the PURCHASE-ORDER indexed file generated  *
+      *  by Purchase Management's reorder-suggestion run against      *
+      *  STOCK-MASTER and SUPPLIER-MASTER.  PO-RECEIPT-DATE is stamped *
+      *  when the goods arrive, so SupplierPerformanceRpt can compare  *
+      *  PO-ORDER-DATE to PO-RECEIPT-DATE against the supplier's       *
+      *  promised SU-LEAD-TIME-DAYS.  PO-LOCATION carries the          *
+      *  SM-LOCATION of the STOCK-MASTER record that triggered the     *
+      *  reorder, so the same item short at two locations raises two   *
+      *  POs that can still be told apart and shipped to the right     *
+      *  place.                                                        *
+      *****************************************************************
+       01  PURCHASE-ORDER-REC.
+           02  PO-NUMBER                PIC 9(08).
+           02  PO-SUPPLIER-NUMBER       PIC 9(05).
+           02  PO-ITEM-NUMBER           PIC 9(06).
+           02  PO-LOCATION              PIC X(04).
+           02  PO-ORDER-QTY             PIC 9(07).
+           02  PO-UNIT-COST             PIC 9(05)V99.
+           02  PO-ORDER-DATE            PIC 9(08).
+           02  PO-RECEIPT-DATE          PIC 9(08).
+           02  PO-STATUS                PIC X(01).
+               88  PO-SUGGESTED             VALUE "S".
+               88  PO-APPROVED              VALUE "A".
+               88  PO-PRINTED               VALUE "P".
+               88  PO-RECEIVED              VALUE "R".
