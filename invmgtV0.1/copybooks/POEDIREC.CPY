@@ -0,0 +1,24 @@
+      *****************************************************************
+      *  POEDIREC.CPY                                                 *
+      *  Record layout for PO.EDI, the flat EDI-style purchase-order  *
+      *  transmission file that PurchaseMgmt's 4100-WRITE-EDI-PO      *
+      *  appends one line to for every approved PO, so a supplier     *
+      *  that requires electronic orders instead of a phoned-in or    *
+      *  faxed PO can be sent this file directly - same shared,       *
+      *  append-only export idiom already used for GL-INTERFACE-FILE  *
+      *  and AUDIT-TRAIL-FILE.  COPY this member into the FILE        *
+      *  SECTION of any program that opens PO-EDI-FILE so every       *
+      *  program shares one definition of the record.                 *
+      *****************************************************************
+       01  PO-EDI-REC.
+           02  PE-PO-NUMBER             PIC 9(08).
+           02  PE-SUPPLIER-NUMBER       PIC 9(05).
+           02  PE-SUPPLIER-NAME         PIC X(25).
+           02  PE-ITEM-NUMBER           PIC 9(06).
+           02  PE-LOCATION              PIC X(04).
+           02  PE-ORDER-QTY             PIC 9(07).
+           02  PE-UNIT-COST             PIC 9(05)V99.
+           02  PE-SHIP-TO-NAME          PIC X(25).
+           02  PE-SHIP-TO-ADDRESS       PIC X(40).
+           02  PE-PAYMENT-TERMS         PIC X(10).
+           02  PE-ORDER-DATE            PIC 9(08).
