@@ -0,0 +1,160 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Utilities.
+       AUTHOR AMRESH KADIAN.
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      *                                                               *
+      *  UTILITIES - administrative entry point reached from          *
+      *  MainMenu option 8: file status inquiry, reindex of the KSDS  *
+      *  files, and a password-protected shutdown of the whole        *
+      *  application.                                                 *
+      *                                                               *
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+              SELECT STOCK-MASTER-FILE
+                     ASSIGN TO "stockmas"
+                     ORGANIZATION IS INDEXED
+                     ACCESS MODE IS DYNAMIC
+                     RECORD KEY IS SM-STOCK-KEY
+                     ALTERNATE RECORD KEY IS SM-ITEM-NUMBER
+                                   WITH DUPLICATES
+                     FILE STATUS IS WS-STOCK-STATUS.
+
+              SELECT SUPPLIER-MASTER-FILE
+                     ASSIGN TO "suppmas"
+                     ORGANIZATION IS INDEXED
+                     ACCESS MODE IS DYNAMIC
+                     RECORD KEY IS SU-SUPPLIER-NUMBER
+                     ALTERNATE RECORD KEY IS SU-SUPPLIER-NAME
+                                   WITH DUPLICATES
+                     FILE STATUS IS WS-SUPP-STATUS.
+
+              SELECT CUSTOMER-MASTER-FILE
+                     ASSIGN TO "custmas"
+                     ORGANIZATION IS INDEXED
+                     ACCESS MODE IS DYNAMIC
+                     RECORD KEY IS CM-CUST-ID
+                     FILE STATUS IS WS-CUST-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  STOCK-MASTER-FILE.
+           COPY "STOCKMAS.CPY".
+
+       FD  SUPPLIER-MASTER-FILE.
+           COPY "SUPPMAS.CPY".
+
+       FD  CUSTOMER-MASTER-FILE.
+           COPY "CUSTMAS.CPY".
+
+       WORKING-STORAGE SECTION.
+       01  WS-VARS.
+              10 WS-STOCK-STATUS      PIC X(02) VALUE "00".
+                 COPY "FS-STATUS-CODES.CPY".
+              10 WS-SUPP-STATUS       PIC X(02) VALUE "00".
+                 COPY "FS-STATUS-CODES.CPY".
+              10 WS-CUST-STATUS       PIC X(02) VALUE "00".
+                 COPY "FS-STATUS-CODES.CPY".
+              10 WS-MENU-OPTION       PIC X(01) VALUE SPACE.
+              10 WS-EXIT-OPTION       PIC X(01) VALUE "7".
+              10 WS-SHUTDOWN-PASSWORD PIC X(08) VALUE "ADMIN123".
+              10 WS-ENTERED-PASSWORD  PIC X(08) VALUE SPACE.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+              PERFORM 2000-DISPLAY-MENU
+                 THRU 2000-EXIT
+                UNTIL WS-MENU-OPTION IS EQUAL TO WS-EXIT-OPTION.
+              GOBACK.
+
+       2000-DISPLAY-MENU.
+              DISPLAY " ".
+              DISPLAY "Utilities".
+              DISPLAY "---------".
+              DISPLAY "1. File Status Inquiry".
+              DISPLAY "2. Reindex KSDS Files".
+              DISPLAY "3. Shutdown Application".
+              DISPLAY "4. Exchange Rate Maintenance".
+              DISPLAY "5. Operator Maintenance".
+              DISPLAY "6. Barcode Cross-Reference Maintenance".
+              DISPLAY "7. Return to Main Menu".
+              DISPLAY "Enter your choice:".
+              ACCEPT WS-MENU-OPTION.
+
+              EVALUATE WS-MENU-OPTION
+                 WHEN "1" PERFORM 3000-FILE-STATUS-INQUIRY
+                             THRU 3000-EXIT
+                 WHEN "2" PERFORM 4000-REINDEX-FILES THRU 4000-EXIT
+                 WHEN "3" PERFORM 5000-SHUTDOWN THRU 5000-EXIT
+                 WHEN "4" PERFORM 6000-EXCHANGE-RATE-MAINT
+                             THRU 6000-EXIT
+                 WHEN "5" PERFORM 7000-OPERATOR-MAINT THRU 7000-EXIT
+                 WHEN "6" PERFORM 8000-BARCODE-XREF-MAINT
+                             THRU 8000-EXIT
+                 WHEN WS-EXIT-OPTION CONTINUE
+                 WHEN OTHER DISPLAY "INVALID CHOICE"
+              END-EVALUATE.
+       2000-EXIT.
+              EXIT.
+
+      * Open each master file for INPUT and report back its FILE
+      * STATUS so an operator can tell which indexed files are
+      * healthy without running a full maintenance program.
+       3000-FILE-STATUS-INQUIRY.
+              OPEN INPUT STOCK-MASTER-FILE.
+              DISPLAY "STOCK-MASTER   : " WS-STOCK-STATUS.
+              CLOSE STOCK-MASTER-FILE.
+
+              OPEN INPUT SUPPLIER-MASTER-FILE.
+              DISPLAY "SUPPLIER-MASTER: " WS-SUPP-STATUS.
+              CLOSE SUPPLIER-MASTER-FILE.
+
+              OPEN INPUT CUSTOMER-MASTER-FILE.
+              DISPLAY "CUSTOMER-MASTER: " WS-CUST-STATUS.
+              CLOSE CUSTOMER-MASTER-FILE.
+       3000-EXIT.
+              EXIT.
+
+      * Rebuild the person KSDS pair via the same create-from-
+      * sequential logic used when it was first loaded.
+       4000-REINDEX-FILES.
+              DISPLAY "REINDEXING PERSON KSDS FILES...".
+              CALL "ReorgPersonIdx".
+              DISPLAY "REINDEX COMPLETE.".
+       4000-EXIT.
+              EXIT.
+
+       5000-SHUTDOWN.
+              DISPLAY "ENTER SHUTDOWN PASSWORD: ".
+              ACCEPT WS-ENTERED-PASSWORD.
+              IF WS-ENTERED-PASSWORD = WS-SHUTDOWN-PASSWORD
+                 DISPLAY "SHUTTING DOWN INVENTORY MANAGEMENT SYSTEM."
+                 STOP RUN
+              ELSE
+                 DISPLAY "INCORRECT PASSWORD - SHUTDOWN REFUSED."
+              END-IF.
+       5000-EXIT.
+              EXIT.
+
+      * Multi-currency support: CALLs the shared exchange-rate table
+      * maintenance program rather than duplicating CRUD logic here.
+       6000-EXCHANGE-RATE-MAINT.
+              CALL "ExchRateMgmt".
+       6000-EXIT.
+              EXIT.
+
+      * Operator sign-on support: CALLs the shared operator-master
+      * maintenance program rather than duplicating CRUD logic here.
+       7000-OPERATOR-MAINT.
+              CALL "OperatorMgmt".
+       7000-EXIT.
+              EXIT.
+
+      * Barcode scanning support: CALLs the shared barcode cross-
+      * reference maintenance program rather than duplicating CRUD
+      * logic here.
+       8000-BARCODE-XREF-MAINT.
+              CALL "BarcodeXrefMgmt".
+       8000-EXIT.
+              EXIT.
