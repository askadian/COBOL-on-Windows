@@ -0,0 +1,302 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BomMgmt.
+       AUTHOR AMRESH KADIAN.
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      *                                                               *
+      *  BILL-OF-MATERIALS MAINTENANCE - maintains the BOM-COMPONENT  *
+      *  indexed file that lists the STOCK-MASTER items (and the      *
+      *  quantity of each) bundled into one unit of a kit SKU, so     *
+      *  SalesMgmt.cbl can explode a kit sale into component-level    *
+      *  stock decrements.  Offers add / inquire / change / delete    *
+      *  against BOM-COMPONENT, modeled on BarcodeXrefMgmt.cbl.       *
+      *                                                               *
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+              SELECT BOM-COMPONENT-FILE
+                     ASSIGN TO "bomcomp"
+                     ORGANIZATION IS INDEXED
+                     ACCESS MODE IS DYNAMIC
+                     RECORD KEY IS BC-COMPONENT-KEY
+                     FILE STATUS IS WS-BOM-STATUS.
+
+              SELECT STOCK-MASTER-FILE
+                     ASSIGN TO "stockmas"
+                     ORGANIZATION IS INDEXED
+                     ACCESS MODE IS DYNAMIC
+                     RECORD KEY IS SM-STOCK-KEY
+                     ALTERNATE RECORD KEY IS SM-ITEM-NUMBER
+                                   WITH DUPLICATES
+                     FILE STATUS IS WS-STOCK-STATUS.
+
+              SELECT AUDIT-TRAIL-FILE
+                     ASSIGN TO "AUDIT.TRL"
+                     ORGANIZATION IS LINE SEQUENTIAL
+                     FILE STATUS IS WS-AUDIT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  BOM-COMPONENT-FILE.
+           COPY "BOMCOMP.CPY".
+
+       FD  STOCK-MASTER-FILE.
+           COPY "STOCKMAS.CPY".
+
+       FD  AUDIT-TRAIL-FILE.
+           COPY "AUDIT-TRAIL-REC.CPY".
+
+       WORKING-STORAGE SECTION.
+       01  WS-VARS.
+              10 WS-BOM-STATUS        PIC X(02) VALUE "00".
+                 COPY "FS-STATUS-CODES.CPY".
+              10 WS-STOCK-STATUS      PIC X(02) VALUE "00".
+                 COPY "FS-STATUS-CODES.CPY".
+              10 WS-AUDIT-STATUS      PIC X(02) VALUE "00".
+                 COPY "FS-STATUS-CODES.CPY".
+              10 WS-MENU-OPTION       PIC X(01) VALUE SPACE.
+              10 WS-EXIT-OPTION       PIC X(01) VALUE "5".
+              10 WS-CONFIRM           PIC X(01) VALUE SPACE.
+              10 WS-AUDIT-BEFORE-REC  PIC X(19) VALUE SPACES.
+              10 WS-KIT-ITEM-NUMBER   PIC 9(06) VALUE ZEROS.
+              10 WS-LAST-SEQ          PIC 9(02) VALUE ZEROS.
+              10 WS-BOM-MORE-SW       PIC X(01) VALUE "Y".
+                 88 WS-BOM-MORE             VALUE "Y".
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+              PERFORM 1000-INITIALIZE
+                 THRU 1000-EXIT.
+              PERFORM 2000-DISPLAY-MENU
+                 THRU 2000-EXIT
+                UNTIL WS-MENU-OPTION IS EQUAL TO WS-EXIT-OPTION.
+              CLOSE BOM-COMPONENT-FILE.
+              CLOSE AUDIT-TRAIL-FILE.
+              GOBACK.
+
+       1000-INITIALIZE.
+              OPEN I-O BOM-COMPONENT-FILE.
+              IF WS-BOM-STATUS = "35"
+                 CLOSE BOM-COMPONENT-FILE
+                 OPEN OUTPUT BOM-COMPONENT-FILE
+                 CLOSE BOM-COMPONENT-FILE
+                 OPEN I-O BOM-COMPONENT-FILE
+              END-IF.
+              OPEN EXTEND AUDIT-TRAIL-FILE.
+              IF WS-AUDIT-STATUS = "35"
+                 OPEN OUTPUT AUDIT-TRAIL-FILE
+              END-IF.
+       1000-EXIT.
+              EXIT.
+
+       2000-DISPLAY-MENU.
+              DISPLAY " ".
+              DISPLAY "Bill-of-Materials Management".
+              DISPLAY "-----------------------------".
+              DISPLAY "1. Add Kit Component".
+              DISPLAY "2. Change Kit Component".
+              DISPLAY "3. Inquire Kit".
+              DISPLAY "4. Delete Kit Component".
+              DISPLAY "5. Return to Stock Management Menu".
+              DISPLAY "Enter your choice:".
+              ACCEPT WS-MENU-OPTION.
+
+              EVALUATE WS-MENU-OPTION
+                 WHEN "1" PERFORM 3000-ADD-COMPONENT THRU 3000-EXIT
+                 WHEN "2" PERFORM 4000-CHANGE-COMPONENT THRU 4000-EXIT
+                 WHEN "3" PERFORM 5000-INQUIRE-KIT THRU 5000-EXIT
+                 WHEN "4" PERFORM 6000-DELETE-COMPONENT THRU 6000-EXIT
+                 WHEN WS-EXIT-OPTION CONTINUE
+                 WHEN OTHER DISPLAY "INVALID CHOICE"
+              END-EVALUATE.
+       2000-EXIT.
+              EXIT.
+
+      * Validates the kit item number and the component item number
+      * against STOCK-MASTER, then assigns the next line-sequence
+      * number already on file for this kit (via 3050-FIND-LAST-SEQ)
+      * so components can be added to a kit one at a time.
+       3000-ADD-COMPONENT.
+              DISPLAY "ENTER KIT ITEM NUMBER: ".
+              ACCEPT WS-KIT-ITEM-NUMBER.
+              MOVE WS-KIT-ITEM-NUMBER TO SM-ITEM-NUMBER.
+              OPEN INPUT STOCK-MASTER-FILE.
+              READ STOCK-MASTER-FILE
+                 KEY IS SM-ITEM-NUMBER
+                 INVALID KEY
+                    DISPLAY "UNKNOWN KIT ITEM NUMBER - STATUS "
+                            WS-STOCK-STATUS
+              END-READ.
+              IF WS-STOCK-STATUS NOT = "00"
+                 CLOSE STOCK-MASTER-FILE
+                 GO TO 3000-EXIT
+              END-IF.
+
+              DISPLAY "ENTER COMPONENT ITEM NUMBER: ".
+              ACCEPT BC-COMPONENT-ITEM-NUMBER.
+              MOVE BC-COMPONENT-ITEM-NUMBER TO SM-ITEM-NUMBER.
+              READ STOCK-MASTER-FILE
+                 KEY IS SM-ITEM-NUMBER
+                 INVALID KEY
+                    DISPLAY "UNKNOWN COMPONENT ITEM NUMBER - STATUS "
+                            WS-STOCK-STATUS
+              END-READ.
+              CLOSE STOCK-MASTER-FILE.
+              IF WS-STOCK-STATUS NOT = "00"
+                 GO TO 3000-EXIT
+              END-IF.
+
+              DISPLAY "ENTER COMPONENT QTY PER KIT: ".
+              ACCEPT BC-COMPONENT-QTY.
+
+              PERFORM 3050-FIND-LAST-SEQ THRU 3050-EXIT.
+              MOVE WS-KIT-ITEM-NUMBER TO BC-KIT-ITEM-NUMBER.
+              COMPUTE BC-COMPONENT-SEQ = WS-LAST-SEQ + 1.
+
+              WRITE BOM-COMPONENT-REC
+                 INVALID KEY
+                    DISPLAY "COMPONENT NOT ADDED - STATUS "
+                            WS-BOM-STATUS
+                 NOT INVALID KEY
+                    DISPLAY "COMPONENT ADDED AS LINE " BC-COMPONENT-SEQ
+                    MOVE BC-COMPONENT-KEY TO AT-KEY-VALUE
+                    MOVE SPACES TO AT-BEFORE-IMAGE
+                    MOVE BOM-COMPONENT-REC TO AT-AFTER-IMAGE
+                    SET AT-OP-ADD TO TRUE
+                    PERFORM 7000-WRITE-AUDIT-RECORD THRU 7000-EXIT
+              END-WRITE.
+       3000-EXIT.
+              EXIT.
+
+      * Finds the highest component line-sequence number already on
+      * file for WS-KIT-ITEM-NUMBER, leaving zero in WS-LAST-SEQ when
+      * the kit has no components yet, so 3000-ADD-COMPONENT can
+      * number the next line one higher.
+       3050-FIND-LAST-SEQ.
+              MOVE ZEROS TO WS-LAST-SEQ.
+              MOVE WS-KIT-ITEM-NUMBER TO BC-KIT-ITEM-NUMBER.
+              MOVE ZEROS              TO BC-COMPONENT-SEQ.
+              SET WS-BOM-MORE TO TRUE.
+              START BOM-COMPONENT-FILE
+                    KEY IS NOT LESS THAN BC-COMPONENT-KEY
+                 INVALID KEY MOVE "N" TO WS-BOM-MORE-SW
+              END-START.
+              PERFORM UNTIL NOT WS-BOM-MORE
+                 READ BOM-COMPONENT-FILE NEXT RECORD
+                    AT END MOVE "N" TO WS-BOM-MORE-SW
+                    NOT AT END
+                       IF BC-KIT-ITEM-NUMBER NOT = WS-KIT-ITEM-NUMBER
+                          MOVE "N" TO WS-BOM-MORE-SW
+                       ELSE
+                          MOVE BC-COMPONENT-SEQ TO WS-LAST-SEQ
+                       END-IF
+                 END-READ
+              END-PERFORM.
+       3050-EXIT.
+              EXIT.
+
+       4000-CHANGE-COMPONENT.
+              DISPLAY "ENTER KIT ITEM NUMBER: ".
+              ACCEPT BC-KIT-ITEM-NUMBER.
+              DISPLAY "ENTER LINE SEQUENCE NUMBER: ".
+              ACCEPT BC-COMPONENT-SEQ.
+              READ BOM-COMPONENT-FILE
+                 INVALID KEY
+                    DISPLAY "COMPONENT NOT FOUND - STATUS "
+                            WS-BOM-STATUS
+                 NOT INVALID KEY
+                    DISPLAY "CURRENT: " BOM-COMPONENT-REC
+                    MOVE BOM-COMPONENT-REC TO WS-AUDIT-BEFORE-REC
+                    DISPLAY "ENTER NEW COMPONENT ITEM NUMBER: "
+                    ACCEPT BC-COMPONENT-ITEM-NUMBER
+                    DISPLAY "ENTER NEW COMPONENT QTY PER KIT: "
+                    ACCEPT BC-COMPONENT-QTY
+                    REWRITE BOM-COMPONENT-REC
+                       INVALID KEY
+                          DISPLAY "REWRITE FAILED - STATUS "
+                                  WS-BOM-STATUS
+                       NOT INVALID KEY
+                          DISPLAY "COMPONENT UPDATED."
+                          MOVE BC-COMPONENT-KEY TO AT-KEY-VALUE
+                          MOVE WS-AUDIT-BEFORE-REC TO AT-BEFORE-IMAGE
+                          MOVE BOM-COMPONENT-REC TO AT-AFTER-IMAGE
+                          SET AT-OP-CHANGE TO TRUE
+                          PERFORM 7000-WRITE-AUDIT-RECORD THRU 7000-EXIT
+                    END-REWRITE
+              END-READ.
+       4000-EXIT.
+              EXIT.
+
+      * Lists every component on file for one kit item number, in
+      * ascending line-sequence order.
+       5000-INQUIRE-KIT.
+              DISPLAY "ENTER KIT ITEM NUMBER TO VIEW: ".
+              ACCEPT WS-KIT-ITEM-NUMBER.
+              MOVE WS-KIT-ITEM-NUMBER TO BC-KIT-ITEM-NUMBER.
+              MOVE ZEROS              TO BC-COMPONENT-SEQ.
+              SET WS-BOM-MORE TO TRUE.
+              START BOM-COMPONENT-FILE
+                    KEY IS NOT LESS THAN BC-COMPONENT-KEY
+                 INVALID KEY
+                    DISPLAY "NO COMPONENTS ON FILE FOR THIS KIT."
+                    MOVE "N" TO WS-BOM-MORE-SW
+              END-START.
+              PERFORM UNTIL NOT WS-BOM-MORE
+                 READ BOM-COMPONENT-FILE NEXT RECORD
+                    AT END MOVE "N" TO WS-BOM-MORE-SW
+                    NOT AT END
+                       IF BC-KIT-ITEM-NUMBER NOT = WS-KIT-ITEM-NUMBER
+                          MOVE "N" TO WS-BOM-MORE-SW
+                       ELSE
+                          DISPLAY "  LINE " BC-COMPONENT-SEQ
+                                  " ITEM " BC-COMPONENT-ITEM-NUMBER
+                                  " QTY "  BC-COMPONENT-QTY
+                       END-IF
+                 END-READ
+              END-PERFORM.
+       5000-EXIT.
+              EXIT.
+
+       6000-DELETE-COMPONENT.
+              DISPLAY "ENTER KIT ITEM NUMBER: ".
+              ACCEPT BC-KIT-ITEM-NUMBER.
+              DISPLAY "ENTER LINE SEQUENCE NUMBER: ".
+              ACCEPT BC-COMPONENT-SEQ.
+              READ BOM-COMPONENT-FILE
+                 INVALID KEY
+                    DISPLAY "COMPONENT NOT FOUND - STATUS "
+                            WS-BOM-STATUS
+                 NOT INVALID KEY
+                    DISPLAY BOM-COMPONENT-REC
+                    MOVE BOM-COMPONENT-REC TO WS-AUDIT-BEFORE-REC
+                    DISPLAY "CONFIRM DELETE (Y/N): "
+                    ACCEPT WS-CONFIRM
+                    IF WS-CONFIRM = "Y" OR WS-CONFIRM = "y"
+                       DELETE BOM-COMPONENT-FILE
+                          INVALID KEY
+                             DISPLAY "DELETE FAILED - STATUS "
+                                     WS-BOM-STATUS
+                          NOT INVALID KEY
+                             DISPLAY "COMPONENT DELETED."
+                             MOVE BC-COMPONENT-KEY TO AT-KEY-VALUE
+                             MOVE WS-AUDIT-BEFORE-REC TO AT-BEFORE-IMAGE
+                             MOVE SPACES TO AT-AFTER-IMAGE
+                             SET AT-OP-DELETE TO TRUE
+                             PERFORM 7000-WRITE-AUDIT-RECORD
+                                THRU 7000-EXIT
+                       END-DELETE
+                    END-IF
+              END-READ.
+       6000-EXIT.
+              EXIT.
+
+      *    Common audit-trail append, called by the add/change/delete
+      *    paragraphs above once AT-KEY-VALUE, AT-OPERATION, and the
+      *    before/after images have been set.
+       7000-WRITE-AUDIT-RECORD.
+              ACCEPT AT-TS-DATE FROM DATE YYYYMMDD.
+              ACCEPT AT-TS-TIME FROM TIME.
+              MOVE "BomMgmt" TO AT-PROGRAM-ID.
+              WRITE AUDIT-TRAIL-REC.
+       7000-EXIT.
+              EXIT.
