@@ -0,0 +1,684 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SalesMgmt.
+       AUTHOR AMRESH KADIAN.
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      *                                                               *
+      *  SALES MANAGEMENT - interactive order entry.  The operator    *
+      *  keys a customer id (validated against CUSTOMER-MASTER) and   *
+      *  an item number or scanned barcode (translated against        *
+      *  BARCODE-XREF, falling back to manual entry if not on file,   *
+      *  then validated against STOCK-MASTER), the quantity sold is   *
+      *  decremented from on-hand stock and the sale is written to    *
+      *  SALES-TRANSACTION, replacing the need for a pre-built        *
+      *  SALES.DAT flat file.  Customer returns are entered the same  *
+      *  way, with a reason code, and restock and credit the          *
+      *  customer in the opposite direction of a sale.                *
+      *                                                               *
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+              SELECT STOCK-MASTER-FILE
+                     ASSIGN TO "stockmas"
+                     ORGANIZATION IS INDEXED
+                     ACCESS MODE IS DYNAMIC
+                     RECORD KEY IS SM-STOCK-KEY
+                     ALTERNATE RECORD KEY IS SM-ITEM-NUMBER
+                                   WITH DUPLICATES
+                     FILE STATUS IS WS-STOCK-STATUS.
+
+              SELECT CUSTOMER-MASTER-FILE
+                     ASSIGN TO "custmas"
+                     ORGANIZATION IS INDEXED
+                     ACCESS MODE IS DYNAMIC
+                     RECORD KEY IS CM-CUST-ID
+                     FILE STATUS IS WS-CUST-STATUS.
+
+              SELECT SALES-TRANSACTION-FILE
+                     ASSIGN TO "salestxn"
+                     ORGANIZATION IS INDEXED
+                     ACCESS MODE IS DYNAMIC
+                     RECORD KEY IS ST-TXN-NUMBER
+                     FILE STATUS IS WS-SALE-STATUS.
+
+              SELECT AUDIT-TRAIL-FILE
+                     ASSIGN TO "AUDIT.TRL"
+                     ORGANIZATION IS LINE SEQUENTIAL
+                     FILE STATUS IS WS-AUDIT-STATUS.
+
+      *    General-ledger export - 8000-WRITE-GL-ENTRY posts each
+      *    recorded sale here so the revenue can be picked up by the
+      *    general ledger instead of re-keyed from a printed report.
+              SELECT GL-INTERFACE-FILE
+                     ASSIGN TO "GL.INT"
+                     ORGANIZATION IS LINE SEQUENTIAL
+                     FILE STATUS IS WS-GL-STATUS.
+
+      *    Barcode scanning support - 3050-LOOKUP-ITEM translates a
+      *    scanned barcode against this cross-reference (maintained
+      *    by BarcodeXrefMgmt.cbl) into the STOCK-MASTER item number
+      *    it sells as.
+              SELECT BARCODE-XREF-FILE
+                     ASSIGN TO "barcdxr"
+                     ORGANIZATION IS INDEXED
+                     ACCESS MODE IS DYNAMIC
+                     RECORD KEY IS BX-BARCODE-NUMBER
+                     FILE STATUS IS WS-BARCODE-STATUS.
+
+      *    Bundled-kit support - 3070-CHECK-KIT-STATUS and
+      *    3080-EXPLODE-KIT-STOCK read this cross-reference (maintained
+      *    by BomMgmt.cbl) to decrement each component's STOCK-MASTER
+      *    on-hand quantity instead of the kit SKU's own, when one
+      *    exists.
+              SELECT BOM-COMPONENT-FILE
+                     ASSIGN TO "bomcomp"
+                     ORGANIZATION IS INDEXED
+                     ACCESS MODE IS DYNAMIC
+                     RECORD KEY IS BC-COMPONENT-KEY
+                     FILE STATUS IS WS-BOM-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  STOCK-MASTER-FILE.
+           COPY "STOCKMAS.CPY".
+
+       FD  CUSTOMER-MASTER-FILE.
+           COPY "CUSTMAS.CPY".
+
+       FD  SALES-TRANSACTION-FILE.
+           COPY "SALESTXN.CPY".
+
+       FD  AUDIT-TRAIL-FILE.
+           COPY "AUDIT-TRAIL-REC.CPY".
+
+       FD  GL-INTERFACE-FILE.
+           COPY "GL-INTERFACE-REC.CPY".
+
+       FD  BARCODE-XREF-FILE.
+           COPY "BARCODEXR.CPY".
+
+       FD  BOM-COMPONENT-FILE.
+           COPY "BOMCOMP.CPY".
+
+       WORKING-STORAGE SECTION.
+       01  WS-VARS.
+              10 WS-STOCK-STATUS      PIC X(02) VALUE "00".
+                 COPY "FS-STATUS-CODES.CPY".
+              10 WS-CUST-STATUS       PIC X(02) VALUE "00".
+                 COPY "FS-STATUS-CODES.CPY".
+              10 WS-SALE-STATUS       PIC X(02) VALUE "00".
+                 COPY "FS-STATUS-CODES.CPY".
+              10 WS-AUDIT-STATUS      PIC X(02) VALUE "00".
+                 COPY "FS-STATUS-CODES.CPY".
+              10 WS-MENU-OPTION       PIC X(01) VALUE SPACE.
+              10 WS-EXIT-OPTION       PIC X(01) VALUE "3".
+              10 WS-NEXT-TXN-NUMBER   PIC 9(08) VALUE ZEROS.
+              10 WS-VALID-SALE-SW     PIC X(01) VALUE "N".
+                 88 WS-VALID-SALE            VALUE "Y".
+              10 WS-AUDIT-STOCK-BEFORE PIC X(86) VALUE SPACES.
+              10 WS-SALE-LOCATION      PIC X(04) VALUE SPACES.
+              10 WS-AUDIT-CUST-BEFORE PIC X(88) VALUE SPACES.
+              10 WS-GL-STATUS         PIC X(02) VALUE "00".
+                 88 WS-GL-FILE-MISSING       VALUE "35".
+                 COPY "FS-STATUS-CODES.CPY".
+              10 WS-BARCODE-STATUS    PIC X(02) VALUE "00".
+                 COPY "FS-STATUS-CODES.CPY".
+              10 WS-ITEM-ENTRY        PIC X(14) VALUE SPACES.
+              10 WS-REASON-CHOICE     PIC X(01) VALUE SPACE.
+              10 WS-BOM-STATUS        PIC X(02) VALUE "00".
+                 COPY "FS-STATUS-CODES.CPY".
+              10 WS-IS-KIT-SW         PIC X(01) VALUE "N".
+                 88 WS-IS-KIT               VALUE "Y".
+              10 WS-KIT-STOCK-OK-SW   PIC X(01) VALUE "Y".
+                 88 WS-KIT-STOCK-OK         VALUE "Y".
+              10 WS-KIT-ITEM-NUMBER   PIC 9(06) VALUE ZEROS.
+              10 WS-BOM-MORE-SW       PIC X(01) VALUE "Y".
+                 88 WS-BOM-MORE             VALUE "Y".
+
+       01  GL-ACCOUNT-CODES.
+           02 GL-ACCT-SALES-REVENUE    PIC X(10) VALUE "401000".
+           02 GL-ACCT-ACCOUNTS-RCVBL   PIC X(10) VALUE "102000".
+           02 GL-ACCT-SALES-RETURNS    PIC X(10) VALUE "401500".
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+              PERFORM 1000-INITIALIZE
+                 THRU 1000-EXIT.
+              PERFORM 2000-DISPLAY-MENU
+                 THRU 2000-EXIT
+                UNTIL WS-MENU-OPTION IS EQUAL TO WS-EXIT-OPTION.
+              CLOSE STOCK-MASTER-FILE
+                    CUSTOMER-MASTER-FILE
+                    SALES-TRANSACTION-FILE
+                    AUDIT-TRAIL-FILE
+                    GL-INTERFACE-FILE
+                    BARCODE-XREF-FILE
+                    BOM-COMPONENT-FILE.
+              GOBACK.
+
+       1000-INITIALIZE.
+              OPEN I-O STOCK-MASTER-FILE.
+              OPEN I-O CUSTOMER-MASTER-FILE.
+              OPEN I-O SALES-TRANSACTION-FILE.
+              OPEN INPUT BARCODE-XREF-FILE.
+              IF WS-BARCODE-STATUS = "35"
+                 OPEN OUTPUT BARCODE-XREF-FILE
+                 CLOSE BARCODE-XREF-FILE
+                 OPEN INPUT BARCODE-XREF-FILE
+              END-IF.
+              OPEN INPUT BOM-COMPONENT-FILE.
+              IF WS-BOM-STATUS = "35"
+                 OPEN OUTPUT BOM-COMPONENT-FILE
+                 CLOSE BOM-COMPONENT-FILE
+                 OPEN INPUT BOM-COMPONENT-FILE
+              END-IF.
+              IF WS-SALE-STATUS = "35"
+                 CLOSE SALES-TRANSACTION-FILE
+                 OPEN OUTPUT SALES-TRANSACTION-FILE
+                 CLOSE SALES-TRANSACTION-FILE
+                 OPEN I-O SALES-TRANSACTION-FILE
+              END-IF.
+              OPEN EXTEND AUDIT-TRAIL-FILE.
+              IF WS-AUDIT-STATUS = "35"
+                 OPEN OUTPUT AUDIT-TRAIL-FILE
+              END-IF.
+              OPEN EXTEND GL-INTERFACE-FILE.
+              IF WS-GL-FILE-MISSING
+                 OPEN OUTPUT GL-INTERFACE-FILE
+              END-IF.
+              PERFORM 1100-FIND-LAST-TXN-NUMBER
+                 THRU 1100-EXIT.
+       1000-EXIT.
+              EXIT.
+
+      * Find the highest transaction number already on file so new
+      * sales keep numbering forward instead of colliding on key 1.
+       1100-FIND-LAST-TXN-NUMBER.
+              MOVE HIGH-VALUES TO ST-TXN-NUMBER.
+              START SALES-TRANSACTION-FILE
+                    KEY IS LESS THAN ST-TXN-NUMBER
+                 INVALID KEY
+                    MOVE ZEROS TO WS-NEXT-TXN-NUMBER
+                 NOT INVALID KEY
+                    READ SALES-TRANSACTION-FILE PREVIOUS RECORD
+                       AT END MOVE ZEROS TO WS-NEXT-TXN-NUMBER
+                       NOT AT END MOVE ST-TXN-NUMBER
+                                    TO WS-NEXT-TXN-NUMBER
+                    END-READ
+              END-START.
+       1100-EXIT.
+              EXIT.
+
+       2000-DISPLAY-MENU.
+              DISPLAY " ".
+              DISPLAY "Sales Management".
+              DISPLAY "----------------".
+              DISPLAY "1. Enter Sale".
+              DISPLAY "2. Process Return".
+              DISPLAY "3. Return to Main Menu".
+              DISPLAY "Enter your choice:".
+              ACCEPT WS-MENU-OPTION.
+
+              EVALUATE WS-MENU-OPTION
+                 WHEN "1" PERFORM 3000-ENTER-SALE THRU 3000-EXIT
+                 WHEN "2" PERFORM 3500-PROCESS-RETURN THRU 3500-EXIT
+                 WHEN WS-EXIT-OPTION CONTINUE
+                 WHEN OTHER DISPLAY "INVALID CHOICE"
+              END-EVALUATE.
+       2000-EXIT.
+              EXIT.
+
+       3000-ENTER-SALE.
+              MOVE "N" TO WS-VALID-SALE-SW.
+              INITIALIZE SALES-TRANSACTION-REC.
+              SET ST-TXN-SALE  TO TRUE.
+              SET ST-REASON-NONE TO TRUE.
+
+              DISPLAY "ENTER CUSTOMER ID: ".
+              ACCEPT CM-CUST-ID.
+              READ CUSTOMER-MASTER-FILE
+                 INVALID KEY
+                    DISPLAY "UNKNOWN CUSTOMER - STATUS "
+                            WS-CUST-STATUS
+                 NOT INVALID KEY
+                    DISPLAY "CUSTOMER: " CM-CUST-NAME
+                    MOVE CUSTOMER-MASTER-REC TO WS-AUDIT-CUST-BEFORE
+              END-READ.
+              IF WS-CUST-STATUS NOT = "00"
+                 GO TO 3000-EXIT
+              END-IF.
+
+              PERFORM 3050-LOOKUP-ITEM THRU 3050-EXIT.
+              DISPLAY "ENTER LOCATION CODE: ".
+              ACCEPT WS-SALE-LOCATION.
+              MOVE WS-SALE-LOCATION TO SM-LOCATION.
+              READ STOCK-MASTER-FILE
+                 INVALID KEY
+                    DISPLAY "UNKNOWN ITEM - STATUS " WS-STOCK-STATUS
+                 NOT INVALID KEY
+                    DISPLAY "ITEM: " SM-ITEM-DESC
+                          " ON HAND: " SM-QTY-ON-HAND
+                    MOVE STOCK-MASTER-REC TO WS-AUDIT-STOCK-BEFORE
+              END-READ.
+              IF WS-STOCK-STATUS NOT = "00"
+                 GO TO 3000-EXIT
+              END-IF.
+              PERFORM 3070-CHECK-KIT-STATUS THRU 3070-EXIT.
+
+              DISPLAY "ENTER QUANTITY SOLD: ".
+              ACCEPT ST-QTY-SOLD.
+              IF WS-IS-KIT
+                 PERFORM 3075-VALIDATE-KIT-STOCK THRU 3075-EXIT
+                 IF NOT WS-KIT-STOCK-OK
+                    DISPLAY "INSUFFICIENT COMPONENT STOCK - SALE "
+                            "REJECTED"
+                    GO TO 3000-EXIT
+                 END-IF
+              ELSE
+                 IF ST-QTY-SOLD > SM-QTY-ON-HAND
+                    DISPLAY "INSUFFICIENT STOCK ON HAND - SALE "
+                            "REJECTED"
+                    GO TO 3000-EXIT
+                 END-IF
+              END-IF.
+
+              SET WS-VALID-SALE TO TRUE.
+              COMPUTE WS-NEXT-TXN-NUMBER = WS-NEXT-TXN-NUMBER + 1.
+              MOVE WS-NEXT-TXN-NUMBER TO ST-TXN-NUMBER.
+              MOVE CM-CUST-ID         TO ST-CUST-ID.
+              MOVE SM-ITEM-NUMBER     TO ST-ITEM-NUMBER.
+              MOVE SM-UNIT-COST       TO ST-UNIT-PRICE.
+              ACCEPT ST-TXN-DATE FROM DATE YYYYMMDD.
+              COMPUTE ST-EXTENDED-AMOUNT =
+                    ST-QTY-SOLD * ST-UNIT-PRICE.
+
+              WRITE SALES-TRANSACTION-REC
+                 INVALID KEY
+                    DISPLAY "SALE NOT RECORDED - STATUS "
+                            WS-SALE-STATUS
+                    SET WS-VALID-SALE-SW TO "N"
+                 NOT INVALID KEY
+                    MOVE ST-TXN-NUMBER TO AT-KEY-VALUE
+                    MOVE SPACES TO AT-BEFORE-IMAGE
+                    MOVE SALES-TRANSACTION-REC TO AT-AFTER-IMAGE
+                    SET AT-OP-ADD TO TRUE
+                    PERFORM 7000-WRITE-AUDIT-RECORD THRU 7000-EXIT
+              END-WRITE.
+
+              IF WS-VALID-SALE
+                 IF WS-IS-KIT
+                    PERFORM 3080-EXPLODE-KIT-STOCK THRU 3080-EXIT
+                 ELSE
+                    SUBTRACT ST-QTY-SOLD FROM SM-QTY-ON-HAND
+                    REWRITE STOCK-MASTER-REC
+                       INVALID KEY
+                          DISPLAY "STOCK NOT UPDATED - STATUS "
+                                  WS-STOCK-STATUS
+                       NOT INVALID KEY
+                          MOVE SM-STOCK-KEY TO AT-KEY-VALUE
+                          MOVE WS-AUDIT-STOCK-BEFORE TO AT-BEFORE-IMAGE
+                          MOVE STOCK-MASTER-REC TO AT-AFTER-IMAGE
+                          SET AT-OP-CHANGE TO TRUE
+                          PERFORM 7000-WRITE-AUDIT-RECORD THRU 7000-EXIT
+                    END-REWRITE
+                 END-IF
+                 ADD ST-EXTENDED-AMOUNT TO CM-BALANCE
+                 REWRITE CUSTOMER-MASTER-REC
+                    INVALID KEY
+                       DISPLAY "CUSTOMER BALANCE NOT UPDATED - "
+                               WS-CUST-STATUS
+                    NOT INVALID KEY
+                       MOVE CM-CUST-ID TO AT-KEY-VALUE
+                       MOVE WS-AUDIT-CUST-BEFORE TO AT-BEFORE-IMAGE
+                       MOVE CUSTOMER-MASTER-REC TO AT-AFTER-IMAGE
+                       SET AT-OP-CHANGE TO TRUE
+                       PERFORM 7000-WRITE-AUDIT-RECORD THRU 7000-EXIT
+                 END-REWRITE
+                 PERFORM 8000-WRITE-GL-ENTRY THRU 8000-EXIT
+                 DISPLAY "SALE " ST-TXN-NUMBER " RECORDED - AMOUNT "
+                         ST-EXTENDED-AMOUNT
+              END-IF.
+       3000-EXIT.
+              EXIT.
+
+      *    Accepts either a typed item number or a longer scanned
+      *    barcode string and leaves SM-ITEM-NUMBER set either way.
+      *    An entry longer than SM-ITEM-NUMBER's 6 digits is looked
+      *    up against BARCODE-XREF; a barcode not on file falls back
+      *    to manual item-number entry rather than rejecting the
+      *    sale outright.
+       3050-LOOKUP-ITEM.
+              MOVE SPACES TO WS-ITEM-ENTRY.
+              DISPLAY "SCAN BARCODE OR ENTER ITEM NUMBER: ".
+              ACCEPT WS-ITEM-ENTRY.
+              IF WS-ITEM-ENTRY(7:8) = SPACES
+                 MOVE WS-ITEM-ENTRY(1:6) TO SM-ITEM-NUMBER
+              ELSE
+                 MOVE WS-ITEM-ENTRY TO BX-BARCODE-NUMBER
+                 READ BARCODE-XREF-FILE
+                    INVALID KEY
+                       DISPLAY "BARCODE NOT ON FILE - ENTER ITEM "
+                               "NUMBER MANUALLY: "
+                       ACCEPT SM-ITEM-NUMBER
+                    NOT INVALID KEY
+                       MOVE BX-ITEM-NUMBER TO SM-ITEM-NUMBER
+                 END-READ
+              END-IF.
+       3050-EXIT.
+              EXIT.
+
+      *    Probes BOM-COMPONENT for the item read by 3000-ENTER-SALE
+      *    or 3500-PROCESS-RETURN to tell a bundled kit SKU from an
+      *    ordinary single item.  A kit's own on-hand quantity is
+      *    never adjusted directly - 3080-EXPLODE-KIT-STOCK
+      *    decrements (or, for a return, restocks) its components
+      *    instead.  Only BC-* fields change here, so SM-ITEM-NUMBER
+      *    is left untouched for the caller.
+       3070-CHECK-KIT-STATUS.
+              MOVE "N" TO WS-IS-KIT-SW.
+              MOVE SM-ITEM-NUMBER TO BC-KIT-ITEM-NUMBER.
+              MOVE ZEROS          TO BC-COMPONENT-SEQ.
+              START BOM-COMPONENT-FILE
+                    KEY IS NOT LESS THAN BC-COMPONENT-KEY
+                 INVALID KEY
+                    CONTINUE
+                 NOT INVALID KEY
+                    READ BOM-COMPONENT-FILE NEXT RECORD
+                       AT END
+                          CONTINUE
+                       NOT AT END
+                          IF BC-KIT-ITEM-NUMBER = SM-ITEM-NUMBER
+                             SET WS-IS-KIT TO TRUE
+                          END-IF
+                    END-READ
+              END-START.
+       3070-EXIT.
+              EXIT.
+
+      *    First pass over a kit's components: confirms on-hand stock
+      *    at each one covers this sale's quantity before anything is
+      *    written, so a shortfall rejects the whole kit sale instead
+      *    of leaving some components decremented and others not.
+      *    Reading each component's STOCK-MASTER record overwrites
+      *    SM-ITEM-NUMBER/SM-UNIT-COST, so the kit's own record is
+      *    re-read at the end to restore them for the caller.
+       3075-VALIDATE-KIT-STOCK.
+              MOVE "Y" TO WS-KIT-STOCK-OK-SW.
+              MOVE SM-ITEM-NUMBER TO WS-KIT-ITEM-NUMBER.
+              MOVE SM-ITEM-NUMBER TO BC-KIT-ITEM-NUMBER.
+              MOVE ZEROS          TO BC-COMPONENT-SEQ.
+              SET WS-BOM-MORE TO TRUE.
+              START BOM-COMPONENT-FILE
+                    KEY IS NOT LESS THAN BC-COMPONENT-KEY
+                 INVALID KEY MOVE "N" TO WS-BOM-MORE-SW
+              END-START.
+              PERFORM UNTIL NOT WS-BOM-MORE
+                 READ BOM-COMPONENT-FILE NEXT RECORD
+                    AT END MOVE "N" TO WS-BOM-MORE-SW
+                    NOT AT END
+                       IF BC-KIT-ITEM-NUMBER NOT = WS-KIT-ITEM-NUMBER
+                          MOVE "N" TO WS-BOM-MORE-SW
+                       ELSE
+                          MOVE BC-COMPONENT-ITEM-NUMBER
+                                                   TO SM-ITEM-NUMBER
+                          MOVE WS-SALE-LOCATION TO SM-LOCATION
+                          READ STOCK-MASTER-FILE
+                             INVALID KEY
+                                MOVE "N" TO WS-KIT-STOCK-OK-SW
+                             NOT INVALID KEY
+                                IF SM-QTY-ON-HAND <
+                                   (BC-COMPONENT-QTY * ST-QTY-SOLD)
+                                   MOVE "N" TO WS-KIT-STOCK-OK-SW
+                                END-IF
+                          END-READ
+                       END-IF
+                 END-READ
+              END-PERFORM.
+              MOVE WS-KIT-ITEM-NUMBER TO SM-ITEM-NUMBER.
+              MOVE WS-SALE-LOCATION TO SM-LOCATION.
+              READ STOCK-MASTER-FILE
+                 INVALID KEY
+                    DISPLAY "KIT ITEM NOT ON FILE - ITEM "
+                            WS-KIT-ITEM-NUMBER
+              END-READ.
+       3075-EXIT.
+              EXIT.
+
+      *    Explodes a recorded kit sale into component-level stock
+      *    decrements: every BOM-COMPONENT row on file for this kit
+      *    item has its STOCK-MASTER item decremented by component
+      *    qty times quantity sold, each rewrite audited exactly like
+      *    a single-item sale's stock update.  The kit SKU's own
+      *    on-hand quantity is left alone - it carries no inventory
+      *    of its own.
+       3080-EXPLODE-KIT-STOCK.
+              MOVE ST-ITEM-NUMBER TO BC-KIT-ITEM-NUMBER.
+              MOVE ZEROS          TO BC-COMPONENT-SEQ.
+              SET WS-BOM-MORE TO TRUE.
+              START BOM-COMPONENT-FILE
+                    KEY IS NOT LESS THAN BC-COMPONENT-KEY
+                 INVALID KEY MOVE "N" TO WS-BOM-MORE-SW
+              END-START.
+              PERFORM UNTIL NOT WS-BOM-MORE
+                 READ BOM-COMPONENT-FILE NEXT RECORD
+                    AT END MOVE "N" TO WS-BOM-MORE-SW
+                    NOT AT END
+                       IF BC-KIT-ITEM-NUMBER NOT = ST-ITEM-NUMBER
+                          MOVE "N" TO WS-BOM-MORE-SW
+                       ELSE
+                          PERFORM 3090-DECREMENT-COMPONENT
+                             THRU 3090-EXIT
+                       END-IF
+                 END-READ
+              END-PERFORM.
+       3080-EXIT.
+              EXIT.
+
+      *    Decrements and rewrites one kit component's STOCK-MASTER
+      *    record, called once per BOM-COMPONENT row by
+      *    3080-EXPLODE-KIT-STOCK.
+       3090-DECREMENT-COMPONENT.
+              MOVE BC-COMPONENT-ITEM-NUMBER TO SM-ITEM-NUMBER.
+              MOVE WS-SALE-LOCATION TO SM-LOCATION.
+              READ STOCK-MASTER-FILE
+                 INVALID KEY
+                    DISPLAY "KIT COMPONENT NOT ON FILE - ITEM "
+                            BC-COMPONENT-ITEM-NUMBER
+                 NOT INVALID KEY
+                    MOVE STOCK-MASTER-REC TO WS-AUDIT-STOCK-BEFORE
+                    COMPUTE SM-QTY-ON-HAND = SM-QTY-ON-HAND -
+                          (BC-COMPONENT-QTY * ST-QTY-SOLD)
+                    REWRITE STOCK-MASTER-REC
+                       INVALID KEY
+                          DISPLAY "COMPONENT STOCK NOT UPDATED - "
+                                  WS-STOCK-STATUS
+                       NOT INVALID KEY
+                          MOVE SM-STOCK-KEY TO AT-KEY-VALUE
+                          MOVE WS-AUDIT-STOCK-BEFORE TO AT-BEFORE-IMAGE
+                          MOVE STOCK-MASTER-REC TO AT-AFTER-IMAGE
+                          SET AT-OP-CHANGE TO TRUE
+                          PERFORM 7000-WRITE-AUDIT-RECORD THRU 7000-EXIT
+                    END-REWRITE
+              END-READ.
+       3090-EXIT.
+              EXIT.
+
+      *    Records a customer return against a prior sale: restocks
+      *    STOCK-MASTER and credits the customer's balance, the
+      *    mirror image of 3000-ENTER-SALE.  ST-QTY-SOLD and
+      *    ST-EXTENDED-AMOUNT are stored negative so the same
+      *    SUBTRACT/ADD statements used for a forward sale apply
+      *    stock and balance in the opposite direction without
+      *    separate return-only arithmetic.  A returned kit item is
+      *    detected the same way a kit sale is (3070-CHECK-KIT-STATUS)
+      *    and restocked through the same 3080-EXPLODE-KIT-STOCK/
+      *    3090-DECREMENT-COMPONENT paragraphs - with ST-QTY-SOLD
+      *    already negative by the time they run, the SUBTRACT in
+      *    3090-DECREMENT-COMPONENT adds each component's quantity
+      *    back instead of taking it, so the kit's own (inventory-
+      *    less) record is still never touched directly.
+       3500-PROCESS-RETURN.
+              MOVE "N" TO WS-VALID-SALE-SW.
+              INITIALIZE SALES-TRANSACTION-REC.
+              SET ST-TXN-RETURN TO TRUE.
+
+              DISPLAY "ENTER CUSTOMER ID: ".
+              ACCEPT CM-CUST-ID.
+              READ CUSTOMER-MASTER-FILE
+                 INVALID KEY
+                    DISPLAY "UNKNOWN CUSTOMER - STATUS "
+                            WS-CUST-STATUS
+                 NOT INVALID KEY
+                    DISPLAY "CUSTOMER: " CM-CUST-NAME
+                    MOVE CUSTOMER-MASTER-REC TO WS-AUDIT-CUST-BEFORE
+              END-READ.
+              IF WS-CUST-STATUS NOT = "00"
+                 GO TO 3500-EXIT
+              END-IF.
+
+              PERFORM 3050-LOOKUP-ITEM THRU 3050-EXIT.
+              DISPLAY "ENTER LOCATION CODE: ".
+              ACCEPT WS-SALE-LOCATION.
+              MOVE WS-SALE-LOCATION TO SM-LOCATION.
+              READ STOCK-MASTER-FILE
+                 INVALID KEY
+                    DISPLAY "UNKNOWN ITEM - STATUS " WS-STOCK-STATUS
+                 NOT INVALID KEY
+                    DISPLAY "ITEM: " SM-ITEM-DESC
+                          " ON HAND: " SM-QTY-ON-HAND
+                    MOVE STOCK-MASTER-REC TO WS-AUDIT-STOCK-BEFORE
+              END-READ.
+              IF WS-STOCK-STATUS NOT = "00"
+                 GO TO 3500-EXIT
+              END-IF.
+              PERFORM 3070-CHECK-KIT-STATUS THRU 3070-EXIT.
+
+              DISPLAY "ENTER QUANTITY RETURNED: ".
+              ACCEPT ST-QTY-SOLD.
+              PERFORM 3550-GET-REASON-CODE THRU 3550-EXIT.
+
+              SET WS-VALID-SALE TO TRUE.
+              COMPUTE WS-NEXT-TXN-NUMBER = WS-NEXT-TXN-NUMBER + 1.
+              MOVE WS-NEXT-TXN-NUMBER TO ST-TXN-NUMBER.
+              MOVE CM-CUST-ID         TO ST-CUST-ID.
+              MOVE SM-ITEM-NUMBER     TO ST-ITEM-NUMBER.
+              MOVE SM-UNIT-COST       TO ST-UNIT-PRICE.
+              ACCEPT ST-TXN-DATE FROM DATE YYYYMMDD.
+              COMPUTE ST-EXTENDED-AMOUNT =
+                    ST-QTY-SOLD * ST-UNIT-PRICE.
+              COMPUTE ST-QTY-SOLD = ST-QTY-SOLD * -1.
+              COMPUTE ST-EXTENDED-AMOUNT = ST-EXTENDED-AMOUNT * -1.
+
+              WRITE SALES-TRANSACTION-REC
+                 INVALID KEY
+                    DISPLAY "RETURN NOT RECORDED - STATUS "
+                            WS-SALE-STATUS
+                    SET WS-VALID-SALE-SW TO "N"
+                 NOT INVALID KEY
+                    MOVE ST-TXN-NUMBER TO AT-KEY-VALUE
+                    MOVE SPACES TO AT-BEFORE-IMAGE
+                    MOVE SALES-TRANSACTION-REC TO AT-AFTER-IMAGE
+                    SET AT-OP-ADD TO TRUE
+                    PERFORM 7000-WRITE-AUDIT-RECORD THRU 7000-EXIT
+              END-WRITE.
+
+              IF WS-VALID-SALE
+                 IF WS-IS-KIT
+                    PERFORM 3080-EXPLODE-KIT-STOCK THRU 3080-EXIT
+                 ELSE
+                    SUBTRACT ST-QTY-SOLD FROM SM-QTY-ON-HAND
+                    REWRITE STOCK-MASTER-REC
+                       INVALID KEY
+                          DISPLAY "STOCK NOT UPDATED - STATUS "
+                                  WS-STOCK-STATUS
+                       NOT INVALID KEY
+                          MOVE SM-STOCK-KEY TO AT-KEY-VALUE
+                          MOVE WS-AUDIT-STOCK-BEFORE TO AT-BEFORE-IMAGE
+                          MOVE STOCK-MASTER-REC TO AT-AFTER-IMAGE
+                          SET AT-OP-CHANGE TO TRUE
+                          PERFORM 7000-WRITE-AUDIT-RECORD THRU 7000-EXIT
+                    END-REWRITE
+                 END-IF
+                 ADD ST-EXTENDED-AMOUNT TO CM-BALANCE
+                 REWRITE CUSTOMER-MASTER-REC
+                    INVALID KEY
+                       DISPLAY "CUSTOMER BALANCE NOT UPDATED - "
+                               WS-CUST-STATUS
+                    NOT INVALID KEY
+                       MOVE CM-CUST-ID TO AT-KEY-VALUE
+                       MOVE WS-AUDIT-CUST-BEFORE TO AT-BEFORE-IMAGE
+                       MOVE CUSTOMER-MASTER-REC TO AT-AFTER-IMAGE
+                       SET AT-OP-CHANGE TO TRUE
+                       PERFORM 7000-WRITE-AUDIT-RECORD THRU 7000-EXIT
+                 END-REWRITE
+                 PERFORM 8500-WRITE-RETURN-GL-ENTRY THRU 8500-EXIT
+                 DISPLAY "RETURN " ST-TXN-NUMBER " RECORDED - AMOUNT "
+                         ST-EXTENDED-AMOUNT
+              END-IF.
+       3500-EXIT.
+              EXIT.
+
+      *    Prompts for one of the standard return reasons and sets
+      *    the matching ST-REASON-CODE condition; an unrecognized
+      *    choice is recorded as no reason given rather than
+      *    rejecting the return.
+       3550-GET-REASON-CODE.
+              DISPLAY "RETURN REASON - 1 DEFECTIVE  2 WRONG ITEM  "
+                      "3 CHANGED MIND: ".
+              ACCEPT WS-REASON-CHOICE.
+              EVALUATE WS-REASON-CHOICE
+                 WHEN "1" SET ST-REASON-DEFECTIVE    TO TRUE
+                 WHEN "2" SET ST-REASON-WRONG-ITEM   TO TRUE
+                 WHEN "3" SET ST-REASON-CHANGED-MIND TO TRUE
+                 WHEN OTHER SET ST-REASON-NONE       TO TRUE
+              END-EVALUATE.
+       3550-EXIT.
+              EXIT.
+
+      *    Common audit-trail append, called by the sale/stock/
+      *    customer update points above once AT-KEY-VALUE,
+      *    AT-OPERATION, and the before/after images have been set.
+       7000-WRITE-AUDIT-RECORD.
+              ACCEPT AT-TS-DATE FROM DATE YYYYMMDD.
+              ACCEPT AT-TS-TIME FROM TIME.
+              MOVE "SalesMgmt" TO AT-PROGRAM-ID.
+              WRITE AUDIT-TRAIL-REC.
+       7000-EXIT.
+              EXIT.
+
+      *    Posts one sale's revenue to the general ledger interface
+      *    file as a debit to accounts receivable and an offsetting
+      *    credit to sales revenue.
+       8000-WRITE-GL-ENTRY.
+              MOVE GL-ACCT-ACCOUNTS-RCVBL TO GL-ACCOUNT-CODE.
+              SET GL-DEBIT TO TRUE.
+              MOVE ST-EXTENDED-AMOUNT TO GL-AMOUNT.
+              MOVE ST-TXN-NUMBER TO GL-REFERENCE.
+              ACCEPT GL-TXN-DATE FROM DATE YYYYMMDD.
+              MOVE "SalesMgmt" TO GL-SOURCE-PROGRAM.
+              WRITE GL-INTERFACE-REC.
+              MOVE GL-ACCT-SALES-REVENUE TO GL-ACCOUNT-CODE.
+              SET GL-CREDIT TO TRUE.
+              WRITE GL-INTERFACE-REC.
+       8000-EXIT.
+              EXIT.
+
+      *    Posts one return's value to the general ledger interface
+      *    file as a debit to sales returns and allowances and an
+      *    offsetting credit to accounts receivable, the reverse of
+      *    8000-WRITE-GL-ENTRY.  ST-EXTENDED-AMOUNT is negative for a
+      *    return, so it is negated back to a positive GL-AMOUNT
+      *    rather than moved as-is into that unsigned field.
+       8500-WRITE-RETURN-GL-ENTRY.
+              COMPUTE GL-AMOUNT = ST-EXTENDED-AMOUNT * -1.
+              MOVE GL-ACCT-SALES-RETURNS TO GL-ACCOUNT-CODE.
+              SET GL-DEBIT TO TRUE.
+              MOVE ST-TXN-NUMBER TO GL-REFERENCE.
+              ACCEPT GL-TXN-DATE FROM DATE YYYYMMDD.
+              MOVE "SalesMgmt" TO GL-SOURCE-PROGRAM.
+              WRITE GL-INTERFACE-REC.
+              MOVE GL-ACCT-ACCOUNTS-RCVBL TO GL-ACCOUNT-CODE.
+              SET GL-CREDIT TO TRUE.
+              WRITE GL-INTERFACE-REC.
+       8500-EXIT.
+              EXIT.
