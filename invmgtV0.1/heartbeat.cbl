@@ -1,14 +1,232 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID.  HeartBeat.
-      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
-      *                                                               *
-      *  This example program is used for HeartBeat i.e. continuous   *
-      *  check to see if the application is Online or not. Various    *
-      *  COBODES i.e. Cobol Nodes can do health checks and talk to    *                                                    *
-      *  each other.                                                  *                                                    *
-      *                                                               *
-      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
-       PROCEDURE DIVISION.
-       DisplayPrompt.
-           DISPLAY "This is a HeartBeat! I am alive.".
-           STOP RUN.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  HeartBeat.
+       AUTHOR AMRESH KADIAN.
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      *                                                               *
+      *  This example program is used for HeartBeat i.e. continuous   *
+      *  check to see if the application is Online or not. Various    *
+      *  COBODES i.e. Cobol Nodes can do health checks and talk to    *
+      *  each other.                                                  *
+      *                                                               *
+      *  DisplayPrompt actually opens the inventory system's KSDS     *
+      *  files for INPUT and reports a PASS/FAIL line with the FILE   *
+      *  STATUS for each one, rather than a hardcoded "I am alive".   *
+      *                                                               *
+      *  Run standalone with no argument for a single check, or with  *
+      *  "POLL <interval-seconds> <iteration-count>" to loop and log  *
+      *  each check to HEARTBT.LOG.  Other COBOL nodes CALL the       *
+      *  "HBCHECK" entry point with a node id and get a status code   *
+      *  back instead of having to run a whole separate process.      *
+      *                                                               *
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+              SELECT PERSON-IDX-FILE
+                     ASSIGN TO "personidx"
+                     ORGANIZATION IS INDEXED
+                     ACCESS MODE IS DYNAMIC
+                     RECORD KEY IS PERSON-IDX-ID
+                     FILE STATUS IS WS-PERSON-IDX-STATUS.
+
+              SELECT STOCK-MASTER-FILE
+                     ASSIGN TO "stockmas"
+                     ORGANIZATION IS INDEXED
+                     ACCESS MODE IS DYNAMIC
+                     RECORD KEY IS SM-STOCK-KEY
+                     ALTERNATE RECORD KEY IS SM-ITEM-NUMBER
+                                   WITH DUPLICATES
+                     FILE STATUS IS WS-STOCK-STATUS.
+
+              SELECT SUPPLIER-MASTER-FILE
+                     ASSIGN TO "suppmas"
+                     ORGANIZATION IS INDEXED
+                     ACCESS MODE IS DYNAMIC
+                     RECORD KEY IS SU-SUPPLIER-NUMBER
+                     ALTERNATE RECORD KEY IS SU-SUPPLIER-NAME
+                                   WITH DUPLICATES
+                     FILE STATUS IS WS-SUPP-STATUS.
+
+              SELECT CUSTOMER-MASTER-FILE
+                     ASSIGN TO "custmas"
+                     ORGANIZATION IS INDEXED
+                     ACCESS MODE IS DYNAMIC
+                     RECORD KEY IS CM-CUST-ID
+                     FILE STATUS IS WS-CUST-STATUS.
+
+              SELECT HEARTBEAT-LOG-FILE
+                     ASSIGN TO "HEARTBT.LOG"
+                     ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PERSON-IDX-FILE.
+       01  PERSON-IDX-REC.
+              10 PERSON-IDX-ID              PIC 9(09).
+              10 PERSON-IDX-FIRST-NAME      PIC X(30).
+              10 PERSON-IDX-LAST-NAME       PIC X(30).
+              10 PERSON-IDX-SEX             PIC X(06).
+              10 PERSON-IDX-ETHNICITY       PIC X(15).
+              10 PERSON-IDX-STATUS          PIC X(01).
+                 88 PERSON-IDX-ACTIVE             VALUE "A".
+                 88 PERSON-IDX-INACTIVE           VALUE "I".
+
+       FD  STOCK-MASTER-FILE.
+           COPY "STOCKMAS.CPY".
+
+       FD  SUPPLIER-MASTER-FILE.
+           COPY "SUPPMAS.CPY".
+
+       FD  CUSTOMER-MASTER-FILE.
+           COPY "CUSTMAS.CPY".
+
+       FD  HEARTBEAT-LOG-FILE.
+       01  HEARTBEAT-LOG-REC              PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-VARS.
+              10 WS-PERSON-IDX-STATUS PIC X(02) VALUE "00".
+                 COPY "FS-STATUS-CODES.CPY".
+              10 WS-STOCK-STATUS      PIC X(02) VALUE "00".
+                 COPY "FS-STATUS-CODES.CPY".
+              10 WS-SUPP-STATUS       PIC X(02) VALUE "00".
+                 COPY "FS-STATUS-CODES.CPY".
+              10 WS-CUST-STATUS       PIC X(02) VALUE "00".
+                 COPY "FS-STATUS-CODES.CPY".
+              10 WS-FAIL-COUNT        PIC 9(02) VALUE ZEROS.
+              10 WS-NODE-ID           PIC X(08) VALUE "LOCAL".
+
+       01  WS-COMMAND-LINE-VARS.
+              10 WS-ARG-COUNT         PIC 9(02) COMP VALUE ZEROS.
+              10 WS-ARG-NUMBER        PIC 9(02) COMP VALUE ZEROS.
+              10 WS-MODE-ARG          PIC X(08) VALUE SPACES.
+              10 WS-INTERVAL-ARG      PIC X(08) VALUE SPACES.
+              10 WS-COUNT-ARG         PIC X(08) VALUE SPACES.
+              10 WS-INTERVAL-SECONDS  PIC 9(05) VALUE 60.
+              10 WS-MAX-ITERATIONS    PIC 9(09) VALUE 1.
+              10 WS-ITERATIONS-DONE   PIC 9(09) VALUE ZEROS.
+              10 WS-POLLING-SW        PIC X(01) VALUE "N".
+                 88 WS-POLLING-DONE          VALUE "Y".
+
+       01  WS-LOG-TIMESTAMP           PIC 9(08).
+
+       LINKAGE SECTION.
+       01  LK-NODE-ID                 PIC X(08).
+       01  LK-RETURN-STATUS           PIC 9(02).
+
+       PROCEDURE DIVISION.
+       DisplayPrompt.
+              ACCEPT WS-ARG-COUNT FROM ARGUMENT-NUMBER.
+              IF WS-ARG-COUNT > 0
+                 MOVE 1 TO WS-ARG-NUMBER
+                 DISPLAY WS-ARG-NUMBER UPON ARGUMENT-NUMBER
+                 ACCEPT WS-MODE-ARG FROM ARGUMENT-VALUE
+              END-IF.
+
+              IF WS-MODE-ARG = "POLL"
+                 IF WS-ARG-COUNT > 1
+                    MOVE 2 TO WS-ARG-NUMBER
+                    DISPLAY WS-ARG-NUMBER UPON ARGUMENT-NUMBER
+                    ACCEPT WS-INTERVAL-ARG FROM ARGUMENT-VALUE
+                    MOVE FUNCTION NUMVAL (WS-INTERVAL-ARG)
+                      TO WS-INTERVAL-SECONDS
+                 END-IF
+                 IF WS-ARG-COUNT > 2
+                    MOVE 3 TO WS-ARG-NUMBER
+                    DISPLAY WS-ARG-NUMBER UPON ARGUMENT-NUMBER
+                    ACCEPT WS-COUNT-ARG FROM ARGUMENT-VALUE
+                    MOVE FUNCTION NUMVAL (WS-COUNT-ARG)
+                      TO WS-MAX-ITERATIONS
+                 ELSE
+                    MOVE 999999999 TO WS-MAX-ITERATIONS
+                 END-IF
+                 OPEN OUTPUT HEARTBEAT-LOG-FILE
+                 PERFORM 2000-POLL-ONCE
+                    THRU 2000-EXIT
+                   UNTIL WS-POLLING-DONE
+                 CLOSE HEARTBEAT-LOG-FILE
+              ELSE
+                 PERFORM 1000-RUN-CHECKS
+                    THRU 1000-EXIT
+                 IF WS-FAIL-COUNT = ZEROS
+                    DISPLAY
+                       "HEARTBEAT: ALL FILES ONLINE - I AM ALIVE."
+                 ELSE
+                    DISPLAY "HEARTBEAT: " WS-FAIL-COUNT
+                            " FILE(S) FAILED TO OPEN."
+                 END-IF
+              END-IF.
+
+              MOVE WS-FAIL-COUNT TO RETURN-CODE.
+              STOP RUN.
+
+      * CALL-able entry point - USING a node id and returning a
+      * status code (count of files that failed to open) instead of
+      * running as a whole separate process.
+       ENTRY "HBCHECK" USING LK-NODE-ID LK-RETURN-STATUS.
+              MOVE LK-NODE-ID TO WS-NODE-ID.
+              PERFORM 1000-RUN-CHECKS
+                 THRU 1000-EXIT.
+              MOVE WS-FAIL-COUNT TO LK-RETURN-STATUS.
+              GOBACK.
+
+      * Opens each KSDS master file for INPUT, DISPLAYs its FILE
+      * STATUS, and accumulates how many failed to open cleanly.
+       1000-RUN-CHECKS.
+              DISPLAY "HeartBeat - inventory system health check ("
+                      WS-NODE-ID ")".
+              MOVE ZEROS TO WS-FAIL-COUNT.
+
+              OPEN INPUT PERSON-IDX-FILE.
+              DISPLAY "PERSON-IDX      FILE STATUS "
+                      WS-PERSON-IDX-STATUS.
+              CLOSE PERSON-IDX-FILE.
+              IF WS-PERSON-IDX-STATUS NOT = "00"
+                 ADD 1 TO WS-FAIL-COUNT
+              END-IF.
+
+              OPEN INPUT STOCK-MASTER-FILE.
+              DISPLAY "STOCK-MASTER   FILE STATUS " WS-STOCK-STATUS.
+              CLOSE STOCK-MASTER-FILE.
+              IF WS-STOCK-STATUS NOT = "00"
+                 ADD 1 TO WS-FAIL-COUNT
+              END-IF.
+
+              OPEN INPUT SUPPLIER-MASTER-FILE.
+              DISPLAY "SUPPLIER-MASTER FILE STATUS " WS-SUPP-STATUS.
+              CLOSE SUPPLIER-MASTER-FILE.
+              IF WS-SUPP-STATUS NOT = "00"
+                 ADD 1 TO WS-FAIL-COUNT
+              END-IF.
+
+              OPEN INPUT CUSTOMER-MASTER-FILE.
+              DISPLAY "CUSTOMER-MASTER FILE STATUS " WS-CUST-STATUS.
+              CLOSE CUSTOMER-MASTER-FILE.
+              IF WS-CUST-STATUS NOT = "00"
+                 ADD 1 TO WS-FAIL-COUNT
+              END-IF.
+       1000-EXIT.
+              EXIT.
+
+      * One iteration of the polling loop - run the checks, write a
+      * timestamped line to the heartbeat log, sleep, then decide
+      * whether another iteration is due.
+       2000-POLL-ONCE.
+              PERFORM 1000-RUN-CHECKS
+                 THRU 1000-EXIT.
+              ADD 1 TO WS-ITERATIONS-DONE.
+
+              ACCEPT WS-LOG-TIMESTAMP FROM DATE YYYYMMDD.
+              STRING WS-LOG-TIMESTAMP DELIMITED BY SIZE
+                     " FAIL-COUNT=" DELIMITED BY SIZE
+                     WS-FAIL-COUNT DELIMITED BY SIZE
+                INTO HEARTBEAT-LOG-REC.
+              WRITE HEARTBEAT-LOG-REC.
+
+              IF WS-ITERATIONS-DONE >= WS-MAX-ITERATIONS
+                 SET WS-POLLING-DONE TO TRUE
+              ELSE
+                 CALL "C$SLEEP" USING WS-INTERVAL-SECONDS
+              END-IF.
+       2000-EXIT.
+              EXIT.
