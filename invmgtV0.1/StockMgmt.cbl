@@ -0,0 +1,280 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. StockMgmt.
+       AUTHOR AMRESH KADIAN.
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      *                                                               *
+      *  STOCK MANAGEMENT - maintains the STOCK-MASTER indexed file.  *
+      *  Offers add / change / inquire / delete against STOCK-MASTER, *
+      *  modeled on the KSDS patterns used in CreatePersonKsdsFile    *
+      *  and ReadPersonKsdsFile, plus a cycle-count reconciliation    *
+      *  option that CALLs CycleCountRecon.                           *
+      *                                                               *
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+              SELECT STOCK-MASTER-FILE
+                     ASSIGN TO "stockmas"
+                     ORGANIZATION IS INDEXED
+                     ACCESS MODE IS DYNAMIC
+                     RECORD KEY IS SM-STOCK-KEY
+                     ALTERNATE RECORD KEY IS SM-ITEM-NUMBER
+                                   WITH DUPLICATES
+                     FILE STATUS IS WS-STOCK-STATUS.
+
+              SELECT AUDIT-TRAIL-FILE
+                     ASSIGN TO "AUDIT.TRL"
+                     ORGANIZATION IS LINE SEQUENTIAL
+                     FILE STATUS IS WS-AUDIT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  STOCK-MASTER-FILE.
+           COPY "STOCKMAS.CPY".
+
+       FD  AUDIT-TRAIL-FILE.
+           COPY "AUDIT-TRAIL-REC.CPY".
+
+       WORKING-STORAGE SECTION.
+       01  WS-VARS.
+              10 WS-STOCK-STATUS      PIC X(02) VALUE "00".
+                 COPY "FS-STATUS-CODES.CPY".
+              10 WS-AUDIT-STATUS      PIC X(02) VALUE "00".
+                 COPY "FS-STATUS-CODES.CPY".
+              10 WS-MENU-OPTION       PIC X(01) VALUE SPACE.
+              10 WS-EXIT-OPTION       PIC X(01) VALUE "8".
+              10 WS-CONFIRM           PIC X(01) VALUE SPACE.
+              10 WS-AUDIT-BEFORE-REC  PIC X(86) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+              PERFORM 1000-INITIALIZE
+                 THRU 1000-EXIT.
+              PERFORM 2000-DISPLAY-MENU
+                 THRU 2000-EXIT
+                UNTIL WS-MENU-OPTION IS EQUAL TO WS-EXIT-OPTION.
+              CLOSE STOCK-MASTER-FILE.
+              CLOSE AUDIT-TRAIL-FILE.
+              GOBACK.
+
+       1000-INITIALIZE.
+              OPEN I-O STOCK-MASTER-FILE.
+              IF WS-STOCK-STATUS = "35"
+                 CLOSE STOCK-MASTER-FILE
+                 OPEN OUTPUT STOCK-MASTER-FILE
+                 CLOSE STOCK-MASTER-FILE
+                 OPEN I-O STOCK-MASTER-FILE
+              END-IF.
+              OPEN EXTEND AUDIT-TRAIL-FILE.
+              IF WS-AUDIT-STATUS = "35"
+                 OPEN OUTPUT AUDIT-TRAIL-FILE
+              END-IF.
+       1000-EXIT.
+              EXIT.
+
+       2000-DISPLAY-MENU.
+              DISPLAY " ".
+              DISPLAY "Stock Management".
+              DISPLAY "----------------".
+              DISPLAY "1. Add Item".
+              DISPLAY "2. Change Item".
+              DISPLAY "3. Inquire Item".
+              DISPLAY "4. Delete Item".
+              DISPLAY "5. Cycle Count Reconciliation".
+              DISPLAY "6. Bill-of-Materials Maintenance".
+              DISPLAY "7. Transfer Stock Between Locations".
+              DISPLAY "8. Return to Main Menu".
+              DISPLAY "Enter your choice:".
+              ACCEPT WS-MENU-OPTION.
+
+              EVALUATE WS-MENU-OPTION
+                 WHEN "1" PERFORM 3000-ADD-ITEM THRU 3000-EXIT
+                 WHEN "2" PERFORM 4000-CHANGE-ITEM THRU 4000-EXIT
+                 WHEN "3" PERFORM 5000-INQUIRE-ITEM THRU 5000-EXIT
+                 WHEN "4" PERFORM 6000-DELETE-ITEM THRU 6000-EXIT
+                 WHEN "5" PERFORM 6500-CYCLE-COUNT-RECON
+                             THRU 6500-EXIT
+                 WHEN "6" PERFORM 6600-BOM-MAINT THRU 6600-EXIT
+                 WHEN "7" PERFORM 6700-STOCK-TRANSFER THRU 6700-EXIT
+                 WHEN WS-EXIT-OPTION CONTINUE
+                 WHEN OTHER DISPLAY "INVALID CHOICE"
+              END-EVALUATE.
+       2000-EXIT.
+              EXIT.
+
+       3000-ADD-ITEM.
+              DISPLAY "ENTER ITEM NUMBER: ".
+              ACCEPT SM-ITEM-NUMBER.
+              DISPLAY "ENTER LOCATION CODE: ".
+              ACCEPT SM-LOCATION.
+              DISPLAY "ENTER DESCRIPTION : ".
+              ACCEPT SM-ITEM-DESC.
+              DISPLAY "ENTER QTY ON HAND : ".
+              ACCEPT SM-QTY-ON-HAND.
+              DISPLAY "ENTER REORDER PT  : ".
+              ACCEPT SM-REORDER-POINT.
+              DISPLAY "ENTER REORDER QTY : ".
+              ACCEPT SM-REORDER-QTY.
+              DISPLAY "ENTER UNIT COST   : ".
+              ACCEPT SM-UNIT-COST.
+              DISPLAY "ENTER BIN LOCATION: ".
+              ACCEPT SM-BIN-LOCATION.
+              DISPLAY "ENTER CURRENCY CODE (E.G. USD): ".
+              ACCEPT SM-CURRENCY-CODE.
+              DISPLAY "ENTER SUPPLIER NUMBER: ".
+              ACCEPT SM-SUPPLIER-NUMBER.
+
+              WRITE STOCK-MASTER-REC
+                 INVALID KEY
+                    DISPLAY "ITEM ALREADY EXISTS - STATUS "
+                            WS-STOCK-STATUS
+                 NOT INVALID KEY
+                    DISPLAY "ITEM ADDED."
+                    MOVE SM-STOCK-KEY TO AT-KEY-VALUE
+                    MOVE SPACES TO AT-BEFORE-IMAGE
+                    MOVE STOCK-MASTER-REC TO AT-AFTER-IMAGE
+                    SET AT-OP-ADD TO TRUE
+                    PERFORM 7000-WRITE-AUDIT-RECORD THRU 7000-EXIT
+              END-WRITE.
+       3000-EXIT.
+              EXIT.
+
+       4000-CHANGE-ITEM.
+              DISPLAY "ENTER ITEM NUMBER TO CHANGE: ".
+              ACCEPT SM-ITEM-NUMBER.
+              DISPLAY "ENTER LOCATION CODE: ".
+              ACCEPT SM-LOCATION.
+              READ STOCK-MASTER-FILE
+                 INVALID KEY
+                    DISPLAY "ITEM NOT FOUND - STATUS " WS-STOCK-STATUS
+                 NOT INVALID KEY
+                    DISPLAY "CURRENT: " STOCK-MASTER-REC
+                    MOVE STOCK-MASTER-REC TO WS-AUDIT-BEFORE-REC
+                    DISPLAY "ENTER NEW QTY ON HAND: "
+                    ACCEPT SM-QTY-ON-HAND
+                    DISPLAY "ENTER NEW REORDER PT : "
+                    ACCEPT SM-REORDER-POINT
+                    DISPLAY "ENTER NEW REORDER QTY: "
+                    ACCEPT SM-REORDER-QTY
+                    DISPLAY "ENTER NEW UNIT COST  : "
+                    ACCEPT SM-UNIT-COST
+                    DISPLAY "ENTER NEW BIN LOC    : "
+                    ACCEPT SM-BIN-LOCATION
+                    DISPLAY "ENTER NEW CURRENCY CODE: "
+                    ACCEPT SM-CURRENCY-CODE
+                    DISPLAY "ENTER NEW SUPPLIER NUMBER: "
+                    ACCEPT SM-SUPPLIER-NUMBER
+                    REWRITE STOCK-MASTER-REC
+                       INVALID KEY
+                          DISPLAY "REWRITE FAILED - STATUS "
+                                  WS-STOCK-STATUS
+                       NOT INVALID KEY
+                          DISPLAY "ITEM UPDATED."
+                          MOVE SM-STOCK-KEY TO AT-KEY-VALUE
+                          MOVE WS-AUDIT-BEFORE-REC TO AT-BEFORE-IMAGE
+                          MOVE STOCK-MASTER-REC TO AT-AFTER-IMAGE
+                          SET AT-OP-CHANGE TO TRUE
+                          PERFORM 7000-WRITE-AUDIT-RECORD THRU 7000-EXIT
+                    END-REWRITE
+              END-READ.
+       4000-EXIT.
+              EXIT.
+
+       5000-INQUIRE-ITEM.
+              DISPLAY "ENTER ITEM NUMBER TO VIEW: ".
+              ACCEPT SM-ITEM-NUMBER.
+              DISPLAY "ENTER LOCATION CODE: ".
+              ACCEPT SM-LOCATION.
+              READ STOCK-MASTER-FILE
+                 INVALID KEY
+                    DISPLAY "ITEM NOT FOUND - STATUS " WS-STOCK-STATUS
+                 NOT INVALID KEY
+                    DISPLAY STOCK-MASTER-REC
+              END-READ.
+       5000-EXIT.
+              EXIT.
+
+       6000-DELETE-ITEM.
+              DISPLAY "ENTER ITEM NUMBER TO DELETE: ".
+              ACCEPT SM-ITEM-NUMBER.
+              DISPLAY "ENTER LOCATION CODE: ".
+              ACCEPT SM-LOCATION.
+              READ STOCK-MASTER-FILE
+                 INVALID KEY
+                    DISPLAY "ITEM NOT FOUND - STATUS " WS-STOCK-STATUS
+                 NOT INVALID KEY
+                    DISPLAY STOCK-MASTER-REC
+                    MOVE STOCK-MASTER-REC TO WS-AUDIT-BEFORE-REC
+                    DISPLAY "CONFIRM DELETE (Y/N): "
+                    ACCEPT WS-CONFIRM
+                    IF WS-CONFIRM = "Y" OR WS-CONFIRM = "y"
+                       DELETE STOCK-MASTER-FILE
+                          INVALID KEY
+                             DISPLAY "DELETE FAILED - STATUS "
+                                     WS-STOCK-STATUS
+                          NOT INVALID KEY
+                             DISPLAY "ITEM DELETED."
+                             MOVE SM-STOCK-KEY TO AT-KEY-VALUE
+                             MOVE WS-AUDIT-BEFORE-REC TO AT-BEFORE-IMAGE
+                             MOVE SPACES TO AT-AFTER-IMAGE
+                             SET AT-OP-DELETE TO TRUE
+                             PERFORM 7000-WRITE-AUDIT-RECORD
+                                THRU 7000-EXIT
+                       END-DELETE
+                    END-IF
+              END-READ.
+       6000-EXIT.
+              EXIT.
+
+      * CycleCountRecon opens STOCK-MASTER and AUDIT-TRAIL itself, so
+      * this program's own handles on both are closed first and
+      * reopened on return - the same file can't be held open by two
+      * programs in the same run at once.
+       6500-CYCLE-COUNT-RECON.
+              CLOSE STOCK-MASTER-FILE.
+              CLOSE AUDIT-TRAIL-FILE.
+              CALL "CycleCountRecon".
+              OPEN I-O STOCK-MASTER-FILE.
+              OPEN EXTEND AUDIT-TRAIL-FILE.
+       6500-EXIT.
+              EXIT.
+
+      * Bill-of-materials support: CALLs the shared BOM-COMPONENT
+      * maintenance program rather than duplicating CRUD logic here.
+      * BomMgmt opens STOCK-MASTER and AUDIT-TRAIL itself, so this
+      * program's own handles on both are closed first and reopened
+      * on return, the same guard used for 6500-CYCLE-COUNT-RECON.
+       6600-BOM-MAINT.
+              CLOSE STOCK-MASTER-FILE.
+              CLOSE AUDIT-TRAIL-FILE.
+              CALL "BomMgmt".
+              OPEN I-O STOCK-MASTER-FILE.
+              OPEN EXTEND AUDIT-TRAIL-FILE.
+       6600-EXIT.
+              EXIT.
+
+      * Bulk stock movement between locations: CALLs the shared
+      * StockTransfer program rather than duplicating transfer logic
+      * here.  StockTransfer opens STOCK-MASTER and AUDIT-TRAIL itself,
+      * so this program's own handles on both are closed first and
+      * reopened on return, the same guard used for
+      * 6500-CYCLE-COUNT-RECON and 6600-BOM-MAINT.
+       6700-STOCK-TRANSFER.
+              CLOSE STOCK-MASTER-FILE.
+              CLOSE AUDIT-TRAIL-FILE.
+              CALL "StockTransfer".
+              OPEN I-O STOCK-MASTER-FILE.
+              OPEN EXTEND AUDIT-TRAIL-FILE.
+       6700-EXIT.
+              EXIT.
+
+      *    Common audit-trail append, called by the add/change/delete
+      *    paragraphs above once AT-KEY-VALUE, AT-OPERATION, and the
+      *    before/after images have been set.
+       7000-WRITE-AUDIT-RECORD.
+              ACCEPT AT-TS-DATE FROM DATE YYYYMMDD.
+              ACCEPT AT-TS-TIME FROM TIME.
+              MOVE "StockMgmt" TO AT-PROGRAM-ID.
+              WRITE AUDIT-TRAIL-REC.
+       7000-EXIT.
+              EXIT.
