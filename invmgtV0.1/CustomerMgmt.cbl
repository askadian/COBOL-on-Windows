@@ -0,0 +1,183 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CustomerMgmt.
+       AUTHOR AMRESH KADIAN.
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      *                                                               *
+      *  CUSTOMER MANAGEMENT - maintains the CUSTOMER-MASTER indexed  *
+      *  file (customer id, name, billing address, credit limit,      *
+      *  balance) so Sales Management has a real customer file to     *
+      *  validate orders against.  Also offers the customer statement *
+      *  / aging report, which CALLs CustomerStatementRpt.            *
+      *                                                               *
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+              SELECT CUSTOMER-MASTER-FILE
+                     ASSIGN TO "custmas"
+                     ORGANIZATION IS INDEXED
+                     ACCESS MODE IS DYNAMIC
+                     RECORD KEY IS CM-CUST-ID
+                     FILE STATUS IS WS-CUST-STATUS.
+
+              SELECT AUDIT-TRAIL-FILE
+                     ASSIGN TO "AUDIT.TRL"
+                     ORGANIZATION IS LINE SEQUENTIAL
+                     FILE STATUS IS WS-AUDIT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-MASTER-FILE.
+           COPY "CUSTMAS.CPY".
+
+       FD  AUDIT-TRAIL-FILE.
+           COPY "AUDIT-TRAIL-REC.CPY".
+
+       WORKING-STORAGE SECTION.
+       01  WS-VARS.
+              10 WS-CUST-STATUS       PIC X(02) VALUE "00".
+                 COPY "FS-STATUS-CODES.CPY".
+              10 WS-AUDIT-STATUS      PIC X(02) VALUE "00".
+                 COPY "FS-STATUS-CODES.CPY".
+              10 WS-MENU-OPTION       PIC X(01) VALUE SPACE.
+              10 WS-EXIT-OPTION       PIC X(01) VALUE "5".
+              10 WS-AUDIT-BEFORE-REC  PIC X(88) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+              PERFORM 1000-INITIALIZE
+                 THRU 1000-EXIT.
+              PERFORM 2000-DISPLAY-MENU
+                 THRU 2000-EXIT
+                UNTIL WS-MENU-OPTION IS EQUAL TO WS-EXIT-OPTION.
+              CLOSE CUSTOMER-MASTER-FILE.
+              CLOSE AUDIT-TRAIL-FILE.
+              GOBACK.
+
+       1000-INITIALIZE.
+              OPEN I-O CUSTOMER-MASTER-FILE.
+              IF WS-CUST-STATUS = "35"
+                 CLOSE CUSTOMER-MASTER-FILE
+                 OPEN OUTPUT CUSTOMER-MASTER-FILE
+                 CLOSE CUSTOMER-MASTER-FILE
+                 OPEN I-O CUSTOMER-MASTER-FILE
+              END-IF.
+              OPEN EXTEND AUDIT-TRAIL-FILE.
+              IF WS-AUDIT-STATUS = "35"
+                 OPEN OUTPUT AUDIT-TRAIL-FILE
+              END-IF.
+       1000-EXIT.
+              EXIT.
+
+       2000-DISPLAY-MENU.
+              DISPLAY " ".
+              DISPLAY "Customer Management".
+              DISPLAY "-------------------".
+              DISPLAY "1. Add Customer".
+              DISPLAY "2. Change Customer".
+              DISPLAY "3. Inquire Customer".
+              DISPLAY "4. Customer Statement / Aging Report".
+              DISPLAY "5. Return to Main Menu".
+              DISPLAY "Enter your choice:".
+              ACCEPT WS-MENU-OPTION.
+
+              EVALUATE WS-MENU-OPTION
+                 WHEN "1" PERFORM 3000-ADD-CUSTOMER THRU 3000-EXIT
+                 WHEN "2" PERFORM 4000-CHANGE-CUSTOMER THRU 4000-EXIT
+                 WHEN "3" PERFORM 5000-INQUIRE-CUSTOMER THRU 5000-EXIT
+                 WHEN "4" PERFORM 5500-STATEMENT-RPT THRU 5500-EXIT
+                 WHEN WS-EXIT-OPTION CONTINUE
+                 WHEN OTHER DISPLAY "INVALID CHOICE"
+              END-EVALUATE.
+       2000-EXIT.
+              EXIT.
+
+       3000-ADD-CUSTOMER.
+              DISPLAY "ENTER CUSTOMER ID    : ".
+              ACCEPT CM-CUST-ID.
+              DISPLAY "ENTER CUSTOMER NAME  : ".
+              ACCEPT CM-CUST-NAME.
+              DISPLAY "ENTER BILLING ADDRESS: ".
+              ACCEPT CM-BILLING-ADDRESS.
+              DISPLAY "ENTER CREDIT LIMIT   : ".
+              ACCEPT CM-CREDIT-LIMIT.
+              MOVE ZEROS TO CM-BALANCE.
+
+              WRITE CUSTOMER-MASTER-REC
+                 INVALID KEY
+                    DISPLAY "CUSTOMER ALREADY EXISTS - STATUS "
+                            WS-CUST-STATUS
+                 NOT INVALID KEY
+                    DISPLAY "CUSTOMER ADDED."
+                    MOVE CM-CUST-ID TO AT-KEY-VALUE
+                    MOVE SPACES TO AT-BEFORE-IMAGE
+                    MOVE CUSTOMER-MASTER-REC TO AT-AFTER-IMAGE
+                    SET AT-OP-ADD TO TRUE
+                    PERFORM 6000-WRITE-AUDIT-RECORD THRU 6000-EXIT
+              END-WRITE.
+       3000-EXIT.
+              EXIT.
+
+       4000-CHANGE-CUSTOMER.
+              DISPLAY "ENTER CUSTOMER ID TO CHANGE: ".
+              ACCEPT CM-CUST-ID.
+              READ CUSTOMER-MASTER-FILE
+                 INVALID KEY
+                    DISPLAY "CUSTOMER NOT FOUND - STATUS "
+                            WS-CUST-STATUS
+                 NOT INVALID KEY
+                    DISPLAY "CURRENT: " CUSTOMER-MASTER-REC
+                    MOVE CUSTOMER-MASTER-REC TO WS-AUDIT-BEFORE-REC
+                    DISPLAY "ENTER NEW BILLING ADDRESS: "
+                    ACCEPT CM-BILLING-ADDRESS
+                    DISPLAY "ENTER NEW CREDIT LIMIT   : "
+                    ACCEPT CM-CREDIT-LIMIT
+                    REWRITE CUSTOMER-MASTER-REC
+                       INVALID KEY
+                          DISPLAY "REWRITE FAILED - STATUS "
+                                  WS-CUST-STATUS
+                       NOT INVALID KEY
+                          DISPLAY "CUSTOMER UPDATED."
+                          MOVE CM-CUST-ID TO AT-KEY-VALUE
+                          MOVE WS-AUDIT-BEFORE-REC TO AT-BEFORE-IMAGE
+                          MOVE CUSTOMER-MASTER-REC TO AT-AFTER-IMAGE
+                          SET AT-OP-CHANGE TO TRUE
+                          PERFORM 6000-WRITE-AUDIT-RECORD THRU 6000-EXIT
+                    END-REWRITE
+              END-READ.
+       4000-EXIT.
+              EXIT.
+
+       5000-INQUIRE-CUSTOMER.
+              DISPLAY "ENTER CUSTOMER ID TO VIEW: ".
+              ACCEPT CM-CUST-ID.
+              READ CUSTOMER-MASTER-FILE
+                 INVALID KEY
+                    DISPLAY "CUSTOMER NOT FOUND - STATUS "
+                            WS-CUST-STATUS
+                 NOT INVALID KEY
+                    DISPLAY CUSTOMER-MASTER-REC
+              END-READ.
+       5000-EXIT.
+              EXIT.
+
+      * CustomerStatementRpt opens CUSTOMER-MASTER itself, so this
+      * program's own handle is closed first and reopened on return -
+      * the same file can't be held open by two programs at once.
+       5500-STATEMENT-RPT.
+              CLOSE CUSTOMER-MASTER-FILE.
+              CALL "CustomerStatementRpt".
+              OPEN I-O CUSTOMER-MASTER-FILE.
+       5500-EXIT.
+              EXIT.
+
+      *    Common audit-trail append, called by the add/change
+      *    paragraphs above once AT-KEY-VALUE, AT-OPERATION, and the
+      *    before/after images have been set.
+       6000-WRITE-AUDIT-RECORD.
+              ACCEPT AT-TS-DATE FROM DATE YYYYMMDD.
+              ACCEPT AT-TS-TIME FROM TIME.
+              MOVE "CustomerMgmt" TO AT-PROGRAM-ID.
+              WRITE AUDIT-TRAIL-REC.
+       6000-EXIT.
+              EXIT.
